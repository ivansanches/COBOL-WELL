@@ -0,0 +1,370 @@
+       IDENTIFICATION                            DIVISION.
+       PROGRAM-ID. PRGPURGA.
+      *=================================================================
+      * PROGRAMA   : PRGPURGA
+      * PROGRAMADOR: WELLINGTON SOARES CORDEIRO
+      * ANALISTA   : IVAN SANCHES
+      * CONSULTORIA: FOURSYS
+      * DATA.......: 10/08/2024
+      *-----------------------------------------------------------------
+      * OBJETIVO...: PURGAR DO ARQUIVO DE LOG (LOGS) AS OCORRENCIAS MAIS
+      *              ANTIGAS QUE N DIAS, MOVENDO-AS PARA UM ARQUIVO DE
+      *              HISTORICO DATADO (LOGSHIST_AAAAMMDD.txt) E MANTENDO
+      *              NO LOGS SOMENTE AS OCORRENCIAS DENTRO DO PRAZO DE
+      *              RETENCAO, PARA QUE A CONSULTA DO PRGBUSCA CONTINUE
+      *              RAPIDA
+      *-----------------------------------------------------------------
+      * ARQUIVOS   :           TIPO:                  INCLUDE/BOOK:
+      *  LOGS                  INPUT/OUTPUT           #REGLOGS
+      *  LOGS-NOVO             WORK                   #REGLOGS
+      *  LOGS-HIST             OUTPUT                 #REGLOGS
+      *
+      *-----------------------------------------------------------------
+      * MODULOS....:
+      *
+      *-----------------------------------------------------------------
+      * ALTERACOES.:
+      *
+      *=================================================================
+       ENVIRONMENT                               DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       CONFIGURATION                             SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                              SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+           SELECT LOGS ASSIGN
+           TO "C:\ATIVIDADE3\LOGS.txt"
+             FILE STATUS IS FS-LOGS.
+
+           SELECT LOGS-NOVO ASSIGN
+           TO "C:\ATIVIDADE3\LOGSNOVO.txt"
+             FILE STATUS IS FS-LOGS-NOVO.
+
+           SELECT LOGS-HIST ASSIGN
+           TO WRK-CAMINHO-HIST
+             FILE STATUS IS FS-LOGS-HIST.
+
+      *=================================================================
+       DATA                                      DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       FILE                                      SECTION.
+      *-----------------------------------------------------------------
+
+      *----------------------------------------------------------------*
+      *     INPUT/OUTPUT - ARQUIVO VIGENTE DE LOG DE ERRO (LOGS)
+      *                               LRECL = 087
+      *----------------------------------------------------------------*
+       FD LOGS.
+       COPY '#REGLOGS'.
+
+      *----------------------------------------------------------------*
+      *     WORK -  OCORRENCIAS QUE PERMANECEM DENTRO DO PRAZO
+      *                               LRECL = 087
+      *----------------------------------------------------------------*
+       FD LOGS-NOVO.
+       01  REG-LOGS-NOVO.
+           05  LOGN-DESCRICAO-ERRO       PIC X(030).
+           05  LOGN-STATUS-ERRO          PIC 9(002).
+           05  LOGN-PRG-ERRO             PIC X(008).
+           05  LOGN-AREA-ERRO            PIC X(030).
+           05  LOGN-ARQUIVO-ERRO         PIC X(008).
+           05  LOGN-DATA                 PIC 9(008).
+           05  LOGN-SEVERIDADE           PIC X(001).
+
+      *----------------------------------------------------------------*
+      *     OUTPUT -  OCORRENCIAS PURGADAS, ARQUIVADAS POR DATA DE
+      *                               EXECUCAO DA PURGA
+      *                               LRECL = 087
+      *----------------------------------------------------------------*
+       FD LOGS-HIST.
+       01  REG-LOGS-HIST.
+           05  LOGH-DESCRICAO-ERRO       PIC X(030).
+           05  LOGH-STATUS-ERRO          PIC 9(002).
+           05  LOGH-PRG-ERRO             PIC X(008).
+           05  LOGH-AREA-ERRO            PIC X(030).
+           05  LOGH-ARQUIVO-ERRO         PIC X(008).
+           05  LOGH-DATA                 PIC 9(008).
+           05  LOGH-SEVERIDADE           PIC X(001).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                           SECTION.
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(031)        VALUES
+           '*** INICIO AREA DE WORKING ***'.
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(031)        VALUES
+           '*** FILE STATUS DOS ARQUIVOS***'.
+      *-----------------------------------------------------------------
+
+       77  FS-LOGS                      PIC 9(002).
+       77  FS-LOGS-NOVO                 PIC 9(002).
+       77  FS-LOGS-HIST                 PIC 9(002).
+
+      *-----------------------------------------------------------------
+       01    FILLER                     PIC X(050)        VALUES
+           '*** VARIAVEIS DE RETENCAO/CORTE *** '.
+      *-----------------------------------------------------------------
+
+       01  WRK-DIAS-RETENCAO            PIC 9(003)        VALUES ZEROS.
+       01  WRK-DATA-HOJE                PIC 9(008)        VALUES ZEROS.
+       01  WRK-DATA-CORTE               PIC 9(008)        VALUES ZEROS.
+       01  WRK-DIA-JULIANO              PIC 9(007)        VALUES ZEROS.
+
+       01  WRK-CAMINHO-HIST             PIC X(040)        VALUES SPACES.
+
+      *-----------------------------------------------------------------
+       01    FILLER                     PIC X(050)        VALUES
+           '*** VARIAVEIS ACUMULADORAS *** '.
+      *-----------------------------------------------------------------
+
+       01  ACU-LIDOS                    PIC 9(005) COMP-3 VALUES ZEROS.
+       01  ACU-MANTIDOS                 PIC 9(005) COMP-3 VALUES ZEROS.
+       01  ACU-PURGADOS                 PIC 9(005) COMP-3 VALUES ZEROS.
+
+      *-----------------------------------------------------------------
+       01    FILLER                     PIC X(050)        VALUES
+           '*** VARIAVEIS DE MENSAGEM *** '.
+      *-----------------------------------------------------------------
+
+       01  WRK-MSGERRO                 PIC X(080).
+
+      *== BOOK DE MENSAGENS ERRO
+       COPY "#BOOKMSG".
+
+      *-----------------------------------------------------------------
+       01    FILLER                     PIC X(050)        VALUES
+           '*** FIM AREA DE WORKING *** '.
+      *-----------------------------------------------------------------
+
+      *=================================================================
+       PROCEDURE                                 DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       0001-PRINCIPAL                            SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 0100-INICIAR.
+           PERFORM 0200-PROCESSAR UNTIL FS-LOGS NOT EQUAL 00.
+           PERFORM 0300-SUBSTITUI-LOGS.
+           PERFORM 0400-FINALIZAR.
+
+       0001-PRINCIPAL-FIM.                       EXIT.
+
+      *-----------------------------------------------------------------
+       0100-INICIAR                              SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY "QUANTOS DIAS DE RETENCAO NO LOGS (BRANCO = 90)?".
+           ACCEPT WRK-DIAS-RETENCAO.
+           IF WRK-DIAS-RETENCAO EQUAL ZEROS
+               MOVE 090              TO WRK-DIAS-RETENCAO
+           END-IF.
+
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           PERFORM 0110-CALCULA-DATA-CORTE.
+           PERFORM 0120-MONTA-CAMINHO-HIST.
+
+           OPEN INPUT  LOGS.
+           PERFORM 0130-TESTE-EXISTE.
+
+           OPEN OUTPUT LOGS-NOVO.
+
+           READ LOGS.
+           PERFORM 0140-TESTE-VAZIO.
+
+       0100-INICIAR-FIM.                         EXIT.
+
+      *-----------------------------------------------------------------
+       0110-CALCULA-DATA-CORTE                   SECTION.
+      *-----------------------------------------------------------------
+
+           COMPUTE WRK-DIA-JULIANO =
+               FUNCTION INTEGER-OF-DATE(WRK-DATA-HOJE)
+               - WRK-DIAS-RETENCAO.
+
+           COMPUTE WRK-DATA-CORTE =
+               FUNCTION DATE-OF-INTEGER(WRK-DIA-JULIANO).
+
+       0110-CALCULA-DATA-CORTE-FIM.               EXIT.
+
+      *-----------------------------------------------------------------
+       0120-MONTA-CAMINHO-HIST                   SECTION.
+      *-----------------------------------------------------------------
+
+           STRING "C:\ATIVIDADE3\LOGSHIST_" DELIMITED BY SIZE
+                  WRK-DATA-HOJE             DELIMITED BY SIZE
+                  ".txt"                    DELIMITED BY SIZE
+                  INTO WRK-CAMINHO-HIST.
+
+       0120-MONTA-CAMINHO-HIST-FIM.               EXIT.
+
+      *-----------------------------------------------------------------
+       0130-TESTE-EXISTE                          SECTION.
+      *-----------------------------------------------------------------
+
+           IF FS-LOGS NOT EQUAL 00
+               MOVE WRK-ERRO-ABERTURA TO WRK-MSGERRO
+               DISPLAY WRK-MSGERRO
+               CLOSE LOGS
+               GOBACK
+           END-IF.
+
+       0130-TESTE-EXISTE-FIM.                     EXIT.
+
+      *-----------------------------------------------------------------
+       0140-TESTE-VAZIO                          SECTION.
+      *-----------------------------------------------------------------
+
+           IF FS-LOGS EQUAL 10
+               MOVE WRK-ARQ-EXISTE TO WRK-MSGERRO
+               DISPLAY WRK-MSGERRO
+               CLOSE LOGS
+               CLOSE LOGS-NOVO
+               PERFORM 0400-FINALIZAR
+           END-IF.
+
+       0140-TESTE-VAZIO-FIM.                      EXIT.
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                            SECTION.
+      *-----------------------------------------------------------------
+
+           ADD 1 TO ACU-LIDOS.
+
+           IF LOG-DATA LESS WRK-DATA-CORTE
+               PERFORM 0210-GRAVA-HIST
+           ELSE
+               PERFORM 0220-GRAVA-NOVO
+           END-IF.
+
+           READ LOGS.
+
+       0200-PROCESSAR-FIM.                       EXIT.
+
+      *-----------------------------------------------------------------
+       0210-GRAVA-HIST                            SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 0211-ABRE-HIST-SE-PRECISO.
+
+           MOVE LOG-DESCRICAO-ERRO   TO LOGH-DESCRICAO-ERRO.
+           MOVE LOG-STATUS-ERRO      TO LOGH-STATUS-ERRO.
+           MOVE LOG-PRG-ERRO         TO LOGH-PRG-ERRO.
+           MOVE LOG-AREA-ERRO        TO LOGH-AREA-ERRO.
+           MOVE LOG-ARQUIVO-ERRO     TO LOGH-ARQUIVO-ERRO.
+           MOVE LOG-DATA             TO LOGH-DATA.
+           MOVE LOG-SEVERIDADE       TO LOGH-SEVERIDADE.
+
+           WRITE REG-LOGS-HIST.
+
+           ADD 1 TO ACU-PURGADOS.
+
+       0210-GRAVA-HIST-FIM.                       EXIT.
+
+      *-----------------------------------------------------------------
+       0211-ABRE-HIST-SE-PRECISO                  SECTION.
+      *-----------------------------------------------------------------
+
+           IF ACU-PURGADOS EQUAL ZEROS
+               OPEN EXTEND LOGS-HIST
+               IF FS-LOGS-HIST EQUAL 35
+                   OPEN OUTPUT LOGS-HIST
+                   CLOSE LOGS-HIST
+                   OPEN EXTEND LOGS-HIST
+               END-IF
+           END-IF.
+
+       0211-ABRE-HIST-SE-PRECISO-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       0220-GRAVA-NOVO                            SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE LOG-DESCRICAO-ERRO   TO LOGN-DESCRICAO-ERRO.
+           MOVE LOG-STATUS-ERRO      TO LOGN-STATUS-ERRO.
+           MOVE LOG-PRG-ERRO         TO LOGN-PRG-ERRO.
+           MOVE LOG-AREA-ERRO        TO LOGN-AREA-ERRO.
+           MOVE LOG-ARQUIVO-ERRO     TO LOGN-ARQUIVO-ERRO.
+           MOVE LOG-DATA             TO LOGN-DATA.
+           MOVE LOG-SEVERIDADE       TO LOGN-SEVERIDADE.
+
+           WRITE REG-LOGS-NOVO.
+
+           ADD 1 TO ACU-MANTIDOS.
+
+       0220-GRAVA-NOVO-FIM.                       EXIT.
+
+      *-----------------------------------------------------------------
+       0300-SUBSTITUI-LOGS                        SECTION.
+      *-----------------------------------------------------------------
+
+           CLOSE LOGS.
+           CLOSE LOGS-NOVO.
+           IF ACU-PURGADOS NOT EQUAL ZEROS
+               CLOSE LOGS-HIST
+           END-IF.
+
+           OPEN OUTPUT LOGS.
+           OPEN INPUT  LOGS-NOVO.
+
+           READ LOGS-NOVO
+               AT END
+                   CONTINUE
+           END-READ.
+
+           PERFORM 0310-COPIA-PARA-LOGS
+               UNTIL FS-LOGS-NOVO NOT EQUAL 00.
+
+           CLOSE LOGS.
+           CLOSE LOGS-NOVO.
+
+       0300-SUBSTITUI-LOGS-FIM.                   EXIT.
+
+      *-----------------------------------------------------------------
+       0310-COPIA-PARA-LOGS                       SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE LOGN-DESCRICAO-ERRO  TO LOG-DESCRICAO-ERRO.
+           MOVE LOGN-STATUS-ERRO     TO LOG-STATUS-ERRO.
+           MOVE LOGN-PRG-ERRO        TO LOG-PRG-ERRO.
+           MOVE LOGN-AREA-ERRO       TO LOG-AREA-ERRO.
+           MOVE LOGN-ARQUIVO-ERRO    TO LOG-ARQUIVO-ERRO.
+           MOVE LOGN-DATA            TO LOG-DATA.
+           MOVE LOGN-SEVERIDADE      TO LOG-SEVERIDADE.
+
+           WRITE REG-LOGS.
+
+           READ LOGS-NOVO
+               AT END
+                   CONTINUE
+           END-READ.
+
+       0310-COPIA-PARA-LOGS-FIM.                  EXIT.
+
+      *-----------------------------------------------------------------
+       0400-FINALIZAR                            SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY WRK-LINHA.
+           DISPLAY "RETENCAO...........: "WRK-DIAS-RETENCAO" DIAS".
+           DISPLAY "DATA DE CORTE.......: "WRK-DATA-CORTE.
+           DISPLAY "TOTAL LIDO..........: "ACU-LIDOS.
+           DISPLAY "TOTAL MANTIDO NO LOGS: "ACU-MANTIDOS.
+           DISPLAY "TOTAL ARQUIVADO......: "ACU-PURGADOS.
+           IF ACU-PURGADOS NOT EQUAL ZEROS
+               DISPLAY "HISTORICO...........: "WRK-CAMINHO-HIST
+           END-IF.
+           DISPLAY WRK-LINHA.
+           DISPLAY WRK-FIM-PRG.
+
+           GOBACK.
+
+       0400-FINALIZAR-FIM.                       EXIT.
