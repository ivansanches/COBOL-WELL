@@ -0,0 +1,22 @@
+      ******************************************************************
+      * OBJETIVO...: BOOK DE LAYOUT DO ARQUIVO DE TOTAIS DE CONTROLE DE
+      *              FIM DE JOB DO ATI4, PARA CONFERENCIA DO SCHEDULER
+      * PROGRAMADOR: WELLINGTON SOARES CORDEIRO
+      * CONSULTORIA: FOURSYS
+      * DATA.......: 10/08/2024
+      *-----------------------------------------------------------------
+ALT1  * ALTERACAO..: REG-CTLFIM-TOTAL PASSOU A SER ASSINADO (S9), POIS
+ALT1  *              RECEBE WRK-TOTAL-LANCAMENTO, QUE PODE FICAR NEGATIVO
+ALT1  *              NUM LOTE SOMENTE DE DEBITOS
+ALT1  * DATA.......: 10/08/2024
+ALT2  * ALTERACAO..: REG-CTLFIM-LIDOS/VALIDOS/GRAVADOS AMPLIADOS DE
+ALT2  *              9(02) PARA 9(05), PARA CASAR COM OS ACUMULADORES
+ALT2  *              ACU-*-LANCAM/ACU-GRAVADOS-REGCAM, QUE PASSARAM A
+ALT2  *              SUPORTAR LOTES COM MAIS DE 99 REGISTROS
+ALT2  * DATA.......: 10/08/2024
+      ******************************************************************
+       01  REG-CTLFIM.
+           05 REG-CTLFIM-LIDOS           PIC  9(05).
+           05 REG-CTLFIM-VALIDOS         PIC  9(05).
+           05 REG-CTLFIM-GRAVADOS        PIC  9(05).
+ALT1       05 REG-CTLFIM-TOTAL           PIC S9(10)V99.
