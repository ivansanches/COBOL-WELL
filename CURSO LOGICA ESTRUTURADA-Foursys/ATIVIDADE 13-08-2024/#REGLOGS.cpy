@@ -0,0 +1,16 @@
+      ******************************************************************
+      * OBJETIVO...: BOOK DE LAYOUT DO ARQUIVO DE LOG DE ERROS (LOGS)
+      * PROGRAMADOR: WELLINGTON SOARES CORDEIRO
+      * CONSULTORIA: FOURSYS
+      * DATA.......: 10/08/2024
+      ******************************************************************
+       01  REG-LOGS.
+           05  LOG-DESCRICAO-ERRO       PIC X(030)        VALUES SPACES.
+           05  LOG-STATUS-ERRO          PIC 9(002)        VALUES ZEROS.
+           05  LOG-PRG-ERRO             PIC X(008)        VALUES SPACES.
+           05  LOG-AREA-ERRO            PIC X(030)        VALUES SPACES.
+           05  LOG-ARQUIVO-ERRO         PIC X(008)        VALUES SPACES.
+           05  LOG-DATA                 PIC 9(008)        VALUES ZEROS.
+           05  LOG-SEVERIDADE           PIC X(001)        VALUES "W".
+               88 LOG-SEVERIDADE-WARNING                  VALUE "W".
+               88 LOG-SEVERIDADE-FATAL                    VALUE "F".
