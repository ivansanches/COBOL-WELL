@@ -20,6 +20,99 @@
       *-----------------------------------------------------------------
       * ALTERACOES..:
       *
+      * 09/08/2024 - WELLINGTON SOARES CORDEIRO
+      *   O PROGRAMA PASSOU A FAZER MESCLA INCREMENTAL DE CLIENTES1
+      *   CONTRA O CLIENTES2 JA EXISTENTE, EM VEZ DE RECRIAR O
+      *   CLIENTES2.dat DO ZERO A CADA EXECUCAO (PRESERVA REGISTROS
+      *   ENRIQUECIDOS DIRETAMENTE NO CLIENTES2 QUE NAO VIERAM NO
+      *   CLIENTES1 DESTA RODADA).
+      *
+      * 09/08/2024 - WELLINGTON SOARES CORDEIRO
+      *   A ORDENACAO FINAL DO CLIENTES2 PASSOU A USAR O CODIGO DO
+      *   CLIENTE COMO CHAVE PRINCIPAL (E O STREAMING COMO SECUNDARIA),
+      *   MANTENDO OS CLIENTES AGRUPADOS POR FAIXA DE CODIGO PARA O
+      *   RELATORIOV5 QUEBRAR TOTAIS POR REGIAO DENTRO DE CADA SERVICO.
+      *
+      * 09/08/2024 - WELLINGTON SOARES CORDEIRO
+      *   O LAYOUT DO CLIENTES1/CLIENTES2 GANHOU O STATUS DA ASSINATURA
+      *   E A DATA DA PROXIMA COBRANCA (LRECL 058 PASSOU PARA 067).
+      *
+      * 10/08/2024 - WELLINGTON SOARES CORDEIRO
+      *   WRK-PRG-ERRO/WRK-MODULO AJUSTADOS PARA X(008)/X(078) PARA
+      *   CASAR COM O LAYOUT QUE O MODULO PASSOU A GRAVAR EM LOGS.txt
+      *
+      * 10/08/2024 - WELLINGTON SOARES CORDEIRO
+      *   9000-MSG-ERRO E 9999-MSG-ERROS PASSARAM A CHAMAR O MODULO
+      *   FSTATUS PARA TRADUZIR O FILE STATUS
+      *
+      * 10/08/2024 - WELLINGTON SOARES CORDEIRO
+      *   OS CAMINHOS DOS ARQUIVOS PASSARAM A SER MONTADOS A PARTIR DA
+      *   VARIAVEL DE AMBIENTE ATIVIDADE3_DIR, PARA PERMITIR APONTAR
+      *   PARA TESTE OU PRODUCAO SEM RECOMPILAR
+      *
+      * 10/08/2024 - WELLINGTON SOARES CORDEIRO
+      *   A ORDENACAO DE CLIENTES1 (0220-ORDENAR-NOVOS) GANHOU UMA
+      *   PASSAGEM DE DETECCAO DE CODIGO DE CLIENTE DUPLICADO ANTES
+      *   DA MESCLA/GERACAO DO CLIENTES2 -- CODIGOS REPETIDOS SAO
+      *   REJEITADOS PARA UM ARQUIVO DUPLICADOS.txt, E SO O PRIMEIRO
+      *   DE CADA CODIGO SEGUE PARA A COBRANCA
+      *
+      * 10/08/2024 - WELLINGTON SOARES CORDEIRO
+      *   0226-TESTA-DUPLICADO PASSOU A COMPARAR CODIGO+STREAMING (E NAO
+      *   SO O CODIGO) PARA DECIDIR SE UM REGISTRO E DUPLICADO -- UM
+      *   CLIENTE COM DUAS ASSINATURAS DIFERENTES TEM O MESMO CODIGO MAS
+      *   NAO E MAIS TRATADO COMO DUPLICADO. 0250-GERAR-SAIDA PASSOU A
+      *   GRAVAR O CLIENTES2 POR UMA OUTPUT PROCEDURE QUE AGRUPA, POR
+      *   QUEBRA DE CODIGO, TODOS OS SERVICOS DE UM MESMO CLIENTE NUM
+      *   UNICO REG-SAIDA COM GRUPO REPETITIVO (LRECL 067->116), EM VEZ
+      *   DE GRAVAR UM REGISTRO POR SERVICO
+      *
+      * 10/08/2024 - WELLINGTON SOARES CORDEIRO
+      *   WRK-MSG-ERROS GANHOU WRK-SEVERIDADE-ERRO (WARNING/FATAL), QUE
+      *   O MODULO PASSA A GRAVAR EM LOG-SEVERIDADE -- 9000-MSG-ERRO
+      *   GRAVA COMO WARNING E 9999-MSG-ERROS GRAVA COMO FATAL
+      *
+      * 10/08/2024 - WELLINGTON SOARES CORDEIRO
+      *   OS CAMPOS CODIGO/NOME/EMAIL DE CADA ESTAGIO (REG-CLIENTES,
+      *   REG-WORK, REG-NOVO, REG-TANT, REG-MESC, REG-UNICO, REG-DUPL,
+      *   REG-SAIDA, WRK-SAIDA-ATUAL), ANTES AGRUPADOS NUM BLOCO UNICO
+      *   "-P1" DE 43 POSICOES, PASSARAM A SER CAMPOS NOMEADOS, NO
+      *   MESMO PADRAO JA USADO PELO RELATORIO/RELATORIOV3 PARA O MESMO
+      *   LAYOUT FISICO
+      *
+      * 10/08/2024 - WELLINGTON SOARES CORDEIRO
+      *   TODOS OS ESTAGIOS DO PIPELINE (CLIENTES1/WORK/CLIENTES2-ANTIGO/
+      *   TEMP-NOVOS/TEMP-ANTIGOS/TEMP-MESCLADO/TEMP-UNICOS/DUPLICADOS)
+      *   GANHARAM REG-*-MOEDA, O CODIGO DA MOEDA DA ASSINATURA, PARA
+      *   ACOMPANHAR ASSINATURAS CONTRATADAS EM MOEDA ESTRANGEIRA; EM
+      *   REG-SAIDA/WRK-SAIDA-ATUAL O CAMPO FICA DENTRO DO GRUPO
+      *   REPETITIVO DE SERVICOS, JUNTO COM STREA/P2/STATUS/PROX-COB
+      *
+      * 10/08/2024 - WELLINGTON SOARES CORDEIRO
+      *   0300-FINALIZAR E 9999-MSG-ERROS PASSARAM A DEVOLVER O
+      *   RETURN-CODE (00 = OK, 16 = ERRO) AO PROGRAMA CHAMADOR, PARA
+      *   PODER SER ENCADEADO NUM JOB/DRIVER QUE PARE A CADEIA SE ESTA
+      *   ETAPA FALHAR
+      *
+      * 10/08/2024 - WELLINGTON SOARES CORDEIRO
+      *   O ARQUIVO SAIDA (CLIENTES2.dat) NUNCA ERA ABERTO -- A GRAVACAO
+      *   EM 0253-GRAVA-SAIDA-ATUAL SO FUNCIONAVA POR SORTE DO RUNTIME.
+      *   0250-GERAR-SAIDA PASSOU A ABRIR SAIDA ANTES DO SORT, E
+      *   0300-FINALIZAR PASSOU A TESTAR FS-SAIDA DEPOIS DO CLOSE,
+      *   CHAMANDO 9999-MSG-ERROS (RETURN-CODE 16) SE A GRAVACAO FALHOU
+      *
+      * 11/08/2024 - WELLINGTON SOARES CORDEIRO
+      *   O LAYOUT DE CLIENTES2-ANTIGO (REG-CLIENTES2-ANTIGO) AINDA ERA O
+      *   FORMATO PLANO ANTIGO, DE ANTES DO CLIENTES2.dat PASSAR A SER
+      *   GRAVADO AGRUPADO POR CLIENTE (ATE 3 SERVICOS POR REGISTRO
+      *   FISICO). A PARTIR DA SEGUNDA EXECUCAO, O PROGRAMA LIA O PROPRIO
+      *   CLIENTES2.dat DA RODADA ANTERIOR FATIANDO CADA REGISTRO DE 125
+      *   BYTES COM UM TEMPLATE DE 70, DESALINHANDO OS CAMPOS. O FD
+      *   PASSOU A REFLETIR O MESMO LAYOUT AGRUPADO DA SAIDA, E
+      *   0230-ORDENAR-ANTIGOS PASSOU A USAR UMA INPUT PROCEDURE
+      *   (0231-LER-CLIENTES2-ANTIGO/0232-DESMEMBRA-ANTIGO) QUE DESMONTA
+      *   CADA REGISTRO AGRUPADO DE VOLTA EM UM REGISTRO WORK POR
+      *   SERVICO, NO MESMO FORMATO PLANO QUE 0240-MESCLAR JA ESPERAVA
       *=================================================================
 
       *=================================================================
@@ -39,17 +132,41 @@
       *-----------------------------------------------------------------
        FILE-CONTROL.
        SELECT CLIENTES1                        ASSIGN TO
-                                           "C:\ATIVIDADE3\CLIENTES1.dat"
+ALT5                                       WRK-CAMINHO-CLIENTES1
                FILE STATUS              IS FS-CLIENTES1.
 
        SELECT SAIDA                            ASSIGN TO
-                                           "C:\ATIVIDADE3\CLIENTES2.dat"
+ALT5                                       WRK-CAMINHO-SAIDA
                FILE STATUS              IS FS-SAIDA.
 
        SELECT WORK                             ASSIGN TO
-                                           "C:\ATIVIDADE3\WORK.dat"
+ALT5                                       WRK-CAMINHO-WORK
                FILE STATUS              IS FS-WORK.
 
+ALT1   SELECT CLIENTES2-ANTIGO                 ASSIGN TO
+ALT5                                       WRK-CAMINHO-CLIENTES2-ANT
+ALT1           FILE STATUS              IS FS-CLIENTES2-ANTIGO.
+
+ALT1   SELECT TEMP-NOVOS                       ASSIGN TO
+ALT5                                       WRK-CAMINHO-TEMP-NOVOS
+ALT1           FILE STATUS              IS FS-TEMP-NOVOS.
+
+ALT1   SELECT TEMP-ANTIGOS                     ASSIGN TO
+ALT5                                       WRK-CAMINHO-TEMP-ANTIGOS
+ALT1           FILE STATUS              IS FS-TEMP-ANTIGOS.
+
+ALT1   SELECT TEMP-MESCLADO                    ASSIGN TO
+ALT5                                       WRK-CAMINHO-TEMP-MESCLADO
+ALT1           FILE STATUS              IS FS-TEMP-MESCLADO.
+
+ALT6   SELECT TEMP-UNICOS                      ASSIGN TO
+ALT6                                       WRK-CAMINHO-TEMP-UNICOS
+ALT6           FILE STATUS              IS FS-TEMP-UNICOS.
+
+ALT6   SELECT DUPLICADOS                       ASSIGN TO
+ALT6                                       WRK-CAMINHO-DUPLICADOS
+ALT6           FILE STATUS              IS FS-DUPLICADOS.
+
       *=================================================================
        DATA                                    DIVISION.
       *=================================================================
@@ -59,28 +176,138 @@
       *-----------------------------------------------------------------
       *----------------------------------------------------------------*
       *     INPUT -  DADOS DO ARQUIVO DE ENTRADA (CLIENTES1)
-      *                               LRECL = 058
+ALT10 *                               LRECL = 070
       *----------------------------------------------------------------*
        FD  CLIENTES1.
        01  REG-CLIENTES.
-           10 REG-CLIENTES-P1          PIC X(043).
+ALT9       10 REG-CODIGO               PIC X(003).
+ALT9       10 REG-NOME                 PIC X(020).
+ALT9       10 REG-EMAIL                PIC X(020).
            10 REG-CLIENTES-STREA       PIC X(010).
            10 REG-CLIENTES-P2          PIC 9(003)V99.
+ALT3       10 REG-CLIENTES-STATUS      PIC X(001).
+ALT3       10 REG-CLIENTES-PROX-COB    PIC 9(008).
+ALT10      10 REG-CLIENTES-MOEDA       PIC X(003).
       *----------------------------------------------------------------*
       *     OUTPUT -  DADOS DO ARQUIVO DE ENTRADA (CLIENTES2)
-      *                               LRECL = 058
+ALT10 *                               LRECL = 125
       *----------------------------------------------------------------*
        FD  SAIDA.
        01  REG-SAIDA.
-           10 REG-SAIDA-P1             PIC X(043).
-           10 REG-SAIDA-STREA          PIC X(010).
-           10 REG-SAIDA-P2             PIC 9(003)V99.
+ALT9       10 REG-SAIDA-CODIGO         PIC X(003).
+ALT9       10 REG-SAIDA-NOME           PIC X(020).
+ALT9       10 REG-SAIDA-EMAIL          PIC X(020).
+ALT7       10 REG-SAIDA-QTD-SERVICOS   PIC 9(001).
+ALT7       10 REG-SAIDA-SERVICOS       OCCURS 3 TIMES.
+ALT7           15 REG-SAIDA-STREA          PIC X(010).
+ALT7           15 REG-SAIDA-P2             PIC 9(003)V99.
+ALT7           15 REG-SAIDA-STATUS         PIC X(001).
+ALT7           15 REG-SAIDA-PROX-COB       PIC 9(008).
+ALT10          15 REG-SAIDA-MOEDA          PIC X(003).
 
        SD  WORK.
        01  REG-WORK.
-           10 REG-WORK-P1              PIC X(043).
+ALT9       10 REG-WORK-CODIGO           PIC X(003).
+ALT9       10 REG-WORK-NOME             PIC X(020).
+ALT9       10 REG-WORK-EMAIL            PIC X(020).
            10 REG-WORK-STREA           PIC X(010).
            10 REG-WORK-P2              PIC 9(003)V99.
+ALT3       10 REG-WORK-STATUS          PIC X(001).
+ALT3       10 REG-WORK-PROX-COB        PIC 9(008).
+ALT10      10 REG-WORK-MOEDA           PIC X(003).
+
+      *----------------------------------------------------------------*
+      *     INPUT -  CLIENTES2.dat DA EXECUCAO ANTERIOR
+ALT13 *                               LRECL = 125 (MESMO LAYOUT GRUPADO
+ALT13 *                               POR CLIENTE QUE A SAIDA GRAVA)
+      *----------------------------------------------------------------*
+ALT1   FD  CLIENTES2-ANTIGO.
+ALT1   01  REG-CLIENTES2-ANTIGO.
+ALT9       10 REG-ANTIGO-CODIGO         PIC X(003).
+ALT9       10 REG-ANTIGO-NOME           PIC X(020).
+ALT9       10 REG-ANTIGO-EMAIL          PIC X(020).
+ALT13      10 REG-ANTIGO-QTD-SERVICOS   PIC 9(001).
+ALT13      10 REG-ANTIGO-SERVICOS       OCCURS 3 TIMES.
+ALT13          15 REG-ANTIGO-STREA          PIC X(010).
+ALT13          15 REG-ANTIGO-P2             PIC 9(003)V99.
+ALT13          15 REG-ANTIGO-STATUS         PIC X(001).
+ALT13          15 REG-ANTIGO-PROX-COB       PIC 9(008).
+ALT13          15 REG-ANTIGO-MOEDA          PIC X(003).
+
+      *----------------------------------------------------------------*
+      *     WORK -  CLIENTES1 ORDENADO PELO CODIGO DO CLIENTE
+ALT10 *                               LRECL = 070
+      *----------------------------------------------------------------*
+ALT1   FD  TEMP-NOVOS.
+ALT1   01  REG-TEMP-NOVO.
+ALT9       10 REG-NOVO-CODIGO            PIC X(003).
+ALT9       10 REG-NOVO-NOME              PIC X(020).
+ALT9       10 REG-NOVO-EMAIL             PIC X(020).
+ALT1       10 REG-NOVO-STREA            PIC X(010).
+ALT1       10 REG-NOVO-P2               PIC 9(003)V99.
+ALT3       10 REG-NOVO-STATUS           PIC X(001).
+ALT3       10 REG-NOVO-PROX-COB         PIC 9(008).
+ALT10      10 REG-NOVO-MOEDA            PIC X(003).
+
+      *----------------------------------------------------------------*
+      *     WORK -  CLIENTES2 ANTERIOR ORDENADO PELO CODIGO DO CLIENTE
+ALT10 *                               LRECL = 070
+      *----------------------------------------------------------------*
+ALT1   FD  TEMP-ANTIGOS.
+ALT1   01  REG-TEMP-ANTIGO.
+ALT9       10 REG-TANT-CODIGO            PIC X(003).
+ALT9       10 REG-TANT-NOME              PIC X(020).
+ALT9       10 REG-TANT-EMAIL             PIC X(020).
+ALT1       10 REG-TANT-STREA            PIC X(010).
+ALT1       10 REG-TANT-P2               PIC 9(003)V99.
+ALT3       10 REG-TANT-STATUS           PIC X(001).
+ALT3       10 REG-TANT-PROX-COB         PIC 9(008).
+ALT10      10 REG-TANT-MOEDA            PIC X(003).
+
+      *----------------------------------------------------------------*
+      *     WORK -  RESULTADO DA MESCLA (NOVOS + ANTIGOS PRESERVADOS)
+ALT10 *                               LRECL = 070
+      *----------------------------------------------------------------*
+ALT1   FD  TEMP-MESCLADO.
+ALT1   01  REG-TEMP-MESCLADO.
+ALT9       10 REG-MESC-CODIGO            PIC X(003).
+ALT9       10 REG-MESC-NOME              PIC X(020).
+ALT9       10 REG-MESC-EMAIL             PIC X(020).
+ALT1       10 REG-MESC-STREA            PIC X(010).
+ALT1       10 REG-MESC-P2               PIC 9(003)V99.
+ALT3       10 REG-MESC-STATUS           PIC X(001).
+ALT3       10 REG-MESC-PROX-COB         PIC 9(008).
+ALT10      10 REG-MESC-MOEDA            PIC X(003).
+
+      *----------------------------------------------------------------*
+      *     WORK -  TEMP-NOVOS SEM OS CODIGOS DE CLIENTE DUPLICADOS
+ALT10 *                               LRECL = 070
+      *----------------------------------------------------------------*
+ALT6   FD  TEMP-UNICOS.
+ALT6   01  REG-TEMP-UNICO.
+ALT9       10 REG-UNICO-CODIGO            PIC X(003).
+ALT9       10 REG-UNICO-NOME              PIC X(020).
+ALT9       10 REG-UNICO-EMAIL             PIC X(020).
+ALT6       10 REG-UNICO-STREA            PIC X(010).
+ALT6       10 REG-UNICO-P2               PIC 9(003)V99.
+ALT6       10 REG-UNICO-STATUS           PIC X(001).
+ALT6       10 REG-UNICO-PROX-COB         PIC 9(008).
+ALT10      10 REG-UNICO-MOEDA            PIC X(003).
+
+      *----------------------------------------------------------------*
+      *     OUTPUT -  CODIGOS DE CLIENTE DUPLICADOS REJEITADOS
+ALT10 *                               LRECL = 070
+      *----------------------------------------------------------------*
+ALT6   FD  DUPLICADOS.
+ALT6   01  REG-DUPLICADO.
+ALT9       10 REG-DUPL-CODIGO             PIC X(003).
+ALT9       10 REG-DUPL-NOME               PIC X(020).
+ALT9       10 REG-DUPL-EMAIL              PIC X(020).
+ALT6       10 REG-DUPL-STREA             PIC X(010).
+ALT6       10 REG-DUPL-P2                PIC 9(003)V99.
+ALT6       10 REG-DUPL-STATUS            PIC X(001).
+ALT6       10 REG-DUPL-PROX-COB          PIC 9(008).
+ALT10      10 REG-DUPL-MOEDA             PIC X(003).
 
 
       *-----------------------------------------------------------------
@@ -98,12 +325,63 @@
        01  FS-CLIENTES1                PIC 9(002).
        01  FS-SAIDA                    PIC 9(002).
        01  FS-WORK                     PIC 9(002).
+ALT1   01  FS-CLIENTES2-ANTIGO         PIC 9(002).
+ALT1   01  FS-TEMP-NOVOS               PIC 9(002).
+ALT1   01  FS-TEMP-ANTIGOS             PIC 9(002).
+ALT1   01  FS-TEMP-MESCLADO            PIC 9(002).
+ALT6   01  FS-TEMP-UNICOS              PIC 9(002).
+ALT6   01  FS-DUPLICADOS               PIC 9(002).
+
+      *-----------------------------------------------------------------
+ALT5   01  FILLER                      PIC X(050)          VALUE
+ALT5       "***** CAMINHOS DOS ARQUIVOS (VARIAVEL AMBIENTE) *****".
+      *-----------------------------------------------------------------
+ALT5   01  WRK-DIR-DADOS               PIC X(040)          VALUE SPACES.
+ALT5   01  WRK-CAMINHO-CLIENTES1       PIC X(060)          VALUE SPACES.
+ALT5   01  WRK-CAMINHO-SAIDA           PIC X(060)          VALUE SPACES.
+ALT5   01  WRK-CAMINHO-WORK            PIC X(060)          VALUE SPACES.
+ALT5   01  WRK-CAMINHO-CLIENTES2-ANT   PIC X(060)          VALUE SPACES.
+ALT5   01  WRK-CAMINHO-TEMP-NOVOS      PIC X(060)          VALUE SPACES.
+ALT5   01  WRK-CAMINHO-TEMP-ANTIGOS    PIC X(060)          VALUE SPACES.
+ALT5   01  WRK-CAMINHO-TEMP-MESCLADO   PIC X(060)          VALUE SPACES.
+ALT6   01  WRK-CAMINHO-TEMP-UNICOS     PIC X(060)          VALUE SPACES.
+ALT6   01  WRK-CAMINHO-DUPLICADOS      PIC X(060)          VALUE SPACES.
 
       *-----------------------------------------------------------------
        01  FILLER                      PIC X(050)          VALUE
            "***** INICIO DAS VARIAVEIS DE APOIO *****".
       *-----------------------------------------------------------------
-       01  WRK-MODULO                  PIC X(079)          VALUE ZEROS.
+ALT8   01  WRK-MODULO                  PIC X(079)          VALUE ZEROS.
+
+ALT1   01  WRK-CLIENTES2                PIC X(009)          VALUE
+ALT1       "CLIENTES2".
+ALT1   01  WRK-CLIENTES2-EXISTE         PIC X(001)          VALUE "N".
+ALT1       88 WRK-CLIENTES2-ENCONTRADO             VALUE "S".
+ALT1       88 WRK-CLIENTES2-NAO-ENCONTRADO         VALUE "N".
+
+ALT6   01  WRK-COD-ANTERIOR            PIC X(003)          VALUE SPACES.
+ALT7   01  WRK-STREA-ANTERIOR          PIC X(010)          VALUE SPACES.
+ALT6   01  WRK-QT-DUPLICADOS            PIC 9(004)          VALUE ZEROS.
+
+ALT7   01  WRK-SAIDA-ATUAL                 VALUE SPACES.
+ALT9       05 WRK-SAIDA-ATUAL-CODIGO        PIC X(003).
+ALT9       05 WRK-SAIDA-ATUAL-NOME          PIC X(020).
+ALT9       05 WRK-SAIDA-ATUAL-EMAIL         PIC X(020).
+ALT7       05 WRK-SAIDA-ATUAL-QTD          PIC 9(001).
+ALT7       05 WRK-SAIDA-ATUAL-SERVICOS     OCCURS 3 TIMES.
+ALT7           10 WRK-SAIDA-ATUAL-STREA        PIC X(010).
+ALT7           10 WRK-SAIDA-ATUAL-P2          PIC 9(003)V99.
+ALT7           10 WRK-SAIDA-ATUAL-STATUS      PIC X(001).
+ALT7           10 WRK-SAIDA-ATUAL-PROX-COB    PIC 9(008).
+ALT10          10 WRK-SAIDA-ATUAL-MOEDA       PIC X(003).
+ALT7   01  WRK-SAIDA-ATUAL-VAZIA       PIC X(001)          VALUE "S".
+ALT7       88 WRK-SAIDA-ATUAL-TEM-DADO            VALUE "N".
+ALT7       88 WRK-SAIDA-ATUAL-ESTA-VAZIA          VALUE "S".
+ALT7   01  WRK-FIM-WORK                PIC X(001)          VALUE "N".
+ALT7       88 WRK-FIM-WORK-SIM                     VALUE "S".
+ALT7       88 WRK-FIM-WORK-NAO                     VALUE "N".
+ALT7   01  WRK-IDX-SAIDA               PIC 9(001)          VALUE 1.
+ALT13  01  WRK-IDX-ANTIGO              PIC 9(001)          VALUE 1.
 
       *-----------------------------------------------------------------
        01  FILLER                       PIC X(050)        VALUES
@@ -114,10 +392,15 @@
        01  WRK-MSG-ERROS.
            05  WRK-DESCRICAO-ERRO       PIC X(030)        VALUES SPACES.
            05  WRK-STATUS-ERRO          PIC 9(002)        VALUES ZEROS.
-           05  WRK-PRG-ERRO             PIC X(009)        VALUES
-               "RELATORIO".
+ALT2       05  WRK-PRG-ERRO             PIC X(008)        VALUES
+ALT2           "RELATORI".
            05  WRK-AREA-ERRO            PIC X(030)        VALUES SPACES.
            05  WRK-ARQUIVO-ERRO         PIC X(008)        VALUES SPACES.
+ALT8       05  WRK-SEVERIDADE-ERRO      PIC X(001)        VALUES "W".
+ALT8           88 WRK-SEVERIDADE-WARNING          VALUE "W".
+ALT8           88 WRK-SEVERIDADE-FATAL            VALUE "F".
+
+ALT4   01  WRK-FS-DESCRICAO             PIC X(030)        VALUES SPACES.
 
       *-----------------------------------------------------------------
        01  FILLER                      PIC X(050)          VALUE
@@ -128,17 +411,13 @@
        PROCEDURE                               DIVISION.
       *=================================================================
 
-           SORT WORK ON ASCENDING KEY REG-WORK-STREA
-           USING CLIENTES1 GIVING SAIDA.
-
-
        0000-PRINCIPAL.
 
            PERFORM 0100-INICIAR.
 
            PERFORM 0120-TESTE-VAZIO.
 
-           PERFORM 0200-PROCESSAR UNTIL FS-CLIENTES1 NOT EQUAL 00.
+           PERFORM 0200-PROCESSAR.
 
            PERFORM 0300-FINALIZAR.
 
@@ -148,15 +427,60 @@
        0100-INICIAR                               SECTION.
       *-----------------------------------------------------------------
 
-           OPEN INPUT CLIENTES1
+ALT5       PERFORM 0101-MONTA-CAMINHOS.
 
-           SORT WORK ON ASCENDING KEY REG-CLIENTES-STREA
-           USING CLIENTES1 GIVING SAIDA.
+           OPEN INPUT CLIENTES1.
 
            PERFORM 0110-TESTE-EXISTE.
 
        0100-INICIAR-FIM.                          EXIT.
       *-----------------------------------------------------------------
+ALT5   0101-MONTA-CAMINHOS                        SECTION.
+      *-----------------------------------------------------------------
+
+ALT5       ACCEPT WRK-DIR-DADOS FROM ENVIRONMENT "ATIVIDADE3_DIR".
+ALT5       IF WRK-DIR-DADOS EQUAL SPACES
+ALT5           MOVE "C:\ATIVIDADE3" TO WRK-DIR-DADOS
+ALT5       END-IF.
+
+ALT5       STRING WRK-DIR-DADOS        DELIMITED BY SPACE
+ALT5              "\CLIENTES1.dat"     DELIMITED BY SIZE
+ALT5              INTO WRK-CAMINHO-CLIENTES1.
+
+ALT5       STRING WRK-DIR-DADOS        DELIMITED BY SPACE
+ALT5              "\CLIENTES2.dat"     DELIMITED BY SIZE
+ALT5              INTO WRK-CAMINHO-SAIDA.
+
+ALT5       STRING WRK-DIR-DADOS        DELIMITED BY SPACE
+ALT5              "\WORK.dat"          DELIMITED BY SIZE
+ALT5              INTO WRK-CAMINHO-WORK.
+
+ALT5       STRING WRK-DIR-DADOS        DELIMITED BY SPACE
+ALT5              "\CLIENTES2.dat"     DELIMITED BY SIZE
+ALT5              INTO WRK-CAMINHO-CLIENTES2-ANT.
+
+ALT5       STRING WRK-DIR-DADOS        DELIMITED BY SPACE
+ALT5              "\TEMPNOVO.dat"      DELIMITED BY SIZE
+ALT5              INTO WRK-CAMINHO-TEMP-NOVOS.
+
+ALT5       STRING WRK-DIR-DADOS        DELIMITED BY SPACE
+ALT5              "\TEMPANT.dat"       DELIMITED BY SIZE
+ALT5              INTO WRK-CAMINHO-TEMP-ANTIGOS.
+
+ALT5       STRING WRK-DIR-DADOS        DELIMITED BY SPACE
+ALT5              "\TEMPMESC.dat"      DELIMITED BY SIZE
+ALT5              INTO WRK-CAMINHO-TEMP-MESCLADO.
+
+ALT6       STRING WRK-DIR-DADOS        DELIMITED BY SPACE
+ALT6              "\TEMPUNIC.dat"      DELIMITED BY SIZE
+ALT6              INTO WRK-CAMINHO-TEMP-UNICOS.
+
+ALT6       STRING WRK-DIR-DADOS        DELIMITED BY SPACE
+ALT6              "\DUPLICAD.txt"      DELIMITED BY SIZE
+ALT6              INTO WRK-CAMINHO-DUPLICADOS.
+
+ALT5   0101-MONTA-CAMINHOS-FIM.                   EXIT.
+      *-----------------------------------------------------------------
        0110-TESTE-EXISTE                          SECTION.
       *-----------------------------------------------------------------
 
@@ -182,6 +506,7 @@
            PERFORM 0130-LER-DADOS
            PERFORM 0141-TESTAR-STATUS-CLIENTES.
 
+ALT1       CLOSE CLIENTES1.
 
        0120-TESTE-VAZIO-FIM.                    EXIT.
       *-----------------------------------------------------------------
@@ -206,28 +531,369 @@
        0200-PROCESSAR                            SECTION.
       *-----------------------------------------------------------------
 
-               PERFORM 0130-LER-DADOS.
+ALT1       PERFORM 0210-VERIFICA-CLIENTES2.
+ALT1       PERFORM 0220-ORDENAR-NOVOS.
+ALT6       PERFORM 0225-REMOVE-DUPLICADOS.
+ALT1       PERFORM 0230-ORDENAR-ANTIGOS.
+ALT1       PERFORM 0240-MESCLAR.
+ALT1       PERFORM 0250-GERAR-SAIDA.
 
        0200-PROCESSAR-FIM.                      EXIT.
 
+      *-----------------------------------------------------------------
+ALT1   0210-VERIFICA-CLIENTES2                    SECTION.
+      *-----------------------------------------------------------------
+
+ALT1       OPEN INPUT CLIENTES2-ANTIGO.
+
+ALT1       IF FS-CLIENTES2-ANTIGO EQUAL 35
+ALT1           SET WRK-CLIENTES2-NAO-ENCONTRADO TO TRUE
+ALT1       ELSE
+ALT1           SET WRK-CLIENTES2-ENCONTRADO     TO TRUE
+ALT1           CLOSE CLIENTES2-ANTIGO
+ALT1       END-IF.
+
+ALT1   0210-VERIFICA-CLIENTES2-FIM.               EXIT.
 
       *-----------------------------------------------------------------
-       0300-FINALIZAR                           SECTION.
+ALT1   0220-ORDENAR-NOVOS                         SECTION.
+      *-----------------------------------------------------------------
+
+ALT9       SORT WORK ON ASCENDING KEY REG-WORK-CODIGO
+ALT7                  ASCENDING KEY REG-WORK-STREA
+ALT1           USING CLIENTES1 GIVING TEMP-NOVOS.
+
+ALT1   0220-ORDENAR-NOVOS-FIM.                    EXIT.
+
+      *-----------------------------------------------------------------
+ALT6   0225-REMOVE-DUPLICADOS                     SECTION.
+      *-----------------------------------------------------------------
+
+ALT6       MOVE SPACES TO WRK-COD-ANTERIOR.
+ALT6       MOVE ZEROS  TO WRK-QT-DUPLICADOS.
+
+ALT6       OPEN INPUT  TEMP-NOVOS.
+ALT6       OPEN OUTPUT TEMP-UNICOS.
+ALT6       OPEN OUTPUT DUPLICADOS.
+
+ALT6       READ TEMP-NOVOS.
+
+ALT6       PERFORM 0226-TESTA-DUPLICADO
+ALT6           UNTIL FS-TEMP-NOVOS NOT EQUAL 00.
+
+ALT6       CLOSE TEMP-NOVOS.
+ALT6       CLOSE TEMP-UNICOS.
+ALT6       CLOSE DUPLICADOS.
+
+ALT6       IF WRK-QT-DUPLICADOS GREATER ZERO
+ALT6           DISPLAY "CODIGOS DE CLIENTE DUPLICADOS REJEITADOS: "
+ALT6                                              WRK-QT-DUPLICADOS
+ALT6       END-IF.
+
+ALT6   0225-REMOVE-DUPLICADOS-FIM.                 EXIT.
+
+      *-----------------------------------------------------------------
+ALT6   0226-TESTA-DUPLICADO                        SECTION.
+      *-----------------------------------------------------------------
+
+ALT9       IF REG-NOVO-CODIGO   EQUAL WRK-COD-ANTERIOR
+ALT7          AND REG-NOVO-STREA EQUAL WRK-STREA-ANTERIOR
+ALT6           ADD 1 TO WRK-QT-DUPLICADOS
+ALT9           MOVE REG-NOVO-CODIGO       TO REG-DUPL-CODIGO
+ALT9           MOVE REG-NOVO-NOME         TO REG-DUPL-NOME
+ALT9           MOVE REG-NOVO-EMAIL        TO REG-DUPL-EMAIL
+ALT6           MOVE REG-NOVO-STREA        TO REG-DUPL-STREA
+ALT6           MOVE REG-NOVO-P2           TO REG-DUPL-P2
+ALT6           MOVE REG-NOVO-STATUS       TO REG-DUPL-STATUS
+ALT6           MOVE REG-NOVO-PROX-COB     TO REG-DUPL-PROX-COB
+ALT10          MOVE REG-NOVO-MOEDA        TO REG-DUPL-MOEDA
+ALT6           WRITE REG-DUPLICADO
+ALT6       ELSE
+ALT9           MOVE REG-NOVO-CODIGO       TO WRK-COD-ANTERIOR
+ALT7           MOVE REG-NOVO-STREA        TO WRK-STREA-ANTERIOR
+ALT9           MOVE REG-NOVO-CODIGO       TO REG-UNICO-CODIGO
+ALT9           MOVE REG-NOVO-NOME         TO REG-UNICO-NOME
+ALT9           MOVE REG-NOVO-EMAIL        TO REG-UNICO-EMAIL
+ALT6           MOVE REG-NOVO-STREA        TO REG-UNICO-STREA
+ALT6           MOVE REG-NOVO-P2           TO REG-UNICO-P2
+ALT6           MOVE REG-NOVO-STATUS       TO REG-UNICO-STATUS
+ALT6           MOVE REG-NOVO-PROX-COB     TO REG-UNICO-PROX-COB
+ALT10          MOVE REG-NOVO-MOEDA        TO REG-UNICO-MOEDA
+ALT6           WRITE REG-TEMP-UNICO
+ALT6       END-IF.
+
+ALT6       READ TEMP-NOVOS.
+
+ALT6   0226-TESTA-DUPLICADO-FIM.                   EXIT.
+
+      *-----------------------------------------------------------------
+ALT1   0230-ORDENAR-ANTIGOS                       SECTION.
+      *-----------------------------------------------------------------
+
+ALT1       IF WRK-CLIENTES2-ENCONTRADO
+ALT9           SORT WORK ON ASCENDING KEY REG-WORK-CODIGO
+ALT13              INPUT PROCEDURE IS 0231-LER-CLIENTES2-ANTIGO
+ALT1               GIVING TEMP-ANTIGOS
+ALT1       ELSE
+ALT1           OPEN OUTPUT TEMP-ANTIGOS
+ALT1           CLOSE TEMP-ANTIGOS
+ALT1       END-IF.
+
+ALT1   0230-ORDENAR-ANTIGOS-FIM.                  EXIT.
+
+      *-----------------------------------------------------------------
+ALT13  0231-LER-CLIENTES2-ANTIGO                   SECTION.
+      *-----------------------------------------------------------------
+
+ALT13      OPEN INPUT CLIENTES2-ANTIGO.
+
+ALT13      READ CLIENTES2-ANTIGO.
+
+ALT13      PERFORM 0232-DESMEMBRA-ANTIGO
+ALT13          UNTIL FS-CLIENTES2-ANTIGO NOT EQUAL 00.
+
+ALT13      CLOSE CLIENTES2-ANTIGO.
+
+ALT13  0231-LER-CLIENTES2-ANTIGO-FIM.               EXIT.
+
+      *-----------------------------------------------------------------
+ALT13  0232-DESMEMBRA-ANTIGO                        SECTION.
       *-----------------------------------------------------------------
 
+ALT13      PERFORM VARYING WRK-IDX-ANTIGO FROM 1 BY 1
+ALT13              UNTIL WRK-IDX-ANTIGO GREATER REG-ANTIGO-QTD-SERVICOS
+ALT13          MOVE REG-ANTIGO-CODIGO                        TO
+ALT13              REG-WORK-CODIGO
+ALT13          MOVE REG-ANTIGO-NOME                          TO
+ALT13              REG-WORK-NOME
+ALT13          MOVE REG-ANTIGO-EMAIL                         TO
+ALT13              REG-WORK-EMAIL
+ALT13          MOVE REG-ANTIGO-STREA(WRK-IDX-ANTIGO)          TO
+ALT13              REG-WORK-STREA
+ALT13          MOVE REG-ANTIGO-P2(WRK-IDX-ANTIGO)             TO
+ALT13              REG-WORK-P2
+ALT13          MOVE REG-ANTIGO-STATUS(WRK-IDX-ANTIGO)         TO
+ALT13              REG-WORK-STATUS
+ALT13          MOVE REG-ANTIGO-PROX-COB(WRK-IDX-ANTIGO)       TO
+ALT13              REG-WORK-PROX-COB
+ALT13          MOVE REG-ANTIGO-MOEDA(WRK-IDX-ANTIGO)          TO
+ALT13              REG-WORK-MOEDA
+ALT13          RELEASE REG-WORK
+ALT13      END-PERFORM.
+
+ALT13      READ CLIENTES2-ANTIGO.
+
+ALT13  0232-DESMEMBRA-ANTIGO-FIM.                   EXIT.
+
+      *-----------------------------------------------------------------
+ALT1   0240-MESCLAR                               SECTION.
+      *-----------------------------------------------------------------
+
+ALT6       OPEN INPUT TEMP-UNICOS.
+ALT1       OPEN INPUT TEMP-ANTIGOS.
+ALT1       OPEN OUTPUT TEMP-MESCLADO.
+
+ALT1       PERFORM 0241-LER-NOVO.
+ALT1       PERFORM 0242-LER-ANTIGO.
+
+ALT1       PERFORM 0243-COMPARA-E-GRAVA
+ALT6           UNTIL FS-TEMP-UNICOS NOT EQUAL 00
+ALT1              AND FS-TEMP-ANTIGOS NOT EQUAL 00.
+
+ALT6       CLOSE TEMP-UNICOS.
+ALT1       CLOSE TEMP-ANTIGOS.
+ALT1       CLOSE TEMP-MESCLADO.
+
+ALT1   0240-MESCLAR-FIM.                          EXIT.
+
+      *-----------------------------------------------------------------
+ALT1   0241-LER-NOVO                              SECTION.
+      *-----------------------------------------------------------------
+
+ALT6       READ TEMP-UNICOS.
+
+ALT1   0241-LER-NOVO-FIM.                         EXIT.
+
+      *-----------------------------------------------------------------
+ALT1   0242-LER-ANTIGO                            SECTION.
+      *-----------------------------------------------------------------
+
+ALT1       READ TEMP-ANTIGOS.
+
+ALT1   0242-LER-ANTIGO-FIM.                       EXIT.
+
+      *-----------------------------------------------------------------
+ALT1   0243-COMPARA-E-GRAVA                       SECTION.
+      *-----------------------------------------------------------------
+
+ALT1       EVALUATE TRUE
+ALT6           WHEN FS-TEMP-UNICOS NOT EQUAL 00
+ALT1               PERFORM 0245-GRAVA-ANTIGO
+ALT1               PERFORM 0242-LER-ANTIGO
+ALT1           WHEN FS-TEMP-ANTIGOS NOT EQUAL 00
+ALT1               PERFORM 0244-GRAVA-NOVO
+ALT1               PERFORM 0241-LER-NOVO
+ALT9           WHEN REG-UNICO-CODIGO EQUAL REG-TANT-CODIGO
+ALT1               PERFORM 0244-GRAVA-NOVO
+ALT1               PERFORM 0241-LER-NOVO
+ALT1               PERFORM 0242-LER-ANTIGO
+ALT9           WHEN REG-UNICO-CODIGO LESS THAN REG-TANT-CODIGO
+ALT1               PERFORM 0244-GRAVA-NOVO
+ALT1               PERFORM 0241-LER-NOVO
+ALT1           WHEN OTHER
+ALT1               PERFORM 0245-GRAVA-ANTIGO
+ALT1               PERFORM 0242-LER-ANTIGO
+ALT1       END-EVALUATE.
+
+ALT1   0243-COMPARA-E-GRAVA-FIM.                  EXIT.
+
+      *-----------------------------------------------------------------
+ALT1   0244-GRAVA-NOVO                            SECTION.
+      *-----------------------------------------------------------------
+
+ALT9       MOVE REG-UNICO-CODIGO      TO REG-MESC-CODIGO.
+ALT9       MOVE REG-UNICO-NOME        TO REG-MESC-NOME.
+ALT9       MOVE REG-UNICO-EMAIL       TO REG-MESC-EMAIL.
+ALT6       MOVE REG-UNICO-STREA       TO REG-MESC-STREA.
+ALT6       MOVE REG-UNICO-P2          TO REG-MESC-P2.
+ALT6       MOVE REG-UNICO-STATUS      TO REG-MESC-STATUS.
+ALT6       MOVE REG-UNICO-PROX-COB    TO REG-MESC-PROX-COB.
+ALT10      MOVE REG-UNICO-MOEDA       TO REG-MESC-MOEDA.
+ALT1       WRITE REG-TEMP-MESCLADO.
+
+ALT1   0244-GRAVA-NOVO-FIM.                       EXIT.
+
+      *-----------------------------------------------------------------
+ALT1   0245-GRAVA-ANTIGO                          SECTION.
+      *-----------------------------------------------------------------
+
+ALT9       MOVE REG-TANT-CODIGO       TO REG-MESC-CODIGO.
+ALT9       MOVE REG-TANT-NOME         TO REG-MESC-NOME.
+ALT9       MOVE REG-TANT-EMAIL        TO REG-MESC-EMAIL.
+ALT1       MOVE REG-TANT-STREA        TO REG-MESC-STREA.
+ALT1       MOVE REG-TANT-P2           TO REG-MESC-P2.
+ALT3       MOVE REG-TANT-STATUS       TO REG-MESC-STATUS.
+ALT3       MOVE REG-TANT-PROX-COB     TO REG-MESC-PROX-COB.
+ALT10      MOVE REG-TANT-MOEDA        TO REG-MESC-MOEDA.
+ALT1       WRITE REG-TEMP-MESCLADO.
+
+ALT1   0245-GRAVA-ANTIGO-FIM.                     EXIT.
+
+      *-----------------------------------------------------------------
+ALT1   0250-GERAR-SAIDA                           SECTION.
+      *-----------------------------------------------------------------
+
+ALT12      OPEN OUTPUT SAIDA.
+
+ALT9       SORT WORK ON ASCENDING KEY REG-WORK-CODIGO
+ALT2                  ASCENDING KEY REG-WORK-STREA
+ALT7           USING TEMP-MESCLADO
+ALT7           OUTPUT PROCEDURE 0251-MONTA-SAIDA.
+
+ALT1   0250-GERAR-SAIDA-FIM.                      EXIT.
+
+      *-----------------------------------------------------------------
+ALT7   0251-MONTA-SAIDA                            SECTION.
+      *-----------------------------------------------------------------
+
+ALT7       SET WRK-SAIDA-ATUAL-ESTA-VAZIA TO TRUE.
+ALT7       SET WRK-FIM-WORK-NAO           TO TRUE.
+
+ALT7       RETURN WORK AT END SET WRK-FIM-WORK-SIM TO TRUE.
+
+ALT7       PERFORM 0252-MONTA-SAIDA-REGISTRO
+ALT7           UNTIL WRK-FIM-WORK-SIM.
+
+ALT7       IF WRK-SAIDA-ATUAL-TEM-DADO
+ALT7           PERFORM 0253-GRAVA-SAIDA-ATUAL
+ALT7       END-IF.
+
+ALT7   0251-MONTA-SAIDA-FIM.                       EXIT.
+
+      *-----------------------------------------------------------------
+ALT7   0252-MONTA-SAIDA-REGISTRO                    SECTION.
+      *-----------------------------------------------------------------
+
+ALT7       IF WRK-SAIDA-ATUAL-TEM-DADO
+ALT9          AND REG-WORK-CODIGO NOT EQUAL WRK-SAIDA-ATUAL-CODIGO
+ALT7           PERFORM 0253-GRAVA-SAIDA-ATUAL
+ALT7       END-IF.
+
+ALT7       IF WRK-SAIDA-ATUAL-ESTA-VAZIA
+ALT9           MOVE REG-WORK-CODIGO   TO WRK-SAIDA-ATUAL-CODIGO
+ALT9           MOVE REG-WORK-NOME     TO WRK-SAIDA-ATUAL-NOME
+ALT9           MOVE REG-WORK-EMAIL    TO WRK-SAIDA-ATUAL-EMAIL
+ALT7           MOVE ZEROS            TO WRK-SAIDA-ATUAL-QTD
+ALT7           SET WRK-SAIDA-ATUAL-TEM-DADO TO TRUE
+ALT7       END-IF.
+
+ALT7       IF WRK-SAIDA-ATUAL-QTD LESS 3
+ALT7           ADD 1 TO WRK-SAIDA-ATUAL-QTD
+ALT7           MOVE REG-WORK-STREA     TO
+ALT7               WRK-SAIDA-ATUAL-STREA(WRK-SAIDA-ATUAL-QTD)
+ALT7           MOVE REG-WORK-P2        TO
+ALT7               WRK-SAIDA-ATUAL-P2(WRK-SAIDA-ATUAL-QTD)
+ALT7           MOVE REG-WORK-STATUS    TO
+ALT7               WRK-SAIDA-ATUAL-STATUS(WRK-SAIDA-ATUAL-QTD)
+ALT7           MOVE REG-WORK-PROX-COB  TO
+ALT7               WRK-SAIDA-ATUAL-PROX-COB(WRK-SAIDA-ATUAL-QTD)
+ALT10          MOVE REG-WORK-MOEDA     TO
+ALT10              WRK-SAIDA-ATUAL-MOEDA(WRK-SAIDA-ATUAL-QTD)
+ALT7       ELSE
+ALT9           DISPLAY "CLIENTE " REG-WORK-CODIGO
+ALT7               " EXCEDEU O LIMITE DE SERVICOS, IGNORADO: "
+ALT7               REG-WORK-STREA
+ALT7       END-IF.
+
+ALT7       RETURN WORK AT END SET WRK-FIM-WORK-SIM TO TRUE.
+
+ALT7   0252-MONTA-SAIDA-REGISTRO-FIM.               EXIT.
+
+      *-----------------------------------------------------------------
+ALT7   0253-GRAVA-SAIDA-ATUAL                       SECTION.
+      *-----------------------------------------------------------------
+
+ALT9       MOVE WRK-SAIDA-ATUAL-CODIGO  TO REG-SAIDA-CODIGO.
+ALT9       MOVE WRK-SAIDA-ATUAL-NOME    TO REG-SAIDA-NOME.
+ALT9       MOVE WRK-SAIDA-ATUAL-EMAIL   TO REG-SAIDA-EMAIL.
+ALT7       MOVE WRK-SAIDA-ATUAL-QTD     TO REG-SAIDA-QTD-SERVICOS.
+
+ALT7       PERFORM VARYING WRK-IDX-SAIDA FROM 1 BY 1
+ALT7               UNTIL WRK-IDX-SAIDA GREATER WRK-SAIDA-ATUAL-QTD
+ALT7           MOVE WRK-SAIDA-ATUAL-STREA(WRK-IDX-SAIDA)      TO
+ALT7               REG-SAIDA-STREA(WRK-IDX-SAIDA)
+ALT7           MOVE WRK-SAIDA-ATUAL-P2(WRK-IDX-SAIDA)         TO
+ALT7               REG-SAIDA-P2(WRK-IDX-SAIDA)
+ALT7           MOVE WRK-SAIDA-ATUAL-STATUS(WRK-IDX-SAIDA)     TO
+ALT7               REG-SAIDA-STATUS(WRK-IDX-SAIDA)
+ALT7           MOVE WRK-SAIDA-ATUAL-PROX-COB(WRK-IDX-SAIDA)   TO
+ALT7               REG-SAIDA-PROX-COB(WRK-IDX-SAIDA)
+ALT10          MOVE WRK-SAIDA-ATUAL-MOEDA(WRK-IDX-SAIDA)       TO
+ALT10              REG-SAIDA-MOEDA(WRK-IDX-SAIDA)
+ALT7       END-PERFORM.
+
+ALT7       WRITE REG-SAIDA.
+
+ALT7       SET WRK-SAIDA-ATUAL-ESTA-VAZIA TO TRUE.
+
+ALT7   0253-GRAVA-SAIDA-ATUAL-FIM.                  EXIT.
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                           SECTION.
+      *-----------------------------------------------------------------
 
            MOVE WRK-ERRO-GRAVACAO     TO WRK-DESCRICAO-ERRO
            MOVE "0300-FINALIZAR"      TO WRK-AREA-ERRO
 
-           CLOSE CLIENTES1
-               MOVE WRK-CLIENTE           TO WRK-ARQUIVO-ERRO
-               MOVE FS-CLIENTES1          TO WRK-STATUS-ERRO
-               PERFORM 0141-TESTAR-STATUS-CLIENTES.
-
            CLOSE SAIDA.
                MOVE WRK-SAIDA             TO WRK-ARQUIVO-ERRO
                MOVE FS-SAIDA              TO WRK-STATUS-ERRO
 
+ALT12      IF FS-SAIDA NOT EQUAL 00
+ALT12          PERFORM 9999-MSG-ERROS
+ALT12      END-IF.
+
+ALT11      MOVE 0 TO RETURN-CODE.
 
            GOBACK.
 
@@ -246,6 +912,10 @@
            DISPLAY "AREA/SECAO .: " WRK-AREA-ERRO.
            DISPLAY "ARQUIVO ERRO: " WRK-ARQUIVO-ERRO.
 
+ALT4       CALL "FSTATUS" USING WRK-STATUS-ERRO WRK-FS-DESCRICAO.
+ALT4       DISPLAY "DESCRICAO FS: " WRK-FS-DESCRICAO.
+
+ALT8       SET WRK-SEVERIDADE-WARNING TO TRUE.
            MOVE WRK-MSG-ERROS TO WRK-MODULO.
            CALL "MODULO" USING WRK-MODULO.
 
@@ -265,8 +935,13 @@
            DISPLAY "AREA/SECAO .: " WRK-AREA-ERRO.
            DISPLAY "ARQUIVO ERRO: " WRK-ARQUIVO-ERRO.
 
+ALT4       CALL "FSTATUS" USING WRK-STATUS-ERRO WRK-FS-DESCRICAO.
+ALT4       DISPLAY "DESCRICAO FS: " WRK-FS-DESCRICAO.
+
+ALT8       SET WRK-SEVERIDADE-FATAL TO TRUE.
            MOVE WRK-MSG-ERROS TO WRK-MODULO
            CALL "MODULO" USING WRK-MODULO
+ALT11      MOVE 16 TO RETURN-CODE.
            GOBACK.
 
        9999-MSG-ERROS-FIM.             EXIT.
