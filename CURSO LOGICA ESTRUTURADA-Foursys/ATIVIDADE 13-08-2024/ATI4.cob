@@ -21,6 +21,189 @@
       *
       *-----------------------------------------------------------------
       * ALTERACOES.:
+      *
+ALT1  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 09/08/2024
+.     *-----------------------------------------------------------------
+ALT1  * OBJETIVO.....: TRANSACOES REJEITADAS EM 0220-VALIDA PASSARAM A
+ALT1  *                SER GRAVADAS EM REJEITADOS.txt COM MOTIVO
+      *-----------------------------------------------------------------
+ALT2  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT2  * OBJETIVO.....: REGRA DE VALIDACAO DE 0220-VALIDA (TIPO-CLIENTE/
+ALT2  *                GERENTE) PASSOU A SER LIDA DO ARQUIVO PARAMVAL.txt
+ALT2  *                AO INVES DE FIXA NO PROGRAMA
+      *-----------------------------------------------------------------
+ALT3  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT3  * OBJETIVO.....: INCLUIDA RECONCILIACAO DO TOTAL GRAVADO EM
+ALT3  *                REGCAM.txt CONTRA WRK-TOTAL-LANCAMENTO AO FINAL
+ALT3  *                DO PROCESSAMENTO
+      *-----------------------------------------------------------------
+ALT4  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT4  * OBJETIVO.....: REG-TIPO-LANCAMENTO (D/C) PASSOU A SER USADO EM
+ALT4  *                0280-SOMA-LANCAMENTO E NA RECONCILIACAO PARA
+ALT4  *                DEBITAR/CREDITAR O SALDO EM VEZ DE SOMAR SEMPRE
+      *-----------------------------------------------------------------
+ALT5  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT5  * OBJETIVO.....: INCLUIDO CHECKPOINT DE RESTART - A CADA
+ALT5  *                WRK-CHECKPOINT-INTERVALO REGISTROS PROCESSADOS A
+ALT5  *                QUANTIDADE JA COMMITADA E GRAVADA EM
+ALT5  *                CHECKPOINT.txt PARA QUE UM RERUN PULE O QUE JA
+ALT5  *                FOI PROCESSADO EM VEZ DE COMECAR DO ZERO
+      *-----------------------------------------------------------------
+ALT6  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT6  * OBJETIVO.....: 9000-MSG-ERRO E 9999-TRATA-ERRO PASSARAM A
+ALT6  *                CHAMAR O MODULO FSTATUS PARA TRADUZIR O FILE
+ALT6  *                STATUS
+      *-----------------------------------------------------------------
+ALT7  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT7  * OBJETIVO.....: OS CAMINHOS DOS ARQUIVOS PASSARAM A SER MONTADOS
+ALT7  *                A PARTIR DA VARIAVEL DE AMBIENTE ATIVIDADE3_DIR,
+ALT7  *                PARA PERMITIR APONTAR PARA TESTE OU PRODUCAO SEM
+ALT7  *                RECOMPILAR
+      *-----------------------------------------------------------------
+ALT8  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT8  * OBJETIVO.....: 0220-VALIDA PASSOU A RECONHECER CLIENTE PJ
+ALT8  *                (REG-TIPO-CLIENTE "J") COM SEU PROPRIO CODIGO DE
+ALT8  *                GERENTE VALIDO (REG-GERENTE-VALIDO-PJ), EM VEZ DE
+ALT8  *                REJEITAR TUDO QUE NAO FOSSE "F"; MOTIVO "04" =
+ALT8  *                GERENTE INVALIDO PARA CLIENTE PJ
+      *-----------------------------------------------------------------
+ALT9  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT9  * OBJETIVO.....: REGCAM.txt PASSOU A RECEBER UM TRAILER DE
+ALT9  *                CONTROLE (QUANTIDADE + TOTAL) COMO ULTIMO
+ALT9  *                REGISTRO, PARA CONFERENCIA PELO PROGRAMA QUE LER
+ALT9  *                O ARQUIVO; 0326-LER-REGCAM-RECONCILIA PASSOU A
+ALT9  *                IGNORAR O TRAILER NA RECONCILIACAO
+      *-----------------------------------------------------------------
+ALT10 * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT10 * OBJETIVO.....: 0210-STATISTICA PASSOU A DETALHAR OS TOTAIS
+ALT10 *                (LIDOS/VALIDOS/GRAVADOS/VALOR) POR REG-AGENCIA,
+ALT10 *                ALEM DO TOTAL GERAL DA EXECUCAO
+      *-----------------------------------------------------------------
+ALT11 * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT11 * OBJETIVO.....: WRK-MSG-ERROS GANHOU WRK-SEVERIDADE-ERRO, GRAVADA
+ALT11 *                PELO MODULO COMO FATAL (UNICO PONTO DE CHAMADA
+ALT11 *                DESTE PROGRAMA AO MODULO)
+      *-----------------------------------------------------------------
+ALT12 * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT12 * OBJETIVO.....: OS TOTAIS DE FIM DE JOB (LIDOS/VALIDOS/GRAVADOS/
+ALT12 *                VALOR), ANTES SO EXIBIDOS EM 0210-STATISTICA,
+ALT12 *                PASSAM TAMBEM A SER GRAVADOS EM CTLFIM.txt
+ALT12 *                (0335-GRAVA-CTLFIM), PARA CONFERENCIA DO
+ALT12 *                SCHEDULER SEM DEPENDER DO CONSOLE
+      *-----------------------------------------------------------------
+ALT13 * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT13 * OBJETIVO.....: REG-MOEDA-LANCAM PASSOU A SER GRAVADO EM REGCAM/
+ALT13 *                REJCAM, E 0280-SOMA-LANCAMENTO PASSOU A CONVERTER
+ALT13 *                O VALOR PARA REAIS (WRK-TABELA #MOEDAS) ANTES DE
+ALT13 *                ACUMULAR EM WRK-TOTAL-LANCAMENTO-BRL, EXIBIDO EM
+ALT13 *                0210-STATISTICA JUNTO COM O TOTAL NA MOEDA ORIGEM
+      *-----------------------------------------------------------------
+ALT14 * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT14 * OBJETIVO.....: WRK-TOTAL-LANCAMENTO, WRK-TOTAL-REGCAM, WRK-TOTAL-
+ALT14 *                LANCAMENTO-BRL E WRK-AGENCIA-TOTAL PASSARAM A SER
+ALT14 *                ASSINADOS (S9), EVITANDO QUE UM LOTE SOMENTE DE
+ALT14 *                DEBITOS CORROMPESSE A RECONCILIACAO COM REGCAM.
+ALT14 *                0100-INICIAR PASSOU A LER O CHECKPOINT ANTES DE
+ALT14 *                ABRIR REGCAM/REJEITADOS, USANDO OPEN EXTEND EM
+ALT14 *                VEZ DE OPEN OUTPUT QUANDO HA RETOMADA (SENAO O
+ALT14 *                RESTART APAGAVA O QUE JA HAVIA SIDO GRAVADO)
+      *-----------------------------------------------------------------
+ALT15 * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT15 * OBJETIVO.....: O CHECKPOINT.txt PASSOU A GRAVAR TAMBEM
+ALT15 *                WRK-TOTAL-LANCAMENTO E OS ACUMULADORES DE
+ALT15 *                LIDOS/VALIDOS/GRAVADOS/REJEITADOS, NAO SO A
+ALT15 *                POSICAO DE RETOMADA - SEM ISSO, UM RESTART
+ALT15 *                RECOMECAVA OS ACUMULADORES DO ZERO E A TRAILER/
+ALT15 *                RECONCILIACAO/CTLFIM FICAVAM SO COM OS DADOS DA
+ALT15 *                ULTIMA EXECUCAO, EM VEZ DO LOTE COMPLETO
+      *-----------------------------------------------------------------
+ALT16 * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT16 * OBJETIVO.....: ACU-LIDOS-LANCAM/ACU-VALIDOS-LANCAM/ACU-GRAVADOS-
+ALT16 *                REGCAM/ACU-REJEITADOS-LANCAM AMPLIADOS DE 9(002)
+ALT16 *                PARA 9(005), PARA CASAR COM TRL-QTD-REGISTROS E
+ALT16 *                COM OS NOVOS CAMPOS DO CHECKPOINT - UM LOTE COM
+ALT16 *                MAIS DE 99 REGISTROS ESTOURAVA O CONTADOR EM
+ALT16 *                SILENCIO
+      *-----------------------------------------------------------------
+ALT17 * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 11/08/2024
+.     *-----------------------------------------------------------------
+ALT17 * OBJETIVO.....: NUM RESTART, O OPEN EXTEND DE REGCAM PODIA
+ALT17 *                CONTINUAR O ARQUIVO DEPOIS DO TRAILER "9999" JA
+ALT17 *                GRAVADO PELA EXECUCAO ANTERIOR (SE ELA TIVESSE
+ALT17 *                CAIDO DEPOIS DE FECHAR O REGCAM MAS ANTES DE
+ALT17 *                ZERAR O CHECKPOINT), GRAVANDO UM SEGUNDO TRAILER
+ALT17 *                NO FIM E DEIXANDO UM TRAILER ANTIGO NO MEIO DO
+ALT17 *                ARQUIVO -- QUEM LE O REGCAM PARANDO NO PRIMEIRO
+ALT17 *                "9999" PERDERIA TUDO O QUE FOSSE GRAVADO NESTA
+ALT17 *                EXECUCAO. 0115-TIRA-TRAILER-REGCAM PASSOU A
+ALT17 *                RECRIAR O REGCAM SEM O TRAILER (VIA REGCAM-TEMP)
+ALT17 *                ANTES DE 0114-ABRIR-SAIDA FAZER O OPEN EXTEND
       *================================================================*
 
       *=================================================================
@@ -39,14 +222,34 @@
       *-----------------------------------------------------------------
 
        FILE-CONTROL.
-           SELECT LANCAM                ASSIGN TO
-                                        "C:\ATIVIDADE3\ANCAM.txt"
+ALT7       SELECT LANCAM                ASSIGN TO
+ALT7                                    WRK-CAMINHO-LANCAM
                FILE STATUS              IS FS-LANCAM.
 
-           SELECT REGCAM                ASSIGN TO
-                                        "C:\ATIVIDADE3\REGCAM.txt"
+ALT7       SELECT REGCAM                ASSIGN TO
+ALT7                                    WRK-CAMINHO-REGCAM
                FILE STATUS              IS FS-REGCAM.
 
+ALT1       SELECT REJEITADOS            ASSIGN TO
+ALT7                                    WRK-CAMINHO-REJEITADOS
+ALT1           FILE STATUS              IS FS-REJEITADOS.
+
+ALT2       SELECT PARAMVAL               ASSIGN TO
+ALT7                                     WRK-CAMINHO-PARAMVAL
+ALT2           FILE STATUS               IS FS-PARAMVAL.
+
+ALT5       SELECT CHECKPT                ASSIGN TO
+ALT7                                     WRK-CAMINHO-CHECKPT
+ALT5           FILE STATUS               IS FS-CHECKPT.
+
+ALT12      SELECT CTLFIM                 ASSIGN TO
+ALT12                                    WRK-CAMINHO-CTLFIM
+ALT12          FILE STATUS               IS FS-CTLFIM.
+
+ALT17      SELECT REGCAM-TEMP            ASSIGN TO
+ALT17                                    WRK-CAMINHO-REGCAM-TEMP
+ALT17          FILE STATUS               IS FS-REGCAM-TEMP.
+
       *================================================================*
        DATA                             DIVISION.
 
@@ -57,18 +260,56 @@
       *-----------------------------------------------------------------
       *----------------------------------------------------------------*
       *     INPUT -  DADOS DO ARQUIVO DE ENTRADA (LANCAM)
-      *                               LRECL = 021
+ALT13 *                               LRECL = 024
       *----------------------------------------------------------------*
        FD  LANCAM.
        COPY '#LANCAM'.
 
       *----------------------------------------------------------------*
       *     OUTPUT-  DADOS DO ARQUIVO DE SAIDA (REGCAM)
-      *                               LRECL = 019
+ALT13 *                               LRECL = 023
       *----------------------------------------------------------------*
        FD  REGCAM.
        COPY '#REGCAM'.
 
+      *----------------------------------------------------------------*
+ALT1  *     OUTPUT-  LANCAMENTOS REJEITADOS (REJEITADOS)
+ALT13 *                               LRECL = 026
+      *----------------------------------------------------------------*
+ALT1   FD  REJEITADOS.
+ALT1   COPY '#REJCAM'.
+
+      *----------------------------------------------------------------*
+ALT2  *     INPUT -  PARAMETROS DE VALIDACAO DO LANCAM (PARAMVAL)
+ALT2  *                               LRECL = 002
+      *----------------------------------------------------------------*
+ALT2   FD  PARAMVAL.
+ALT2   COPY '#PARAMVAL'.
+
+      *----------------------------------------------------------------*
+ALT5  *     I/O   -  CONTADOR DE CHECKPOINT DE RESTART (CHECKPT)
+ALT15 *                               LRECL = 038
+      *----------------------------------------------------------------*
+ALT5   FD  CHECKPT.
+ALT5   COPY '#CHECKPT'.
+
+      *----------------------------------------------------------------*
+ALT12 *     OUTPUT-  TOTAIS DE CONTROLE DE FIM DE JOB (CTLFIM)
+ALT16 *                               LRECL = 027
+      *----------------------------------------------------------------*
+ALT12  FD  CTLFIM.
+ALT12  COPY '#CTLFIM'.
+
+      *----------------------------------------------------------------*
+ALT17 *     I/O   -  COPIA DE TRABALHO DO REGCAM, USADA NO RESTART PARA
+ALT17 *              RETIRAR O TRAILER "9999" GRAVADO PELA EXECUCAO
+ALT17 *              ANTERIOR ANTES DE CONTINUAR O ARQUIVO (0115-TIRA-
+ALT17 *              TRAILER-REGCAM)
+ALT17 *                               LRECL = 023
+      *----------------------------------------------------------------*
+ALT17  FD  REGCAM-TEMP.
+ALT17  01  REG-REGCAM-TEMP              PIC X(023).
+
       *-----------------------------------------------------------------
        WORKING-STORAGE                  SECTION.
       *-----------------------------------------------------------------
@@ -78,30 +319,107 @@
            '*** INICIO DE WORKING ATI3 ***'.
       *-----------------------------------------------------------------
 
+      *-----------------------------------------------------------------
+ALT7   01  FILLER                       PIC X(050)        VALUES
+ALT7       '*** CAMINHOS DOS ARQUIVOS (VARIAVEL DE AMBIENTE) ***'.
+      *-----------------------------------------------------------------
+
+ALT7   01  WRK-DIR-DADOS                PIC X(040)        VALUES SPACES.
+ALT7   01  WRK-CAMINHO-LANCAM           PIC X(060)        VALUES SPACES.
+ALT7   01  WRK-CAMINHO-REGCAM           PIC X(060)        VALUES SPACES.
+ALT17  01  WRK-CAMINHO-REGCAM-TEMP      PIC X(060)        VALUES SPACES.
+ALT7   01  WRK-CAMINHO-REJEITADOS       PIC X(060)        VALUES SPACES.
+ALT7   01  WRK-CAMINHO-PARAMVAL         PIC X(060)        VALUES SPACES.
+ALT7   01  WRK-CAMINHO-CHECKPT          PIC X(060)        VALUES SPACES.
+ALT12  01  WRK-CAMINHO-CTLFIM           PIC X(060)        VALUES SPACES.
+
       *-----------------------------------------------------------------
        01  FILLER                       PIC X(050)        VALUES
            '*** VARIAVEIS DO PROGRAMA ***'.
       *-----------------------------------------------------------------
 
-       01  WRK-TOTAL-LANCAMENTO         PIC 9(010)V99     COMP-3.
+ALT14  01  WRK-TOTAL-LANCAMENTO         PIC S9(010)V99    COMP-3.
        01  WRK-PASSOU                   PIC X(001)        VALUES SPACES.
-       01  WRK-MODULO                   PIC X(078).
+ALT1   01  WRK-MOTIVO-REJEICAO          PIC X(002)        VALUES SPACES.
+ALT2   01  WRK-TIPO-CLIENTE-VALIDO      PIC X(001)        VALUES "F".
+ALT2   01  WRK-GERENTE-VALIDO           PIC X(001)        VALUES "P".
+ALT8   01  WRK-TIPO-CLIENTE-PJ          PIC X(001)        VALUES "J".
+ALT8   01  WRK-GERENTE-VALIDO-PJ        PIC X(001)        VALUES "G".
+ALT11  01  WRK-MODULO                   PIC X(079).
+ALT5   01  WRK-CHECKPOINT-ANTERIOR      PIC 9(006) COMP-3 VALUES ZEROS.
+ALT5   01  WRK-CHECKPOINT-ATUAL         PIC 9(006) COMP-3 VALUES ZEROS.
+ALT5   01  WRK-CHECKPOINT-DESDE-ULTIMO  PIC 9(004) COMP-3 VALUES ZEROS.
+ALT5   01  WRK-CHECKPOINT-INTERVALO     PIC 9(004) COMP-3 VALUES 10.
+
+ALT17  01  WRK-REGCAM-PENDENTE.
+ALT17      05 WRK-REGCAM-PENDENTE-MARCA     PIC X(004).
+ALT17      05 FILLER                        PIC X(019).
+ALT17  01  WRK-REGCAM-TEM-PENDENTE      PIC X(001)        VALUES "N".
+ALT17      88 WRK-REGCAM-HA-PENDENTE               VALUE "S".
+ALT17      88 WRK-REGCAM-NAO-HA-PENDENTE           VALUE "N".
 
       *-----------------------------------------------------------------
        01    FILLER                     PIC X(050)        VALUES
            '*** AREA DE ACUMULADORES *** '.
       *-----------------------------------------------------------------
 
-       01  ACU-VALIDOS-LANCAM          PIC 9(002) COMP-3  VALUES ZEROS.
-       01  ACU-LIDOS-LANCAM            PIC 9(002) COMP-3  VALUES ZEROS.
-       01  ACU-GRAVADOS-REGCAM         PIC 9(002) COMP-3  VALUES ZEROS.
+ALT16  01  ACU-VALIDOS-LANCAM          PIC 9(005) COMP-3  VALUES ZEROS.
+ALT16  01  ACU-LIDOS-LANCAM            PIC 9(005) COMP-3  VALUES ZEROS.
+ALT16  01  ACU-GRAVADOS-REGCAM         PIC 9(005) COMP-3  VALUES ZEROS.
+ALT16  01  ACU-REJEITADOS-LANCAM       PIC 9(005) COMP-3  VALUES ZEROS.
 
       *-----------------------------------------------------------------
        01    FILLER                    PIC X(050)         VALUES
            '*** AREA DE VARIAVEIS DE MASCARA *** '.
       *-----------------------------------------------------------------
 
-       01  WRK-TOTAL-LANCAMENTO-ED      PIC Z.ZZZ.ZZZ.ZZ9,99.
+ALT14  01  WRK-TOTAL-LANCAMENTO-ED      PIC -.ZZZ.ZZZ.ZZ9,99.
+ALT14  01  WRK-TOTAL-REGCAM             PIC S9(010)V99 COMP-3
+ALT14                                                   VALUES ZEROS.
+ALT14  01  WRK-TOTAL-REGCAM-ED          PIC -.ZZZ.ZZZ.ZZ9,99.
+
+      *-----------------------------------------------------------------
+ALT13  01  FILLER                       PIC X(050)        VALUES
+ALT13      '*** AREA DE CONVERSAO DE MOEDAS (FX) ***'.
+      *-----------------------------------------------------------------
+
+ALT14  01  WRK-TOTAL-LANCAMENTO-BRL     PIC S9(010)V99    COMP-3
+ALT14                                                   VALUES ZEROS.
+ALT14  01  WRK-TOTAL-LANCAMENTO-BRL-ED  PIC -.ZZZ.ZZZ.ZZ9,99.
+ALT13  01  WRK-VALOR-LANCAMENTO-BRL     PIC 9(010)V99     COMP-3.
+ALT13  01  WRK-IDX-MOEDA                PIC 9(002)        VALUES ZEROS.
+ALT13  01  WRK-MOEDA-ACHADA             PIC X(001)        VALUES "N".
+ALT13      88 WRK-MOEDA-FOI-ACHADA                VALUES "S".
+ALT13      88 WRK-MOEDA-NAO-ACHADA                VALUES "N".
+ALT13  01  WRK-COTACAO-ATUAL            PIC 9(03)V9(05)   VALUES 1,00000.
+
+ALT13  COPY "#MOEDAS".
+
+      *-----------------------------------------------------------------
+ALT10  01  FILLER                       PIC X(050)        VALUES
+ALT10      '*** AREA DE TOTAIS POR AGENCIA ***'.
+      *-----------------------------------------------------------------
+
+ALT10  01  WRK-QT-AGENCIAS              PIC 9(002)        VALUES ZEROS.
+ALT10  01  WRK-IDX-AGENCIA              PIC 9(002)        VALUES ZEROS.
+ALT10  01  WRK-IDX-AGENCIA-ATUAL        PIC 9(002)        VALUES ZEROS.
+ALT10  01  WRK-AGENCIA-ACHADA           PIC X(001)        VALUES "N".
+ALT10      88 WRK-AGENCIA-FOI-ACHADA              VALUES "S".
+ALT10      88 WRK-AGENCIA-NAO-ACHADA              VALUES "N".
+
+ALT10  01  WRK-TAB-AGENCIAS.
+ALT10      05 WRK-AGENCIA-OCO           OCCURS 50 TIMES.
+ALT10          10 WRK-AGENCIA-COD              PIC 9(004).
+ALT10          10 WRK-AGENCIA-LIDOS           PIC 9(004) COMP-3
+ALT10                                                     VALUES ZEROS.
+ALT10          10 WRK-AGENCIA-VALIDOS         PIC 9(004) COMP-3
+ALT10                                                     VALUES ZEROS.
+ALT10          10 WRK-AGENCIA-GRAVADOS        PIC 9(004) COMP-3
+ALT10                                                     VALUES ZEROS.
+ALT14          10 WRK-AGENCIA-TOTAL           PIC S9(010)V99 COMP-3
+ALT14                                                     VALUES ZEROS.
+
+ALT14  01  WRK-AGENCIA-TOTAL-ED         PIC -.ZZZ.ZZZ.ZZ9,99.
 
       *-----------------------------------------------------------------
        01  FILLER                       PIC X(031)        VALUES
@@ -110,6 +428,11 @@
 
        01  FS-LANCAM                    PIC 9(002)        VALUES ZEROS.
        01  FS-REGCAM                    PIC 9(002)        VALUES ZEROS.
+ALT17  01  FS-REGCAM-TEMP               PIC 9(002)        VALUES ZEROS.
+ALT1   01  FS-REJEITADOS                PIC 9(002)        VALUES ZEROS.
+ALT2   01  FS-PARAMVAL                  PIC 9(002)        VALUES ZEROS.
+ALT5   01  FS-CHECKPT                   PIC 9(002)        VALUES ZEROS.
+ALT12  01  FS-CTLFIM                    PIC 9(002)        VALUES ZEROS.
 
       *-----------------------------------------------------------------
        01  FILLER                       PIC X(050)        VALUES
@@ -122,6 +445,11 @@
                "ATI4".
            05  WRK-AREA-ERRO            PIC X(030)        VALUES SPACES.
            05  WRK-ARQUIVO-ERRO         PIC X(008)        VALUES SPACES.
+ALT11      05  WRK-SEVERIDADE-ERRO      PIC X(001)        VALUES "F".
+ALT11          88 WRK-SEVERIDADE-WARNING          VALUE "W".
+ALT11          88 WRK-SEVERIDADE-FATAL            VALUE "F".
+
+ALT6   01  WRK-FS-DESCRICAO             PIC X(030)        VALUES SPACES.
 
       *-----------------------------------------------------------------
        01  FILLER                       PIC X(050)        VALUES
@@ -151,11 +479,22 @@
        0100-INICIAR                  SECTION.
       *-----------------------------------------------------------------
 
-           OPEN INPUT LANCAM
-                OUTPUT REGCAM.
+ALT7       PERFORM 0101-MONTA-CAMINHOS.
+
+ALT14      OPEN INPUT LANCAM.
+
+ALT14      PERFORM 0106-TESTE-LANCAM.
+
+ALT2       PERFORM 0109-RECEBE-PARAMETRO
 
-           PERFORM 0105-TESTE-STATUS
+ALT5       PERFORM 0111-RECEBE-CHECKPOINT
 
+ALT17      PERFORM 0115-TIRA-TRAILER-REGCAM.
+
+ALT14      PERFORM 0114-ABRIR-SAIDA.
+
+ALT14      PERFORM 0107-TESTE-REGCAM.
+ALT14      PERFORM 0108-TESTE-REJEITADOS.
 
            PERFORM 0110-LER-REGISTRO.
 
@@ -163,6 +502,45 @@
        0100-INICIAR-FIM.             EXIT.
 
       *-----------------------------------------------------------------
+ALT7   0101-MONTA-CAMINHOS           SECTION.
+      *-----------------------------------------------------------------
+
+ALT7       ACCEPT WRK-DIR-DADOS FROM ENVIRONMENT "ATIVIDADE3_DIR".
+ALT7       IF WRK-DIR-DADOS EQUAL SPACES
+ALT7           MOVE "C:\ATIVIDADE3" TO WRK-DIR-DADOS
+ALT7       END-IF.
+
+ALT7       STRING WRK-DIR-DADOS        DELIMITED BY SPACE
+ALT7              "\ANCAM.txt"         DELIMITED BY SIZE
+ALT7              INTO WRK-CAMINHO-LANCAM.
+
+ALT7       STRING WRK-DIR-DADOS        DELIMITED BY SPACE
+ALT7              "\REGCAM.txt"        DELIMITED BY SIZE
+ALT7              INTO WRK-CAMINHO-REGCAM.
+
+ALT17      STRING WRK-DIR-DADOS        DELIMITED BY SPACE
+ALT17              "\REGCAM_TEMP.txt"   DELIMITED BY SIZE
+ALT17              INTO WRK-CAMINHO-REGCAM-TEMP.
+
+ALT7       STRING WRK-DIR-DADOS        DELIMITED BY SPACE
+ALT7              "\REJEITADOS.txt"    DELIMITED BY SIZE
+ALT7              INTO WRK-CAMINHO-REJEITADOS.
+
+ALT7       STRING WRK-DIR-DADOS        DELIMITED BY SPACE
+ALT7              "\PARAMVAL.txt"      DELIMITED BY SIZE
+ALT7              INTO WRK-CAMINHO-PARAMVAL.
+
+ALT7       STRING WRK-DIR-DADOS        DELIMITED BY SPACE
+ALT7              "\CHECKPOINT.txt"    DELIMITED BY SIZE
+ALT7              INTO WRK-CAMINHO-CHECKPT.
+
+ALT12      STRING WRK-DIR-DADOS        DELIMITED BY SPACE
+ALT12              "\CTLFIM.txt"       DELIMITED BY SIZE
+ALT12              INTO WRK-CAMINHO-CTLFIM.
+
+ALT7   0101-MONTA-CAMINHOS-FIM.       EXIT.
+
+      *-----------------------------------------------------------------
        0105-TESTE-STATUS             SECTION.
       *-----------------------------------------------------------------
 
@@ -186,9 +564,209 @@
                PERFORM 9999-TRATA-ERRO
            END-IF.
 
+ALT1   0108-TESTE-REJEITADOS.
+ALT1       IF FS-REJEITADOS  NOT EQUAL 00
+ALT1           MOVE WRK-ERRO-ABERTURA     TO  WRK-DESCRICAO-ERRO
+ALT1           MOVE FS-REJEITADOS         TO  WRK-STATUS-ERRO
+ALT1           MOVE "0108-TESTE-REJEITADOS" TO WRK-AREA-ERRO
+ALT1           MOVE WRK-REJCAM            TO WRK-ARQUIVO-ERRO
+ALT1           PERFORM 0310-FINALIZAR-LANCAM
+ALT1           PERFORM 0320-FINALIZAR-REGCAM
+ALT1           PERFORM 9999-TRATA-ERRO
+ALT1       END-IF.
+
        0105-TESTE-STATUS-FIM.        EXIT.
 
       *-----------------------------------------------------------------
+ALT2   0109-RECEBE-PARAMETRO         SECTION.
+      *-----------------------------------------------------------------
+ALT2       OPEN INPUT PARAMVAL.
+ALT2       IF FS-PARAMVAL            EQUAL 00
+ALT2           READ PARAMVAL
+ALT2           IF FS-PARAMVAL        EQUAL 00
+ALT2               MOVE REG-TIPO-CLIENTE-VALIDO
+.                                 TO WRK-TIPO-CLIENTE-VALIDO
+ALT2               MOVE REG-GERENTE-VALIDO      TO WRK-GERENTE-VALIDO
+ALT8               MOVE REG-GERENTE-VALIDO-PJ
+.                                 TO WRK-GERENTE-VALIDO-PJ
+ALT2           END-IF
+ALT2           CLOSE PARAMVAL
+ALT2       END-IF.
+
+ALT2   0109-RECEBE-PARAMETRO-FIM.    EXIT.
+
+      *-----------------------------------------------------------------
+ALT5   0111-RECEBE-CHECKPOINT        SECTION.
+      *-----------------------------------------------------------------
+ALT5       OPEN INPUT CHECKPT.
+ALT5       IF FS-CHECKPT             EQUAL 00
+ALT5           READ CHECKPT
+ALT5           IF FS-CHECKPT         EQUAL 00
+ALT5               MOVE REG-CHECKPOINT-QTD  TO WRK-CHECKPOINT-ANTERIOR
+ALT15              IF WRK-CHECKPOINT-ANTERIOR GREATER ZERO
+ALT15                  MOVE REG-CHECKPOINT-TOTAL    TO
+ALT15                      WRK-TOTAL-LANCAMENTO
+ALT15                  MOVE REG-CHECKPOINT-LIDOS    TO
+ALT15                      ACU-LIDOS-LANCAM
+ALT15                  MOVE REG-CHECKPOINT-VALIDOS  TO
+ALT15                      ACU-VALIDOS-LANCAM
+ALT15                  MOVE REG-CHECKPOINT-GRAVADOS TO
+ALT15                      ACU-GRAVADOS-REGCAM
+ALT15                  MOVE REG-CHECKPOINT-REJEITADOS
+ALT15                      TO ACU-REJEITADOS-LANCAM
+ALT15              END-IF
+ALT5           END-IF
+ALT5           CLOSE CHECKPT
+ALT5       END-IF.
+
+ALT5       MOVE WRK-CHECKPOINT-ANTERIOR TO WRK-CHECKPOINT-ATUAL.
+ALT5       PERFORM 0112-PULAR-REGISTRO
+ALT5           WRK-CHECKPOINT-ANTERIOR TIMES.
+
+ALT5   0111-RECEBE-CHECKPOINT-FIM.   EXIT.
+
+      *-----------------------------------------------------------------
+ALT5   0112-PULAR-REGISTRO           SECTION.
+      *-----------------------------------------------------------------
+
+ALT5       READ LANCAM.
+
+ALT5   0112-PULAR-REGISTRO-FIM.      EXIT.
+
+      *-----------------------------------------------------------------
+ALT5   0113-GRAVA-CHECKPOINT         SECTION.
+      *-----------------------------------------------------------------
+
+ALT5       OPEN OUTPUT CHECKPT.
+ALT5       MOVE WRK-CHECKPOINT-ATUAL TO REG-CHECKPOINT-QTD.
+ALT15      MOVE WRK-TOTAL-LANCAMENTO TO REG-CHECKPOINT-TOTAL.
+ALT15      MOVE ACU-LIDOS-LANCAM     TO REG-CHECKPOINT-LIDOS.
+ALT15      MOVE ACU-VALIDOS-LANCAM   TO REG-CHECKPOINT-VALIDOS.
+ALT15      MOVE ACU-GRAVADOS-REGCAM  TO REG-CHECKPOINT-GRAVADOS.
+ALT15      MOVE ACU-REJEITADOS-LANCAM TO REG-CHECKPOINT-REJEITADOS.
+ALT5       WRITE REG-CHECKPOINT.
+ALT5       CLOSE CHECKPT.
+
+ALT5   0113-GRAVA-CHECKPOINT-FIM.    EXIT.
+
+      *-----------------------------------------------------------------
+ALT14  0114-ABRIR-SAIDA               SECTION.
+      *-----------------------------------------------------------------
+ALT14      IF WRK-CHECKPOINT-ANTERIOR GREATER ZERO
+ALT14          OPEN EXTEND REGCAM
+ALT14          IF FS-REGCAM EQUAL 35
+ALT14              OPEN OUTPUT REGCAM
+ALT14              CLOSE REGCAM
+ALT14              OPEN EXTEND REGCAM
+ALT14          END-IF
+ALT14          OPEN EXTEND REJEITADOS
+ALT14          IF FS-REJEITADOS EQUAL 35
+ALT14              OPEN OUTPUT REJEITADOS
+ALT14              CLOSE REJEITADOS
+ALT14              OPEN EXTEND REJEITADOS
+ALT14          END-IF
+ALT14      ELSE
+ALT14          OPEN OUTPUT REGCAM
+ALT14          OPEN OUTPUT REJEITADOS
+ALT14      END-IF.
+
+ALT14  0114-ABRIR-SAIDA-FIM.          EXIT.
+
+      *-----------------------------------------------------------------
+ALT17  0115-TIRA-TRAILER-REGCAM       SECTION.
+      *-----------------------------------------------------------------
+      *    NUM RESTART (CHECKPOINT.txt NAO ZERADO), 0320-FINALIZAR-
+      *    REGCAM PODE JA TER GRAVADO O TRAILER "9999" NA EXECUCAO
+      *    ANTERIOR (SE ELA CAIU DEPOIS DE FECHAR O REGCAM MAS ANTES DE
+      *    ZERAR O CHECKPOINT). SE ISSO ACONTECEU, O OPEN EXTEND DE
+      *    0114-ABRIR-SAIDA CONTINUARIA O ARQUIVO DEPOIS DO TRAILER
+      *    ANTIGO, E UM SEGUNDO TRAILER SERIA GRAVADO NO FIM -- QUEM LE
+      *    O REGCAM E PARA NO PRIMEIRO "9999" QUE ENCONTRAR PERDERIA
+      *    TUDO O QUE FOR GRAVADO NESTA EXECUCAO. ESTA SECAO RECRIA O
+      *    REGCAM SEM O TRAILER ANTES DE CONTINUAR, PARA QUE SO EXISTA
+      *    UM TRAILER (O DESTA EXECUCAO) QUANDO O JOB REALMENTE TERMINAR
+      *-----------------------------------------------------------------
+
+ALT17      IF WRK-CHECKPOINT-ANTERIOR GREATER ZERO
+ALT17          PERFORM 0116-COPIA-SEM-TRAILER
+ALT17          PERFORM 0117-REGRAVA-REGCAM
+ALT17      END-IF.
+
+ALT17  0115-TIRA-TRAILER-REGCAM-FIM.  EXIT.
+
+      *-----------------------------------------------------------------
+ALT17  0116-COPIA-SEM-TRAILER         SECTION.
+      *-----------------------------------------------------------------
+
+ALT17      SET WRK-REGCAM-NAO-HA-PENDENTE TO TRUE.
+
+ALT17      OPEN INPUT  REGCAM.
+ALT17      OPEN OUTPUT REGCAM-TEMP.
+
+ALT17      IF FS-REGCAM EQUAL 00
+ALT17          READ REGCAM
+ALT17          PERFORM 0118-ARRASTA-REGISTRO-REGCAM
+ALT17              UNTIL FS-REGCAM NOT EQUAL 00
+
+ALT17          IF WRK-REGCAM-HA-PENDENTE
+ALT17              AND WRK-REGCAM-PENDENTE-MARCA NOT EQUAL "9999"
+ALT17              WRITE REG-REGCAM-TEMP FROM WRK-REGCAM-PENDENTE
+ALT17          END-IF
+ALT17      END-IF.
+
+ALT17      CLOSE REGCAM.
+ALT17      CLOSE REGCAM-TEMP.
+
+ALT17  0116-COPIA-SEM-TRAILER-FIM.    EXIT.
+
+      *-----------------------------------------------------------------
+ALT17  0117-REGRAVA-REGCAM            SECTION.
+      *-----------------------------------------------------------------
+
+ALT17      OPEN INPUT  REGCAM-TEMP.
+ALT17      OPEN OUTPUT REGCAM.
+
+ALT17      IF FS-REGCAM-TEMP EQUAL 00
+ALT17          READ REGCAM-TEMP
+ALT17          PERFORM 0119-GRAVA-REGISTRO-REGCAM
+ALT17              UNTIL FS-REGCAM-TEMP NOT EQUAL 00
+ALT17      END-IF.
+
+ALT17      CLOSE REGCAM-TEMP.
+ALT17      CLOSE REGCAM.
+
+ALT17  0117-REGRAVA-REGCAM-FIM.       EXIT.
+
+      *-----------------------------------------------------------------
+ALT17  0118-ARRASTA-REGISTRO-REGCAM   SECTION.
+      *-----------------------------------------------------------------
+      *    GUARDA O REGISTRO LIDO NUM "LOOKAHEAD" DE 1 POSICAO -- SO
+      *    GRAVA O REGISTRO ANTERIOR (JA CONFIRMADO QUE NAO E O ULTIMO)
+      *    PARA PODER DESCARTAR O ULTIMO SE ELE FOR O TRAILER "9999"
+      *-----------------------------------------------------------------
+
+ALT17      IF WRK-REGCAM-HA-PENDENTE
+ALT17          WRITE REG-REGCAM-TEMP FROM WRK-REGCAM-PENDENTE
+ALT17      END-IF.
+
+ALT17      MOVE REG-REGCAM              TO WRK-REGCAM-PENDENTE.
+ALT17      SET WRK-REGCAM-HA-PENDENTE   TO TRUE.
+
+ALT17      READ REGCAM.
+
+ALT17  0118-ARRASTA-REGISTRO-REGCAM-FIM. EXIT.
+
+      *-----------------------------------------------------------------
+ALT17  0119-GRAVA-REGISTRO-REGCAM     SECTION.
+      *-----------------------------------------------------------------
+
+ALT17      WRITE REG-REGCAM FROM REG-REGCAM-TEMP.
+
+ALT17      READ REGCAM-TEMP.
+
+ALT17  0119-GRAVA-REGISTRO-REGCAM-FIM. EXIT.
+
+      *-----------------------------------------------------------------
        0110-LER-REGISTRO             SECTION.
       *-----------------------------------------------------------------
            READ LANCAM.
@@ -211,6 +789,8 @@
 
            ADD 1                     TO ACU-LIDOS-LANCAM.
 
+ALT10      PERFORM 0225-ACUMULA-AGENCIA.
+
            PERFORM 0220-VALIDA.
 
            IF WRK-PASSOU             EQUAL "S"
@@ -218,6 +798,9 @@
                MOVE REG-AGENCIA      TO REG-AGENCIA-REGCAM
                MOVE REG-CONTA        TO REG-CONTA-REGCAM
                MOVE REG-LANCAMENTO   TO REG-LANCAMENTO-REGCAM
+ALT4           MOVE REG-TIPO-LANCAMENTO
+.                                    TO REG-TIPO-LANCAMENTO-REGCAM
+ALT13          MOVE REG-MOEDA-LANCAM TO REG-MOEDA-REGCAM
                PERFORM  0240-GRAVAR-ARQUIVO
                IF REG-REGCAM NOT EQUAL 00
                    PERFORM  0280-SOMA-LANCAMENTO
@@ -225,8 +808,20 @@
                   CONTINUE
                END-IF
                ADD 1                 TO ACU-VALIDOS-LANCAM
+ALT10          ADD 1                 TO
+ALT10              WRK-AGENCIA-VALIDOS(WRK-IDX-AGENCIA-ATUAL)
+ALT1       ELSE
+ALT1           PERFORM  0230-GRAVA-REJEITADO
+ALT1           ADD 1                 TO ACU-REJEITADOS-LANCAM
            END-IF
 
+ALT5       ADD 1                     TO WRK-CHECKPOINT-ATUAL
+ALT5       ADD 1                     TO WRK-CHECKPOINT-DESDE-ULTIMO
+ALT5       IF WRK-CHECKPOINT-DESDE-ULTIMO EQUAL WRK-CHECKPOINT-INTERVALO
+ALT5           PERFORM 0113-GRAVA-CHECKPOINT
+ALT5           MOVE ZEROS            TO WRK-CHECKPOINT-DESDE-ULTIMO
+ALT5       END-IF
+
            PERFORM 0110-LER-REGISTRO
 
            IF FS-LANCAM EQUAL 10
@@ -240,28 +835,156 @@
       *-----------------------------------------------------------------
 
            MOVE WRK-TOTAL-LANCAMENTO  TO  WRK-TOTAL-LANCAMENTO-ED.
+ALT13      MOVE WRK-TOTAL-LANCAMENTO-BRL TO WRK-TOTAL-LANCAMENTO-BRL-ED.
            DISPLAY "= REGISTROS LIDOS    : "ACU-LIDOS-LANCAM
            DISPLAY "= REGISTROS VALIDOS  : "ACU-VALIDOS-LANCAM
            DISPLAY "= REGISTROS GRAVADOS : "ACU-GRAVADOS-REGCAM
+ALT1       DISPLAY "= REGISTROS REJEITADOS: "ACU-REJEITADOS-LANCAM
            DISPLAY "= TOTAL LANCAMENTO   :"WRK-TOTAL-LANCAMENTO-ED.
+ALT13      DISPLAY "= TOTAL LANCAMENTO EM BRL (FX): "
+ALT13          WRK-TOTAL-LANCAMENTO-BRL-ED.
            DISPLAY WRK-LINHA.
 
+ALT10      DISPLAY "= TOTAIS POR AGENCIA =".
+ALT10      PERFORM 0215-IMPRIME-AGENCIA
+ALT10          VARYING WRK-IDX-AGENCIA FROM 1 BY 1
+ALT10          UNTIL WRK-IDX-AGENCIA GREATER WRK-QT-AGENCIAS.
+ALT10      DISPLAY WRK-LINHA.
+
        0210-STATISTICA-FIM.            EXIT.
 
       *-----------------------------------------------------------------
+ALT10  0215-IMPRIME-AGENCIA             SECTION.
+      *-----------------------------------------------------------------
+
+ALT10      MOVE WRK-AGENCIA-TOTAL(WRK-IDX-AGENCIA)
+ALT10                                 TO WRK-AGENCIA-TOTAL-ED.
+ALT10      DISPLAY "  AGENCIA.......: "
+ALT10          WRK-AGENCIA-COD(WRK-IDX-AGENCIA)
+ALT10      DISPLAY "  LIDOS/VALIDOS/GRAVADOS: "
+ALT10          WRK-AGENCIA-LIDOS(WRK-IDX-AGENCIA)    "/"
+ALT10          WRK-AGENCIA-VALIDOS(WRK-IDX-AGENCIA)  "/"
+ALT10          WRK-AGENCIA-GRAVADOS(WRK-IDX-AGENCIA)
+ALT10      DISPLAY "  TOTAL..........: " WRK-AGENCIA-TOTAL-ED.
+
+ALT10  0215-IMPRIME-AGENCIA-FIM.        EXIT.
+
+      *-----------------------------------------------------------------
        0220-VALIDA                     SECTION.
       *-----------------------------------------------------------------
 
-           IF REG-TIPO-CLIENTE EQUAL "F"
-                                      AND REG-GERENTE EQUAL "P"
+ALT2       IF REG-TIPO-CLIENTE   EQUAL WRK-TIPO-CLIENTE-VALIDO
+.                  AND REG-GERENTE  EQUAL WRK-GERENTE-VALIDO
                MOVE "S"               TO WRK-PASSOU
-           ELSE
-               MOVE "N"               TO WRK-PASSOU
+ALT8       ELSE IF REG-TIPO-CLIENTE EQUAL WRK-TIPO-CLIENTE-PJ
+ALT8                  AND REG-GERENTE EQUAL WRK-GERENTE-VALIDO-PJ
+ALT8               MOVE "S"               TO WRK-PASSOU
+ALT1       ELSE
+ALT1           MOVE "N"               TO WRK-PASSOU
+ALT1           EVALUATE TRUE
+ALT8               WHEN REG-TIPO-CLIENTE EQUAL WRK-TIPO-CLIENTE-PJ
+ALT8                   MOVE "04"      TO WRK-MOTIVO-REJEICAO
+ALT2               WHEN REG-TIPO-CLIENTE NOT EQUAL
+.                                       WRK-TIPO-CLIENTE-VALIDO
+.                     AND REG-GERENTE NOT EQUAL WRK-GERENTE-VALIDO
+ALT1                   MOVE "03"      TO WRK-MOTIVO-REJEICAO
+ALT2               WHEN REG-TIPO-CLIENTE NOT EQUAL
+.                                       WRK-TIPO-CLIENTE-VALIDO
+ALT1                   MOVE "01"      TO WRK-MOTIVO-REJEICAO
+ALT1               WHEN OTHER
+ALT1                   MOVE "02"      TO WRK-MOTIVO-REJEICAO
+ALT1           END-EVALUATE
+ALT8       END-IF
            END-IF.
 
        0220-VALIDA-FIM.                 EXIT.
 
       *-----------------------------------------------------------------
+ALT10  0225-ACUMULA-AGENCIA             SECTION.
+      *-----------------------------------------------------------------
+
+ALT10      SET WRK-AGENCIA-NAO-ACHADA TO TRUE.
+
+ALT10      PERFORM 0226-PROCURA-AGENCIA
+ALT10          VARYING WRK-IDX-AGENCIA FROM 1 BY 1
+ALT10          UNTIL WRK-IDX-AGENCIA GREATER WRK-QT-AGENCIAS
+ALT10              OR WRK-AGENCIA-FOI-ACHADA.
+
+ALT10      IF WRK-AGENCIA-NAO-ACHADA
+ALT10          ADD 1 TO WRK-QT-AGENCIAS
+ALT10          MOVE WRK-QT-AGENCIAS  TO WRK-IDX-AGENCIA
+ALT10          MOVE REG-AGENCIA      TO WRK-AGENCIA-COD(WRK-IDX-AGENCIA)
+ALT10      END-IF.
+
+ALT10      MOVE WRK-IDX-AGENCIA TO WRK-IDX-AGENCIA-ATUAL.
+ALT10      ADD 1 TO WRK-AGENCIA-LIDOS(WRK-IDX-AGENCIA-ATUAL).
+
+ALT10  0225-ACUMULA-AGENCIA-FIM.        EXIT.
+
+      *-----------------------------------------------------------------
+ALT10  0226-PROCURA-AGENCIA             SECTION.
+      *-----------------------------------------------------------------
+
+ALT10      IF WRK-AGENCIA-COD(WRK-IDX-AGENCIA) EQUAL REG-AGENCIA
+ALT10          SET WRK-AGENCIA-FOI-ACHADA TO TRUE
+ALT10      END-IF.
+
+ALT10  0226-PROCURA-AGENCIA-FIM.        EXIT.
+
+      *-----------------------------------------------------------------
+ALT13  0227-BUSCA-COTACAO-MOEDA          SECTION.
+      *-----------------------------------------------------------------
+
+ALT13      MOVE 1,00000 TO WRK-COTACAO-ATUAL.
+ALT13      SET WRK-MOEDA-NAO-ACHADA TO TRUE.
+
+ALT13      IF REG-MOEDA-LANCAM NOT EQUAL SPACES
+ALT13          PERFORM 0228-PROCURA-MOEDA
+ALT13              VARYING WRK-IDX-MOEDA FROM 1 BY 1
+ALT13              UNTIL WRK-IDX-MOEDA GREATER 4
+ALT13                  OR WRK-MOEDA-FOI-ACHADA
+ALT13      END-IF.
+
+ALT13  0227-BUSCA-COTACAO-MOEDA-FIM.     EXIT.
+
+      *-----------------------------------------------------------------
+ALT13  0228-PROCURA-MOEDA                SECTION.
+      *-----------------------------------------------------------------
+
+ALT13      IF TAB-MOEDA-COD(WRK-IDX-MOEDA) EQUAL REG-MOEDA-LANCAM
+ALT13          SET WRK-MOEDA-FOI-ACHADA TO TRUE
+ALT13          MOVE TAB-MOEDA-COTACAO(WRK-IDX-MOEDA)
+ALT13                                    TO WRK-COTACAO-ATUAL
+ALT13      END-IF.
+
+ALT13  0228-PROCURA-MOEDA-FIM.           EXIT.
+
+      *-----------------------------------------------------------------
+ALT1   0230-GRAVA-REJEITADO             SECTION.
+      *-----------------------------------------------------------------
+
+ALT1       MOVE REG-AGENCIA             TO REG-AGENCIA-REJCAM.
+ALT1       MOVE REG-CONTA               TO REG-CONTA-REJCAM.
+ALT1       MOVE REG-LANCAMENTO          TO REG-LANCAMENTO-REJCAM.
+ALT1       MOVE REG-TIPO-CLIENTE        TO REG-TIPO-CLIENTE-REJCAM.
+ALT1       MOVE REG-GERENTE             TO REG-GERENTE-REJCAM.
+ALT1       MOVE WRK-MOTIVO-REJEICAO     TO REG-MOTIVO-REJCAM.
+ALT4       MOVE REG-TIPO-LANCAMENTO     TO REG-TIPO-LANCAMENTO-REJCAM.
+ALT13      MOVE REG-MOEDA-LANCAM        TO REG-MOEDA-REJCAM.
+
+ALT1       WRITE REG-REJCAM.
+
+ALT1       IF FS-REJEITADOS             NOT EQUAL '00'
+ALT1           MOVE WRK-ERRO-GRAVACAO     TO WRK-DESCRICAO-ERRO
+ALT1           MOVE FS-REJEITADOS         TO WRK-STATUS-ERRO
+ALT1           MOVE "0230-GRAVA-REJEITADO" TO WRK-AREA-ERRO
+ALT1           MOVE WRK-REJCAM            TO WRK-ARQUIVO-ERRO
+ALT1           PERFORM 9000-MSG-ERRO
+ALT1       END-IF.
+
+ALT1   0230-GRAVA-REJEITADO-FIM.        EXIT.
+
+      *-----------------------------------------------------------------
        0240-GRAVAR-ARQUIVO              SECTION.
       *-----------------------------------------------------------------
 
@@ -276,6 +999,8 @@
            ELSE
 
                ADD 1 TO ACU-GRAVADOS-REGCAM
+ALT10          ADD 1 TO
+ALT10              WRK-AGENCIA-GRAVADOS(WRK-IDX-AGENCIA-ATUAL)
 
            END-IF.
 
@@ -285,7 +1010,24 @@
        0280-SOMA-LANCAMENTO           SECTION.
       *-----------------------------------------------------------------
 
-           ADD REG-LANCAMENTO         TO WRK-TOTAL-LANCAMENTO.
+ALT13      PERFORM 0227-BUSCA-COTACAO-MOEDA.
+ALT13      MULTIPLY REG-LANCAMENTO BY WRK-COTACAO-ATUAL
+ALT13              GIVING WRK-VALOR-LANCAMENTO-BRL.
+
+ALT4       EVALUATE REG-TIPO-LANCAMENTO
+ALT4           WHEN "D"
+ALT4               SUBTRACT REG-LANCAMENTO   FROM WRK-TOTAL-LANCAMENTO
+ALT10               SUBTRACT REG-LANCAMENTO  FROM
+ALT10                   WRK-AGENCIA-TOTAL(WRK-IDX-AGENCIA-ATUAL)
+ALT13               SUBTRACT WRK-VALOR-LANCAMENTO-BRL
+ALT13                   FROM WRK-TOTAL-LANCAMENTO-BRL
+ALT4           WHEN OTHER
+ALT4               ADD REG-LANCAMENTO        TO   WRK-TOTAL-LANCAMENTO
+ALT10               ADD REG-LANCAMENTO       TO
+ALT10                   WRK-AGENCIA-TOTAL(WRK-IDX-AGENCIA-ATUAL)
+ALT13               ADD WRK-VALOR-LANCAMENTO-BRL
+ALT13                   TO WRK-TOTAL-LANCAMENTO-BRL
+ALT4       END-EVALUATE.
 
        0280-SOMA-LANCAMENTO-FIM.      EXIT.
 
@@ -305,6 +1047,11 @@
            END-IF.
 
        0320-FINALIZAR-REGCAM.
+ALT9       MOVE "9999"                TO TRL-MARCA
+ALT9       MOVE ACU-GRAVADOS-REGCAM   TO TRL-QTD-REGISTROS
+ALT9       MOVE WRK-TOTAL-LANCAMENTO  TO TRL-TOTAL-REGCAM
+ALT9       WRITE REG-REGCAM-TRAILER.
+
            CLOSE REGCAM.
            IF FS-REGCAM               NOT EQUAL '00'
                MOVE WRK-ERRO-REGCAM         TO WRK-DESCRICAO-ERRO
@@ -312,7 +1059,54 @@
                MOVE "0320-FINALIZAR-REGCAM" TO WRK-AREA-ERRO
                MOVE WRK-REGCAM              TO WRK-ARQUIVO-ERRO
                PERFORM 9000-MSG-ERRO
-           END-IF
+           END-IF.
+
+ALT3   0325-RECONCILIA-REGCAM.
+ALT3       OPEN INPUT REGCAM.
+ALT3       IF FS-REGCAM               EQUAL 00
+ALT3           PERFORM 0326-LER-REGCAM-RECONCILIA
+ALT3               UNTIL FS-REGCAM    EQUAL 10
+ALT3           CLOSE REGCAM
+ALT3       END-IF.
+
+ALT3       IF WRK-TOTAL-REGCAM        NOT EQUAL WRK-TOTAL-LANCAMENTO
+ALT3           MOVE WRK-TOTAL-LANCAMENTO  TO WRK-TOTAL-LANCAMENTO-ED
+ALT3           MOVE WRK-TOTAL-REGCAM      TO WRK-TOTAL-REGCAM-ED
+ALT3           DISPLAY "*****DIVERGENCIA NA RECONCILIACAO*****"
+ALT3           DISPLAY "= TOTAL LANCAMENTO  : " WRK-TOTAL-LANCAMENTO-ED
+ALT3           DISPLAY "= TOTAL REGCAM      : " WRK-TOTAL-REGCAM-ED
+ALT3           DISPLAY WRK-LINHA
+ALT3       END-IF.
+
+ALT1   0330-FINALIZAR-REJEITADOS.
+ALT1       CLOSE REJEITADOS.
+ALT1       IF FS-REJEITADOS            NOT EQUAL '00'
+ALT1           MOVE WRK-ERRO-REJCAM         TO WRK-DESCRICAO-ERRO
+ALT1           MOVE FS-REJEITADOS           TO WRK-STATUS-ERRO
+ALT1           MOVE "0330-FINALIZAR-REJEITADOS" TO WRK-AREA-ERRO
+ALT1           MOVE WRK-REJCAM              TO WRK-ARQUIVO-ERRO
+ALT1           PERFORM 9000-MSG-ERRO
+ALT1       END-IF.
+
+ALT12  0335-GRAVA-CTLFIM.
+ALT12      OPEN OUTPUT CTLFIM.
+ALT12      IF FS-CTLFIM               EQUAL 00
+ALT12          MOVE ACU-LIDOS-LANCAM     TO REG-CTLFIM-LIDOS
+ALT12          MOVE ACU-VALIDOS-LANCAM   TO REG-CTLFIM-VALIDOS
+ALT12          MOVE ACU-GRAVADOS-REGCAM  TO REG-CTLFIM-GRAVADOS
+ALT12          MOVE WRK-TOTAL-LANCAMENTO TO REG-CTLFIM-TOTAL
+ALT12          WRITE REG-CTLFIM
+ALT12          CLOSE CTLFIM
+ALT12      ELSE
+ALT12          MOVE WRK-ERRO-ABERTURA     TO WRK-DESCRICAO-ERRO
+ALT12          MOVE FS-CTLFIM             TO WRK-STATUS-ERRO
+ALT12          MOVE "0335-GRAVA-CTLFIM"   TO WRK-AREA-ERRO
+ALT12          MOVE WRK-CTLFIM            TO WRK-ARQUIVO-ERRO
+ALT12          PERFORM 9000-MSG-ERRO
+ALT12      END-IF.
+
+ALT5       MOVE ZEROS                TO WRK-CHECKPOINT-ATUAL.
+ALT5       PERFORM 0113-GRAVA-CHECKPOINT.
 
            DISPLAY WRK-FIM-PRG
            STOP RUN.
@@ -321,6 +1115,26 @@
        0300-FIM-FINALIZAR.             EXIT.
 
       *-----------------------------------------------------------------
+ALT3  *-----------------------------------------------------------------
+ALT3   0326-LER-REGCAM-RECONCILIA       SECTION.
+ALT3  *-----------------------------------------------------------------
+
+ALT3       READ REGCAM.
+ALT3       IF FS-REGCAM               EQUAL 00
+ALT9           IF TRL-MARCA       NOT EQUAL "9999"
+ALT4               EVALUATE REG-TIPO-LANCAMENTO-REGCAM
+ALT4                   WHEN "D"
+ALT4                       SUBTRACT REG-LANCAMENTO-REGCAM
+.                                      FROM WRK-TOTAL-REGCAM
+ALT4                   WHEN OTHER
+ALT4                       ADD REG-LANCAMENTO-REGCAM TO WRK-TOTAL-REGCAM
+ALT4               END-EVALUATE
+ALT9           END-IF
+ALT3       END-IF.
+
+ALT3   0326-LER-REGCAM-RECONCILIA-FIM.  EXIT.
+
+      *-----------------------------------------------------------------
        9000-MSG-ERRO                   SECTION.
       *-----------------------------------------------------------------
 
@@ -334,6 +1148,8 @@
            DISPLAY WRK-MSG-ERROS
            DISPLAY WRK-LINHA.
 
+ALT6       CALL "FSTATUS" USING WRK-STATUS-ERRO WRK-FS-DESCRICAO.
+ALT6       DISPLAY "DESCRICAO FS: " WRK-FS-DESCRICAO.
 
        9000-MSG-ERRO-FIM.              EXIT.
 
@@ -351,6 +1167,10 @@
            DISPLAY WRK-MSG-ERROS
            DISPLAY WRK-LINHA
 
+ALT6       CALL "FSTATUS" USING WRK-STATUS-ERRO WRK-FS-DESCRICAO.
+ALT6       DISPLAY "DESCRICAO FS: " WRK-FS-DESCRICAO.
+
+ALT11      SET WRK-SEVERIDADE-FATAL TO TRUE.
            MOVE WRK-MSG-ERROS TO WRK-MODULO
            CALL "MODULO" USING WRK-MODULO
            GOBACK.
