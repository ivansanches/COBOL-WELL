@@ -0,0 +1,41 @@
+      ******************************************************************
+      * OBJETIVO...: BOOK DE LAYOUT DO ARQUIVO REGCAM
+      * PROGRAMADOR: WELLINGTON SOARES CORDEIRO
+      * CONSULTORIA: FOURSYS
+      * DATA.......: 25/07/2024
+      *-----------------------------------------------------------------
+ALT1  * ALTERACAO..: INCLUIDO REG-TIPO-LANCAMENTO-REGCAM (D/C) PARA
+ALT1  *              ACOMPANHAR O INDICADOR DE DEBITO/CREDITO DO LANCAM
+ALT1  * DATA.......: 10/08/2024
+ALT2  * ALTERACAO..: INCLUIDO REG-REGCAM-TRAILER (REDEFINES), GRAVADO
+ALT2  *              COMO ULTIMO REGISTRO DO ARQUIVO COM QUANTIDADE E
+ALT2  *              TOTAL DE CONTROLE DO LOTE
+ALT2  * DATA.......: 10/08/2024
+ALT3  * ALTERACAO..: INCLUIDO REG-MOEDA-REGCAM, O CODIGO DA MOEDA DO
+ALT3  *              LANCAMENTO GRAVADO, E AMPLIADO O FILLER DO TRAILER
+ALT3  *              NA MESMA PROPORCAO PARA MANTER O REDEFINES ALINHADO
+ALT3  * DATA.......: 10/08/2024
+ALT4  * ALTERACAO..: TRL-TOTAL-REGCAM PASSOU A SER ASSINADO (S9), POIS
+ALT4  *              RECEBE O TOTAL ACUMULADO DE WRK-TOTAL-LANCAMENTO,
+ALT4  *              QUE PODE FICAR NEGATIVO QUANDO O LOTE E SOMENTE DE
+ALT4  *              DEBITOS; USO DISPLAY NAO ALTERA O TAMANHO DO CAMPO
+ALT4  * DATA.......: 10/08/2024
+ALT5  * ALTERACAO..: TRL-TOTAL-REGCAM AMPLIADO DE S9(08)V99 PARA
+ALT5  *              S9(10)V99, PARA CASAR COM WRK-TOTAL-LANCAMENTO
+ALT5  *              (JA S9(010)V99) E NAO TRUNCAR O TOTAL DO LOTE NUM
+ALT5  *              MOVE SEM ON SIZE ERROR; FILLER DO TRAILER REDUZIDO
+ALT5  *              NA MESMA PROPORCAO PARA MANTER O REDEFINES ALINHADO
+ALT5  * DATA.......: 10/08/2024
+      ******************************************************************
+       01  REG-REGCAM.
+           05 REG-AGENCIA-REGCAM        PIC  9(04).
+           05 REG-CONTA-REGCAM          PIC  9(05).
+           05 REG-LANCAMENTO-REGCAM     PIC  9(08)V99.
+ALT1       05 REG-TIPO-LANCAMENTO-REGCAM PIC X(01).
+ALT3       05 REG-MOEDA-REGCAM          PIC X(03).
+
+ALT2   01  REG-REGCAM-TRAILER    REDEFINES REG-REGCAM.
+ALT2       05 TRL-MARCA                  PIC X(04).
+ALT2       05 TRL-QTD-REGISTROS          PIC 9(05).
+ALT5       05 TRL-TOTAL-REGCAM           PIC S9(10)V99.
+ALT5       05 FILLER                     PIC X(02).
