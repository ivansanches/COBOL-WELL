@@ -0,0 +1,208 @@
+       IDENTIFICATION                          DIVISION.
+       PROGRAM-ID. PRGLOTE.
+      *=================================================================
+      * PROGRAMA    : PRGLOTE
+      * PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+      * ANALISTA    : IVAN SANCHES
+      * CONSULTORIA : FOURSYS
+      * DATA........: 10/08/2024
+      *-----------------------------------------------------------------
+      * OBJETIVO....: DRIVER DA CADEIA NOTURNA DE PROCESSAMENTO -
+      *               ENCADEIA, NUMA UNICA EXECUCAO, A ORDENACAO/MESCLA
+      *               DE CLIENTES1.dat PARA COBRANCA (CACLIENTE2) E A
+      *               EMISSAO DO RELATORIO DE BILLING (RELATORIOV5).
+      *               CADA ETAPA DEVOLVE UM RETURN-CODE (00 = OK,
+      *               16 = ERRO); SE UMA ETAPA FALHAR, AS ETAPAS
+      *               SEGUINTES SAO PULADAS, EM VEZ DE RELATORIOV5 RODAR
+      *               CONTRA UM CLIENTES2.dat PARADO NUMA EXECUCAO
+      *               ANTERIOR. CLIENTES1.dat E UM EXTRATO RECEBIDO DE
+      *               FORA DA CADEIA (NAO HA PROGRAMA NESTE SISTEMA QUE
+      *               O GERE) - A CADEIA COMECA NA ORDENACAO
+      *
+      *-----------------------------------------------------------------
+      * ARQUIVOS                I/O                  INCLUDE/BOOK
+      * (NENHUM - SO ENCADEIA CALL PARA OS PROGRAMAS DA ETAPA)
+      *
+      *-----------------------------------------------------------------
+      * MODULOS.....: CACLIENTE2 / RELATORIOV5 / MODULO
+      *
+      *-----------------------------------------------------------------
+      * ALTERACOES...:
+      *
+ALT1  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT1  * OBJETIVO.....: RETIRADA A ETAPA 1/3 (PRGARQ5) DA CADEIA - PRGARQ5
+ALT1  *                E UM CRUD INTERATIVO (ACCEPT DE OPCAO/CAMPOS NO
+ALT1  *                CONSOLE) QUE NAO RODA DESASSISTIDO, E MANTEM
+ALT1  *                CLIENTES.dat (#CLIREG), ARQUIVO DIFERENTE DO
+ALT1  *                CLIENTES1.dat QUE CACLIENTE2 DE FATO LE. A CADEIA
+ALT1  *                PASSOU A TER 2 ETAPAS: ORDENACAO (CACLIENTE2) E
+ALT1  *                RELATORIO (RELATORIOV5)
+      *=================================================================
+
+      *=================================================================
+       ENVIRONMENT                             DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       CONFIGURATION                           SECTION.
+      *-----------------------------------------------------------------
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *=================================================================
+       DATA                                    DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                         SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       01  FILLER                      PIC X(050)          VALUE
+           "***** CONTROLE DA CADEIA DE ETAPAS *****".
+      *-----------------------------------------------------------------
+       01  WRK-STATUS-CADEIA           PIC X(001)          VALUE "S".
+           88 WRK-CADEIA-OK                        VALUE "S".
+           88 WRK-CADEIA-ERRO                      VALUE "N".
+
+       01  WRK-RC-ETAPA                PIC S9(004) COMP     VALUE ZERO.
+       01  WRK-ETAPA-ERRO              PIC X(008)          VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       01  FILLER                      PIC X(050)          VALUE
+           "***** AREA DE MENSAGENS DE ERRO *****".
+      *-----------------------------------------------------------------
+       01  WRK-MSG-ERROS.
+           05  WRK-DESCRICAO-ERRO       PIC X(030)        VALUES SPACES.
+           05  WRK-STATUS-ERRO          PIC 9(002)        VALUES ZEROS.
+           05  WRK-PRG-ERRO             PIC X(008)        VALUES
+               "PRGLOTE".
+           05  WRK-AREA-ERRO            PIC X(030)        VALUES SPACES.
+           05  WRK-ARQUIVO-ERRO         PIC X(008)        VALUES SPACES.
+           05  WRK-SEVERIDADE-ERRO      PIC X(001)        VALUES "W".
+               88 WRK-SEVERIDADE-WARNING          VALUE "W".
+               88 WRK-SEVERIDADE-FATAL            VALUE "F".
+
+       01  WRK-MODULO                  PIC X(079)          VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       01  FILLER                      PIC X(050)          VALUE
+           "***** FIM DA WORKING *****".
+      *-----------------------------------------------------------------
+
+      *=================================================================
+       PROCEDURE                               DIVISION.
+      *=================================================================
+
+       0000-PRINCIPAL.
+
+           PERFORM 0100-INICIAR.
+
+           PERFORM 0200-PROCESSAR.
+
+           PERFORM 0300-FINALIZAR.
+
+       0000-PRINCIPAL-FIM.                        EXIT.
+
+      *-----------------------------------------------------------------
+       0100-INICIAR                               SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY "========================================".
+           DISPLAY "===== INICIO DA CADEIA NOTURNA =====".
+           DISPLAY "========================================".
+
+       0100-INICIAR-FIM.                          EXIT.
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                             SECTION.
+      *-----------------------------------------------------------------
+
+ALT1       PERFORM 0210-EXECUTA-ORDENACAO.
+
+           IF WRK-CADEIA-OK
+               PERFORM 0220-EXECUTA-RELATORIO
+           END-IF.
+
+       0200-PROCESSAR-FIM.                        EXIT.
+
+      *-----------------------------------------------------------------
+ALT1   0210-EXECUTA-ORDENACAO                     SECTION.
+      *-----------------------------------------------------------------
+
+ALT1       DISPLAY "ETAPA 1/2 - ORDENACAO/MESCLA PARA COBRANCA".
+ALT1       DISPLAY "            (CACLIENTE2)".
+
+           CALL "CACLIENTE2".
+           MOVE RETURN-CODE TO WRK-RC-ETAPA.
+
+           IF WRK-RC-ETAPA NOT EQUAL ZERO
+               MOVE "CACLIEN2" TO WRK-ETAPA-ERRO
+               PERFORM 0900-REGISTRA-ERRO
+           END-IF.
+
+ALT1   0210-EXECUTA-ORDENACAO-FIM.                EXIT.
+
+      *-----------------------------------------------------------------
+ALT1   0220-EXECUTA-RELATORIO                     SECTION.
+      *-----------------------------------------------------------------
+
+ALT1       DISPLAY "ETAPA 2/2 - RELATORIO DE COBRANCA (RELATORIOV5)".
+
+           CALL "RELATORIOV5".
+           MOVE RETURN-CODE TO WRK-RC-ETAPA.
+
+           IF WRK-RC-ETAPA NOT EQUAL ZERO
+               MOVE "RELATOR5" TO WRK-ETAPA-ERRO
+               PERFORM 0900-REGISTRA-ERRO
+           END-IF.
+
+ALT1   0220-EXECUTA-RELATORIO-FIM.                EXIT.
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                              SECTION.
+      *-----------------------------------------------------------------
+
+           IF WRK-CADEIA-OK
+               DISPLAY "========================================"
+               DISPLAY "===== CADEIA NOTURNA CONCLUIDA OK  ====="
+               DISPLAY "========================================"
+               MOVE 0  TO RETURN-CODE
+           ELSE
+               DISPLAY "========================================"
+               DISPLAY "===== CADEIA NOTURNA ABORTADA      ====="
+               DISPLAY "ETAPA COM ERRO.....: " WRK-ETAPA-ERRO
+               DISPLAY "RETURN-CODE DA ETAPA: " WRK-RC-ETAPA
+               DISPLAY "========================================"
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+
+       0300-FINALIZAR-FIM.                        EXIT.
+
+      *-----------------------------------------------------------------
+       0900-REGISTRA-ERRO                          SECTION.
+      *-----------------------------------------------------------------
+
+           SET WRK-CADEIA-ERRO TO TRUE.
+
+           DISPLAY "*****ETAPA DA CADEIA COM ERRO*****".
+           DISPLAY "ETAPA.......: " WRK-ETAPA-ERRO.
+           DISPLAY "RETURN-CODE.: " WRK-RC-ETAPA.
+
+           MOVE "ETAPA DA CADEIA NOTURNA FALHOU" TO WRK-DESCRICAO-ERRO.
+           MOVE WRK-RC-ETAPA                     TO WRK-STATUS-ERRO.
+           MOVE "0200-PROCESSAR"                 TO WRK-AREA-ERRO.
+           MOVE WRK-ETAPA-ERRO                   TO WRK-ARQUIVO-ERRO.
+           SET WRK-SEVERIDADE-FATAL TO TRUE.
+
+           MOVE WRK-MSG-ERROS TO WRK-MODULO.
+           CALL "MODULO" USING WRK-MODULO.
+
+       0900-REGISTRA-ERRO-FIM.                    EXIT.
