@@ -0,0 +1,20 @@
+      ******************************************************************
+      * OBJETIVO...: BOOK DE LAYOUT DO ARQUIVO DE CHECKPOINT DO ATI4
+      * PROGRAMADOR: WELLINGTON SOARES CORDEIRO
+      * CONSULTORIA: FOURSYS
+      * DATA.......: 10/08/2024
+      *-----------------------------------------------------------------
+ALT1  * ALTERACAO..: INCLUIDOS OS ACUMULADORES (TOTAL/LIDOS/VALIDOS/
+ALT1  *              GRAVADOS/REJEITADOS) NO CHECKPOINT -- SO A POSICAO
+ALT1  *              DE RETOMADA ERA GRAVADA, E UM RESTART RECOMECAVA OS
+ALT1  *              ACUMULADORES DO ZERO, DIVERGINDO DO REGCAM/CTLFIM
+ALT1  *              JA GRAVADOS NA EXECUCAO ANTERIOR
+ALT1  * DATA.......: 10/08/2024
+      ******************************************************************
+       01  REG-CHECKPOINT.
+           05 REG-CHECKPOINT-QTD        PIC  9(06).
+ALT1       05 REG-CHECKPOINT-TOTAL      PIC S9(10)V99.
+ALT1       05 REG-CHECKPOINT-LIDOS      PIC  9(05).
+ALT1       05 REG-CHECKPOINT-VALIDOS    PIC  9(05).
+ALT1       05 REG-CHECKPOINT-GRAVADOS   PIC  9(05).
+ALT1       05 REG-CHECKPOINT-REJEITADOS PIC  9(05).
