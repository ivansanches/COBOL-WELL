@@ -44,3 +44,15 @@
 
            05 WRK-PRGS-ERRO            PIC X(080)          VALUE
                "NENHUMA OCORRENCIA DESSE PROGRAMA".
+
+           05 WRK-ERRO-REJCAM           PIC X(030)       VALUE
+               "ERRO NO FECHAMENTO DO ARQUIVO - REJEITADOS".
+
+           05 WRK-REJCAM                PIC X(009)       VALUE
+               "REJCAM".
+
+           05 WRK-ERRO-CTLFIM           PIC X(030)       VALUE
+               "ERRO NO FECHAMENTO DO ARQUIVO - CTLFIM".
+
+           05 WRK-CTLFIM                PIC X(009)       VALUE
+               "CTLFIM".
