@@ -18,6 +18,62 @@
       *-----------------------------------------------------------------
       * ALTERACOES.:
       *
+ALT1  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT1  * OBJETIVO.....: REG-LOGS PASSOU A VIR DO BOOK #REGLOGS (O MESMO
+ALT1  *                LAYOUT GRAVADO PELO MODULO MODULO) AO INVES DE
+ALT1  *                DEFINIDO INLINE
+      *-----------------------------------------------------------------
+ALT2  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT2  * OBJETIVO.....: CONSULTA PASSOU A FILTRAR TAMBEM POR PERIODO
+ALT2  *                (DATA INICIAL/FINAL), ALEM DO PROGRAMA, USANDO
+ALT2  *                O CAMPO LOG-DATA
+      *-----------------------------------------------------------------
+ALT3  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT3  * OBJETIVO.....: NOVA OPCAO DE RESUMO DIARIO, CONTANDO AS
+ALT3  *                OCORRENCIAS DE ERRO DO DIA POR PROGRAMA (LOG-PRG-
+ALT3  *                ERRO), AO INVES DE CONSULTAR UM SO PROGRAMA
+      *-----------------------------------------------------------------
+ALT4  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT4  * OBJETIVO.....: NOVA OPCAO DE RANKING, SOMANDO AS OCORRENCIAS DE
+ALT4  *                ERRO DE TODO O LOGS.txt (SEM FILTRO DE DATA) POR
+ALT4  *                PROGRAMA E LISTANDO OS N PROGRAMAS COM MAIS ERRO,
+ALT4  *                EM ORDEM DECRESCENTE
+      *-----------------------------------------------------------------
+ALT5  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT5  * OBJETIVO.....: QUALQUER OPCAO DE CONSULTA PASSOU A ACEITAR UM
+ALT5  *                FILTRO POR LOG-SEVERIDADE (W=WARNING, F=FATAL,
+ALT5  *                BRANCO=TODAS), PARA ISOLAR AS FALHAS REAIS DO
+ALT5  *                RUIDO ROTINEIRO
+      *-----------------------------------------------------------------
+ALT6  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 11/08/2024
+.     *-----------------------------------------------------------------
+ALT6  * OBJETIVO.....: 0210-ACUMULA-RESUMO PASSOU A SO CRIAR PROGRAMA
+ALT6  *                NOVO NA WRK-TAB-RESUMO SE WRK-QT-PRGS AINDA
+ALT6  *                ESTIVER ABAIXO DE 50 - A TABELA E OCCURS 50 E
+ALT6  *                NAO HAVIA LIMITE NA GRAVACAO
       *=================================================================
        ENVIRONMENT                               DIVISION.
       *=================================================================
@@ -46,16 +102,10 @@
 
       *----------------------------------------------------------------*
       *     INPUT -  DADOS DO ARQUIVO DE ENTRADA (LOGS)
-      *                               LRECL = 086
+      *                               LRECL = 087
       *----------------------------------------------------------------*
        FD LOGS.
-       01 REG-LOGS.
-           05  LOG-DESCRICAO-ERRO       PIC X(030)        VALUES SPACES.
-           05  LOG-STATUS-ERRO          PIC 9(002)        VALUES ZEROS.
-           05  LOG-PRG-ERRO             PIC X(008)        VALUES SPACES.
-           05  LOG-AREA-ERRO            PIC X(030)        VALUES SPACES.
-           05  LOG-ARQUIVO-ERRO         PIC X(008)        VALUES SPACES.
-           05  LOG-DATA                 PIC 9(008)        VALUES ZEROS.
+ALT1   COPY '#REGLOGS'.
 
       *-----------------------------------------------------------------
        WORKING-STORAGE                           SECTION.
@@ -85,6 +135,34 @@
       *-----------------------------------------------------------------
 
        01  WRK-CONSULTA                PIC X(008).
+ALT2   01  WRK-DATA-INICIAL            PIC 9(008)        VALUES ZEROS.
+ALT2   01  WRK-DATA-FINAL              PIC 9(008)        VALUES
+ALT2       99999999.
+ALT3   01  WRK-MODO                    PIC 9(001)        VALUES 1.
+ALT3       88 WRK-MODO-PROGRAMA                           VALUE 1.
+ALT3       88 WRK-MODO-RESUMO                             VALUE 2.
+ALT4       88 WRK-MODO-RANKING                            VALUE 3.
+ALT3   01  WRK-DATA-HOJE               PIC 9(008)        VALUES ZEROS.
+ALT3   77  WRK-IDX                     PIC 9(002)        VALUES ZEROS.
+ALT3   77  WRK-QT-PRGS                 PIC 9(002)        VALUES ZEROS.
+ALT3   77  WRK-ACHOU-PRG               PIC X(001)        VALUE "N".
+ALT3       88 WRK-ACHOU-PRG-SIM                           VALUE "S".
+ALT3       88 WRK-ACHOU-PRG-NAO                           VALUE "N".
+ALT3   01  WRK-TAB-RESUMO.
+ALT3       05 WRK-TAB-RESUMO-OCO OCCURS 50 TIMES.
+ALT3           10 WRK-TAB-PRG         PIC X(008).
+ALT3           10 WRK-TAB-QTD         PIC 9(004) COMP-3.
+
+ALT4   77  WRK-QT-TOP                  PIC 9(002)        VALUES ZEROS.
+ALT4   77  WRK-IDX2                    PIC 9(002)        VALUES ZEROS.
+ALT4   01  WRK-TAB-AUX.
+ALT4       05 WRK-AUX-PRG              PIC X(008).
+ALT4       05 WRK-AUX-QTD              PIC 9(004) COMP-3.
+
+ALT5   01  WRK-FILTRO-SEVERIDADE       PIC X(001)        VALUES SPACES.
+ALT5   77  WRK-SEVERIDADE-OK           PIC X(001)        VALUE "S".
+ALT5       88 WRK-SEVERIDADE-OK-SIM                        VALUE "S".
+ALT5       88 WRK-SEVERIDADE-OK-NAO                        VALUE "N".
 
       *-----------------------------------------------------------------
 
@@ -124,9 +202,46 @@
            PERFORM 0120-TESTE-VAZIO.
 
 
+ALT3       DISPLAY "1-CONSULTAR UM PROGRAMA   2-RESUMO DIARIO DE ERROS"
+ALT4       DISPLAY "3-RANKING DOS PROGRAMAS COM MAIS ERRO"
+ALT3       DISPLAY "QUAL OPCAO DESEJA?"
+ALT3       ACCEPT WRK-MODO.
+
+ALT5       DISPLAY "FILTRAR POR SEVERIDADE (W=WARNING F=FATAL "
+ALT5           "BRANCO=TODAS)?"
+ALT5       ACCEPT WRK-FILTRO-SEVERIDADE.
+
+ALT4       IF WRK-MODO-RANKING
+ALT4           DISPLAY "QUANTOS PROGRAMAS DO RANKING (BRANCO = 05)?"
+ALT4           ACCEPT WRK-QT-TOP
+ALT4           IF WRK-QT-TOP EQUAL ZEROS
+ALT4               MOVE 05               TO WRK-QT-TOP
+ALT4           END-IF
+ALT4           DISPLAY WRK-LINHA
+ALT4           DISPLAY "RANKING DOS PROGRAMAS COM MAIS ERRO"
+ALT4           DISPLAY WRK-LINHA
+ALT4           PERFORM 0200-PROCESSAR
+ALT4       ELSE
+ALT3       IF WRK-MODO-RESUMO
+ALT3           ACCEPT WRK-DATA-HOJE  FROM DATE YYYYMMDD
+ALT3           DISPLAY WRK-LINHA
+ALT3           DISPLAY "RESUMO DIARIO DE ERROS - "WRK-DATA-HOJE
+ALT3           DISPLAY WRK-LINHA
+ALT3           PERFORM 0200-PROCESSAR
+ALT3       ELSE
            DISPLAY "QUAL O PROGRAMA QUE DESEJA CONSULTAR?"
-           ACCEPT WRK-CONSULTA.
-           DISPLAY WRK-LINHA.
+           ACCEPT WRK-CONSULTA
+ALT2       DISPLAY "DATA INICIAL DO PERIODO (AAAAMMDD, BRANCO=TODAS)?"
+ALT2       ACCEPT WRK-DATA-INICIAL
+ALT2       IF WRK-DATA-INICIAL EQUAL ZEROS
+ALT2           MOVE ZEROS            TO WRK-DATA-INICIAL
+ALT2       END-IF
+ALT2       DISPLAY "DATA FINAL DO PERIODO (AAAAMMDD, BRANCO=TODAS)?"
+ALT2       ACCEPT WRK-DATA-FINAL
+ALT2       IF WRK-DATA-FINAL EQUAL ZEROS
+ALT2           MOVE 99999999         TO WRK-DATA-FINAL
+ALT2       END-IF
+           DISPLAY WRK-LINHA
 
            IF WRK-CONSULTA EQUAL LOG-PRG-ERRO
               DISPLAY "HISTORICO DE ERRO DO PROGRAMA: "WRK-CONSULTA
@@ -136,7 +251,9 @@
                MOVE WRK-PRGS-ERRO TO WRK-MSGERRO
                DISPLAY WRK-MSGERRO
                PERFORM 0200-PROCESSAR
-           END-IF.
+           END-IF
+ALT3       END-IF
+ALT4       END-IF.
 
 
        0100-INICIAR-FIM. EXIT.
@@ -168,15 +285,73 @@
        0200-PROCESSAR                            SECTION.
       *-----------------------------------------------------------------
 
+ALT5       PERFORM 0201-TESTA-SEVERIDADE.
+
+ALT4       IF WRK-MODO-RANKING
+ALT5           IF WRK-SEVERIDADE-OK-SIM
+ALT4               PERFORM 0210-ACUMULA-RESUMO
+ALT5           END-IF
+ALT4       ELSE
+ALT3       IF WRK-MODO-RESUMO
+ALT3           IF LOG-DATA EQUAL WRK-DATA-HOJE
+ALT5               AND WRK-SEVERIDADE-OK-SIM
+ALT3               PERFORM 0210-ACUMULA-RESUMO
+ALT3           END-IF
+ALT3       ELSE
            IF WRK-CONSULTA EQUAL LOG-PRG-ERRO
+ALT2          AND LOG-DATA GREATER OR EQUAL WRK-DATA-INICIAL
+ALT2          AND LOG-DATA LESS OR EQUAL WRK-DATA-FINAL
+ALT5          AND WRK-SEVERIDADE-OK-SIM
            ADD 1 TO ACU-OCORRENCIA
            DISPLAY REG-LOGS
-           END-IF.
+           END-IF
+ALT3       END-IF
+ALT4       END-IF.
            ADD 1 TO ACU-LIDOS.
            READ LOGS.
 
        0200-PROCESSAR-FIM. EXIT.
 
+      *-----------------------------------------------------------------
+ALT5   0201-TESTA-SEVERIDADE                     SECTION.
+      *-----------------------------------------------------------------
+ALT5       SET WRK-SEVERIDADE-OK-SIM TO TRUE.
+
+ALT5       IF WRK-FILTRO-SEVERIDADE NOT EQUAL SPACES
+ALT5          AND LOG-SEVERIDADE NOT EQUAL WRK-FILTRO-SEVERIDADE
+ALT5           SET WRK-SEVERIDADE-OK-NAO TO TRUE
+ALT5       END-IF.
+
+ALT5   0201-TESTA-SEVERIDADE-FIM.                 EXIT.
+
+      *-----------------------------------------------------------------
+ALT3   0210-ACUMULA-RESUMO                        SECTION.
+      *-----------------------------------------------------------------
+ALT3       SET WRK-ACHOU-PRG-NAO TO TRUE.
+ALT3       PERFORM 0211-PROCURA-PRG-NA-TABELA
+ALT3           VARYING WRK-IDX FROM 1 BY 1
+ALT3           UNTIL WRK-IDX GREATER WRK-QT-PRGS
+ALT3              OR WRK-ACHOU-PRG-SIM.
+
+ALT3       IF WRK-ACHOU-PRG-NAO
+ALT6           AND WRK-QT-PRGS LESS 50
+ALT3           ADD 1                 TO WRK-QT-PRGS
+ALT3           MOVE LOG-PRG-ERRO     TO WRK-TAB-PRG(WRK-QT-PRGS)
+ALT3           MOVE 1                TO WRK-TAB-QTD(WRK-QT-PRGS)
+ALT3       END-IF.
+
+ALT3   0210-ACUMULA-RESUMO-FIM.                   EXIT.
+
+      *-----------------------------------------------------------------
+ALT3   0211-PROCURA-PRG-NA-TABELA                 SECTION.
+      *-----------------------------------------------------------------
+ALT3       IF LOG-PRG-ERRO EQUAL WRK-TAB-PRG(WRK-IDX)
+ALT3           ADD 1                 TO WRK-TAB-QTD(WRK-IDX)
+ALT3           SET WRK-ACHOU-PRG-SIM TO TRUE
+ALT3       END-IF.
+
+ALT3   0211-PROCURA-PRG-NA-TABELA-FIM.             EXIT.
+
 
       *-----------------------------------------------------------------
        0300-FINALIZAR                            SECTION.
@@ -189,7 +364,22 @@
                   GOBACK
            ELSE
                DISPLAY WRK-LINHA
+ALT4           IF WRK-MODO-RANKING
+ALT4               PERFORM 0320-ORDENA-RESUMO
+ALT4               DISPLAY "TOP "WRK-QT-TOP" PROGRAMAS COM MAIS ERRO:"
+ALT4               PERFORM 0330-IMPRIME-TOP
+ALT4                   VARYING WRK-IDX FROM 1 BY 1
+ALT4                   UNTIL WRK-IDX GREATER WRK-QT-PRGS
+ALT4                      OR WRK-IDX GREATER WRK-QT-TOP
+ALT4           ELSE
+ALT3           IF WRK-MODO-RESUMO
+ALT3               PERFORM 0310-IMPRIME-RESUMO
+ALT3                   VARYING WRK-IDX FROM 1 BY 1
+ALT3                   UNTIL WRK-IDX GREATER WRK-QT-PRGS
+ALT3           ELSE
                DISPLAY"TOTAL DE OCORRENCIAS ENCONTRADOS: "ACU-OCORRENCIA
+ALT3           END-IF
+ALT4           END-IF
                DISPLAY"TOTAL DE REGISTROS LIDOS        : "ACU-LIDOS
                DISPLAY WRK-LINHA
                DISPLAY WRK-FIM-PRG
@@ -197,4 +387,52 @@
            END-IF.
 
        0300-FINALIZAR-FIM. EXIT.
+
+      *-----------------------------------------------------------------
+ALT3   0310-IMPRIME-RESUMO                        SECTION.
+      *-----------------------------------------------------------------
+ALT3       DISPLAY WRK-TAB-PRG(WRK-IDX)" - "WRK-TAB-QTD(WRK-IDX)
+ALT3           " OCORRENCIA(S)".
+
+ALT3   0310-IMPRIME-RESUMO-FIM.                   EXIT.
+
+      *-----------------------------------------------------------------
+ALT4   0320-ORDENA-RESUMO                          SECTION.
+      *-----------------------------------------------------------------
+ALT4       PERFORM 0321-ORDENA-PASSO
+ALT4           VARYING WRK-IDX FROM 1 BY 1
+ALT4           UNTIL WRK-IDX GREATER WRK-QT-PRGS.
+
+ALT4   0320-ORDENA-RESUMO-FIM.                     EXIT.
+
+      *-----------------------------------------------------------------
+ALT4   0321-ORDENA-PASSO                           SECTION.
+      *-----------------------------------------------------------------
+ALT4       PERFORM 0322-ORDENA-COMPARA
+ALT4           VARYING WRK-IDX2 FROM 1 BY 1
+ALT4           UNTIL WRK-IDX2 GREATER OR EQUAL WRK-QT-PRGS.
+
+ALT4   0321-ORDENA-PASSO-FIM.                       EXIT.
+
+      *-----------------------------------------------------------------
+ALT4   0322-ORDENA-COMPARA                          SECTION.
+      *-----------------------------------------------------------------
+ALT4       IF WRK-TAB-QTD(WRK-IDX2) LESS WRK-TAB-QTD(WRK-IDX2 + 1)
+ALT4           MOVE WRK-TAB-PRG(WRK-IDX2)      TO WRK-AUX-PRG
+ALT4           MOVE WRK-TAB-QTD(WRK-IDX2)      TO WRK-AUX-QTD
+ALT4           MOVE WRK-TAB-PRG(WRK-IDX2 + 1)  TO WRK-TAB-PRG(WRK-IDX2)
+ALT4           MOVE WRK-TAB-QTD(WRK-IDX2 + 1)  TO WRK-TAB-QTD(WRK-IDX2)
+ALT4           MOVE WRK-AUX-PRG           TO WRK-TAB-PRG(WRK-IDX2 + 1)
+ALT4           MOVE WRK-AUX-QTD           TO WRK-TAB-QTD(WRK-IDX2 + 1)
+ALT4       END-IF.
+
+ALT4   0322-ORDENA-COMPARA-FIM.                     EXIT.
+
+      *-----------------------------------------------------------------
+ALT4   0330-IMPRIME-TOP                             SECTION.
+      *-----------------------------------------------------------------
+ALT4       DISPLAY WRK-IDX" - "WRK-TAB-PRG(WRK-IDX)" - "
+ALT4           WRK-TAB-QTD(WRK-IDX)" OCORRENCIA(S)".
+
+ALT4   0330-IMPRIME-TOP-FIM.                        EXIT.
       *-----------------------------------------------------------------
