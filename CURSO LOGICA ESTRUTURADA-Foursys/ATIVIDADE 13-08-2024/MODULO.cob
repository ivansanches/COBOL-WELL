@@ -0,0 +1,115 @@
+       IDENTIFICATION                            DIVISION.
+       PROGRAM-ID. MODULO.
+      *=================================================================
+      *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+      *== OBJETIVO    : MODULO DE GRAVACAO DE ERROS - RECEBE A AREA DE
+      *==               MENSAGEM DE ERRO DO PROGRAMA CHAMADOR E GRAVA
+      *==               UM REG-LOGS EM LOGS.txt, NO MESMO LAYOUT LIDO
+      *==               PELO PRGBUSCA
+      *== DATA        : 10/08/2024
+      *== CONSULTORIA : FOURSYS
+      *=================================================================
+ALT1  *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+..    *== OBJETIVO    : RECEBE E GRAVA A SEVERIDADE DO ERRO (LOG-
+..    *==               SEVERIDADE), INFORMADA PELO PROGRAMA CHAMADOR
+..    *== DATA        : 10/08/2024
+ALT1  *== CONSULTORIA : FOURSYS
+      *=================================================================
+
+       ENVIRONMENT                               DIVISION.
+
+       CONFIGURATION                             SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT                               SECTION.
+       FILE-CONTROL.
+           SELECT LOGS ASSIGN
+           TO "C:\ATIVIDADE3\LOGS.txt"
+             FILE STATUS IS FS-LOGS.
+
+      *-----------------------------------------------------------------
+
+       DATA                                      DIVISION.
+       FILE                                      SECTION.
+
+      *----------------------------------------------------------------*
+      *     OUTPUT-  DADOS DO ARQUIVO DE LOG DE ERRO (LOGS)
+      *                               LRECL = 087
+      *----------------------------------------------------------------*
+       FD LOGS.
+       COPY '#REGLOGS'.
+
+       WORKING-STORAGE                           SECTION.
+
+       01  FS-LOGS                        PIC  9(02).
+
+       01  WRK-DATA-ATUAL                  PIC  9(08).
+
+      *-----------------------------------------------------------------
+
+       LINKAGE                                   SECTION.
+
+       01  LNK-MSG-ERRO.
+           05 LNK-DESCRICAO-ERRO           PIC  X(30).
+           05 LNK-STATUS-ERRO              PIC  9(02).
+           05 LNK-PRG-ERRO                 PIC  X(08).
+           05 LNK-AREA-ERRO                PIC  X(30).
+           05 LNK-ARQUIVO-ERRO             PIC  X(08).
+ALT1       05 LNK-SEVERIDADE               PIC  X(01).
+
+      *-----------------------------------------------------------------
+
+       PROCEDURE                                DIVISION
+                                                USING LNK-MSG-ERRO.
+
+       0001-PRINCIPAL                            SECTION.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+
+           GOBACK.
+
+       0001-PRINCIPAL-FIM.                       EXIT.
+
+      *-----------------------------------------------------------------
+
+       0100-INICIALIZAR                          SECTION.
+
+           OPEN EXTEND LOGS.
+           IF FS-LOGS EQUAL 35
+               OPEN OUTPUT LOGS
+               CLOSE LOGS
+               OPEN EXTEND LOGS
+           END-IF.
+
+       0100-INICIALIZAR-FIM.                     EXIT.
+
+      *-----------------------------------------------------------------
+
+       0200-PROCESSAR                            SECTION.
+
+           MOVE LNK-DESCRICAO-ERRO     TO LOG-DESCRICAO-ERRO.
+           MOVE LNK-STATUS-ERRO        TO LOG-STATUS-ERRO.
+           MOVE LNK-PRG-ERRO           TO LOG-PRG-ERRO.
+           MOVE LNK-AREA-ERRO          TO LOG-AREA-ERRO.
+           MOVE LNK-ARQUIVO-ERRO       TO LOG-ARQUIVO-ERRO.
+ALT1       MOVE LNK-SEVERIDADE         TO LOG-SEVERIDADE.
+
+           ACCEPT WRK-DATA-ATUAL       FROM DATE YYYYMMDD.
+           MOVE WRK-DATA-ATUAL         TO LOG-DATA.
+
+           WRITE REG-LOGS.
+
+       0200-PROCESSAR-FIM.                       EXIT.
+
+      *-----------------------------------------------------------------
+
+       0300-FINALIZAR                            SECTION.
+
+           CLOSE LOGS.
+
+       0300-FINALIZAR-FIM.                       EXIT.
+
+      *-----------------------------------------------------------------
