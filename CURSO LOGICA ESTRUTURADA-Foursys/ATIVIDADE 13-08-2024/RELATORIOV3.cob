@@ -37,6 +37,51 @@ ALT2  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
 .     * DATA.........: 32/07/2024
 .     * OBJETIVO.....: IMPLEMENTACAO DE UM CONTADOR DE
 ALT2  *                TOTAL DE REGISTRO LIDOS
+
+      *-----------------------------------------------------------------
+      *                     ALTERACOES DO PROGRAMA
+      *-----------------------------------------------------------------
+ALT3  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 09/08/2024
+.     * OBJETIVO.....: LAYOUT DO CLIENTES1 GANHOU O STATUS DA ASSINATURA
+ALT3  *                E A DATA DA PROXIMA COBRANCA (LRECL 058->067)
+      *-----------------------------------------------------------------
+ALT4  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     * OBJETIVO.....: 9000-MSG-ERRO PASSOU A CHAMAR O MODULO FSTATUS
+ALT4  *                PARA TRADUZIR O FILE STATUS
+      *-----------------------------------------------------------------
+ALT5  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     * OBJETIVO.....: O CAMINHO DO ARQUIVO PASSOU A SER MONTADO A
+ALT5  *                PARTIR DA VARIAVEL DE AMBIENTE ATIVIDADE3_DIR,
+ALT5  *                PARA PERMITIR APONTAR PARA TESTE OU PRODUCAO SEM
+ALT5  *                RECOMPILAR
+      *=================================================================
+      *-----------------------------------------------------------------
+      *                     ALTERACOES DO PROGRAMA
+      *-----------------------------------------------------------------
+ALT6  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     * OBJETIVO.....: GANHOU UMA OPCAO DE EXPORTACAO EM CSV
+ALT6  *                (CLIENTES1.csv), ALEM DA SAIDA FIXA JA EXISTENTE
+      *-----------------------------------------------------------------
+ALT7  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     * OBJETIVO.....: LAYOUT DO CLIENTES1 GANHOU O CODIGO DA MOEDA DA
+ALT7  *                ASSINATURA (LRECL 067->070), USADO PELAS ROTINAS
+ALT7  *                DE COBRANCA EM MOEDA ESTRANGEIRA; REPLICADO NO
+ALT7  *                CSV DE SAIDA
       *=================================================================
 
 
@@ -57,10 +102,14 @@ ALT2  *                TOTAL DE REGISTRO LIDOS
        INPUT-OUTPUT                            SECTION.
       *-----------------------------------------------------------------
        FILE-CONTROL.
-       SELECT CLIENTES1                        ASSIGN TO
-                                           "C:\ATIVIDADE3\CLIENTES1.dat"
+ALT5   SELECT CLIENTES1                        ASSIGN TO
+ALT5                                       WRK-CAMINHO-CLIENTES1
                FILE STATUS              IS FS-CLIENTES1.
 
+ALT6   SELECT CSVOUT                           ASSIGN TO
+ALT6                                       WRK-CAMINHO-CSVOUT
+ALT6           FILE STATUS              IS FS-CSVOUT.
+
       *=================================================================
        DATA                                    DIVISION.
       *=================================================================
@@ -70,7 +119,7 @@ ALT2  *                TOTAL DE REGISTRO LIDOS
       *-----------------------------------------------------------------
       *----------------------------------------------------------------*
       *     INPUT -  DADOS DO ARQUIVO DE ENTRADA (CLIENTES1)
-      *                               LRECL = 058
+ALT7  *                               LRECL = 070
       *----------------------------------------------------------------*
        FD  CLIENTES1.
        01  REG-CLIENTES.
@@ -79,6 +128,16 @@ ALT2  *                TOTAL DE REGISTRO LIDOS
            10 REG-EMAIL                PIC X(020).
            10 REG-STREA                PIC X(010).
            10 REG-ASSINATURA           PIC 9(003)V99.
+ALT3       10 REG-STATUS-ASSINATURA    PIC X(001).
+ALT3       10 REG-PROX-COBRANCA        PIC 9(008).
+ALT7       10 REG-MOEDA                PIC X(003).
+
+      *----------------------------------------------------------------*
+      *     OUTPUT - EXPORTACAO EM CSV DO RELATORIO (CSVOUT)
+ALT7  *                               LRECL = 079
+      *----------------------------------------------------------------*
+ALT6   FD  CSVOUT.
+ALT7   01  REG-CSV                     PIC X(079).
 
       *-----------------------------------------------------------------
        WORKING-STORAGE                         SECTION.
@@ -95,6 +154,43 @@ ALT2  *                TOTAL DE REGISTRO LIDOS
        01  FS-CLIENTES1                PIC 9(002).
 
       *-----------------------------------------------------------------
+ALT5   01  FILLER                      PIC X(050)          VALUE
+ALT5       "***** CAMINHO DO ARQUIVO (VARIAVEL AMBIENTE) *****".
+      *-----------------------------------------------------------------
+ALT5   01  WRK-DIR-DADOS               PIC X(040)          VALUE SPACES.
+ALT5   01  WRK-CAMINHO-CLIENTES1       PIC X(060)          VALUE SPACES.
+ALT6   01  WRK-CAMINHO-CSVOUT          PIC X(060)          VALUE SPACES.
+
+      *-----------------------------------------------------------------
+ALT6   01  FILLER                      PIC X(050)          VALUE
+ALT6       "***** CSV DO RELATORIO *****".
+      *-----------------------------------------------------------------
+ALT6   01  FS-CSVOUT                   PIC 9(002).
+ALT6   01  WRK-GERA-CSV                PIC X(001)          VALUE "N".
+ALT6       88 WRK-GERA-CSV-SIM                    VALUE "S".
+
+ALT7   01  WRK-CSV-CABEC               PIC X(079)          VALUE
+ALT7       "CODIGO,NOME,EMAIL,STREAMING,VALOR,STATUS,PROX_COBRANCA,
+ALT7  -    "MOEDA".
+
+ALT6   01  WRK-CSV-DETALHE.
+ALT6       05 WRK-CSV-CODIGO           PIC X(003).
+ALT6       05 FILLER                   PIC X(001) VALUE ",".
+ALT6       05 WRK-CSV-NOME             PIC X(020).
+ALT6       05 FILLER                   PIC X(001) VALUE ",".
+ALT6       05 WRK-CSV-EMAIL            PIC X(020).
+ALT6       05 FILLER                   PIC X(001) VALUE ",".
+ALT6       05 WRK-CSV-STRE             PIC X(010).
+ALT6       05 FILLER                   PIC X(001) VALUE ",".
+ALT6       05 WRK-CSV-ASSI             PIC Z(003)9,99.
+ALT6       05 FILLER                   PIC X(001) VALUE ",".
+ALT6       05 WRK-CSV-STATUS           PIC X(001).
+ALT6       05 FILLER                   PIC X(001) VALUE ",".
+ALT6       05 WRK-CSV-PROXCOB          PIC 9(008).
+ALT7       05 FILLER                   PIC X(001) VALUE ",".
+ALT7       05 WRK-CSV-MOEDA            PIC X(003).
+
+      *-----------------------------------------------------------------
        01  FILLER                      PIC X(050)          VALUE
            "***** INICIO DAS VARIAVEIS DE LINHA *****".
       *-----------------------------------------------------------------
@@ -163,6 +259,8 @@ ALT1       05 WRK-PAG        PIC 9(003) VALUE ZEROS.
            05  WRK-AREA-ERRO            PIC X(030)        VALUES SPACES.
            05  WRK-ARQUIVO-ERRO         PIC X(008)        VALUES SPACES.
 
+ALT4   01  WRK-FS-DESCRICAO             PIC X(030)        VALUES SPACES.
+
       *-----------------------------------------------------------------
        01  FILLER                      PIC X(050)          VALUE
            "***** FIM DA WORKING *****".
@@ -187,11 +285,40 @@ ALT1       05 WRK-PAG        PIC 9(003) VALUE ZEROS.
        0100-INICIAR                               SECTION.
       *-----------------------------------------------------------------
 
+ALT5       PERFORM 0101-MONTA-CAMINHOS.
+
            OPEN INPUT CLIENTES1.
            PERFORM 0110-TESTE-EXISTE.
 
+ALT6       DISPLAY "GERAR EXPORTACAO CSV (S/N)?".
+ALT6           ACCEPT WRK-GERA-CSV.
+
+ALT6       IF WRK-GERA-CSV-SIM
+ALT6           OPEN OUTPUT CSVOUT
+ALT6           MOVE WRK-CSV-CABEC      TO REG-CSV
+ALT6               WRITE REG-CSV
+ALT6       END-IF.
+
        0100-INICIAR-FIM.                          EXIT.
       *-----------------------------------------------------------------
+ALT5   0101-MONTA-CAMINHOS                        SECTION.
+      *-----------------------------------------------------------------
+
+ALT5       ACCEPT WRK-DIR-DADOS FROM ENVIRONMENT "ATIVIDADE3_DIR".
+ALT5       IF WRK-DIR-DADOS EQUAL SPACES
+ALT5           MOVE "C:\ATIVIDADE3" TO WRK-DIR-DADOS
+ALT5       END-IF.
+
+ALT5       STRING WRK-DIR-DADOS        DELIMITED BY SPACE
+ALT5              "\CLIENTES1.dat"     DELIMITED BY SIZE
+ALT5              INTO WRK-CAMINHO-CLIENTES1.
+
+ALT6       STRING WRK-DIR-DADOS        DELIMITED BY SPACE
+ALT6              "\CLIENTES1.csv"     DELIMITED BY SIZE
+ALT6              INTO WRK-CAMINHO-CSVOUT.
+
+ALT5   0101-MONTA-CAMINHOS-FIM.                   EXIT.
+      *-----------------------------------------------------------------
        0110-TESTE-EXISTE                          SECTION.
       *-----------------------------------------------------------------
 
@@ -263,11 +390,33 @@ ALT1       ADD 1              TO WRK-PAG.
 
                DISPLAY WRK-DETALHE.
 
+ALT6       IF WRK-GERA-CSV-SIM
+ALT6           PERFORM 0151-GRAVA-CSV
+ALT6       END-IF.
+
            ADD 1 TO WRK-QT-LINHAS.
 
        0150-IMP-DETALHE-FIM.                    EXIT.
 
       *-----------------------------------------------------------------
+ALT6   0151-GRAVA-CSV                            SECTION.
+      *-----------------------------------------------------------------
+
+ALT6       MOVE REG-CODIGO             TO WRK-CSV-CODIGO.
+ALT6       MOVE REG-NOME               TO WRK-CSV-NOME.
+ALT6       MOVE REG-EMAIL              TO WRK-CSV-EMAIL.
+ALT6       MOVE REG-STREA              TO WRK-CSV-STRE.
+ALT6       MOVE REG-ASSINATURA         TO WRK-CSV-ASSI.
+ALT6       MOVE REG-STATUS-ASSINATURA  TO WRK-CSV-STATUS.
+ALT6       MOVE REG-PROX-COBRANCA      TO WRK-CSV-PROXCOB.
+ALT7       MOVE REG-MOEDA              TO WRK-CSV-MOEDA.
+
+ALT6       MOVE WRK-CSV-DETALHE        TO REG-CSV.
+ALT6           WRITE REG-CSV.
+
+ALT6   0151-GRAVA-CSV-FIM.                       EXIT.
+
+      *-----------------------------------------------------------------
        0200-PROCESSAR                           SECTION.
       *-----------------------------------------------------------------
 
@@ -297,6 +446,11 @@ ATI2       ADD 1 TO ACU-QTD-LIDOS
                MOVE WRK-CLIENTE           TO WRK-ARQUIVO-ERRO
                PERFORM 9000-MSG-ERRO
            END-IF.
+
+ALT6       IF WRK-GERA-CSV-SIM
+ALT6           CLOSE CSVOUT
+ALT6       END-IF.
+
            DISPLAY WRK-LINHA
 ATI2       DISPLAY "TOTAL DE REGISTROS LIDOS:"ACU-QTD-LIDOS
            DISPLAY WRK-LINHA
@@ -315,6 +469,8 @@ ATI2       DISPLAY "TOTAL DE REGISTROS LIDOS:"ACU-QTD-LIDOS
            DISPLAY "AREA/SECAO .: " WRK-AREA-ERRO.
            DISPLAY "ARQUIVO ERRO: " WRK-ARQUIVO-ERRO.
 
+ALT4       CALL "FSTATUS" USING WRK-STATUS-ERRO WRK-FS-DESCRICAO.
+ALT4       DISPLAY "DESCRICAO FS: " WRK-FS-DESCRICAO.
 
        9000-MSG-ERRO-FIM.              EXIT.
 
@@ -330,6 +486,10 @@ ATI2       DISPLAY "TOTAL DE REGISTROS LIDOS:"ACU-QTD-LIDOS
            DISPLAY "FILE STATUS.: " WRK-STATUS-ERRO.
            DISPLAY "AREA/SECAO .: " WRK-AREA-ERRO.
            DISPLAY "ARQUIVO ERRO: " WRK-ARQUIVO-ERRO.
+
+ALT4       CALL "FSTATUS" USING WRK-STATUS-ERRO WRK-FS-DESCRICAO.
+ALT4       DISPLAY "DESCRICAO FS: " WRK-FS-DESCRICAO.
+
            GOBACK.
 
        9999-MSG-ERROS-FIM.             EXIT.
