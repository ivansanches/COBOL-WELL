@@ -19,6 +19,49 @@
       *-----------------------------------------------------------------
       * ALTERACOES...:
       *
+ALT1  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 09/08/2024
+.     *-----------------------------------------------------------------
+ALT1  * OBJETIVO.....: LAYOUT DO CLIENTES1 GANHOU O STATUS DA ASSINATURA
+ALT1  *                E A DATA DA PROXIMA COBRANCA (LRECL 058->067)
+      *-----------------------------------------------------------------
+ALT2  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT2  * OBJETIVO.....: 9000-MSG-ERRO PASSOU A CHAMAR O MODULO FSTATUS
+ALT2  *                PARA TRADUZIR O FILE STATUS
+      *-----------------------------------------------------------------
+ALT3  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT3  * OBJETIVO.....: O CAMINHO DO ARQUIVO PASSOU A SER MONTADO A
+ALT3  *                PARTIR DA VARIAVEL DE AMBIENTE ATIVIDADE3_DIR,
+ALT3  *                PARA PERMITIR APONTAR PARA TESTE OU PRODUCAO SEM
+ALT3  *                RECOMPILAR
+      *-----------------------------------------------------------------
+ALT4  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT4  * OBJETIVO.....: GANHOU UMA OPCAO DE EXPORTACAO EM CSV
+ALT4  *                (CLIENTES1.csv), ALEM DA SAIDA FIXA JA EXISTENTE
+      *-----------------------------------------------------------------
+ALT5  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT5  * OBJETIVO.....: LAYOUT DO CLIENTES1 GANHOU O CODIGO DA MOEDA DA
+ALT5  *                ASSINATURA (LRECL 067->070), USADO PELAS ROTINAS
+ALT5  *                DE COBRANCA EM MOEDA ESTRANGEIRA; REPLICADO NO
+ALT5  *                CSV DE SAIDA
       *=================================================================
        ENVIRONMENT                             DIVISION.
       *=================================================================
@@ -36,10 +79,14 @@
        INPUT-OUTPUT                            SECTION.
       *-----------------------------------------------------------------
        FILE-CONTROL.
-       SELECT CLIENTES1                        ASSIGN TO
-                                           "C:\ATIVIDADE3\CLIENTES1.dat"
+ALT3   SELECT CLIENTES1                        ASSIGN TO
+ALT3                                       WRK-CAMINHO-CLIENTES1
                FILE STATUS              IS FS-CLIENTES1.
 
+ALT4   SELECT CSVOUT                           ASSIGN TO
+ALT4                                       WRK-CAMINHO-CSVOUT
+ALT4           FILE STATUS              IS FS-CSVOUT.
+
       *=================================================================
        DATA                                    DIVISION.
       *=================================================================
@@ -49,7 +96,7 @@
       *-----------------------------------------------------------------
       *----------------------------------------------------------------*
       *     INPUT -  DADOS DO ARQUIVO DE ENTRADA (CLIENTES1)
-      *                               LRECL = 058
+ALT5  *                               LRECL = 070
       *----------------------------------------------------------------*
        FD  CLIENTES1.
        01  REG-CLIENTES.
@@ -58,6 +105,16 @@
            10 REG-EMAIL                PIC X(020).
            10 REG-STREA                PIC X(010).
            10 REG-ASSINATURA           PIC 9(003)V99.
+ALT1       10 REG-STATUS-ASSINATURA    PIC X(001).
+ALT1       10 REG-PROX-COBRANCA        PIC 9(008).
+ALT5       10 REG-MOEDA                PIC X(003).
+
+      *----------------------------------------------------------------*
+      *     OUTPUT - EXPORTACAO EM CSV DO RELATORIO (CSVOUT)
+ALT5  *                               LRECL = 079
+      *----------------------------------------------------------------*
+ALT4   FD  CSVOUT.
+ALT5   01  REG-CSV                     PIC X(079).
 
       *-----------------------------------------------------------------
        WORKING-STORAGE                         SECTION.
@@ -74,6 +131,43 @@
        01  FS-CLIENTES1                PIC 9(002).
 
       *-----------------------------------------------------------------
+ALT3   01  FILLER                      PIC X(050)          VALUE
+ALT3       "***** CAMINHO DO ARQUIVO (VARIAVEL AMBIENTE) *****".
+      *-----------------------------------------------------------------
+ALT3   01  WRK-DIR-DADOS               PIC X(040)          VALUE SPACES.
+ALT3   01  WRK-CAMINHO-CLIENTES1       PIC X(060)          VALUE SPACES.
+ALT4   01  WRK-CAMINHO-CSVOUT          PIC X(060)          VALUE SPACES.
+
+      *-----------------------------------------------------------------
+ALT4   01  FILLER                      PIC X(050)          VALUE
+ALT4       "***** CSV DO RELATORIO *****".
+      *-----------------------------------------------------------------
+ALT4   01  FS-CSVOUT                   PIC 9(002).
+ALT4   01  WRK-GERA-CSV                PIC X(001)          VALUE "N".
+ALT4       88 WRK-GERA-CSV-SIM                    VALUE "S".
+
+ALT5   01  WRK-CSV-CABEC               PIC X(079)          VALUE
+ALT5       "CODIGO,NOME,EMAIL,STREAMING,VALOR,STATUS,PROX_COBRANCA,
+ALT5  -    "MOEDA".
+
+ALT4   01  WRK-CSV-DETALHE.
+ALT4       05 WRK-CSV-CODIGO           PIC X(003).
+ALT4       05 FILLER                   PIC X(001) VALUE ",".
+ALT4       05 WRK-CSV-NOME             PIC X(020).
+ALT4       05 FILLER                   PIC X(001) VALUE ",".
+ALT4       05 WRK-CSV-EMAIL            PIC X(020).
+ALT4       05 FILLER                   PIC X(001) VALUE ",".
+ALT4       05 WRK-CSV-STRE             PIC X(010).
+ALT4       05 FILLER                   PIC X(001) VALUE ",".
+ALT4       05 WRK-CSV-ASSI             PIC Z(003)9,99.
+ALT4       05 FILLER                   PIC X(001) VALUE ",".
+ALT4       05 WRK-CSV-STATUS           PIC X(001).
+ALT4       05 FILLER                   PIC X(001) VALUE ",".
+ALT4       05 WRK-CSV-PROXCOB          PIC 9(008).
+ALT5       05 FILLER                   PIC X(001) VALUE ",".
+ALT5       05 WRK-CSV-MOEDA            PIC X(003).
+
+      *-----------------------------------------------------------------
        01  FILLER                      PIC X(050)          VALUE
            "***** INICIO DAS VARIAVEIS DE LINHA *****".
       *-----------------------------------------------------------------
@@ -130,6 +224,8 @@
            05  WRK-AREA-ERRO            PIC X(030)        VALUES SPACES.
            05  WRK-ARQUIVO-ERRO         PIC X(008)        VALUES SPACES.
 
+ALT2   01  WRK-FS-DESCRICAO             PIC X(030)        VALUES SPACES.
+
       *-----------------------------------------------------------------
        01  FILLER                      PIC X(050)          VALUE
            "***** FIM DA WORKING *****".
@@ -154,11 +250,41 @@
        0100-INICIAR                               SECTION.
       *-----------------------------------------------------------------
 
+ALT3       PERFORM 0101-MONTA-CAMINHOS.
+
            OPEN INPUT CLIENTES1.
 
+ALT4       DISPLAY "GERAR EXPORTACAO CSV (S/N)?".
+ALT4           ACCEPT WRK-GERA-CSV.
+
+ALT4       IF WRK-GERA-CSV-SIM
+ALT4           OPEN OUTPUT CSVOUT
+ALT4           MOVE WRK-CSV-CABEC      TO REG-CSV
+ALT4               WRITE REG-CSV
+ALT4       END-IF.
+
        0100-INICIAR-FIM.                          EXIT.
 
       *-----------------------------------------------------------------
+ALT3   0101-MONTA-CAMINHOS                        SECTION.
+      *-----------------------------------------------------------------
+
+ALT3       ACCEPT WRK-DIR-DADOS FROM ENVIRONMENT "ATIVIDADE3_DIR".
+ALT3       IF WRK-DIR-DADOS EQUAL SPACES
+ALT3           MOVE "C:\ATIVIDADE3" TO WRK-DIR-DADOS
+ALT3       END-IF.
+
+ALT3       STRING WRK-DIR-DADOS        DELIMITED BY SPACE
+ALT3              "\CLIENTES1.dat"     DELIMITED BY SIZE
+ALT3              INTO WRK-CAMINHO-CLIENTES1.
+
+ALT4       STRING WRK-DIR-DADOS        DELIMITED BY SPACE
+ALT4              "\CLIENTES1.csv"     DELIMITED BY SIZE
+ALT4              INTO WRK-CAMINHO-CSVOUT.
+
+ALT3   0101-MONTA-CAMINHOS-FIM.                   EXIT.
+
+      *-----------------------------------------------------------------
        0110-TESTE-EXISTE                          SECTION.
       *-----------------------------------------------------------------
 
@@ -225,11 +351,33 @@
 
                DISPLAY WRK-DETALHE.
 
+ALT4       IF WRK-GERA-CSV-SIM
+ALT4           PERFORM 0151-GRAVA-CSV
+ALT4       END-IF.
+
            ADD 1 TO WRK-QT-LINHAS.
 
        0150-IMP-DETALHE-FIM.                    EXIT.
 
       *-----------------------------------------------------------------
+ALT4   0151-GRAVA-CSV                            SECTION.
+      *-----------------------------------------------------------------
+
+ALT4       MOVE REG-CODIGO             TO WRK-CSV-CODIGO.
+ALT4       MOVE REG-NOME               TO WRK-CSV-NOME.
+ALT4       MOVE REG-EMAIL              TO WRK-CSV-EMAIL.
+ALT4       MOVE REG-STREA              TO WRK-CSV-STRE.
+ALT4       MOVE REG-ASSINATURA         TO WRK-CSV-ASSI.
+ALT4       MOVE REG-STATUS-ASSINATURA  TO WRK-CSV-STATUS.
+ALT4       MOVE REG-PROX-COBRANCA      TO WRK-CSV-PROXCOB.
+ALT5       MOVE REG-MOEDA              TO WRK-CSV-MOEDA.
+
+ALT4       MOVE WRK-CSV-DETALHE        TO REG-CSV.
+ALT4           WRITE REG-CSV.
+
+ALT4   0151-GRAVA-CSV-FIM.                       EXIT.
+
+      *-----------------------------------------------------------------
        0200-PROCESSAR                           SECTION.
       *-----------------------------------------------------------------
 
@@ -258,6 +406,11 @@
                MOVE WRK-CLIENTE           TO WRK-ARQUIVO-ERRO
                PERFORM 9000-MSG-ERRO
            END-IF.
+
+ALT4       IF WRK-GERA-CSV-SIM
+ALT4           CLOSE CSVOUT
+ALT4       END-IF.
+
                GOBACK.
 
        0300-FINALIZAR-FIM.                      EXIT.
@@ -273,6 +426,8 @@
            DISPLAY "AREA/SECAO .: " WRK-AREA-ERRO.
            DISPLAY "ARQUIVO ERRO: " WRK-ARQUIVO-ERRO.
 
+ALT2       CALL "FSTATUS" USING WRK-STATUS-ERRO WRK-FS-DESCRICAO.
+ALT2       DISPLAY "DESCRICAO FS: " WRK-FS-DESCRICAO.
 
        9000-MSG-ERRO-FIM.              EXIT.
       *-----------------------------------------------------------------
