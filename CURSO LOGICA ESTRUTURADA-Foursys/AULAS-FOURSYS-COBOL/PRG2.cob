@@ -6,6 +6,12 @@ ALT1  *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
 ..    *== DATA        : 02/07/2024
 ..    *== CONSULTORIA : FOURSYS
 ..    *== ALTERACAO   :
+ALT2  *==  10/08/2024 - WELLINGTON SOARES CORDEIRO
+..    *==  PASSOU A EXIBIR O SALDO MES A MES DA APLICACAO, E NAO SO O
+..    *==  VALOR FINAL
+ALT3  *==  10/08/2024 - WELLINGTON SOARES CORDEIRO
+..    *==  PASSOU A ACEITAR UM APORTE MENSAL, SOMADO AO SALDO APOS O
+..    *==  RENDIMENTO DE CADA MES
 ALT1  *=================================================================
        ENVIRONMENT                               DIVISION.
        CONFIGURATION                             SECTION.
@@ -24,6 +30,10 @@ ALT1  *=================================================================
 
        77  WRK-VALOR-AUX                       PIC 9(06)V99 VALUE ZEROS.
 
+ALT2   77  WRK-IDX-MES                         PIC 9(02)    VALUE ZEROS.
+
+ALT3   77  WRK-APORTE                          PIC 9(06)V99 VALUE ZEROS.
+
       *-----------------------------------------------------------------
        PROCEDURE                                 DIVISION.
        0001-PRINCIPAL                            SECTION.
@@ -49,6 +59,9 @@ ALT1  *=================================================================
            DISPLAY "QUAL A PORCENTAGEM DE RENDIMENTO POR MES:"
                ACCEPT WRK-PORCENTAGEM
 
+ALT3       DISPLAY "QUAL O APORTE MENSAL (0 SE NAO HOUVER):"
+ALT3           ACCEPT WRK-APORTE
+
 
            IF WRK-VALOR EQUAL 0
                MOVE "VALOR" TO WRK-STATUS
@@ -79,17 +92,28 @@ ALT1  *=================================================================
 
            MOVE WRK-VALOR           TO WRK-VALOR-AUX
 
-           PERFORM WRK-MES TIMES
-               COMPUTE WRK-VALOR-AUX = WRK-VALOR-AUX + WRK-VALOR-AUX *
-                                                 (WRK-PORCENTAGEM / 100)
+ALT2       DISPLAY "------ EVOLUCAO MES A MES -------"
 
-           END-PERFORM.
+ALT2       PERFORM 0210-COMPOE-MES
+ALT2           VARYING WRK-IDX-MES FROM 1 BY 1
+ALT2           UNTIL WRK-IDX-MES > WRK-MES.
 
 
+       0200-PROCESSAR-FIM. EXIT.
 
 
 
-       0200-PROCESSAR-FIM. EXIT.
+      *-----------------------------------------------------------------
+ALT2   0210-COMPOE-MES                           SECTION.
+
+ALT2       COMPUTE WRK-VALOR-AUX = WRK-VALOR-AUX + WRK-VALOR-AUX *
+ALT2                                         (WRK-PORCENTAGEM / 100)
+
+ALT3       ADD WRK-APORTE TO WRK-VALOR-AUX
+
+ALT2       DISPLAY "MES " WRK-IDX-MES ": " WRK-VALOR-AUX.
+
+ALT2   0210-COMPOE-MES-FIM. EXIT.
 
 
 
