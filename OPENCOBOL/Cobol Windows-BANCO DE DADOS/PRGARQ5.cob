@@ -2,11 +2,60 @@
        PROGRAM-ID. PRGARQ5.
       *=================================================================
       *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
-      *== OBJETIVO    : INCLUSAO DE 1 REGISTRO ARQUIVO CLIENTES.dat
+      *== OBJETIVO    : MANUTENCAO (INCLUSAO/ALTERACAO/EXCLUSAO) DO
+      *==               ARQUIVO CLIENTES.dat
       *== DATA        : 12/07/2024
       *== CONSULTORIA : FOURSYS
       *=================================================================
       *== ALTERACAO   :
+ALT1  *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+..    *== OBJETIVO    : ARQUIVO PASSOU A SER INDEXADO POR REG-ID, COM
+..    *==                TRANSACOES DE INCLUSAO/ALTERACAO/EXCLUSAO NO
+..    *==                LUGAR DO OPEN EXTEND / WRITE UNICO
+..    *== DATA        : 09/08/2024
+ALT1  *== CONSULTORIA : FOURSYS
+      *=================================================================
+ALT2  *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+..    *== OBJETIVO    : INCLUSAO PASSOU A FAZER READ-AHEAD PELA CHAVE
+..    *==                ANTES DE GRAVAR, REJEITANDO REG-ID DUPLICADO
+..    *== DATA        : 09/08/2024
+ALT2  *== CONSULTORIA : FOURSYS
+      *=================================================================
+ALT3  *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+..    *== OBJETIVO    : 9000-TRATA-ERRO E 9000-MSG-ERRO PASSARAM A
+..    *==                CHAMAR O MODULO FSTATUS PARA TRADUZIR O FILE
+..    *==                STATUS
+..    *== DATA        : 10/08/2024
+ALT3  *== CONSULTORIA : FOURSYS
+      *=================================================================
+ALT4  *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+..    *== OBJETIVO    : INCLUSAO/ALTERACAO/EXCLUSAO PASSARAM A GRAVAR
+..    *==                UM REG-AUDITCLI EM AUDITCLI.txt, COM DATA,
+..    *==                OPERADOR E VALORES ANTERIOR/NOVO DO REGISTRO
+..    *== DATA        : 10/08/2024
+ALT4  *== CONSULTORIA : FOURSYS
+      *=================================================================
+ALT5  *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+..    *== OBJETIVO    : INCLUSAO PASSOU A VALIDAR O TELEFONE DIGITADO
+..    *==                (REJEITA TUDO ZERO E DDD FORA DA FAIXA 11-99)
+..    *==                ANTES DE GRAVAR O REGISTRO
+..    *== DATA        : 10/08/2024
+ALT5  *== CONSULTORIA : FOURSYS
+      *=================================================================
+ALT6  *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+..    *== OBJETIVO    : 0001-PRINCIPAL PASSOU A TERMINAR COM GOBACK NO
+..    *==                LUGAR DE STOP RUN, PARA PODER SER CHAMADO PELO
+..    *==                MENU PRGMENU
+..    *== DATA        : 10/08/2024
+ALT6  *== CONSULTORIA : FOURSYS
+      *=================================================================
+ALT7  *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+..    *== OBJETIVO    : 0001-PRINCIPAL E 9000-TRATA-ERRO PASSARAM A
+..    *==                DEVOLVER O RETURN-CODE (00 = OK, 16 = ERRO) AO
+..    *==                PROGRAMA CHAMADOR, PARA PODER SER ENCADEADO NUM
+..    *==                JOB/DRIVER QUE PARE A CADEIA SE ESTA ETAPA FALHAR
+..    *== DATA        : 10/08/2024
+ALT7  *== CONSULTORIA : FOURSYS
       *=================================================================
        ENVIRONMENT                               DIVISION.
 
@@ -16,90 +65,295 @@
 
        INPUT-OUTPUT                              SECTION.
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN
+ALT1       SELECT CLIENTES ASSIGN
            TO "C:\COBOL\Cobol Windows-BANCO DE DADOS\DADOS\CLIENTES.dat"
+ALT1           ORGANIZATION             IS INDEXED
+ALT1           ACCESS MODE              IS DYNAMIC
+ALT1           RECORD KEY               IS REG-ID
                                    FILE STATUS IS FS-CLIENTES.
+
+ALT4       SELECT AUDITCLI ASSIGN
+ALT4       TO "C:\COBOL\Cobol Windows-BANCO DE DADOS\DADOS\AUDITCLI.txt"
+ALT4           FILE STATUS          IS FS-AUDITCLI.
       *-----------------------------------------------------------------
 
        DATA                                      DIVISION.
        FILE                                      SECTION.
        FD CLIENTES.
-       01  REG-CLIENTES.
-           05 REG-ID                     PIC 9(04).
-           05 REG-NOME                   PIC X(20).
-           05 REG-TELEFONE               PIC 9(11).
+       COPY "#CLIREG".
+
+ALT4   FD AUDITCLI.
+ALT4   COPY "#AUDITCLI".
 
        WORKING-STORAGE                           SECTION.
        77  FS-CLIENTES                   PIC 9(02).
        77  WRK-MSG-ERRO                  PIC X(30) VALUE SPACES.
+ALT3   77  WRK-FS-DESCRICAO              PIC X(30) VALUE SPACES.
+ALT4   77  FS-AUDITCLI                   PIC 9(02).
+ALT4   77  WRK-OPERADOR                  PIC X(10) VALUE SPACES.
+ALT4   77  WRK-AUD-NOME-ANTERIOR         PIC X(20) VALUE SPACES.
+ALT4   77  WRK-AUD-TELEFONE-ANTERIOR     PIC 9(11) VALUE ZEROS.
+ALT4   77  WRK-AUD-NOME-NOVO             PIC X(20) VALUE SPACES.
+ALT4   77  WRK-AUD-TELEFONE-NOVO         PIC 9(11) VALUE ZEROS.
+
+ALT1  *========== VARIAVEL DE OPCAO DE TRANSACAO
+ALT1   77  WRK-OPCAO                     PIC X(01) VALUE SPACES.
+ALT1       88 WRK-OPCAO-INCLUIR                     VALUE "I".
+ALT1       88 WRK-OPCAO-ALTERAR                     VALUE "A".
+ALT1       88 WRK-OPCAO-EXCLUIR                     VALUE "E".
+ALT1       88 WRK-OPCAO-SAIR                        VALUE "S".
 
       *========== VARIAVEIS DE ENTRADA DE DADOS
        77  WRK-ID                        PIC 9(04) VALUE ZEROS.
        77  WRK-NOME                      PIC X(20) VALUE SPACES.
        77  WRK-TELEFONE                  PIC 9(11) VALUE ZEROS.
 
+ALT5  *========== VARIAVEIS DE VALIDACAO DO TELEFONE
+ALT5   77  WRK-DDD-TELEFONE              PIC 9(02) VALUE ZEROS.
+ALT5   77  WRK-TELEFONE-VALIDO           PIC X(01) VALUE "S".
+ALT5       88 WRK-TELEFONE-OK                       VALUE "S".
+ALT5       88 WRK-TELEFONE-INVALIDO                  VALUE "N".
+
       *-----------------------------------------------------------------
        PROCEDURE                                 DIVISION.
        0001-PRINCIPAL                            SECTION.
 
            PERFORM 0100-INICIALIZAR.
-           PERFORM 0200-PROCESSAR.
+           PERFORM 0200-PROCESSAR UNTIL WRK-OPCAO-SAIR.
            PERFORM 0300-FINALIZAR.
-           STOP RUN.
+ALT7       MOVE 0 TO RETURN-CODE.
+ALT6       GOBACK.
 
 
       *-----------------------------------------------------------------
        0100-INICIALIZAR                              SECTION.
 
-           OPEN EXTEND CLIENTES.
+ALT1       OPEN I-O CLIENTES.
+
+ALT1       IF FS-CLIENTES EQUAL 35
+ALT1           OPEN OUTPUT CLIENTES
+ALT1           CLOSE CLIENTES
+ALT1           OPEN I-O CLIENTES
+ALT1       END-IF.
+
+           IF FS-CLIENTES NOT EQUAL 00
+               MOVE "ARQUIVO NAO FOI ABERTO!" TO WRK-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
 
-             IF FS-CLIENTES EQUAL 35
-                 MOVE "ARQUIVO NAO FOI ABERTO!" TO WRK-MSG-ERRO
-                 PERFORM 9000-TRATA-ERRO
-             END-IF.
-                 PERFORM 0110-RECEBE-DADO.
+ALT4       OPEN EXTEND AUDITCLI.
+ALT4       IF FS-AUDITCLI EQUAL 35
+ALT4           OPEN OUTPUT AUDITCLI
+ALT4           CLOSE AUDITCLI
+ALT4           OPEN EXTEND AUDITCLI
+ALT4       END-IF.
+
+ALT4       DISPLAY "DIGITE O CODIGO DO OPERADOR.."
+ALT4           ACCEPT WRK-OPERADOR.
 
        0100-INICIALIZAR-FIM. EXIT.
 
       *-----------------------------------------------------------------
 
-       0110-RECEBE-DADO                             SECTION.
+ALT1   0110-RECEBE-OPCAO                            SECTION.
 
-             DISPLAY "======= INCLUSAO DE DADOS ======="
-             DISPLAY "DIGITE O CODIGO.."
-                 ACCEPT WRK-ID
-             DISPLAY "DIGITE O NOME.."
-                 ACCEPT WRK-NOME
-             DISPLAY "DIGITE O TELEFONE.."
-                 ACCEPT WRK-TELEFONE.
+           DISPLAY "======= MANUTENCAO DE CLIENTES ======="
+           DISPLAY "I - INCLUIR   A - ALTERAR   E - EXCLUIR   S - SAIR"
+           DISPLAY "DIGITE A OPCAO.."
+               ACCEPT WRK-OPCAO.
 
-       0110-RECEBER-FIM. EXIT.
+ALT1   0110-RECEBE-OPCAO-FIM. EXIT.
 
       *-----------------------------------------------------------------
        0200-PROCESSAR                            SECTION.
 
-             MOVE WRK-ID            TO REG-ID.
-             MOVE WRK-NOME          TO REG-NOME.
-             MOVE WRK-TELEFONE      TO REG-TELEFONE.
-           WRITE REG-CLIENTES.
+ALT1       PERFORM 0110-RECEBE-OPCAO.
+
+ALT1       EVALUATE TRUE
+ALT1           WHEN WRK-OPCAO-INCLUIR
+ALT1               PERFORM 0210-INCLUIR
+ALT1           WHEN WRK-OPCAO-ALTERAR
+ALT1               PERFORM 0220-ALTERAR
+ALT1           WHEN WRK-OPCAO-EXCLUIR
+ALT1               PERFORM 0230-EXCLUIR
+ALT1           WHEN WRK-OPCAO-SAIR
+ALT1               CONTINUE
+ALT1           WHEN OTHER
+ALT1               DISPLAY "OPCAO INVALIDA!"
+ALT1       END-EVALUATE.
 
        0200-PROCESSAR-FIM. EXIT.
 
+      *-----------------------------------------------------------------
+ALT1   0210-INCLUIR                               SECTION.
+
+           DISPLAY "DIGITE O CODIGO.."
+               ACCEPT WRK-ID
+           DISPLAY "DIGITE O NOME.."
+               ACCEPT WRK-NOME
+           DISPLAY "DIGITE O TELEFONE.."
+               ACCEPT WRK-TELEFONE.
+
+           MOVE WRK-ID            TO REG-ID.
+
+ALT5       PERFORM 0215-VALIDA-TELEFONE.
 
+ALT5       IF WRK-TELEFONE-INVALIDO
+ALT5           DISPLAY "ERRO: TELEFONE INVALIDO (DDD/NUMERO)!"
+ALT5       ELSE
+ALT2       READ CLIENTES KEY IS REG-ID
+ALT2           INVALID KEY
+ALT2               MOVE WRK-NOME          TO REG-NOME
+ALT2               MOVE WRK-TELEFONE      TO REG-TELEFONE
+ALT2               WRITE REG-CLIENTES
+ALT2               IF FS-CLIENTES EQUAL 00
+ALT2                   DISPLAY "CLIENTE INCLUIDO COM SUCESSO!"
+ALT4                   MOVE SPACES            TO WRK-AUD-NOME-ANTERIOR
+ALT4                   MOVE ZEROS             TO
+ALT4                                       WRK-AUD-TELEFONE-ANTERIOR
+ALT4                   MOVE REG-NOME          TO WRK-AUD-NOME-NOVO
+ALT4                   MOVE REG-TELEFONE      TO WRK-AUD-TELEFONE-NOVO
+ALT4                   MOVE "I"               TO AUD-OPERACAO
+ALT4                   PERFORM 9100-GRAVA-AUDITORIA
+ALT2               ELSE
+ALT2                   MOVE "ERRO NA INCLUSAO DO REGISTRO" TO
+ALT2                                                    WRK-MSG-ERRO
+ALT2                   PERFORM 9000-MSG-ERRO
+ALT2               END-IF
+ALT2           NOT INVALID KEY
+ALT2               DISPLAY "ERRO: JA EXISTE CLIENTE COM ESSE CODIGO!"
+ALT2       END-READ
+ALT5       END-IF.
+
+ALT1   0210-INCLUIR-FIM. EXIT.
+
+      *-----------------------------------------------------------------
+ALT5   0215-VALIDA-TELEFONE                        SECTION.
+      *-----------------------------------------------------------------
+
+ALT5       SET WRK-TELEFONE-OK TO TRUE.
+ALT5       DIVIDE WRK-TELEFONE BY 1000000000 GIVING WRK-DDD-TELEFONE.
+
+ALT5       IF WRK-TELEFONE EQUAL ZEROS
+ALT5           SET WRK-TELEFONE-INVALIDO TO TRUE
+ALT5       END-IF.
+
+ALT5       IF WRK-DDD-TELEFONE LESS 11
+ALT5          OR WRK-DDD-TELEFONE GREATER 99
+ALT5           SET WRK-TELEFONE-INVALIDO TO TRUE
+ALT5       END-IF.
+
+ALT5   0215-VALIDA-TELEFONE-FIM.                   EXIT.
+
+      *-----------------------------------------------------------------
+ALT1   0220-ALTERAR                               SECTION.
+
+           DISPLAY "DIGITE O CODIGO DO CLIENTE A ALTERAR.."
+               ACCEPT WRK-ID.
+           MOVE WRK-ID TO REG-ID.
+
+           READ CLIENTES KEY IS REG-ID
+               INVALID KEY
+                   DISPLAY "ERRO: CLIENTE NAO ENCONTRADO!"
+               NOT INVALID KEY
+                   DISPLAY "NOME ATUAL..: " REG-NOME
+                   DISPLAY "TELEFONE ATUAL..: " REG-TELEFONE
+ALT4               MOVE REG-NOME          TO WRK-AUD-NOME-ANTERIOR
+ALT4               MOVE REG-TELEFONE      TO WRK-AUD-TELEFONE-ANTERIOR
+                   DISPLAY "DIGITE O NOVO NOME.."
+                       ACCEPT WRK-NOME
+                   DISPLAY "DIGITE O NOVO TELEFONE.."
+                       ACCEPT WRK-TELEFONE
+                   MOVE WRK-NOME      TO REG-NOME
+                   MOVE WRK-TELEFONE  TO REG-TELEFONE
+                   REWRITE REG-CLIENTES
+                   IF FS-CLIENTES EQUAL 00
+                       DISPLAY "CLIENTE ALTERADO COM SUCESSO!"
+ALT4                   MOVE REG-NOME          TO WRK-AUD-NOME-NOVO
+ALT4                   MOVE REG-TELEFONE      TO WRK-AUD-TELEFONE-NOVO
+ALT4                   MOVE "A"               TO AUD-OPERACAO
+ALT4                   PERFORM 9100-GRAVA-AUDITORIA
+                   ELSE
+                       MOVE "ERRO NA ALTERACAO DO REGISTRO" TO
+                                                        WRK-MSG-ERRO
+                       PERFORM 9000-MSG-ERRO
+                   END-IF
+           END-READ.
+
+ALT1   0220-ALTERAR-FIM. EXIT.
+
+      *-----------------------------------------------------------------
+ALT1   0230-EXCLUIR                               SECTION.
+
+           DISPLAY "DIGITE O CODIGO DO CLIENTE A EXCLUIR.."
+               ACCEPT WRK-ID.
+           MOVE WRK-ID TO REG-ID.
+
+           READ CLIENTES KEY IS REG-ID
+               INVALID KEY
+                   DISPLAY "ERRO: CLIENTE NAO ENCONTRADO!"
+               NOT INVALID KEY
+ALT4               MOVE REG-NOME          TO WRK-AUD-NOME-ANTERIOR
+ALT4               MOVE REG-TELEFONE      TO WRK-AUD-TELEFONE-ANTERIOR
+                   DELETE CLIENTES RECORD
+                   IF FS-CLIENTES EQUAL 00
+                       DISPLAY "CLIENTE EXCLUIDO COM SUCESSO!"
+ALT4                   MOVE SPACES            TO WRK-AUD-NOME-NOVO
+ALT4                   MOVE ZEROS             TO WRK-AUD-TELEFONE-NOVO
+ALT4                   MOVE "E"               TO AUD-OPERACAO
+ALT4                   PERFORM 9100-GRAVA-AUDITORIA
+                   ELSE
+                       MOVE "ERRO NA EXCLUSAO DO REGISTRO" TO
+                                                        WRK-MSG-ERRO
+                       PERFORM 9000-MSG-ERRO
+                   END-IF
+           END-READ.
+
+ALT1   0230-EXCLUIR-FIM. EXIT.
 
       *-----------------------------------------------------------------
        0300-FINALIZAR                            SECTION.
 
-           DISPLAY"======= FIM PROGRAMA INCLUSAO =======".
+           DISPLAY"======= FIM PROGRAMA MANUTENCAO =======".
              CLOSE CLIENTES.
+ALT4         CLOSE AUDITCLI.
 
        0300-FINALIZAR-FIM. EXIT.
 
       *-----------------------------------------------------------------
 
+ALT4   9100-GRAVA-AUDITORIA                      SECTION.
+
+ALT4       ACCEPT AUD-DATA             FROM DATE YYYYMMDD.
+ALT4       MOVE WRK-OPERADOR           TO AUD-OPERADOR.
+ALT4       MOVE REG-ID                 TO AUD-ID.
+ALT4       MOVE WRK-AUD-NOME-ANTERIOR     TO AUD-NOME-ANTERIOR.
+ALT4       MOVE WRK-AUD-TELEFONE-ANTERIOR TO AUD-TELEFONE-ANTERIOR.
+ALT4       MOVE WRK-AUD-NOME-NOVO         TO AUD-NOME-NOVO.
+ALT4       MOVE WRK-AUD-TELEFONE-NOVO     TO AUD-TELEFONE-NOVO.
+
+ALT4       WRITE REG-AUDITCLI.
+
+ALT4   9100-GRAVA-AUDITORIA-FIM. EXIT.
+
+      *-----------------------------------------------------------------
+
        9000-TRATA-ERRO                           SECTION.
 
            DISPLAY WRK-MSG-ERRO.
+ALT3       CALL "FSTATUS" USING FS-CLIENTES WRK-FS-DESCRICAO.
+ALT3       DISPLAY "DESCRICAO FS: " WRK-FS-DESCRICAO.
+ALT7       MOVE 16 TO RETURN-CODE.
            GOBACK.
 
        9000-TRATA-ERRO-FIM. EXIT.
+
+      *-----------------------------------------------------------------
+ALT1   9000-MSG-ERRO                             SECTION.
+
+           DISPLAY WRK-MSG-ERRO.
+           DISPLAY "FILE STATUS.: " FS-CLIENTES.
+ALT3       CALL "FSTATUS" USING FS-CLIENTES WRK-FS-DESCRICAO.
+ALT3       DISPLAY "DESCRICAO FS: " WRK-FS-DESCRICAO.
+
+ALT1   9000-MSG-ERRO-FIM. EXIT.
