@@ -0,0 +1,184 @@
+       IDENTIFICATION                            DIVISION.
+       PROGRAM-ID. PRGARQ6.
+      *=================================================================
+      *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+      *== OBJETIVO    : VARREDURA DE MANUTENCAO DO ARQUIVO CLIENTES.dat,
+      *==               SEPARANDO EM REVISAOCLI.txt OS REGISTROS COM
+      *==               NOME EM BRANCO OU TELEFONE ZERADO
+      *== DATA        : 10/08/2024
+      *== CONSULTORIA : FOURSYS
+      *=================================================================
+      *== ALTERACAO   :
+      *== 11/08/2024 - WELLINGTON SOARES CORDEIRO
+      *==               A FALHA DE ABERTURA DO REVISAOCLI CHAMAVA
+      *==               9000-TRATA-ERRO, QUE SO SABE TRADUZIR FS-CLIENTES
+      *==               (SEMPRE 00 NESSE PONTO) -- A DESCRICAO EXIBIDA NAO
+      *==               CORRESPONDIA AO ERRO REAL. PASSOU A CHAMAR O
+      *==               FSTATUS DIRETO NO PONTO, COM FS-REVISAOCLI
+      *=================================================================
+       ENVIRONMENT                               DIVISION.
+
+       CONFIGURATION                             SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT                              SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN
+           TO "C:\COBOL\Cobol Windows-BANCO DE DADOS\DADOS\CLIENTES.dat"
+               ORGANIZATION             IS INDEXED
+               ACCESS MODE              IS SEQUENTIAL
+               RECORD KEY               IS REG-ID
+             FILE STATUS IS FS-CLIENTES.
+
+           SELECT REVISAOCLI ASSIGN TO
+           "C:\COBOL\Cobol Windows-BANCO DE DADOS\DADOS\REVISAOCLI.txt"
+               FILE STATUS          IS FS-REVISAOCLI.
+      *-----------------------------------------------------------------
+
+       DATA                                      DIVISION.
+       FILE                                      SECTION.
+       FD CLIENTES.
+       COPY "#CLIREG".
+
+       FD  REVISAOCLI.
+       COPY "#REVCLI".
+
+       WORKING-STORAGE                           SECTION.
+       77  FS-CLIENTES           PIC 9(02).
+       77  FS-REVISAOCLI         PIC 9(02).
+       77  WRK-FS-DESCRICAO      PIC X(30) VALUE SPACES.
+
+       77  WRK-MSG-ERRO          PIC X(30) VALUE
+                                       "ARQUIVO NAO EXISTE!".
+
+       77  WRK-MSG-VAZIO         PIC X(30) VALUE
+                                      "ARQUIVO VAZIO".
+
+       77  WRK-ACUM-LIDOS        PIC 9(04) VALUE ZEROS.
+       77  WRK-ACUM-PENDENTE     PIC 9(04) VALUE ZEROS.
+
+       77  WRK-REGISTRO-PENDENTE PIC X(01) VALUE "N".
+           88 WRK-PENDENTE-SIM              VALUE "S".
+           88 WRK-PENDENTE-NAO              VALUE "N".
+      *-----------------------------------------------------------------
+       PROCEDURE                                 DIVISION.
+       0001-PRINCIPAL                            SECTION.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR                              SECTION.
+
+           OPEN INPUT CLIENTES.
+
+             IF FS-CLIENTES EQUAL 35
+               PERFORM 9000-TRATA-ERRO
+             END-IF.
+
+           OPEN OUTPUT REVISAOCLI.
+
+             IF FS-REVISAOCLI NOT EQUAL 00
+ALT1             MOVE "REVISAOCLI NAO FOI ABERTO!" TO WRK-MSG-ERRO
+ALT1             DISPLAY WRK-MSG-ERRO
+ALT1             CALL "FSTATUS" USING FS-REVISAOCLI WRK-FS-DESCRICAO
+ALT1             DISPLAY "DESCRICAO FS: " WRK-FS-DESCRICAO
+ALT1             GOBACK
+             END-IF.
+
+           DISPLAY "=================================".
+
+       0100-INICIALIZAR-FIM. EXIT.
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                            SECTION.
+
+             READ CLIENTES
+               IF FS-CLIENTES EQUAL 00
+                PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
+                  ADD 1 TO WRK-ACUM-LIDOS
+
+                  PERFORM 0210-VERIFICA-PENDENCIA
+
+                  IF WRK-PENDENTE-SIM
+                      PERFORM 0220-GRAVA-REVISAO
+                      ADD 1 TO WRK-ACUM-PENDENTE
+                  END-IF
+
+                 READ CLIENTES
+                END-PERFORM
+              ELSE
+                  DISPLAY WRK-MSG-VAZIO
+              END-IF.
+
+       0200-PROCESSAR-FIM. EXIT.
+
+      *-----------------------------------------------------------------
+       0210-VERIFICA-PENDENCIA                   SECTION.
+
+           SET WRK-PENDENTE-NAO TO TRUE.
+
+           IF REG-NOME EQUAL SPACES
+               SET WRK-PENDENTE-SIM TO TRUE
+           END-IF.
+
+           IF REG-TELEFONE EQUAL ZEROS
+               SET WRK-PENDENTE-SIM TO TRUE
+           END-IF.
+
+       0210-VERIFICA-PENDENCIA-FIM. EXIT.
+
+      *-----------------------------------------------------------------
+       0220-GRAVA-REVISAO                        SECTION.
+
+           MOVE REG-ID                   TO REV-ID.
+           MOVE REG-NOME                 TO REV-NOME.
+           MOVE REG-TELEFONE             TO REV-TELEFONE.
+
+           EVALUATE TRUE
+               WHEN REG-NOME EQUAL SPACES
+                   AND REG-TELEFONE EQUAL ZEROS
+                   MOVE "NOME E TELEFONE" TO REV-MOTIVO
+               WHEN REG-NOME EQUAL SPACES
+                   MOVE "NOME EM BRANCO" TO REV-MOTIVO
+               WHEN OTHER
+                   MOVE "TELEFONE ZERADO" TO REV-MOTIVO
+           END-EVALUATE.
+
+           WRITE REG-REVISAOCLI.
+
+       0220-GRAVA-REVISAO-FIM. EXIT.
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                            SECTION.
+
+             CLOSE CLIENTES.
+             CLOSE REVISAOCLI.
+             PERFORM 9100-ESTATISTICA.
+             DISPLAY "======= FIM PROGRAMA =======".
+
+       0300-FINALIZAR-FIM. EXIT.
+
+      *-----------------------------------------------------------------
+
+       9000-TRATA-ERRO                           SECTION.
+
+           DISPLAY WRK-MSG-ERRO.
+           CALL "FSTATUS" USING FS-CLIENTES WRK-FS-DESCRICAO.
+           DISPLAY "DESCRICAO FS: " WRK-FS-DESCRICAO.
+           GOBACK.
+
+       9000-TRATA-ERRO-FIM. EXIT.
+      *-----------------------------------------------------------------
+
+       9100-ESTATISTICA                          SECTION.
+
+           DISPLAY "TOTAL DE REGISTROS LIDOS....." WRK-ACUM-LIDOS
+           DISPLAY "TOTAL DE REGISTROS PENDENTES.." WRK-ACUM-PENDENTE.
+           DISPLAY "=================================".
+
+       9100-ESTATISTICA-FIM. EXIT.
