@@ -0,0 +1,18 @@
+      ******************************************************************
+      * OBJETIVO...: BOOK DE LAYOUT DO ARQUIVO DE AUDITORIA DAS
+      *              MANUTENCOES DE CLIENTES.dat (AUDITCLI.txt), COM
+      *              OS VALORES ANTES/DEPOIS DE CADA INCLUSAO/ALTERACAO/
+      *              EXCLUSAO E QUEM/QUANDO FEZ A OPERACAO
+      * PROGRAMADOR: WELLINGTON SOARES CORDEIRO
+      * CONSULTORIA: FOURSYS
+      * DATA.......: 10/08/2024
+      ******************************************************************
+       01  REG-AUDITCLI.
+           05  AUD-DATA                 PIC 9(008)        VALUES ZEROS.
+           05  AUD-OPERADOR             PIC X(010)        VALUES SPACES.
+           05  AUD-OPERACAO             PIC X(001)        VALUES SPACES.
+           05  AUD-ID                   PIC 9(004)        VALUES ZEROS.
+           05  AUD-NOME-ANTERIOR        PIC X(020)        VALUES SPACES.
+           05  AUD-TELEFONE-ANTERIOR    PIC 9(011)        VALUES ZEROS.
+           05  AUD-NOME-NOVO            PIC X(020)        VALUES SPACES.
+           05  AUD-TELEFONE-NOVO        PIC 9(011)        VALUES ZEROS.
