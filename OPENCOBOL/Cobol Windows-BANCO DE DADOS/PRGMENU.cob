@@ -0,0 +1,77 @@
+       IDENTIFICATION                            DIVISION.
+       PROGRAM-ID. PRGMENU.
+      *=================================================================
+      *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+      *== OBJETIVO    : MENU PRINCIPAL DE ACESSO AO ARQUIVO CLIENTES.dat
+      *==               CHAMANDO LISTAGEM (PRGARQ2), MANUTENCAO/INCLUSAO
+      *==               (PRGARQ5) E PROCURA (PRGARQ8) A PARTIR DE UMA
+      *==               UNICA TELA, SEM O OPERADOR PRECISAR SABER QUAL
+      *==               PROGRAMA-NUMERO FAZ O QUE
+      *== DATA        : 10/08/2024
+      *== CONSULTORIA : FOURSYS
+      *=================================================================
+      *== ALTERACAO   :
+      *=================================================================
+       ENVIRONMENT                               DIVISION.
+
+       CONFIGURATION                             SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+
+       DATA                                      DIVISION.
+       WORKING-STORAGE                           SECTION.
+       77  WRK-OPCAO                     PIC X(01) VALUE SPACES.
+           88 WRK-OPCAO-LISTAR                     VALUE "1".
+           88 WRK-OPCAO-INCLUIR                    VALUE "2".
+           88 WRK-OPCAO-PROCURAR                   VALUE "3".
+           88 WRK-OPCAO-SAIR                       VALUE "0".
+
+      *-----------------------------------------------------------------
+       PROCEDURE                                 DIVISION.
+       0001-PRINCIPAL                            SECTION.
+
+           PERFORM 0200-PROCESSAR UNTIL WRK-OPCAO-SAIR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       0110-RECEBE-OPCAO                         SECTION.
+
+           DISPLAY "=================================".
+           DISPLAY "====== MENU CLIENTES.dat =======".
+           DISPLAY "1 - LISTAR CLIENTES".
+           DISPLAY "2 - INCLUIR/ALTERAR/EXCLUIR CLIENTE".
+           DISPLAY "3 - PROCURAR CLIENTE".
+           DISPLAY "0 - SAIR".
+           DISPLAY "DIGITE A OPCAO.."
+               ACCEPT WRK-OPCAO.
+
+       0110-RECEBE-OPCAO-FIM.                    EXIT.
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                            SECTION.
+
+           PERFORM 0110-RECEBE-OPCAO.
+
+           EVALUATE TRUE
+               WHEN WRK-OPCAO-LISTAR
+                   CALL "PRGARQ2"
+               WHEN WRK-OPCAO-INCLUIR
+                   CALL "PRGARQ5"
+               WHEN WRK-OPCAO-PROCURAR
+                   CALL "PRGARQ8"
+               WHEN WRK-OPCAO-SAIR
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA!"
+           END-EVALUATE.
+
+       0200-PROCESSAR-FIM.                       EXIT.
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                            SECTION.
+
+           DISPLAY "======= FIM PROGRAMA =======".
+
+       0300-FINALIZAR-FIM.                       EXIT.
