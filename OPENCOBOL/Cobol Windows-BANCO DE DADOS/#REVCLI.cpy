@@ -0,0 +1,14 @@
+      ******************************************************************
+      * OBJETIVO...: BOOK DE LAYOUT DO ARQUIVO DE CLIENTES PENDENTES DE
+      *              REVISAO (REVISAOCLI.txt), GERADO PELA VARREDURA DE
+      *              CLIENTES.dat QUE SEPARA REGISTROS COM NOME EM
+      *              BRANCO OU TELEFONE ZERADO PARA CONFERENCIA MANUAL
+      * PROGRAMADOR: WELLINGTON SOARES CORDEIRO
+      * CONSULTORIA: FOURSYS
+      * DATA.......: 10/08/2024
+      ******************************************************************
+       01  REG-REVISAOCLI.
+           05  REV-ID                   PIC 9(004)        VALUES ZEROS.
+           05  REV-NOME                 PIC X(020)        VALUES SPACES.
+           05  REV-TELEFONE             PIC 9(011)        VALUES ZEROS.
+           05  REV-MOTIVO               PIC X(020)        VALUES SPACES.
