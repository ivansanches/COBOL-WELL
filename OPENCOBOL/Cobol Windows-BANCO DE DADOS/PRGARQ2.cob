@@ -7,6 +7,29 @@
       *== CONSULTORIA : FOURSYS
       *=================================================================
       *== ALTERACAO   :
+ALT1  *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+..    *== OBJETIVO    : ARQUIVO PASSOU A SER INDEXADO POR REG-ID
+..    *== DATA        : 09/08/2024
+ALT1  *== CONSULTORIA : FOURSYS
+      *=================================================================
+ALT2  *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+..    *== OBJETIVO    : 0200-PROCESSAR PASSOU A LISTAR O ARQUIVO
+..    *==                COMPLETO, COM CONTADOR DE REGISTROS LIDOS
+..    *== DATA        : 09/08/2024
+ALT2  *== CONSULTORIA : FOURSYS
+      *=================================================================
+ALT3  *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+..    *== OBJETIVO    : 9000-TRATA-ERRO PASSOU A CHAMAR O MODULO
+..    *==                FSTATUS PARA TRADUZIR O FILE STATUS
+..    *== DATA        : 10/08/2024
+ALT3  *== CONSULTORIA : FOURSYS
+      *=================================================================
+ALT4  *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+..    *== OBJETIVO    : 0001-PRINCIPAL PASSOU A TERMINAR COM GOBACK NO
+..    *==                LUGAR DE STOP RUN, PARA PODER SER CHAMADO PELO
+..    *==                MENU PRGMENU
+..    *== DATA        : 10/08/2024
+ALT4  *== CONSULTORIA : FOURSYS
       *=================================================================
        ENVIRONMENT                               DIVISION.
 
@@ -16,22 +39,24 @@
 
        INPUT-OUTPUT                              SECTION.
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN
+ALT1       SELECT CLIENTES ASSIGN
            TO "C:\COBOL\Cobol Windows-BANCO DE DADOS\DADOS\CLIENTES.dat"
+ALT1           ORGANIZATION             IS INDEXED
+ALT1           ACCESS MODE              IS SEQUENTIAL
+ALT1           RECORD KEY               IS REG-ID
              FILE STATUS IS FS-CLIENTES.
       *-----------------------------------------------------------------
 
        DATA                                      DIVISION.
        FILE                                      SECTION.
        FD CLIENTES.
-       01  REG-CLIENTES.
-           05 REG-ID         PIC 9(04).
-           05 REG-NOME       PIC X(20).
-           05 REG-TELEFONE   PIC 9(11).
+       COPY "#CLIREG".
 
        WORKING-STORAGE                           SECTION.
        77  FS-CLIENTES           PIC 9(02).
        77  WRK-MSG-ERRO          PIC X(30) VALUE SPACES.
+ALT2   77  WRK-ACUM-LIDOS         PIC 9(04) VALUE ZEROS.
+ALT3   77  WRK-FS-DESCRICAO       PIC X(30) VALUE SPACES.
 
       *-----------------------------------------------------------------
        PROCEDURE                                 DIVISION.
@@ -40,7 +65,7 @@
            PERFORM 0100-INICIALIZAR.
            PERFORM 0200-PROCESSAR.
            PERFORM 0300-FINALIZAR.
-           STOP RUN.
+ALT4       GOBACK.
 
 
       *-----------------------------------------------------------------
@@ -64,10 +89,15 @@
            IF FS-CLIENTES EQUAL 10
                DISPLAY"ARQUIVO VAZIO"
            ELSE
-               DISPLAY REG-CLIENTES
-               DISPLAY "ID...." REG-ID
-               DISPLAY "NOME.." REG-NOME
-               DISPLAY "FONE.." REG-TELEFONE
+ALT2           PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
+ALT2               ADD 1 TO WRK-ACUM-LIDOS
+                   DISPLAY REG-CLIENTES
+                   DISPLAY "ID...." REG-ID
+                   DISPLAY "NOME.." REG-NOME
+                   DISPLAY "FONE.." REG-TELEFONE
+ALT2               READ CLIENTES
+ALT2           END-PERFORM
+ALT2           DISPLAY "TOTAL DE REGISTROS LIDOS.." WRK-ACUM-LIDOS
            END-IF.
 
        0200-PROCESSAR-FIM. EXIT.
@@ -87,6 +117,8 @@
        9000-TRATA-ERRO                           SECTION.
 
            DISPLAY WRK-MSG-ERRO.
+ALT3       CALL "FSTATUS" USING FS-CLIENTES WRK-FS-DESCRICAO.
+ALT3       DISPLAY "DESCRICAO FS: " WRK-FS-DESCRICAO.
            GOBACK.
 
        9000-TRATA-ERRO-FIM. EXIT.
