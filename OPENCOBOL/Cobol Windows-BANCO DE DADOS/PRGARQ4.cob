@@ -7,6 +7,42 @@
       *== CONSULTORIA : FOURSYS
       *=================================================================
       *== ALTERACAO   :
+ALT1  *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+..    *== OBJETIVO    : ARQUIVO PASSOU A SER INDEXADO POR REG-ID
+..    *== DATA        : 09/08/2024
+ALT1  *== CONSULTORIA : FOURSYS
+      *=================================================================
+ALT2  *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+..    *== OBJETIVO    : 9000-TRATA-ERRO PASSOU A CHAMAR O MODULO
+..    *==                FSTATUS PARA TRADUZIR O FILE STATUS
+..    *== DATA        : 10/08/2024
+ALT2  *== CONSULTORIA : FOURSYS
+      *=================================================================
+ALT3  *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+..    *== OBJETIVO    : GANHOU UMA OPCAO DE CARGA EM LOTE, LENDO VARIOS
+..    *==                CLIENTES NOVOS DO ARQUIVO NOVOSCLI.txt E
+..    *==                GRAVANDO TODOS NO CLIENTES.dat EM UMA SO
+..    *==                EXECUCAO, NO LUGAR DO REGISTRO UNICO FIXO
+..    *== DATA        : 10/08/2024
+ALT3  *== CONSULTORIA : FOURSYS
+      *=================================================================
+ALT4  *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+..    *== OBJETIVO    : TODA GRAVACAO EM CLIENTES.dat (UNICA OU EM
+..    *==                LOTE) PASSOU A GERAR UM REG-AUDITCLI EM
+..    *==                AUDITCLI.txt, COM DATA, OPERADOR E VALORES
+..    *==                ANTERIOR/NOVO DO REGISTRO
+..    *== DATA        : 10/08/2024
+ALT4  *== CONSULTORIA : FOURSYS
+      *=================================================================
+ALT5  *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+..    *== OBJETIVO    : OPEN OUTPUT TRUNCAVA O CLIENTES.dat A CADA
+..    *==                EXECUCAO, PERDENDO AS INCLUSOES/ALTERACOES
+..    *==                FEITAS PELO PRGARQ5 E IMPEDINDO A CARGA EM
+..    *==                LOTE DE ACUMULAR CLIENTES ENTRE EXECUCOES;
+..    *==                PASSOU A ABRIR I-O, COM FALLBACK PARA OUTPUT
+..    *==                SE O ARQUIVO AINDA NAO EXISTIR
+..    *== DATA        : 10/08/2024
+ALT5  *== CONSULTORIA : FOURSYS
       *=================================================================
        ENVIRONMENT                               DIVISION.
 
@@ -16,22 +52,50 @@
 
        INPUT-OUTPUT                              SECTION.
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN
+ALT1       SELECT CLIENTES ASSIGN
            TO "C:\COBOL\Cobol Windows-BANCO DE DADOS\DADOS\CLIENTES.dat"
+ALT1           ORGANIZATION             IS INDEXED
+ALT1           ACCESS MODE              IS SEQUENTIAL
+ALT1           RECORD KEY               IS REG-ID
              FILE STATUS IS FS-CLIENTES.
+
+ALT3       SELECT NOVOSCLI
+ALT3          ASSIGN TO
+ALT3          "C:\COBOL\Cobol Windows-BANCO DE DADOS\DADOS\NOVOSCLI.txt"
+ALT3          FILE STATUS               IS FS-NOVOSCLI.
+
+ALT4       SELECT AUDITCLI ASSIGN
+ALT4       TO "C:\COBOL\Cobol Windows-BANCO DE DADOS\DADOS\AUDITCLI.txt"
+ALT4           FILE STATUS          IS FS-AUDITCLI.
       *-----------------------------------------------------------------
 
        DATA                                      DIVISION.
        FILE                                      SECTION.
        FD CLIENTES.
-       01  REG-CLIENTES.
-           05 REG-ID         PIC 9(04).
-           05 REG-NOME       PIC X(20).
-           05 REG-TELEFONE   PIC 9(11).
+       COPY "#CLIREG".
+
+ALT3   FD  NOVOSCLI.
+ALT3   01  REG-NOVOCLI.
+ALT3       05 REG-NOVOCLI-ID          PIC 9(04).
+ALT3       05 REG-NOVOCLI-NOME        PIC X(20).
+ALT3       05 REG-NOVOCLI-TELEFONE    PIC 9(11).
+
+ALT4   FD AUDITCLI.
+ALT4   COPY "#AUDITCLI".
 
        WORKING-STORAGE                           SECTION.
        77  FS-CLIENTES           PIC 9(02).
        77  WRK-MSG-ERRO          PIC X(30) VALUE SPACES.
+ALT2   77  WRK-FS-DESCRICAO      PIC X(30) VALUE SPACES.
+ALT4   77  FS-AUDITCLI           PIC 9(02).
+ALT4   77  WRK-OPERADOR          PIC X(10) VALUE SPACES.
+
+ALT3  *========== VARIAVEIS DA CARGA EM LOTE
+ALT3   77  FS-NOVOSCLI            PIC 9(02).
+ALT3   77  WRK-OPCAO-CARGA        PIC X(01) VALUE SPACES.
+ALT3       88 WRK-CARGA-UNICA                VALUE "1".
+ALT3       88 WRK-CARGA-LOTE                 VALUE "2".
+ALT3   77  WRK-QT-CARGA           PIC 9(04) VALUE ZEROS.
 
       *-----------------------------------------------------------------
        PROCEDURE                                 DIVISION.
@@ -46,13 +110,33 @@
       *-----------------------------------------------------------------
        0100-INICIALIZAR                              SECTION.
 
-           OPEN INPUT CLIENTES.
+ALT5       OPEN I-O CLIENTES.
+
+ALT5       IF FS-CLIENTES EQUAL 35
+ALT5           OPEN OUTPUT CLIENTES
+ALT5           CLOSE CLIENTES
+ALT5           OPEN I-O CLIENTES
+ALT5       END-IF.
 
-             IF FS-CLIENTES EQUAL 35
+             IF FS-CLIENTES NOT EQUAL 00
                  MOVE "ARQUIVO NAO FOI ABERTO!" TO WRK-MSG-ERRO
                  PERFORM 9000-TRATA-ERRO
              END-IF.
 
+ALT4       OPEN EXTEND AUDITCLI.
+ALT4       IF FS-AUDITCLI EQUAL 35
+ALT4           OPEN OUTPUT AUDITCLI
+ALT4           CLOSE AUDITCLI
+ALT4           OPEN EXTEND AUDITCLI
+ALT4       END-IF.
+
+ALT4       DISPLAY "DIGITE O CODIGO DO OPERADOR.."
+ALT4           ACCEPT WRK-OPERADOR.
+
+ALT3       DISPLAY "1-INCLUSAO UNICA (PAULA)  2-CARGA EM LOTE"
+ALT3       DISPLAY "DIGITE A OPCAO.."
+ALT3           ACCEPT WRK-OPCAO-CARGA.
+
        0100-INICIALIZAR-FIM. EXIT.
 
 
@@ -60,16 +144,66 @@
       *-----------------------------------------------------------------
        0200-PROCESSAR                            SECTION.
 
-           WRITE REG-CLIENTES.
-               MOVE 0001                   TO REG-ID.
-               MOVE 'PAULA               ' TO REG-NOME.
-               MOVE 11915560939            TO REG-TELEFONE.
-           WRITE REG-CLIENTES.
+ALT3       EVALUATE TRUE
+ALT3           WHEN WRK-CARGA-LOTE
+ALT3               PERFORM 0210-CARGA-LOTE
+ALT3           WHEN OTHER
+               MOVE 0001                   TO REG-ID
+               MOVE 'PAULA               ' TO REG-NOME
+               MOVE 11915560939            TO REG-TELEFONE
+           WRITE REG-CLIENTES
+ALT4           IF FS-CLIENTES EQUAL 00
+ALT4               MOVE "I"               TO AUD-OPERACAO
+ALT4               PERFORM 9100-GRAVA-AUDITORIA
+ALT4           END-IF
+ALT3       END-EVALUATE.
 
 
 
        0200-PROCESSAR-FIM. EXIT.
 
+      *-----------------------------------------------------------------
+ALT3   0210-CARGA-LOTE                            SECTION.
+
+ALT3       MOVE ZEROS TO WRK-QT-CARGA.
+ALT3       OPEN INPUT NOVOSCLI.
+
+ALT3       IF FS-NOVOSCLI NOT EQUAL 00
+ALT3           DISPLAY "ARQUIVO DE CARGA NAO FOI ABERTO!"
+ALT3           CALL "FSTATUS" USING FS-NOVOSCLI WRK-FS-DESCRICAO
+ALT3           DISPLAY "DESCRICAO FS: " WRK-FS-DESCRICAO
+ALT3       ELSE
+ALT3           PERFORM 0211-LE-E-GRAVA
+ALT3               UNTIL FS-NOVOSCLI NOT EQUAL 00
+ALT3           CLOSE NOVOSCLI
+ALT3           DISPLAY "REGISTROS CARREGADOS: " WRK-QT-CARGA
+ALT3       END-IF.
+
+ALT3   0210-CARGA-LOTE-FIM. EXIT.
+
+      *-----------------------------------------------------------------
+ALT3   0211-LE-E-GRAVA                            SECTION.
+
+ALT3       READ NOVOSCLI.
+
+ALT3       IF FS-NOVOSCLI EQUAL 00
+ALT3           MOVE REG-NOVOCLI-ID         TO REG-ID
+ALT3           MOVE REG-NOVOCLI-NOME       TO REG-NOME
+ALT3           MOVE REG-NOVOCLI-TELEFONE   TO REG-TELEFONE
+ALT3           WRITE REG-CLIENTES
+ALT3           IF FS-CLIENTES EQUAL 00
+ALT3               ADD 1 TO WRK-QT-CARGA
+ALT4               MOVE "I"               TO AUD-OPERACAO
+ALT4               PERFORM 9100-GRAVA-AUDITORIA
+ALT3           ELSE
+ALT3               DISPLAY "ERRO AO GRAVAR REGISTRO DA CARGA: " REG-ID
+ALT3               CALL "FSTATUS" USING FS-CLIENTES WRK-FS-DESCRICAO
+ALT3               DISPLAY "DESCRICAO FS: " WRK-FS-DESCRICAO
+ALT3           END-IF
+ALT3       END-IF.
+
+ALT3   0211-LE-E-GRAVA-FIM. EXIT.
+
 
 
       *-----------------------------------------------------------------
@@ -77,14 +211,33 @@
 
            DISPLAY"======= FIM PROGRAMA =======".
              CLOSE CLIENTES.
+ALT4         CLOSE AUDITCLI.
 
        0300-FINALIZAR-FIM. EXIT.
 
       *-----------------------------------------------------------------
 
+ALT4   9100-GRAVA-AUDITORIA                      SECTION.
+
+ALT4       ACCEPT AUD-DATA             FROM DATE YYYYMMDD.
+ALT4       MOVE WRK-OPERADOR           TO AUD-OPERADOR.
+ALT4       MOVE REG-ID                 TO AUD-ID.
+ALT4       MOVE SPACES                 TO AUD-NOME-ANTERIOR.
+ALT4       MOVE ZEROS                  TO AUD-TELEFONE-ANTERIOR.
+ALT4       MOVE REG-NOME               TO AUD-NOME-NOVO.
+ALT4       MOVE REG-TELEFONE           TO AUD-TELEFONE-NOVO.
+
+ALT4       WRITE REG-AUDITCLI.
+
+ALT4   9100-GRAVA-AUDITORIA-FIM. EXIT.
+
+      *-----------------------------------------------------------------
+
        9000-TRATA-ERRO                           SECTION.
 
            DISPLAY WRK-MSG-ERRO.
+ALT2       CALL "FSTATUS" USING FS-CLIENTES WRK-FS-DESCRICAO.
+ALT2       DISPLAY "DESCRICAO FS: " WRK-FS-DESCRICAO.
            GOBACK.
 
        9000-TRATA-ERRO-FIM. EXIT.
