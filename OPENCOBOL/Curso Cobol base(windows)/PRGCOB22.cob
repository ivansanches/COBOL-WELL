@@ -6,7 +6,8 @@
       *== DATA        : 04/07/2024
       *== CONSULTORIA : FOURSYS
       *=================================================================
-      *== ALTERACAO   :
+      *== ALTERACAO   : 10/08/2024 - WELLINGTON SOARES CORDEIRO
+      *==               DATAMES PASSOU A RECEBER TAMBEM A CIDADE
       *=================================================================
        ENVIRONMENT                               DIVISION.
        CONFIGURATION                             SECTION.
@@ -17,7 +18,8 @@
 
        DATA                                      DIVISION.
        WORKING-STORAGE                           SECTION.
-       77  WRK-DATA                        PIC X(40).
+       77  WRK-CIDADE                      PIC X(20) VALUE "SAO PAULO".
+       77  WRK-DATA                        PIC X(50).
 
       *-----------------------------------------------------------------
        PROCEDURE                                 DIVISION.
@@ -33,7 +35,7 @@
       *-----------------------------------------------------------------
        0100-INICIALIZAR                          SECTION.
 
-           CALL "DATAMES" USING WRK-DATA.
+           CALL "DATAMES" USING WRK-CIDADE, WRK-DATA.
            DISPLAY WRK-DATA.
            STOP RUN.
 
