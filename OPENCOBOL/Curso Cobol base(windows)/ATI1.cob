@@ -6,15 +6,38 @@ ALT1  *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
 ..    *== DATA        : XX/XX/2024
 ..    *== CONSULTORIA : FOURSYS
 ..    *== ALTERACAO   :
+ALT2  *==  10/08/2024 - WELLINGTON SOARES CORDEIRO
+..    *==  CADA COMPRA CONCLUIDA PASSOU A SER GRAVADA NO ARQUIVO
+..    *==  VENDASDIA (PRODUTO, VALOR E DATA/HORA)
+ALT3  *==  10/08/2024 - WELLINGTON SOARES CORDEIRO
+..    *==  QUANTIDADE E VALOR PASSARAM A SER ACUMULADOS POR PRODUTO,
+..    *==  ALEM DO TOTAL GERAL
+ALT4  *==  11/08/2024 - WELLINGTON SOARES CORDEIRO
+..    *==  0210-ACUMULA-PRODUTO SO CRIAVA PRODUTO NOVO NA TABELA SEM
+..    *==  CONFERIR O LIMITE DE 50 (OCCURS DA WRK-TAB-PRODUTOS) - PASSOU
+..    *==  A IGNORAR O PRODUTO QUANDO A TABELA JA ESTA CHEIA
 ALT1  *=================================================================
        ENVIRONMENT                               DIVISION.
        CONFIGURATION                             SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+ALT2   INPUT-OUTPUT                              SECTION.
+ALT2   FILE-CONTROL.
+ALT2       SELECT VENDASDIA ASSIGN TO "VENDASDIA.txt"
+ALT2           FILE STATUS IS WRK-FS-VENDASDIA.
+
       *-----------------------------------------------------------------
 
        DATA                                      DIVISION.
+ALT2   FILE                                      SECTION.
+ALT2   FD  VENDASDIA.
+ALT2   01  REG-VENDASDIA.
+ALT2       05 REG-VENDASDIA-PRODUTO      PIC X(30).
+ALT2       05 REG-VENDASDIA-VALOR        PIC 9(05).
+ALT2       05 REG-VENDASDIA-DATA         PIC 9(08).
+ALT2       05 REG-VENDASDIA-HORA         PIC 9(08).
+
        WORKING-STORAGE                           SECTION.
        77  WRK-PRODUTO                   PIC X(30) VALUE SPACES.
        77  WRK-VALOR                     PIC 9(05) VALUE ZEROS.
@@ -22,6 +45,22 @@ ALT1  *=================================================================
        77  WRK-PRODUTO-QTD               PIC 9(03) VALUE ZEROS.
        77  WRK-CONFIRMA                  PIC X(03) VALUE SPACES.
 
+ALT2   77  WRK-FS-VENDASDIA              PIC 99    VALUE ZEROS.
+ALT2   77  WRK-DATA-HOJE                 PIC 9(08) VALUE ZEROS.
+ALT2   77  WRK-HORA-AGORA                PIC 9(08) VALUE ZEROS.
+
+ALT3   77  WRK-QT-PRODUTOS-DIST          PIC 9(03) VALUE ZEROS.
+ALT3   77  WRK-IDX-PROD                  PIC 9(03) VALUE ZEROS.
+ALT3   77  WRK-ACHOU-PROD                PIC X(01) VALUE "N".
+ALT3       88 WRK-ACHOU-PROD-SIM                  VALUE "S".
+ALT3       88 WRK-ACHOU-PROD-NAO                  VALUE "N".
+
+ALT3   01  WRK-TAB-PRODUTOS.
+ALT3       05 WRK-TAB-PRODUTOS-OCO OCCURS 50 TIMES.
+ALT3          10 WRK-TAB-PRODUTO          PIC X(30).
+ALT3          10 WRK-TAB-PRODUTO-QTD      PIC 9(03).
+ALT3          10 WRK-TAB-PRODUTO-VLR      PIC 9(05).
+
 
 
 
@@ -43,6 +82,14 @@ ALT1  *=================================================================
            DISPLAY " DIGITE 'FIM' PARA ENCERRAR PROGRAMA."
            DISPLAY "=====================================".
 
+ALT2       ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+
+ALT2       OPEN EXTEND VENDASDIA.
+ALT2       IF WRK-FS-VENDASDIA EQUAL 35
+ALT2           OPEN OUTPUT VENDASDIA
+ALT2           CLOSE VENDASDIA
+ALT2           OPEN EXTEND VENDASDIA
+ALT2       END-IF.
 
        0100-INICIAR-FIM. EXIT.
 
@@ -62,6 +109,16 @@ ALT1  *=================================================================
                    ACCEPT WRK-VALOR
                ADD 1 TO WRK-PRODUTO-QTD
                COMPUTE WRK-VALOR-ACUM = WRK-VALOR-ACUM + WRK-VALOR
+
+ALT3           PERFORM 0210-ACUMULA-PRODUTO
+
+ALT2           ACCEPT WRK-HORA-AGORA FROM TIME
+ALT2           MOVE WRK-PRODUTO      TO REG-VENDASDIA-PRODUTO
+ALT2           MOVE WRK-VALOR        TO REG-VENDASDIA-VALOR
+ALT2           MOVE WRK-DATA-HOJE    TO REG-VENDASDIA-DATA
+ALT2           MOVE WRK-HORA-AGORA   TO REG-VENDASDIA-HORA
+ALT2           WRITE REG-VENDASDIA
+
                DISPLAY "QUER CONTINUAR A COMPRA?"
                    ACCEPT WRK-CONFIRMA
            END-PERFORM.
@@ -71,6 +128,43 @@ ALT1  *=================================================================
 
 
 
+      *-----------------------------------------------------------------
+ALT3   0210-ACUMULA-PRODUTO                      SECTION.
+
+ALT3       SET WRK-ACHOU-PROD-NAO TO TRUE.
+ALT3       PERFORM 0211-PROCURA-PRODUTO
+ALT3           VARYING WRK-IDX-PROD FROM 1 BY 1
+ALT3           UNTIL WRK-IDX-PROD > WRK-QT-PRODUTOS-DIST
+ALT3                 OR WRK-ACHOU-PROD-SIM.
+
+ALT3       IF WRK-ACHOU-PROD-SIM
+ALT3           ADD 1         TO WRK-TAB-PRODUTO-QTD(WRK-IDX-PROD)
+ALT3           ADD WRK-VALOR TO WRK-TAB-PRODUTO-VLR(WRK-IDX-PROD)
+ALT4       ELSE
+ALT4           IF WRK-QT-PRODUTOS-DIST LESS 50
+ALT3               ADD 1 TO WRK-QT-PRODUTOS-DIST
+ALT3               MOVE WRK-QT-PRODUTOS-DIST TO WRK-IDX-PROD
+ALT3               MOVE WRK-PRODUTO TO WRK-TAB-PRODUTO(WRK-IDX-PROD)
+ALT3               MOVE 1           TO WRK-TAB-PRODUTO-QTD(WRK-IDX-PROD)
+ALT3               MOVE WRK-VALOR   TO WRK-TAB-PRODUTO-VLR(WRK-IDX-PROD)
+ALT4           END-IF
+ALT3       END-IF.
+
+ALT3   0210-ACUMULA-PRODUTO-FIM. EXIT.
+
+
+
+      *-----------------------------------------------------------------
+ALT3   0211-PROCURA-PRODUTO                      SECTION.
+
+ALT3       IF WRK-TAB-PRODUTO(WRK-IDX-PROD) EQUAL WRK-PRODUTO
+ALT3           SET WRK-ACHOU-PROD-SIM TO TRUE
+ALT3       END-IF.
+
+ALT3   0211-PROCURA-PRODUTO-FIM. EXIT.
+
+
+
       *-----------------------------------------------------------------
        0300-FINALIZAR                            SECTION.
 
@@ -78,8 +172,28 @@ ALT1  *=================================================================
                DISPLAY "---- LISTA DE PRODUTOS ----"
                DISPLAY "QUANTIDADES DE PRODUTOS:"WRK-PRODUTO-QTD
                DISPLAY "VALOR FINAL DA COMPRA:"WRK-VALOR-ACUM
+
+ALT3           DISPLAY "---- QUANTIDADE E VALOR POR PRODUTO ----"
+ALT3           PERFORM 0310-IMPRIME-PRODUTO
+ALT3               VARYING WRK-IDX-PROD FROM 1 BY 1
+ALT3               UNTIL WRK-IDX-PROD > WRK-QT-PRODUTOS-DIST
+
            ELSE
                DISPLAY"NENHUM PRODUTO ADICIONADO!"
 
            END-IF.
+
+ALT2       CLOSE VENDASDIA.
+
        0300-FINALIZAR-FIM. EXIT.
+
+
+
+      *-----------------------------------------------------------------
+ALT3   0310-IMPRIME-PRODUTO                      SECTION.
+
+ALT3       DISPLAY WRK-TAB-PRODUTO(WRK-IDX-PROD), ": QTD ",
+ALT3           WRK-TAB-PRODUTO-QTD(WRK-IDX-PROD), " VALOR ",
+ALT3           WRK-TAB-PRODUTO-VLR(WRK-IDX-PROD).
+
+ALT3   0310-IMPRIME-PRODUTO-FIM. EXIT.
