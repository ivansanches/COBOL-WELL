@@ -0,0 +1,22 @@
+      ******************************************************************
+      * OBJETIVO...: BOOK DE TABELA DE NOMES DE MESES POR EXTENSO
+      * PROGRAMADOR: WELLINGTON SOARES CORDEIRO
+      * CONSULTORIA: FOURSYS
+      * DATA.......: 10/08/2024
+      ******************************************************************
+       01  TABELA-DE-MESES.
+           05 FILLER PIC X(09) VALUE "JANEIRO  ".
+           05 FILLER PIC X(09) VALUE "FEVEREIRO".
+           05 FILLER PIC X(09) VALUE "MARCO    ".
+           05 FILLER PIC X(09) VALUE "ABRIL    ".
+           05 FILLER PIC X(09) VALUE "MAIO     ".
+           05 FILLER PIC X(09) VALUE "JUNHO    ".
+           05 FILLER PIC X(09) VALUE "JULHO    ".
+           05 FILLER PIC X(09) VALUE "AGOSTO   ".
+           05 FILLER PIC X(09) VALUE "SETEMBRO ".
+           05 FILLER PIC X(09) VALUE "OUTUBRO  ".
+           05 FILLER PIC X(09) VALUE "NOVEMBRO ".
+           05 FILLER PIC X(09) VALUE "DEZEMBRO ".
+
+       01  TAB-MESES-R REDEFINES TABELA-DE-MESES OCCURS 12 TIMES.
+           05 MESES      PIC X(09).
