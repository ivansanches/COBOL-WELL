@@ -5,7 +5,12 @@
       *== OBJETIVO    : MODULO QUE DEVOLVE A DATA POR EXTENSO
       *== DATA        : 03/07/2024
       *== CONSULTORIA : FOURSYS
-      *== ALTERACAO   :
+      *== ALTERACAO   : 10/08/2024 - WELLINGTON SOARES CORDEIRO
+      *==               CIDADE PASSOU A VIR PELA LNK-AREA (ANTES ERA
+      *==               LITERAL "SAO PAULO") E A DATA POR EXTENSO
+      *==               PASSOU A TRAZER TAMBEM O DIA DA SEMANA
+      *==               NOMES DOS MESES PASSARAM A VIR DO BOOK #MESES
+      *==               (CORRIGE O "MEIO" QUE DEVERIA SER "MAIO")
       *=================================================================
        ENVIRONMENT                               DIVISION.
        CONFIGURATION                             SECTION.
@@ -21,13 +26,25 @@
            05 WRK-MES                       PIC 9(02).
            05 WRK-DIA                       PIC 9(02).
 
-       01  WRK-MESES.
-           05 WRK-MES-EX                    PIC X(09) OCCURS 12 TIMES.
+       COPY "#MESES".
+
+       01  WRK-DIAS-SEMANA.
+           05 WRK-DIA-SEMANA-EX             PIC X(13) OCCURS 7 TIMES.
+
+       77  WRK-Z-ANO                        PIC 9(04).
+       77  WRK-Z-MES                        PIC 9(02).
+       77  WRK-Z-J                          PIC 9(02).
+       77  WRK-Z-K                          PIC 9(02).
+       77  WRK-Z-H                          PIC S9(04).
+       77  WRK-Z-H-QTD                      PIC 9(04).
+       77  WRK-Z-H-MOD                      PIC 9(01).
+       77  WRK-IDX-SEMANA                   PIC 9(01).
       *-----------------------------------------------------------------
        LINKAGE                                   SECTION.
 
        01  LNK-AREA.
-           05 LNK-DATA PIC X(30).
+           05 LNK-CIDADE PIC X(20).
+           05 LNK-DATA   PIC X(50).
 
 
       *-----------------------------------------------------------------
@@ -58,11 +75,17 @@
       *-----------------------------------------------------------------
        0200-PROCESSAR                           SECTION.
 
-           PERFORM 0250-MOSTRA-MES.
-           STRING " SAO PAULO, "         DELIMITED SIZE
+           PERFORM 0260-MOSTRA-DIA-SEMANA.
+           PERFORM 0270-CALCULA-DIA-SEMANA.
+           STRING " "                     DELIMITED SIZE
+                  LNK-CIDADE              DELIMITED BY SPACE
+                  ", "                    DELIMITED SIZE
+                  WRK-DIA-SEMANA-EX(WRK-IDX-SEMANA)
+                                          DELIMITED BY SPACE
+                  ", "                    DELIMITED SIZE
                   WRK-DIA                DELIMITED SIZE
                   " DE "                 DELIMITED SIZE
-                  WRK-MES-EX(WRK-MES)    DELIMITED SIZE
+                  MESES(WRK-MES)          DELIMITED BY SPACE
                   " DE "                 DELIMITED SIZE
                   WRK-ANO                DELIMITED SIZE
                   INTO LNK-DATA.
@@ -73,19 +96,42 @@
 
 
       *-----------------------------------------------------------------
-       0250-MOSTRA-MES                          SECTION.
-           MOVE "JANEIRO"   TO WRK-MES-EX(01).
-           MOVE "FEVEREIRO" TO WRK-MES-EX(02).
-           MOVE "MARCO"     TO WRK-MES-EX(03).
-           MOVE "ABRIL"     TO WRK-MES-EX(04).
-           MOVE "MEIO"      TO WRK-MES-EX(05).
-           MOVE "JUNHO"     TO WRK-MES-EX(06).
-           MOVE "JULHO"     TO WRK-MES-EX(07).
-           MOVE "AGOSTO"    TO WRK-MES-EX(08).
-           MOVE "SETEMBRO"  TO WRK-MES-EX(09).
-           MOVE "OUTUBRO"   TO WRK-MES-EX(10).
-           MOVE "NOVEMBRO"  TO WRK-MES-EX(11).
-           MOVE "DEZEMBRO"  TO WRK-MES-EX(12).
+       0260-MOSTRA-DIA-SEMANA                   SECTION.
+           MOVE "SABADO"        TO WRK-DIA-SEMANA-EX(1).
+           MOVE "DOMINGO"       TO WRK-DIA-SEMANA-EX(2).
+           MOVE "SEGUNDA-FEIRA" TO WRK-DIA-SEMANA-EX(3).
+           MOVE "TERCA-FEIRA"   TO WRK-DIA-SEMANA-EX(4).
+           MOVE "QUARTA-FEIRA"  TO WRK-DIA-SEMANA-EX(5).
+           MOVE "QUINTA-FEIRA"  TO WRK-DIA-SEMANA-EX(6).
+           MOVE "SEXTA-FEIRA"   TO WRK-DIA-SEMANA-EX(7).
+
+       0260-MOSTRA-DIA-SEMANA-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    CALCULA O DIA DA SEMANA PELA CONGRUENCIA DE ZELLER. O
+      *    RESULTADO (0=SABADO ... 6=SEXTA) E' DESLOCADO POR +700
+      *    (MULTIPLO DE 7) ANTES DO MOD PARA EVITAR RESTO NEGATIVO.
+      *-----------------------------------------------------------------
+       0270-CALCULA-DIA-SEMANA                  SECTION.
+           MOVE WRK-ANO TO WRK-Z-ANO.
+           MOVE WRK-MES TO WRK-Z-MES.
+           IF WRK-Z-MES LESS 3
+               SUBTRACT 1 FROM WRK-Z-ANO
+               ADD 12     TO WRK-Z-MES
+           END-IF.
+
+           DIVIDE WRK-Z-ANO BY 100 GIVING WRK-Z-J REMAINDER WRK-Z-K.
+
+           COMPUTE WRK-Z-H = WRK-DIA
+                            + ((13 * (WRK-Z-MES + 1)) / 5)
+                            + WRK-Z-K + (WRK-Z-K / 4) + (WRK-Z-J / 4)
+                            - (2 * WRK-Z-J) + 700.
+
+           DIVIDE WRK-Z-H BY 7 GIVING WRK-Z-H-QTD REMAINDER WRK-Z-H-MOD.
+           ADD 1 TO WRK-Z-H-MOD GIVING WRK-IDX-SEMANA.
+
+       0270-CALCULA-DIA-SEMANA-FIM. EXIT.
 
 
        0300-FINALIZAR                           SECTION.
