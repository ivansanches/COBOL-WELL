@@ -0,0 +1,22 @@
+      ******************************************************************
+      * OBJETIVO...: BOOK DE TABELA DE COTACAO DE MOEDAS CONTRA O REAL
+      *              (REG-MOEDA-LANCAM/REG-MOEDA-ASSINATURA), USADA PARA
+      *              CONVERTER VALORES EM MOEDA ESTRANGEIRA PARA O
+      *              EQUIVALENTE EM MOEDA NACIONAL (BRL)
+      * PROGRAMADOR: WELLINGTON SOARES CORDEIRO
+      * CONSULTORIA: FOURSYS
+      * DATA.......: 10/08/2024
+      ******************************************************************
+       01  TABELA-DE-MOEDAS.
+           05 FILLER PIC X(03) VALUE "BRL".
+           05 FILLER PIC 9(03)V9(05) VALUE 1,00000.
+           05 FILLER PIC X(03) VALUE "USD".
+           05 FILLER PIC 9(03)V9(05) VALUE 5,00000.
+           05 FILLER PIC X(03) VALUE "EUR".
+           05 FILLER PIC 9(03)V9(05) VALUE 5,50000.
+           05 FILLER PIC X(03) VALUE "GBP".
+           05 FILLER PIC 9(03)V9(05) VALUE 6,30000.
+
+       01  TAB-MOEDAS-R REDEFINES TABELA-DE-MOEDAS OCCURS 4 TIMES.
+           05 TAB-MOEDA-COD           PIC X(03).
+           05 TAB-MOEDA-COTACAO       PIC 9(03)V9(05).
