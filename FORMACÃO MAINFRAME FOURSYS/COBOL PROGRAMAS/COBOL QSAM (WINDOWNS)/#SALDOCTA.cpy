@@ -0,0 +1,14 @@
+      ******************************************************************
+      * OBJETIVO...: BOOK DE LAYOUT DO ARQUIVO DE SALDO POR CONTA
+      * PROGRAMADOR: WELLINGTON SOARES CORDEIRO
+      * CONSULTORIA: FOURSYS
+      * DATA.......: 10/08/2024
+      *-----------------------------------------------------------------
+ALT1  * ALTERACAO..: REG-SALDO PASSOU A SER ASSINADO (S9), POIS UM
+ALT1  *              LANCAMENTO "D" MAIOR QUE O SALDO ACUMULADO GRAVAVA
+ALT1  *              O VALOR ABSOLUTO EM CAMPO SEM SINAL
+ALT1  * DATA.......: 10/08/2024
+      ******************************************************************
+       01  REG-SALDOCTA.
+           05 REG-CONTA-SALDO           PIC  9(05).
+ALT1       05 REG-SALDO                 PIC S9(10)V99.
