@@ -0,0 +1,16 @@
+      ******************************************************************
+      * OBJETIVO...: BOOK DE LAYOUT DO ARQUIVO DE PARAMETROS DE
+      *              VALIDACAO DO LANCAM (TIPO DE CLIENTE/GERENTE)
+      * PROGRAMADOR: WELLINGTON SOARES CORDEIRO
+      * CONSULTORIA: FOURSYS
+      * DATA.......: 10/08/2024
+      *-----------------------------------------------------------------
+ALT1  * ALTERACAO..: INCLUIDO REG-GERENTE-VALIDO-PJ, O CODIGO DE GERENTE
+ALT1  *              VALIDO PARA CLIENTES PJ (REG-TIPO-CLIENTE "J"), QUE
+ALT1  *              PODE SER DIFERENTE DO GERENTE VALIDO PARA PF
+ALT1  * DATA.......: 10/08/2024
+      ******************************************************************
+       01  REG-PARAMVAL.
+           05 REG-TIPO-CLIENTE-VALIDO   PIC  X(01).
+           05 REG-GERENTE-VALIDO        PIC  X(01).
+ALT1       05 REG-GERENTE-VALIDO-PJ     PIC  X(01).
