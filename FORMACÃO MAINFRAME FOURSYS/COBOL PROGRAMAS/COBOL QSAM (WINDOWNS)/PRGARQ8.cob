@@ -7,6 +7,29 @@
       *== CONSULTORIA : FOURSYS
       *=================================================================
       *== ALTERACAO   :
+ALT1  *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+..    *== OBJETIVO    : ARQUIVO PASSOU A SER INDEXADO POR REG-ID
+..    *== DATA        : 09/08/2024
+ALT1  *== CONSULTORIA : FOURSYS
+      *=================================================================
+ALT2  *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+..    *== OBJETIVO    : PROCURA PASSOU A ACEITAR CODIGO, NOME PARCIAL
+..    *==                OU LISTA DE CODIGOS EM UMA UNICA EXECUCAO
+..    *== DATA        : 09/08/2024
+ALT2  *== CONSULTORIA : FOURSYS
+      *=================================================================
+ALT3  *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+..    *== OBJETIVO    : 9000-TRATA-ERRO PASSOU A CHAMAR O MODULO
+..    *==                FSTATUS PARA TRADUZIR O FILE STATUS
+..    *== DATA        : 10/08/2024
+ALT3  *== CONSULTORIA : FOURSYS
+      *=================================================================
+ALT4  *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+..    *== OBJETIVO    : 0001-PRINCIPAL PASSOU A TERMINAR COM GOBACK NO
+..    *==                LUGAR DE STOP RUN, PARA PODER SER CHAMADO PELO
+..    *==                MENU PRGMENU
+..    *== DATA        : 10/08/2024
+ALT4  *== CONSULTORIA : FOURSYS
       *=================================================================
        ENVIRONMENT                               DIVISION.
 
@@ -16,21 +39,22 @@
 
        INPUT-OUTPUT                              SECTION.
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN
+ALT1       SELECT CLIENTES ASSIGN
            TO "C:\COBOL\Cobol Windows-BANCO DE DADOS\DADOS\CLIENTES.dat"
+ALT1           ORGANIZATION             IS INDEXED
+ALT1           ACCESS MODE              IS SEQUENTIAL
+ALT1           RECORD KEY               IS REG-ID
              FILE STATUS IS FS-CLIENTES.
       *-----------------------------------------------------------------
 
        DATA                                      DIVISION.
        FILE                                      SECTION.
        FD CLIENTES.
-       01  REG-CLIENTES.
-           05 REG-ID         PIC X(04).
-           05 REG-NOME       PIC X(20).
-           05 REG-TELEFONE   PIC X(11).
+       COPY "#CLIREG".
 
        WORKING-STORAGE                           SECTION.
        77  FS-CLIENTES           PIC 9(02).
+ALT3   77  WRK-FS-DESCRICAO      PIC X(30) VALUE SPACES.
 
        77  WRK-ACUM-LIDOS        PIC 9(04) VALUE ZEROS.
        77  WRK-ACUM-ACHADO       PIC 9(04) VALUE ZEROS.
@@ -49,6 +73,25 @@
            05 WRK-ID         PIC 9(04).
            05 WRK-NOME       PIC X(20).
            05 WRK-TELEFONE   PIC 9(11).
+
+ALT2  *========== VARIAVEIS DE PROCURA MULTICRITERIO
+ALT2   77  WRK-MODO-PROCURA      PIC X(01) VALUE SPACES.
+ALT2       88 WRK-MODO-ID                   VALUE "1".
+ALT2       88 WRK-MODO-NOME                 VALUE "2".
+ALT2       88 WRK-MODO-LISTA                VALUE "3".
+
+ALT2   77  WRK-PROCURA-NOME      PIC X(20) VALUE SPACES.
+ALT2   77  WRK-TAM-NOME          PIC 9(02) VALUE ZEROS.
+ALT2   77  WRK-CONT-NOME         PIC 9(02) VALUE ZEROS.
+
+ALT2   77  WRK-ACHOU-REGISTRO    PIC X(01) VALUE "N".
+ALT2       88 WRK-ACHOU-SIM                 VALUE "S".
+ALT2       88 WRK-ACHOU-NAO                 VALUE "N".
+
+ALT2   77  WRK-QT-IDS            PIC 9(02) VALUE ZEROS.
+ALT2   77  WRK-IDX               PIC 9(02) VALUE ZEROS.
+ALT2   01  WRK-TAB-PROCURA.
+ALT2       05 WRK-TAB-ID OCCURS 50 TIMES    PIC 9(04).
       *-----------------------------------------------------------------
        PROCEDURE                                 DIVISION.
        0001-PRINCIPAL                            SECTION.
@@ -56,7 +99,7 @@
            PERFORM 0100-INICIALIZAR.
            PERFORM 0200-PROCESSAR.
            PERFORM 0300-FINALIZAR.
-           STOP RUN.
+ALT4       GOBACK.
 
 
       *-----------------------------------------------------------------
@@ -68,13 +111,50 @@
                PERFORM 9000-TRATA-ERRO
              END-IF.
 
-           DISPLAY "DIGITE O ID QUE DESEJA PROCURAR.."
-               ACCEPT WRK-PROCURA
+ALT2       DISPLAY "1-POR CODIGO   2-POR NOME(PARCIAL)   3-POR LISTA DE"
+ALT2       DISPLAY "                                          CODIGOS"
+ALT2       DISPLAY "DIGITE A OPCAO DE PROCURA.."
+ALT2           ACCEPT WRK-MODO-PROCURA.
+
+ALT2       EVALUATE TRUE
+ALT2           WHEN WRK-MODO-NOME
+ALT2               DISPLAY "DIGITE O NOME (OU PARTE) A PROCURAR.."
+ALT2                   ACCEPT WRK-PROCURA-NOME
+ALT2               DISPLAY "DIGITE O TAMANHO DO NOME DIGITADO.."
+ALT2                   ACCEPT WRK-TAM-NOME
+ALT2           WHEN WRK-MODO-LISTA
+ALT2               PERFORM 0120-RECEBE-LISTA
+ALT2           WHEN OTHER
+ALT2               SET WRK-MODO-ID TO TRUE
+ALT2               DISPLAY "DIGITE O ID QUE DESEJA PROCURAR.."
+ALT2                   ACCEPT WRK-PROCURA
+ALT2       END-EVALUATE.
+
            DISPLAY "=================================".
 
        0100-INICIALIZAR-FIM. EXIT.
 
+      *-----------------------------------------------------------------
+ALT2   0120-RECEBE-LISTA                          SECTION.
+
+ALT2       MOVE ZEROS TO WRK-QT-IDS.
+ALT2       DISPLAY "DIGITE OS CODIGOS, UM POR VEZ, 0000 ENCERRA A LISTA"
+ALT2       PERFORM 0121-LE-UM-ID
+ALT2           UNTIL WRK-ID EQUAL ZEROS
+ALT2              OR WRK-QT-IDS EQUAL 50.
 
+ALT2   0120-RECEBE-LISTA-FIM. EXIT.
+
+      *-----------------------------------------------------------------
+ALT2   0121-LE-UM-ID                              SECTION.
+
+ALT2       ACCEPT WRK-ID.
+ALT2       IF WRK-ID NOT EQUAL ZEROS
+ALT2           ADD 1 TO WRK-QT-IDS
+ALT2           MOVE WRK-ID TO WRK-TAB-ID(WRK-QT-IDS)
+ALT2       END-IF.
+
+ALT2   0121-LE-UM-ID-FIM. EXIT.
 
       *-----------------------------------------------------------------
        0200-PROCESSAR                            SECTION.
@@ -84,7 +164,9 @@
                 PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
                   ADD 1 TO WRK-ACUM-LIDOS
 
-                  IF REG-ID EQUAL WRK-PROCURA
+ALT2              PERFORM 0210-VERIFICA-CRITERIO
+
+ALT2              IF WRK-ACHOU-SIM
                      DISPLAY REG-CLIENTES
                      DISPLAY "ID...." REG-ID
                      DISPLAY "NOME.." REG-NOME
@@ -102,6 +184,48 @@
 
        0200-PROCESSAR-FIM. EXIT.
 
+      *-----------------------------------------------------------------
+ALT2   0210-VERIFICA-CRITERIO                     SECTION.
+
+ALT2       SET WRK-ACHOU-NAO TO TRUE.
+
+ALT2       EVALUATE TRUE
+ALT2           WHEN WRK-MODO-ID
+ALT2               IF REG-ID EQUAL WRK-PROCURA
+ALT2                   SET WRK-ACHOU-SIM TO TRUE
+ALT2               END-IF
+ALT2           WHEN WRK-MODO-NOME
+ALT2               MOVE ZEROS TO WRK-CONT-NOME
+ALT2               INSPECT REG-NOME TALLYING WRK-CONT-NOME
+ALT2                   FOR ALL WRK-PROCURA-NOME(1:WRK-TAM-NOME)
+ALT2               IF WRK-CONT-NOME GREATER THAN ZEROS
+ALT2                   SET WRK-ACHOU-SIM TO TRUE
+ALT2               END-IF
+ALT2           WHEN WRK-MODO-LISTA
+ALT2               PERFORM 0211-PROCURA-NA-LISTA
+ALT2       END-EVALUATE.
+
+ALT2   0210-VERIFICA-CRITERIO-FIM. EXIT.
+
+      *-----------------------------------------------------------------
+ALT2   0211-PROCURA-NA-LISTA                      SECTION.
+
+ALT2       PERFORM 0212-COMPARA-ID-LISTA
+ALT2           VARYING WRK-IDX FROM 1 BY 1
+ALT2           UNTIL WRK-IDX GREATER WRK-QT-IDS
+ALT2              OR WRK-ACHOU-SIM.
+
+ALT2   0211-PROCURA-NA-LISTA-FIM. EXIT.
+
+      *-----------------------------------------------------------------
+ALT2   0212-COMPARA-ID-LISTA                      SECTION.
+
+ALT2       IF REG-ID EQUAL WRK-TAB-ID(WRK-IDX)
+ALT2           SET WRK-ACHOU-SIM TO TRUE
+ALT2       END-IF.
+
+ALT2   0212-COMPARA-ID-LISTA-FIM. EXIT.
+
 
 
       *-----------------------------------------------------------------
@@ -119,6 +243,8 @@
        9000-TRATA-ERRO                           SECTION.
 
            DISPLAY WRK-MSG-ERRO.
+ALT3       CALL "FSTATUS" USING FS-CLIENTES WRK-FS-DESCRICAO.
+ALT3       DISPLAY "DESCRICAO FS: " WRK-FS-DESCRICAO.
            GOBACK.
 
        9000-TRATA-ERRO-FIM. EXIT.
