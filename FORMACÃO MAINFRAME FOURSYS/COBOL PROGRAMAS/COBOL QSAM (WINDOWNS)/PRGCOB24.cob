@@ -0,0 +1,100 @@
+       IDENTIFICATION                            DIVISION.
+       PROGRAM-ID. PRGCOB24.
+      *=================================================================
+      *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+      *== OBJETIVO    : LISTAGEM DO ARQUIVO FUNCIONARIOS.dat
+      *== DATA        : 10/08/2024
+      *== CONSULTORIA : FOURSYS
+      *=================================================================
+      *== ALTERACAO   :
+      *=================================================================
+       ENVIRONMENT                               DIVISION.
+
+       CONFIGURATION                             SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT                              SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIOS ASSIGN
+           TO "C:\COBOL\COBOL QSAM (WINDOWNS)\DADOS\FUNCIONARIOS.dat"
+               ORGANIZATION             IS INDEXED
+               ACCESS MODE              IS SEQUENTIAL
+               RECORD KEY               IS REG-CODIGO
+               FILE STATUS IS FS-FUNCIONARIOS.
+      *-----------------------------------------------------------------
+
+       DATA                                      DIVISION.
+       FILE                                      SECTION.
+       FD  FUNCIONARIOS.
+       COPY "#FUNCREG".
+
+       WORKING-STORAGE                           SECTION.
+       77  FS-FUNCIONARIOS       PIC 9(02) VALUE ZEROS.
+       77  WRK-MSG-ERRO          PIC X(30) VALUE
+                                       "ARQUIVO NAO EXISTE!".
+       77  WRK-MSG-VAZIO         PIC X(30) VALUE
+                                      "ARQUIVO VAZIO".
+       77  WRK-ACUM-LIDOS        PIC 9(04) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       PROCEDURE                                 DIVISION.
+       0001-PRINCIPAL                            SECTION.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR                              SECTION.
+
+           OPEN INPUT FUNCIONARIOS.
+
+             IF FS-FUNCIONARIOS EQUAL 35
+                 PERFORM 9000-TRATA-ERRO
+             END-IF.
+
+       0100-INICIALIZAR-FIM. EXIT.
+
+
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                            SECTION.
+
+             READ FUNCIONARIOS
+               IF FS-FUNCIONARIOS EQUAL 00
+                PERFORM UNTIL FS-FUNCIONARIOS NOT EQUAL 00
+                  ADD 1 TO WRK-ACUM-LIDOS
+                  DISPLAY "CODIGO..." REG-CODIGO
+                  DISPLAY "NOME....." REG-NOME
+                  DISPLAY "SALARIO.." REG-SALARIO
+                  DISPLAY"========================================="
+                  READ FUNCIONARIOS
+                END-PERFORM
+              ELSE
+                  DISPLAY WRK-MSG-VAZIO
+              END-IF.
+
+       0200-PROCESSAR-FIM. EXIT.
+
+
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                            SECTION.
+
+             DISPLAY "TOTAL DE FUNCIONARIOS LIDOS.." WRK-ACUM-LIDOS.
+             CLOSE FUNCIONARIOS.
+             DISPLAY"======= FIM PROGRAMA =======".
+
+       0300-FINALIZAR-FIM. EXIT.
+
+      *-----------------------------------------------------------------
+
+       9000-TRATA-ERRO                           SECTION.
+
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
+
+       9000-TRATA-ERRO-FIM. EXIT.
