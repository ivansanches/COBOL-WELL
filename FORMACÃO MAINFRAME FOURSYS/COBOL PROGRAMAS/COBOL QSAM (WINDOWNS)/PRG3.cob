@@ -1,42 +1,146 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. VENDAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVIMENTO ASSIGN TO "C:\ATIVIDADE3\MOVIMENTO.txt"
+               FILE STATUS IS VAR-FS-MOVIMENTO.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD MOVIMENTO.
+       01 REG-MOVIMENTO.
+          05 REG-MOVIMENTO-ANO PIC 9(4).
+          05 REG-MOVIMENTO-MES PIC 99.
+          05 REG-MOVIMENTO-VALOR PIC 9(5)V99.
+
        WORKING-STORAGE SECTION.
-       01 VAR-VENDAS PIC 9(5)V99 OCCURS 12 TIMES.
+       01 VAR-VENDAS-TAB.
+          05 VAR-VENDAS-OCO OCCURS 120 TIMES.
+             10 VAR-TAB-ANO   PIC 9(4).
+             10 VAR-TAB-MES   PIC 99.
+             10 VAR-TAB-VALOR PIC 9(5)V99.
+       01 VAR-QT-VENDAS PIC 9(03).
        01 VAR-VALOR-VENDA PIC 9(5)V99.
-        01 VAR-INDICE PIC 99.
+        01 VAR-INDICE PIC 9(03).
        01 VAR-MES PIC 99.
+       01 VAR-FS-MOVIMENTO PIC 99.
+       01 VAR-DATA-SISTEMA.
+          05 VAR-ANO-SISTEMA PIC 9(4).
+          05 VAR-MES-SISTEMA PIC 99.
+          05 VAR-DIA-SISTEMA PIC 99.
+       77 VAR-ACHOU-MES PIC X(01) VALUE "N".
+          88 VAR-ACHOU-MES-SIM VALUE "S".
+          88 VAR-ACHOU-MES-NAO VALUE "N".
+       77 VAR-VALOR-VALIDO PIC X(01) VALUE "S".
+          88 VAR-VALOR-OK VALUE "S".
+          88 VAR-VALOR-INVALIDO VALUE "N".
+       01 VAR-TOTAL-ANO PIC 9(7)V99 VALUE 0.
 
        PROCEDURE DIVISION.
        INICIO.
        PERFORM VENDAS-INICIAIS.
+       PERFORM VENDAS-LE-MOVIMENTO.
        DISPLAY "Informe o mês da venda: ".
         ACCEPT VAR-MES.
        PERFORM UNTIL VAR-MES = 99
         IF VAR-MES >= 1 AND VAR-MES <= 12
-            DISPLAY "Informe o valor da venda: ".
-            ACCEPT VAR-VALOR-VENDA.
-            COMPUTE VAR-VENDAS(VAR-MES) = VAR-VENDAS(VAR-MES) + VAR-VALOR-VENDA
+            SET VAR-VALOR-INVALIDO TO TRUE
+            PERFORM UNTIL VAR-VALOR-OK
+                DISPLAY "Informe o valor da venda: "
+                ACCEPT VAR-VALOR-VENDA
+                PERFORM VENDAS-VALIDA-VALOR
+                IF VAR-VALOR-INVALIDO
+                    DISPLAY "Valor invalido. Informe valor > zero."
+                END-IF
+            END-PERFORM
+            PERFORM VENDAS-ACUMULA-MES
         ELSE
-            DISPLAY "Mês inválido. Informe novamente: ".
+            DISPLAY "Mês inválido. Informe novamente: "
         END-IF
-        DISPLAY "Informe o mês da venda (digite 99 para encerrar): ".
+        DISPLAY "Informe o mês da venda (digite 99 para encerrar): "
         ACCEPT VAR-MES
        END-PERFORM.
 
        DISPLAY "====================================".
        DISPLAY "Valores acumulados por mês:".
        PERFORM VENDAS-FINAIS.
+       PERFORM VENDAS-GRAVA-MOVIMENTO.
         DISPLAY "".
        DISPLAY "============== FIM DE PROGRAMA ==============".
        STOP RUN.
 
        VENDAS-INICIAIS.
-       PERFORM VARYING VAR-INDICE FROM 1 BY 1 UNTIL VAR-INDICE > 12
-        COMPUTE VAR-VENDAS(VAR-INDICE) = 0
+       MOVE 0 TO VAR-QT-VENDAS.
+       MOVE 0 TO VAR-TOTAL-ANO.
+       ACCEPT VAR-DATA-SISTEMA FROM DATE YYYYMMDD.
+
+       VENDAS-VALIDA-VALOR.
+       SET VAR-VALOR-OK TO TRUE.
+       IF VAR-VALOR-VENDA <= 0
+           SET VAR-VALOR-INVALIDO TO TRUE
+       END-IF.
+
+       VENDAS-ACUMULA-MES.
+       ADD VAR-VALOR-VENDA TO VAR-TOTAL-ANO.
+       SET VAR-ACHOU-MES-NAO TO TRUE.
+       PERFORM VENDAS-PROCURA-MES
+           VARYING VAR-INDICE FROM 1 BY 1
+           UNTIL VAR-INDICE > VAR-QT-VENDAS OR VAR-ACHOU-MES-SIM.
+       IF VAR-ACHOU-MES-SIM
+           ADD VAR-VALOR-VENDA TO VAR-TAB-VALOR(VAR-INDICE)
+       ELSE
+           IF VAR-QT-VENDAS < 120
+               ADD 1 TO VAR-QT-VENDAS
+               MOVE VAR-ANO-SISTEMA TO VAR-TAB-ANO(VAR-QT-VENDAS)
+               MOVE VAR-MES         TO VAR-TAB-MES(VAR-QT-VENDAS)
+               MOVE VAR-VALOR-VENDA TO VAR-TAB-VALOR(VAR-QT-VENDAS)
+           END-IF
+       END-IF.
+
+       VENDAS-PROCURA-MES.
+       IF VAR-TAB-ANO(VAR-INDICE) = VAR-ANO-SISTEMA
+          AND VAR-TAB-MES(VAR-INDICE) = VAR-MES
+           SET VAR-ACHOU-MES-SIM TO TRUE
+       END-IF.
+
+       VENDAS-LE-MOVIMENTO.
+       OPEN INPUT MOVIMENTO.
+       IF VAR-FS-MOVIMENTO = 00
+           PERFORM UNTIL VAR-FS-MOVIMENTO NOT = 00
+               READ MOVIMENTO
+               IF VAR-FS-MOVIMENTO = 00
+                   IF VAR-QT-VENDAS < 120
+                       ADD 1 TO VAR-QT-VENDAS
+                       MOVE REG-MOVIMENTO-ANO
+                           TO VAR-TAB-ANO(VAR-QT-VENDAS)
+                       MOVE REG-MOVIMENTO-MES
+                           TO VAR-TAB-MES(VAR-QT-VENDAS)
+                       MOVE REG-MOVIMENTO-VALOR
+                           TO VAR-TAB-VALOR(VAR-QT-VENDAS)
+                       ADD REG-MOVIMENTO-VALOR TO VAR-TOTAL-ANO
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE MOVIMENTO
+       END-IF.
+
+       VENDAS-GRAVA-MOVIMENTO.
+       OPEN OUTPUT MOVIMENTO.
+       PERFORM VARYING VAR-INDICE FROM 1 BY 1
+               UNTIL VAR-INDICE > VAR-QT-VENDAS
+        MOVE VAR-TAB-ANO(VAR-INDICE)   TO REG-MOVIMENTO-ANO
+        MOVE VAR-TAB-MES(VAR-INDICE)   TO REG-MOVIMENTO-MES
+        MOVE VAR-TAB-VALOR(VAR-INDICE) TO REG-MOVIMENTO-VALOR
+        WRITE REG-MOVIMENTO
        END-PERFORM.
+       CLOSE MOVIMENTO.
 
        VENDAS-FINAIS.
-       PERFORM VARYING VAR-INDICE FROM 1 BY 1 UNTIL VAR-INDICE > 12
-        DISPLAY "Mês ", VAR-INDICE, ": R$ ", VAR-VENDAS(VAR-INDICE)
+       PERFORM VARYING VAR-INDICE FROM 1 BY 1
+               UNTIL VAR-INDICE > VAR-QT-VENDAS
+        DISPLAY VAR-TAB-ANO(VAR-INDICE), "/", VAR-TAB-MES(VAR-INDICE),
+            ": R$ ", VAR-TAB-VALOR(VAR-INDICE)
        END-PERFORM.
+       DISPLAY "------------------------------------".
+       DISPLAY "Total acumulado no ano: R$ ", VAR-TOTAL-ANO.
