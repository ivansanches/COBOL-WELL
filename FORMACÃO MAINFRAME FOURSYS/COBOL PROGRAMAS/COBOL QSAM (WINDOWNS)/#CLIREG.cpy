@@ -0,0 +1,13 @@
+      *=================================================================
+      *== BOOK        : #CLIREG
+      *== OBJETIVO    : LAYOUT DO REGISTRO DO ARQUIVO CLIENTES.dat
+      *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+      *== DATA        : 12/07/2024
+      *== CONSULTORIA : FOURSYS
+      *=================================================================
+      *== ALTERACAO   :
+      *=================================================================
+       01  REG-CLIENTES.
+           05 REG-ID                     PIC 9(04).
+           05 REG-NOME                   PIC X(20).
+           05 REG-TELEFONE               PIC 9(11).
