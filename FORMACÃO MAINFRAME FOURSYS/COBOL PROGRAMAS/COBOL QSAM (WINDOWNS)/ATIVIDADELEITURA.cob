@@ -11,11 +11,29 @@
       *    LANCAN.txt               INPUT                     #MSGERRO
       *
       *=================================================================
-      *== ALTERACAO   :
-      *== PROGRAMADOR :
-      *== OBJETIVO    :
-      *== DATA        : XX/XX/XXXX
-      *== CONSULTORIA :
+ALT1  *== ALTERACAO   :
+ALT1  *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+ALT1  *== OBJETIVO    : REGRA DE VALIDACAO DE 0210-VALIDA (TIPO-CLIENTE/
+ALT1  *==                GERENTE) PASSOU A SER LIDA DO ARQUIVO
+ALT1  *==                PARAMVAL.txt AO INVES DE FIXA NO PROGRAMA
+ALT1  *== DATA        : 10/08/2024
+ALT1  *== CONSULTORIA : FOURSYS
+      *=================================================================
+ALT2  *== ALTERACAO   :
+ALT2  *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+ALT2  *== OBJETIVO    : INCLUIDO REG-TIPO-LANCAMENTO (D/C) NO LAYOUT DO
+ALT2  *==                LANCAM E NA EXIBICAO DO REGISTRO
+ALT2  *== DATA        : 10/08/2024
+ALT2  *== CONSULTORIA : FOURSYS
+      *=================================================================
+ALT3  *== ALTERACAO   :
+ALT3  *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+ALT3  *== OBJETIVO    : 0210-VALIDA PASSOU A RECONHECER CLIENTE PJ
+ALT3  *==                (REG-TIPOCLIENTE "J") COM SEU PROPRIO CODIGO DE
+ALT3  *==                GERENTE VALIDO (REG-GERENTE-VALIDO-PJ), EM VEZ
+ALT3  *==                DE REJEITAR TUDO QUE NAO FOSSE "F"
+ALT3  *== DATA        : 10/08/2024
+ALT3  *== CONSULTORIA : FOURSYS
       *=================================================================
 
        ENVIRONMENT                               DIVISION.
@@ -28,6 +46,9 @@
        FILE-CONTROL.
            SELECT LANCAM ASSIGN TO "C:\ATIVIDADE\LANCAM.txt"
              FILE STATUS IS FS-LANCAM.
+
+ALT1       SELECT PARAMVAL ASSIGN TO "C:\ATIVIDADE\PARAMVAL.txt"
+ALT1         FILE STATUS IS FS-PARAMVAL.
       *-----------------------------------------------------------------
 
        DATA                                      DIVISION.
@@ -39,9 +60,14 @@
            05 REG-LANCAMENTO               PIC  9(08)V99.
            05 REG-GERENTE                  PIC  X(01).
            05 REG-TIPOCLIENTE              PIC  X(01).
+ALT2       05 REG-TIPO-LANCAMENTO          PIC  X(01).
+
+ALT1   FD PARAMVAL.
+ALT1   COPY '#PARAMVAL'.
 
        WORKING-STORAGE                           SECTION.
        01  FS-LANCAM                       PIC  9(02).
+ALT1   01  FS-PARAMVAL                     PIC  9(02).
 
       *== VARIAVEL DE MASCARA
        01  WRK-LANCAMENTO-ED               PIC ZZ.ZZZ.ZZ9,99 VALUE ZERO.
@@ -50,6 +76,7 @@
        01  WRK-LANCAMENTO                  PIC  9(08)V99.
        01  WRK-GERENTE                     PIC  X(01).
        01  WRK-TIPOCLIENTE                 PIC  X(01).
+ALT2   01  WRK-TIPO-LANCAMENTO              PIC  X(01).
 
       *== VARIAVEIS DE MENSAGEM
        01  WRK-MSG-ERRO                    PIC  X(30).
@@ -68,6 +95,10 @@
 
       *== VARAIVEIS CONDICAO
        01  WRK-PASSOU                      PIC X(01)       VALUE SPACES.
+ALT1   01  WRK-TIPO-CLIENTE-VALIDO         PIC X(01)       VALUE "F".
+ALT1   01  WRK-GERENTE-VALIDO              PIC X(01)       VALUE "P".
+ALT3   01  WRK-TIPO-CLIENTE-PJ             PIC X(01)       VALUE "J".
+ALT3   01  WRK-GERENTE-VALIDO-PJ           PIC X(01)       VALUE "G".
 
       *-----------------------------------------------------------------
 
@@ -88,6 +119,7 @@
 
            OPEN INPUT LANCAM.
                    IF FS-LANCAM EQUAL 0
+ALT1                   PERFORM 0105-RECEBE-PARAMETRO
                        PERFORM 0110-LER-REGISTRO
                    ELSE
                        MOVE WRK-ERRO-ABERTURA TO WRK-MSG-ERRO
@@ -99,6 +131,25 @@
 
       *-----------------------------------------------------------------
 
+ALT1   0105-RECEBE-PARAMETRO                      SECTION.
+
+ALT1       OPEN INPUT PARAMVAL.
+ALT1       IF FS-PARAMVAL            EQUAL 00
+ALT1           READ PARAMVAL
+ALT1           IF FS-PARAMVAL        EQUAL 00
+ALT1               MOVE REG-TIPO-CLIENTE-VALIDO
+.                                 TO WRK-TIPO-CLIENTE-VALIDO
+ALT1               MOVE REG-GERENTE-VALIDO      TO WRK-GERENTE-VALIDO
+ALT3               MOVE REG-GERENTE-VALIDO-PJ
+.                                 TO WRK-GERENTE-VALIDO-PJ
+ALT1           END-IF
+ALT1           CLOSE PARAMVAL
+ALT1       END-IF.
+
+ALT1   0105-RECEBE-PARAMETRO-FIM. EXIT.
+
+      *-----------------------------------------------------------------
+
        0110-LER-REGISTRO                          SECTION.
 
            READ LANCAM.
@@ -125,6 +176,7 @@
                  MOVE REG-LANCAMENTO  TO WRK-LANCAMENTO-ED
                  MOVE REG-GERENTE     TO WRK-GERENTE
                  MOVE REG-TIPOCLIENTE TO WRK-TIPOCLIENTE
+ALT2             MOVE REG-TIPO-LANCAMENTO TO WRK-TIPO-LANCAMENTO
 
                  IF WRK-PASSOU EQUAL "S"
                      ADD 1 TO WRK-ACUM-VALIDOS
@@ -133,6 +185,7 @@
                      DISPLAY "LANCAMENTO.." WRK-LANCAMENTO-ED
                      DISPLAY "GERENTE.."WRK-GERENTE
                      DISPLAY "CLIENTE.."WRK-TIPOCLIENTE
+ALT2                 DISPLAY "TIPO LANCTO.."WRK-TIPO-LANCAMENTO
                      DISPLAY WRK-LINHA
                  END-IF
                      PERFORM 0110-LER-REGISTRO.
@@ -143,14 +196,19 @@
 
        0210-VALIDA                                SECTION.
 
-           IF REG-TIPOCLIENTE EQUAL "F" AND
-              REG-GERENTE EQUAL "P"
+ALT1       IF REG-TIPOCLIENTE EQUAL WRK-TIPO-CLIENTE-VALIDO AND
+ALT1          REG-GERENTE EQUAL WRK-GERENTE-VALIDO
                MOVE "S" TO WRK-PASSOU
 
+ALT3       ELSE IF REG-TIPOCLIENTE EQUAL WRK-TIPO-CLIENTE-PJ AND
+ALT3          REG-GERENTE EQUAL WRK-GERENTE-VALIDO-PJ
+ALT3               MOVE "S" TO WRK-PASSOU
+
            ELSE
 
                MOVE "N" TO WRK-PASSOU
 
+ALT3       END-IF
            END-IF.
 
        0210-VALIDA-FIM.EXIT.
