@@ -50,6 +50,221 @@ ALT3  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
 ALT3  * OBJETIVO.....: GRAVAR RELATORIO EM OUTRO ARQUIVO
       *=================================================================
 
+      *-----------------------------------------------------------------
+      *                     ALTERACOES DO PROGRAMA
+      *-----------------------------------------------------------------
+      * ALTERACOES...:
+ALT4  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 09/08/2024
+.     *-----------------------------------------------------------------
+ALT4  * OBJETIVO.....: QUEBRA DO VALOR TOTAL DO STREAMING PASSOU A SER
+.     *                POR REGIAO DO CLIENTE DENTRO DE CADA STREAMING,
+ALT4  *                ALEM DA QUEBRA JA EXISTENTE POR STREAMING
+      *=================================================================
+
+      *-----------------------------------------------------------------
+      *                     ALTERACOES DO PROGRAMA
+      *-----------------------------------------------------------------
+      * ALTERACOES...:
+ALT5  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 09/08/2024
+.     *-----------------------------------------------------------------
+ALT5  * OBJETIVO.....: QUANTIDADE DE LINHAS POR PAGINA PASSOU A SER
+ALT5  *                INFORMADA PELO OPERADOR NO INICIO DO PROGRAMA
+      *=================================================================
+
+      *-----------------------------------------------------------------
+      *                     ALTERACOES DO PROGRAMA
+      *-----------------------------------------------------------------
+      * ALTERACOES...:
+ALT6  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 09/08/2024
+.     *-----------------------------------------------------------------
+ALT6  * OBJETIVO.....: SUBTOTAL "VALOR TOTAL DO STREAMING" PASSOU A
+ALT6  *                MOSTRAR A QUANTIDADE DE ASSINANTES DO GRUPO
+      *=================================================================
+
+      *-----------------------------------------------------------------
+      *                     ALTERACOES DO PROGRAMA
+      *-----------------------------------------------------------------
+      * ALTERACOES...:
+ALT7  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 09/08/2024
+.     *-----------------------------------------------------------------
+ALT7  * OBJETIVO.....: LAYOUT DO CLIENTES2 GANHOU O STATUS DA ASSINATURA
+.     *                E A DATA DA PROXIMA COBRANCA (LRECL 058->067);
+.     *                ASSINANTES CANCELADOS DEIXARAM DE ENTRAR NO
+ALT7  *                TOTAL/CONTAGEM DO STREAMING
+      *=================================================================
+
+      *-----------------------------------------------------------------
+      * ALTERACOES...:
+ALT8  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT8  * OBJETIVO.....: WRK-PRG-ERRO/WRK-MODULO AJUSTADOS PARA X(008)/
+ALT8  *                X(078) PARA CASAR COM O LAYOUT QUE O MODULO
+ALT8  *                PASSOU A GRAVAR EM LOGS.txt
+      *=================================================================
+
+      *-----------------------------------------------------------------
+      * ALTERACOES...:
+ALT9  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT9  * OBJETIVO.....: 9000-MSG-ERRO PASSOU A CHAMAR O MODULO FSTATUS
+ALT9  *                PARA TRADUZIR O FILE STATUS
+      *-----------------------------------------------------------------
+ALT10 * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT10 * OBJETIVO.....: OS CAMINHOS DOS ARQUIVOS PASSARAM A SER MONTADOS
+ALT10 *                A PARTIR DA VARIAVEL DE AMBIENTE ATIVIDADE3_DIR,
+ALT10 *                PARA PERMITIR APONTAR PARA TESTE OU PRODUCAO SEM
+ALT10 *                RECOMPILAR
+      *-----------------------------------------------------------------
+ALT11 * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT11 * OBJETIVO.....: 0300-FINALIZAR PASSOU A IMPRIMIR O VALOR TOTAL
+ALT11 *                DO RELATORIO COM BASE EM WRK-TOTAL-COMPLETO, QUE
+ALT11 *                JA ACUMULA TODOS OS SUBTOTAIS POR SERVICO (O
+ALT11 *                CAMPO WRK-VALOR-TOTAL NUNCA ERA SOMADO E SEMPRE
+ALT11 *                SAIA ZERADO)
+      *=================================================================
+
+      *-----------------------------------------------------------------
+      * ALTERACOES...:
+ALT12 * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT12 * OBJETIVO.....: GANHOU UMA OPCAO DE EXPORTACAO EM CSV
+ALT12 *                (RELAT2.csv), ALEM DA SAIDA FIXA JA EXISTENTE
+      *=================================================================
+
+      *-----------------------------------------------------------------
+      * ALTERACOES...:
+ALT13 * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT13 * OBJETIVO.....: REG-CLIENTES GANHOU UM GRUPO REPETITIVO DE
+ALT13 *                SERVICOS (REG-SERVICOS OCCURS 3 TIMES), PARA QUE
+ALT13 *                UM CLIENTE COM MAIS DE UMA ASSINATURA APARECA EM
+ALT13 *                UM UNICO REGISTRO DO CLIENTES2 (LRECL 067->116),
+ALT13 *                EM VEZ DE UM REGISTRO REPETIDO POR SERVICO
+      *=================================================================
+
+      *-----------------------------------------------------------------
+      * ALTERACOES...:
+ALT14 * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT14 * OBJETIVO.....: ASSINATURAS COM REG-PROX-COBRANCA VENCIDA PASSAM
+ALT14 *                A SOFRER JUROS DE MORA DE 1% AO MES (0206-APLICA-
+ALT14 *                ATRASO), ANTES DE ENTRAR NOS TOTAIS/DETALHE
+      *=================================================================
+
+      *-----------------------------------------------------------------
+      * ALTERACOES...:
+ALT15 * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT15 * OBJETIVO.....: WRK-MSG-ERROS GANHOU WRK-SEVERIDADE-ERRO (WARNING
+ALT15 *                OU FATAL), GRAVADA PELO MODULO EM LOG-SEVERIDADE
+      *-----------------------------------------------------------------
+ALT16 * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT16 * OBJETIVO.....: REG-SERVICOS GANHOU REG-MOEDA-ASSINATURA, O CODIGO
+ALT16 *                DA MOEDA EM QUE A ASSINATURA FOI CONTRATADA; O
+ALT16 *                VALOR DA ASSINATURA (E O JUROS DE ATRASO JA
+ALT16 *                APLICADO POR 0206-APLICA-ATRASO) PASSA A SER
+ALT16 *                CONVERTIDO PARA REAIS (WRK-TABELA #MOEDAS) ANTES DE
+ALT16 *                ENTRAR NOS TOTAIS E NO DETALHE/CSV, QUE GANHAM A
+ALT16 *                COLUNA DO VALOR EQUIVALENTE EM BRL
+      *-----------------------------------------------------------------
+ALT17 * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT17 * OBJETIVO.....: 0300-FINALIZAR E 9999-MSG-ERROS PASSARAM A
+ALT17 *                DEVOLVER O RETURN-CODE (00 = OK, 16 = ERRO) AO
+ALT17 *                PROGRAMA CHAMADOR, PARA PODER SER ENCADEADO NUM
+ALT17 *                JOB/DRIVER QUE PARE A CADEIA SE ESTA ETAPA FALHAR
+      *-----------------------------------------------------------------
+ALT18 * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT18 * OBJETIVO.....: CORRIGIDO ESTOURO DE SUBSCRITO EM REG-STREA
+ALT18 *                DENTRO DE 0140-IMP-CABECALHO - AO SAIR DO PERFORM
+ALT18 *                VARYING DE 0200-PROCESSAR, WRK-IDX-SERV FICA COM
+ALT18 *                REG-QTD-SERVICOS + 1, QUE PODE CHEGAR A 4 (FORA
+ALT18 *                DO OCCURS 3 DE REG-SERVICOS); SE A QUEBRA DE
+ALT18 *                PAGINA CAISSE NESSE PONTO, O CABECALHO ACESSAVA
+ALT18 *                POSICAO INEXISTENTE DA TABELA
+      *-----------------------------------------------------------------
+ALT19 * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT19 * OBJETIVO.....: WRK-DET-ASSI/WRK-CSV-ASSI PASSARAM A SER MOVIDOS
+ALT19 *                DE WRK-VALOR-ASSI (JA COM O ACRESCIMO DE ATRASO
+ALT19 *                DE 0206-APLICA-ATRASO) EM VEZ DE REG-ASSINATURA
+ALT19 *                DIRETO - ANTES, A COLUNA VALOR FICAVA DIVERGENTE
+ALT19 *                DE VALOR_BRL PARA ASSINATURAS EM ATRASO
+      *-----------------------------------------------------------------
+ALT20 * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT20 * OBJETIVO.....: 9999-MSG-ERROS PASSOU A FECHAR O CSVOUT (SE
+ALT20 *                ABERTO), DO MESMO JEITO QUE 0300-FINALIZAR JA
+ALT20 *                FAZIA - UM ERRO FATAL DEPOIS DO CSVOUT ABERTO
+ALT20 *                DEIXAVA O ARQUIVO ABERTO NO GOBACK
+      *-----------------------------------------------------------------
+ALT21 * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 11/08/2024
+.     *-----------------------------------------------------------------
+ALT21 * OBJETIVO.....: FS-CSVOUT PASSOU A SER TESTADO (0143-TESTAR-
+ALT21 *                STATUS-CSVOUT) NA ABERTURA, NA GRAVACAO DO
+ALT21 *                DETALHE E NO FECHAMENTO, DO MESMO JEITO QUE
+ALT21 *                FS-RELAT JA ERA - O ARQUIVO ESTAVA DECLARADO E
+ALT21 *                LIGADO MAS NUNCA TINHA O STATUS CONFERIDO
+      *=================================================================
+
       *=================================================================
        ENVIRONMENT                             DIVISION.
       *=================================================================
@@ -67,14 +282,18 @@ ALT3  * OBJETIVO.....: GRAVAR RELATORIO EM OUTRO ARQUIVO
        INPUT-OUTPUT                            SECTION.
       *-----------------------------------------------------------------
        FILE-CONTROL.
-       SELECT CLIENTES2                        ASSIGN TO
-                                           "C:\ATIVIDADE3\CLIENTES2.dat"
+ALT10  SELECT CLIENTES2                        ASSIGN TO
+ALT10                                      WRK-CAMINHO-CLIENTES2
                FILE STATUS              IS FS-CLIENTES2.
 
 ALT3   SELECT RELAT                            ASSIGN TO
-ALT3                                       "C:\ATIVIDADE3\RELAT2.dat"
+ALT10                                      WRK-CAMINHO-RELAT
 ALT3           FILE STATUS              IS FS-RELAT.
 
+ALT12  SELECT CSVOUT                           ASSIGN TO
+ALT12                                      WRK-CAMINHO-CSVOUT
+ALT12          FILE STATUS              IS FS-CSVOUT.
+
       *=================================================================
        DATA                                    DIVISION.
       *=================================================================
@@ -84,19 +303,33 @@ ALT3           FILE STATUS              IS FS-RELAT.
       *-----------------------------------------------------------------
       *----------------------------------------------------------------*
       *     INPUT -  DADOS DO ARQUIVO DE ENTRADA (CLIENTES2)
-      *                               LRECL = 058
+ALT16 *                               LRECL = 125
       *----------------------------------------------------------------*
        FD  CLIENTES2.
        01  REG-CLIENTES.
            10 REG-CODIGO               PIC X(003).
            10 REG-NOME                 PIC X(020).
            10 REG-EMAIL                PIC X(020).
-           10 REG-STREA                PIC X(010).
-           10 REG-ASSINATURA           PIC 9(003)V99.
+ALT13      10 REG-QTD-SERVICOS         PIC 9(001).
+ALT13      10 REG-SERVICOS             OCCURS 3 TIMES.
+ALT13          15 REG-STREA                PIC X(010).
+ALT13          15 REG-ASSINATURA           PIC 9(003)V99.
+ALT13          15 REG-STATUS-ASSINATURA    PIC X(001).
+ALT13              88 REG-ASSINATURA-ATIVA     VALUE "A".
+ALT13              88 REG-ASSINATURA-CANCELADA VALUE "C".
+ALT13          15 REG-PROX-COBRANCA        PIC 9(008).
+ALT16          15 REG-MOEDA-ASSINATURA     PIC X(003).
 
        FD  RELAT.
 ALT3   01  REG-RELAT                   PIC X(068).
 
+      *----------------------------------------------------------------*
+      *     OUTPUT - EXPORTACAO EM CSV DO RELATORIO (CSVOUT)
+ALT16 *                               LRECL = 087
+      *----------------------------------------------------------------*
+ALT12  FD  CSVOUT.
+ALT16  01  REG-CSV                     PIC X(087).
+
       *-----------------------------------------------------------------
        WORKING-STORAGE                         SECTION.
       *-----------------------------------------------------------------
@@ -110,14 +343,56 @@ ALT3   01  REG-RELAT                   PIC X(068).
            "***** FILE SATUS DO ARQUIVO *****".
       *-----------------------------------------------------------------
        01  FS-CLIENTES2                PIC 9(002).
+ALT13  01  WRK-IDX-SERV                PIC 9(001)          VALUE 1.
 ALT3   01  FS-RELAT                    PIC 9(002).
 
       *-----------------------------------------------------------------
+ALT10  01  FILLER                      PIC X(050)          VALUE
+ALT10      "***** CAMINHOS DOS ARQUIVOS (VARIAVEL AMBIENTE) *****".
+      *-----------------------------------------------------------------
+ALT10  01  WRK-DIR-DADOS               PIC X(040)          VALUE SPACES.
+ALT10  01  WRK-CAMINHO-CLIENTES2       PIC X(060)          VALUE SPACES.
+ALT10  01  WRK-CAMINHO-RELAT           PIC X(060)          VALUE SPACES.
+ALT12  01  WRK-CAMINHO-CSVOUT          PIC X(060)          VALUE SPACES.
+
+      *-----------------------------------------------------------------
+ALT12  01  FILLER                      PIC X(050)          VALUE
+ALT12      "***** CSV DO RELATORIO *****".
+      *-----------------------------------------------------------------
+ALT12  01  FS-CSVOUT                   PIC 9(002).
+ALT12  01  WRK-GERA-CSV                PIC X(001)          VALUE "N".
+ALT12      88 WRK-GERA-CSV-SIM                    VALUE "S".
+
+ALT16  01  WRK-CSV-CABEC               PIC X(087)          VALUE
+ALT16      "CODIGO,NOME,EMAIL,STREAMING,VALOR,STATUS,PROX_COBRANCA,MOEDA
+ALT16 -    ",VALOR_BRL".
+
+ALT12  01  WRK-CSV-DETALHE.
+ALT12      05 WRK-CSV-CODIGO           PIC X(003).
+ALT12      05 FILLER                   PIC X(001) VALUE ",".
+ALT12      05 WRK-CSV-NOME             PIC X(020).
+ALT12      05 FILLER                   PIC X(001) VALUE ",".
+ALT12      05 WRK-CSV-EMAIL            PIC X(020).
+ALT12      05 FILLER                   PIC X(001) VALUE ",".
+ALT12      05 WRK-CSV-STRE             PIC X(010).
+ALT12      05 FILLER                   PIC X(001) VALUE ",".
+ALT12      05 WRK-CSV-ASSI             PIC Z(003)9,99.
+ALT12      05 FILLER                   PIC X(001) VALUE ",".
+ALT12      05 WRK-CSV-STATUS           PIC X(001).
+ALT12      05 FILLER                   PIC X(001) VALUE ",".
+ALT12      05 WRK-CSV-PROXCOB          PIC 9(008).
+ALT16      05 FILLER                   PIC X(001) VALUE ",".
+ALT16      05 WRK-CSV-MOEDA            PIC X(003).
+ALT16      05 FILLER                   PIC X(001) VALUE ",".
+ALT16      05 WRK-CSV-ASSI-BRL         PIC Z(003)9,99.
+
+      *-----------------------------------------------------------------
        01  FILLER                      PIC X(050)          VALUE
            "***** INICIO DAS VARIAVEIS DE LINHA *****".
       *-----------------------------------------------------------------
        01  WRK-QT-LINHAS               PIC 9(003)          VALUE ZEROS.
        01  WRK-PAGINA                  PIC 9(003)  COMP-3  VALUE ZEROS.
+ALT5   01  WRK-LINHAS-POR-PAGINA       PIC 9(003)          VALUE 13.
       *-----------------------------------------------------------------
        01  FILLER                      PIC X(050)          VALUE
            "***** INICIO DAS VARIAVEIS CONTADOR *****".
@@ -125,6 +400,19 @@ ALT3   01  FS-RELAT                    PIC 9(002).
 ALT2   01  ACU-QTD-LIDOS               PIC 9(002)  COMP-3  VALUE ZEROS.
 
       *-----------------------------------------------------------------
+ALT4   01  FILLER                      PIC X(050)          VALUE
+ALT4       "***** INICIO DAS VARIAVEIS DE REGIAO *****".
+      *-----------------------------------------------------------------
+ALT4   01  WRK-COD-NUMERICO             PIC 9(003)          VALUE ZEROS.
+ALT4   01  WRK-REGIAO-ATUAL             PIC X(002)          VALUE SPACES.
+ALT4   01  WRK-REGIAO-ANTERIOR          PIC X(002)          VALUE SPACES.
+
+ALT4   01  WRK-CABEC-REGIAO.
+ALT4       05 FILLER                   PIC X(008) VALUE "REGIAO: ".
+ALT4       05 WRK-REGIAO-IMP           PIC X(002) VALUE SPACES.
+ALT4       05 FILLER                   PIC X(058) VALUE SPACES.
+
+      *-----------------------------------------------------------------
        01  FILLER                      PIC X(050)          VALUE
            "***** INICIO DAS VARIAVEIS DO CABECALHO *****".
       *-----------------------------------------------------------------
@@ -151,6 +439,8 @@ ALT2       05 WRK-PAG                  PIC 9(003) VALUE 1.
            "VALOR TOTAL DO STREAMING:".
            05  WRK-STREAMING           PIC X(027)   VALUE SPACES.
            05 WRK-ASSI-ED              PIC ZZ.ZZ9,99.
+ALT6       05 FILLER                   PIC X(003) VALUE " Q:".
+ALT6       05 WRK-QTD-ASSI-ED          PIC ZZ9.
 
        01  WRK-CABEC5.
            05 FILLER                   PIC X(053) VALUE
@@ -165,17 +455,49 @@ ALT2       05 WRK-PAG                  PIC 9(003) VALUE 1.
            "***** INICIO DAS VARIAVEIS DE MASCARA *****".
       *-----------------------------------------------------------------
        01  WRK-ASSIS                   PIC 9(004)V99 COMP-3 VALUE ZEROS.
+ALT6   01  WRK-QTD-ASSINANTES          PIC 9(003)    COMP-3 VALUE ZEROS.
 
       *-----------------------------------------------------------------
        01  FILLER                      PIC X(050)          VALUE
            "***** INICIO DAS VARIAVEIS DE APOIO *****".
       *-----------------------------------------------------------------
 ALT2   01  WRK-PAG-AUX                 PIC 9(003) COMP-3   VALUE 1.
-       01  WRK-MODULO                  PIC X(079)          VALUE ZEROS.
+ALT15  01  WRK-MODULO                  PIC X(079)          VALUE ZEROS.
        01  WRK-VALOR-ASSI              PIC 9(004)V99       VALUE ZEROS.
        01  WRK-TOTAL-COMPLETO          PIC 9(004)V99       VALUE ZEROS.
 
       *-----------------------------------------------------------------
+ALT14  01  FILLER                      PIC X(050)          VALUE
+ALT14      "***** INICIO DAS VARIAVEIS DE ATRASO *****".
+      *-----------------------------------------------------------------
+ALT14  01  WRK-DATA-HOJE               PIC 9(008)          VALUE ZEROS.
+ALT14  01  WRK-DATA-HOJE-R  REDEFINES  WRK-DATA-HOJE.
+ALT14      05 WRK-DATA-HOJE-AAAA                           PIC 9(004).
+ALT14      05 WRK-DATA-HOJE-MM                             PIC 9(002).
+ALT14      05 WRK-DATA-HOJE-DD                             PIC 9(002).
+ALT14  01  WRK-PROXCOB                 PIC 9(008)          VALUE ZEROS.
+ALT14  01  WRK-PROXCOB-R    REDEFINES  WRK-PROXCOB.
+ALT14      05 WRK-PROXCOB-AAAA                             PIC 9(004).
+ALT14      05 WRK-PROXCOB-MM                               PIC 9(002).
+ALT14      05 WRK-PROXCOB-DD                                PIC 9(002).
+ALT14  01  WRK-TAXA-ATRASO             PIC 9(002)V99        VALUE 1,00.
+ALT14  01  WRK-MESES-ATRASO            PIC 9(002)          VALUE ZEROS.
+ALT14  01  WRK-IDX-MES-ATRASO          PIC 9(002)          VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+ALT16  01  FILLER                      PIC X(050)          VALUE
+ALT16      "***** AREA DE CONVERSAO DE MOEDAS (FX) *****".
+      *-----------------------------------------------------------------
+ALT16  01  WRK-VALOR-ASSI-BRL          PIC 9(004)V99       VALUE ZEROS.
+ALT16  01  WRK-IDX-MOEDA               PIC 9(002)          VALUE ZEROS.
+ALT16  01  WRK-MOEDA-ACHADA            PIC X(001)          VALUE "N".
+ALT16      88 WRK-MOEDA-FOI-ACHADA                VALUE "S".
+ALT16      88 WRK-MOEDA-NAO-ACHADA                VALUE "N".
+ALT16  01  WRK-COTACAO-ATUAL           PIC 9(03)V9(05)     VALUE 1,00000.
+
+ALT16  COPY "#MOEDAS".
+
+      *-----------------------------------------------------------------
        01  FILLER                      PIC X(050)          VALUE
            "***** INICIO DAS VARIAVEIS DETALHE *****".
       *-----------------------------------------------------------------
@@ -190,6 +512,8 @@ ALT2   01  WRK-PAG-AUX                 PIC 9(003) COMP-3   VALUE 1.
            05 WRK-DET-STRE             PIC X(010)    VALUE SPACES.
            05 FILLER                   PIC X(001)    VALUE SPACES.
            05 WRK-DET-ASSI             PIC Z.ZZ9,99    VALUE ZEROS.
+           05 FILLER                   PIC X(001)    VALUE SPACES.
+ALT16      05 WRK-DET-ASSI-BRL         PIC Z.ZZ9,99    VALUE ZEROS.
 
       *-----------------------------------------------------------------
        01  FILLER                      PIC X(050)          VALUE
@@ -205,10 +529,15 @@ ALT2   01  WRK-PAG-AUX                 PIC 9(003) COMP-3   VALUE 1.
        01  WRK-MSG-ERROS.
            05  WRK-DESCRICAO-ERRO       PIC X(030)        VALUES SPACES.
            05  WRK-STATUS-ERRO          PIC 9(002)        VALUES ZEROS.
-           05  WRK-PRG-ERRO             PIC X(009)        VALUES
-               "RELATORIO".
+ALT8       05  WRK-PRG-ERRO             PIC X(008)        VALUES
+ALT8           "RELATORI".
            05  WRK-AREA-ERRO            PIC X(030)        VALUES SPACES.
            05  WRK-ARQUIVO-ERRO         PIC X(008)        VALUES SPACES.
+ALT15      05  WRK-SEVERIDADE-ERRO      PIC X(001)        VALUES "W".
+ALT15          88 WRK-SEVERIDADE-WARNING          VALUE "W".
+ALT15          88 WRK-SEVERIDADE-FATAL            VALUE "F".
+
+ALT9   77  WRK-FS-DESCRICAO             PIC X(030)        VALUE SPACES.
 
       *-----------------------------------------------------------------
        01  FILLER                       PIC X(050)          VALUE
@@ -234,12 +563,74 @@ ALT2   01  WRK-PAG-AUX                 PIC 9(003) COMP-3   VALUE 1.
        0100-INICIAR                               SECTION.
       *-----------------------------------------------------------------
 
+ALT14      ACCEPT WRK-DATA-HOJE        FROM DATE YYYYMMDD.
+
+ALT10      PERFORM 0101-MONTA-CAMINHOS.
+
+ALT5       PERFORM 0105-RECEBE-PARAMETRO.
+
            OPEN INPUT CLIENTES2
 ALT3            OUTPUT RELAT.
 
            PERFORM 0110-TESTE-EXISTE.
 
+ALT12      DISPLAY "GERAR EXPORTACAO CSV (S/N)?".
+ALT12          ACCEPT WRK-GERA-CSV.
+
+ALT12      IF WRK-GERA-CSV-SIM
+ALT12          OPEN OUTPUT CSVOUT
+ALT21          MOVE WRK-ERRO-ABERTURA     TO WRK-DESCRICAO-ERRO
+ALT21          MOVE FS-CSVOUT             TO WRK-STATUS-ERRO
+ALT21          MOVE "0100-INICIAR"        TO WRK-AREA-ERRO
+ALT21          MOVE WRK-CSVOUT            TO WRK-ARQUIVO-ERRO
+ALT21          PERFORM 0143-TESTAR-STATUS-CSVOUT
+ALT12          MOVE WRK-CSV-CABEC      TO REG-CSV
+ALT12              WRITE REG-CSV
+ALT21          MOVE WRK-ERRO-GRAVACAO     TO WRK-DESCRICAO-ERRO
+ALT21          MOVE FS-CSVOUT             TO WRK-STATUS-ERRO
+ALT21          MOVE "0100-INICIAR"        TO WRK-AREA-ERRO
+ALT21          MOVE WRK-CSVOUT            TO WRK-ARQUIVO-ERRO
+ALT21          PERFORM 0143-TESTAR-STATUS-CSVOUT
+ALT12      END-IF.
+
        0100-INICIAR-FIM.                          EXIT.
+
+      *-----------------------------------------------------------------
+ALT10  0101-MONTA-CAMINHOS                        SECTION.
+      *-----------------------------------------------------------------
+
+ALT10      ACCEPT WRK-DIR-DADOS FROM ENVIRONMENT "ATIVIDADE3_DIR".
+ALT10      IF WRK-DIR-DADOS EQUAL SPACES
+ALT10          MOVE "C:\ATIVIDADE3" TO WRK-DIR-DADOS
+ALT10      END-IF.
+
+ALT10      STRING WRK-DIR-DADOS        DELIMITED BY SPACE
+ALT10             "\CLIENTES2.dat"     DELIMITED BY SIZE
+ALT10             INTO WRK-CAMINHO-CLIENTES2.
+
+ALT10      STRING WRK-DIR-DADOS        DELIMITED BY SPACE
+ALT10             "\RELAT2.dat"        DELIMITED BY SIZE
+ALT10             INTO WRK-CAMINHO-RELAT.
+
+ALT12      STRING WRK-DIR-DADOS        DELIMITED BY SPACE
+ALT12             "\RELAT2.csv"        DELIMITED BY SIZE
+ALT12             INTO WRK-CAMINHO-CSVOUT.
+
+ALT10  0101-MONTA-CAMINHOS-FIM.                   EXIT.
+
+      *-----------------------------------------------------------------
+ALT5   0105-RECEBE-PARAMETRO                      SECTION.
+      *-----------------------------------------------------------------
+
+ALT5       DISPLAY "LINHAS POR PAGINA (BRANCO = 013)..".
+ALT5           ACCEPT WRK-LINHAS-POR-PAGINA.
+
+ALT5       IF WRK-LINHAS-POR-PAGINA EQUAL ZEROS
+ALT5           MOVE 13 TO WRK-LINHAS-POR-PAGINA
+ALT5       END-IF.
+
+ALT5   0105-RECEBE-PARAMETRO-FIM.                 EXIT.
+
       *-----------------------------------------------------------------
        0110-TESTE-EXISTE                          SECTION.
       *-----------------------------------------------------------------
@@ -269,7 +660,8 @@ ALT3            OUTPUT RELAT.
 ALT1       MOVE WRK-PAG-AUX TO WRK-PAG.
                PERFORM 0140-IMP-CABECALHO.
 
-
+ALT4       PERFORM 0148-DERIVA-REGIAO.
+ALT4       PERFORM 0149-IMP-CABEC-REGIAO.
 
        0120-TESTE-VAZIO-FIM.                    EXIT.
       *-----------------------------------------------------------------
@@ -301,7 +693,15 @@ ALT3
 
 ALT1  *     MOVE WRK-PAG        TO WRK-PAG-AUX.
 
-           MOVE REG-STREA      TO WRK-STREAMING.
+ALT18      IF WRK-IDX-SERV GREATER REG-QTD-SERVICOS
+ALT18          IF REG-QTD-SERVICOS GREATER ZERO
+ALT18              MOVE REG-STREA(REG-QTD-SERVICOS) TO WRK-STREAMING
+ALT18          ELSE
+ALT18              MOVE REG-STREA(1)                TO WRK-STREAMING
+ALT18          END-IF
+ALT18      ELSE
+ALT13          MOVE REG-STREA(WRK-IDX-SERV) TO WRK-STREAMING
+ALT18      END-IF.
 
 ALT1       ADD 1               TO WRK-PAG.
 
@@ -329,6 +729,41 @@ ALT1       ADD 1               TO WRK-PAG.
 
        0142-TESTAR-STATUS-RELAT-FIM.             EXIT.
 
+      *-----------------------------------------------------------------
+ALT21  0143-TESTAR-STATUS-CSVOUT                  SECTION.
+      *-----------------------------------------------------------------
+
+ALT21      IF FS-CSVOUT NOT EQUAL 00
+ALT21          PERFORM  9999-MSG-ERROS
+ALT21      END-IF.
+
+ALT21  0143-TESTAR-STATUS-CSVOUT-FIM.             EXIT.
+
+      *-----------------------------------------------------------------
+ALT4   0148-DERIVA-REGIAO                         SECTION.
+      *-----------------------------------------------------------------
+
+ALT4       MOVE REG-CODIGO        TO WRK-COD-NUMERICO.
+
+ALT4       IF WRK-COD-NUMERICO LESS THAN 500
+ALT4           MOVE "01"          TO WRK-REGIAO-ATUAL
+ALT4       ELSE
+ALT4           MOVE "02"          TO WRK-REGIAO-ATUAL
+ALT4       END-IF.
+
+ALT4   0148-DERIVA-REGIAO-FIM.                   EXIT.
+
+      *-----------------------------------------------------------------
+ALT4   0149-IMP-CABEC-REGIAO                      SECTION.
+      *-----------------------------------------------------------------
+
+ALT4       MOVE WRK-REGIAO-ATUAL     TO WRK-REGIAO-ANTERIOR.
+ALT4       MOVE WRK-REGIAO-ATUAL     TO WRK-REGIAO-IMP.
+
+ALT4       MOVE WRK-CABEC-REGIAO     TO REG-RELAT.
+ALT4           WRITE REG-RELAT AFTER 1 LINE.
+
+ALT4   0149-IMP-CABEC-REGIAO-FIM.                EXIT.
 
       *-----------------------------------------------------------------
        0150-IMP-DETALHE                          SECTION.
@@ -339,41 +774,71 @@ ALT1       ADD 1               TO WRK-PAG.
            MOVE REG-CODIGO      TO    WRK-DET-CODIGO
            MOVE REG-NOME        TO    WRK-DET-NOME
            MOVE REG-EMAIL       TO    WRK-DET-EMAIL
-           MOVE REG-STREA       TO    WRK-DET-STRE
-           MOVE REG-ASSINATURA  TO    WRK-DET-ASSI
+ALT13      MOVE REG-STREA(WRK-IDX-SERV)      TO WRK-DET-STRE
+ALT19      MOVE WRK-VALOR-ASSI                TO WRK-DET-ASSI
+ALT16      MOVE WRK-VALOR-ASSI-BRL            TO WRK-DET-ASSI-BRL
 
 ALT3       MOVE WRK-DETALHE     TO    REG-RELAT.
 ALT3           WRITE REG-RELAT AFTER 1 LINE.
 
+ALT12      IF WRK-GERA-CSV-SIM
+ALT12          PERFORM 0151-GRAVA-CSV
+ALT12      END-IF.
+
            ADD 1 TO WRK-QT-LINHAS.
 
 
        0150-IMP-DETALHE-FIM.                     EXIT.
 
       *-----------------------------------------------------------------
+ALT12  0151-GRAVA-CSV                             SECTION.
+      *-----------------------------------------------------------------
+
+ALT12      MOVE REG-CODIGO              TO WRK-CSV-CODIGO.
+ALT12      MOVE REG-NOME                TO WRK-CSV-NOME.
+ALT12      MOVE REG-EMAIL               TO WRK-CSV-EMAIL.
+ALT13      MOVE REG-STREA(WRK-IDX-SERV)            TO WRK-CSV-STRE.
+ALT19      MOVE WRK-VALOR-ASSI                      TO WRK-CSV-ASSI.
+ALT13      MOVE REG-STATUS-ASSINATURA(WRK-IDX-SERV) TO WRK-CSV-STATUS.
+ALT13      MOVE REG-PROX-COBRANCA(WRK-IDX-SERV)    TO WRK-CSV-PROXCOB.
+ALT16      MOVE REG-MOEDA-ASSINATURA(WRK-IDX-SERV)  TO WRK-CSV-MOEDA.
+ALT16      MOVE WRK-VALOR-ASSI-BRL                  TO WRK-CSV-ASSI-BRL.
+
+ALT12      MOVE WRK-CSV-DETALHE         TO REG-CSV.
+ALT12          WRITE REG-CSV.
+
+ALT21      MOVE WRK-ERRO-GRAVACAO     TO WRK-DESCRICAO-ERRO.
+ALT21      MOVE FS-CSVOUT             TO WRK-STATUS-ERRO.
+ALT21      MOVE "0151-GRAVA-CSV"      TO WRK-AREA-ERRO.
+ALT21      MOVE WRK-CSVOUT            TO WRK-ARQUIVO-ERRO.
+ALT21      PERFORM 0143-TESTAR-STATUS-CSVOUT.
+
+ALT12  0151-GRAVA-CSV-FIM.                        EXIT.
+
+      *-----------------------------------------------------------------
        0200-PROCESSAR                            SECTION.
       *-----------------------------------------------------------------
 
-           MOVE REG-ASSINATURA TO WRK-VALOR-ASSI.
+ALT13      MOVE 1 TO WRK-IDX-SERV.
 
       *     ADD 1 TO WRK-QT-LINHAS.
 ALT2       ADD 1 TO ACU-QTD-LIDOS.
 
-           IF REG-STREA NOT EQUAL WRK-STREAMING
-
-               PERFORM 0210-IMP-VALOR
-               PERFORM 0140-IMP-CABECALHO
-
-           END-IF.
+ALT4       PERFORM 0148-DERIVA-REGIAO.
 
-           COMPUTE WRK-ASSIS   = WRK-ASSIS + WRK-VALOR-ASSI.
+ALT4       IF WRK-REGIAO-ATUAL NOT EQUAL WRK-REGIAO-ANTERIOR
 
-      *     ADD REG-ASSINATURA TO WRK-TOTAL-COMPLETO.
+ALT4           PERFORM 0210-IMP-VALOR
+ALT4           PERFORM 0140-IMP-CABECALHO
+ALT4           PERFORM 0149-IMP-CABEC-REGIAO
 
-           PERFORM 0150-IMP-DETALHE.
+ALT4       END-IF.
 
+ALT13      PERFORM 0205-PROCESSAR-SERVICO
+ALT13          VARYING WRK-IDX-SERV FROM 1 BY 1
+ALT13          UNTIL WRK-IDX-SERV GREATER REG-QTD-SERVICOS.
 
-           IF WRK-QT-LINHAS EQUAL 13
+ALT5       IF WRK-QT-LINHAS EQUAL WRK-LINHAS-POR-PAGINA
       *        PERFORM 0210-IMP-VALOR
                PERFORM 0140-IMP-CABECALHO
                MOVE ZEROS TO WRK-QT-LINHAS
@@ -382,11 +847,97 @@ ALT2       ADD 1 TO ACU-QTD-LIDOS.
 
            END-IF.
 
-      *         MOVE REG-STREA TO WRK-STREAMING
-
                PERFORM 0130-LER-DADOS.
 
        0200-PROCESSAR-FIM.                      EXIT.
+
+      *-----------------------------------------------------------------
+ALT13  0205-PROCESSAR-SERVICO                      SECTION.
+      *-----------------------------------------------------------------
+
+ALT13      MOVE REG-ASSINATURA(WRK-IDX-SERV) TO WRK-VALOR-ASSI.
+
+ALT13      IF REG-STREA(WRK-IDX-SERV) NOT EQUAL WRK-STREAMING
+
+ALT13          PERFORM 0210-IMP-VALOR
+ALT13          PERFORM 0140-IMP-CABECALHO
+
+ALT13      END-IF.
+
+ALT13      IF REG-ASSINATURA-ATIVA(WRK-IDX-SERV)
+ALT14          MOVE REG-PROX-COBRANCA(WRK-IDX-SERV)  TO WRK-PROXCOB
+ALT14          IF WRK-PROXCOB LESS WRK-DATA-HOJE
+ALT14              PERFORM 0206-APLICA-ATRASO
+ALT14          END-IF
+
+ALT16          PERFORM 0208-BUSCA-COTACAO-MOEDA
+ALT16          MULTIPLY WRK-VALOR-ASSI BY WRK-COTACAO-ATUAL
+ALT16                  GIVING WRK-VALOR-ASSI-BRL
+
+ALT16          COMPUTE WRK-ASSIS   = WRK-ASSIS + WRK-VALOR-ASSI-BRL
+ALT13          ADD 1               TO WRK-QTD-ASSINANTES
+
+ALT13          PERFORM 0150-IMP-DETALHE
+ALT13      END-IF.
+
+ALT13  0205-PROCESSAR-SERVICO-FIM.                  EXIT.
+
+      *-----------------------------------------------------------------
+ALT14  0206-APLICA-ATRASO                            SECTION.
+      *-----------------------------------------------------------------
+
+ALT14      COMPUTE WRK-MESES-ATRASO =
+ALT14          (WRK-DATA-HOJE-AAAA - WRK-PROXCOB-AAAA) * 12 +
+ALT14          (WRK-DATA-HOJE-MM   - WRK-PROXCOB-MM).
+
+ALT14      IF WRK-MESES-ATRASO LESS 1
+ALT14          MOVE 1 TO WRK-MESES-ATRASO
+ALT14      END-IF.
+
+ALT14      PERFORM 0207-COMPOE-ATRASO
+ALT14          VARYING WRK-IDX-MES-ATRASO FROM 1 BY 1
+ALT14          UNTIL WRK-IDX-MES-ATRASO GREATER WRK-MESES-ATRASO.
+
+ALT14  0206-APLICA-ATRASO-FIM.                        EXIT.
+
+      *-----------------------------------------------------------------
+ALT14  0207-COMPOE-ATRASO                             SECTION.
+      *-----------------------------------------------------------------
+
+ALT14      COMPUTE WRK-VALOR-ASSI = WRK-VALOR-ASSI + WRK-VALOR-ASSI *
+ALT14                                          (WRK-TAXA-ATRASO / 100).
+
+ALT14  0207-COMPOE-ATRASO-FIM.                        EXIT.
+
+      *-----------------------------------------------------------------
+ALT16  0208-BUSCA-COTACAO-MOEDA          SECTION.
+      *-----------------------------------------------------------------
+
+ALT16      MOVE 1,00000 TO WRK-COTACAO-ATUAL.
+ALT16      SET WRK-MOEDA-NAO-ACHADA TO TRUE.
+
+ALT16      IF REG-MOEDA-ASSINATURA(WRK-IDX-SERV) NOT EQUAL SPACES
+ALT16          PERFORM 0209-PROCURA-MOEDA
+ALT16              VARYING WRK-IDX-MOEDA FROM 1 BY 1
+ALT16              UNTIL WRK-IDX-MOEDA GREATER 4
+ALT16                  OR WRK-MOEDA-FOI-ACHADA
+ALT16      END-IF.
+
+ALT16  0208-BUSCA-COTACAO-MOEDA-FIM.     EXIT.
+
+      *-----------------------------------------------------------------
+ALT16  0209-PROCURA-MOEDA                SECTION.
+      *-----------------------------------------------------------------
+
+ALT16      IF TAB-MOEDA-COD(WRK-IDX-MOEDA) EQUAL
+ALT16              REG-MOEDA-ASSINATURA(WRK-IDX-SERV)
+ALT16          SET WRK-MOEDA-FOI-ACHADA TO TRUE
+ALT16          MOVE TAB-MOEDA-COTACAO(WRK-IDX-MOEDA)
+ALT16                                    TO WRK-COTACAO-ATUAL
+ALT16      END-IF.
+
+ALT16  0209-PROCURA-MOEDA-FIM.           EXIT.
+
       *-----------------------------------------------------------------
        0210-IMP-VALOR                           SECTION.
       *-----------------------------------------------------------------
@@ -394,6 +945,7 @@ ALT2       ADD 1 TO ACU-QTD-LIDOS.
 
 
            MOVE WRK-ASSIS                 TO WRK-ASSI-ED.
+ALT6       MOVE WRK-QTD-ASSINANTES        TO WRK-QTD-ASSI-ED.
 
            ADD WRK-ASSIS                  TO WRK-TOTAL-COMPLETO.
            MOVE WRK-TOTAL-COMPLETO        TO WRK-VALOR-TOTAL-ED
@@ -403,6 +955,7 @@ ALT2       ADD 1 TO ACU-QTD-LIDOS.
 
 
            MOVE ZEROS TO WRK-ASSIS.
+ALT6       MOVE ZEROS TO WRK-QTD-ASSINANTES.
 
            MOVE 0 TO WRK-QT-LINHAS.
 
@@ -446,13 +999,21 @@ ALT3       CLOSE RELAT
                MOVE FS-RELAT              TO WRK-STATUS-ERRO
                PERFORM 0142-TESTAR-STATUS-RELAT.
 
+ALT12      IF WRK-GERA-CSV-SIM
+ALT12          CLOSE CSVOUT
+ALT21          MOVE WRK-ERRO-FECHA        TO WRK-DESCRICAO-ERRO
+ALT21          MOVE FS-CSVOUT             TO WRK-STATUS-ERRO
+ALT21          MOVE "0300-FINALIZAR"      TO WRK-AREA-ERRO
+ALT21          MOVE WRK-CSVOUT            TO WRK-ARQUIVO-ERRO
+ALT21          PERFORM 0143-TESTAR-STATUS-CSVOUT
+ALT12      END-IF.
 
 
-
-           MOVE  WRK-VALOR-TOTAL TO WRK-VALOR-TOTAL-ED
+ALT11      MOVE  WRK-TOTAL-COMPLETO TO WRK-VALOR-TOTAL-ED
 
            MOVE WRK-ASSIS TO WRK-ASSI-ED
 
+ALT17      MOVE 0 TO RETURN-CODE.
 
            GOBACK.
 
@@ -471,6 +1032,10 @@ ALT3       CLOSE RELAT
            DISPLAY "AREA/SECAO .: " WRK-AREA-ERRO.
            DISPLAY "ARQUIVO ERRO: " WRK-ARQUIVO-ERRO.
 
+ALT9       CALL "FSTATUS" USING WRK-STATUS-ERRO WRK-FS-DESCRICAO.
+ALT9       DISPLAY "DESCRICAO FS: " WRK-FS-DESCRICAO.
+
+ALT15      SET WRK-SEVERIDADE-WARNING TO TRUE.
            MOVE WRK-MSG-ERROS TO WRK-MODULO.
            CALL "MODULO" USING WRK-MODULO.
 
@@ -483,6 +1048,9 @@ ALT3       CLOSE RELAT
 
            CLOSE CLIENTES2
            CLOSE RELAT
+ALT20      IF WRK-GERA-CSV-SIM
+ALT20          CLOSE CSVOUT
+ALT20      END-IF.
            DISPLAY "*****PROGRAMA COM ERRO*****".
            DISPLAY "PROGRAMA..  : " WRK-PRG-ERRO.
            DISPLAY "MSG..       : " WRK-DESCRICAO-ERRO.
@@ -490,8 +1058,13 @@ ALT3       CLOSE RELAT
            DISPLAY "AREA/SECAO .: " WRK-AREA-ERRO.
            DISPLAY "ARQUIVO ERRO: " WRK-ARQUIVO-ERRO.
 
+ALT9       CALL "FSTATUS" USING WRK-STATUS-ERRO WRK-FS-DESCRICAO.
+ALT9       DISPLAY "DESCRICAO FS: " WRK-FS-DESCRICAO.
+
+ALT15      SET WRK-SEVERIDADE-FATAL TO TRUE.
            MOVE WRK-MSG-ERROS TO WRK-MODULO
            CALL "MODULO" USING WRK-MODULO
+ALT17      MOVE 16 TO RETURN-CODE.
            GOBACK.
 
        9999-MSG-ERROS-FIM.             EXIT.
