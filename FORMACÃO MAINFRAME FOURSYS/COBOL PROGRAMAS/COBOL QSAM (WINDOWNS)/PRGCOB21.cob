@@ -7,6 +7,9 @@
       *== CONSULTORIA : FOURSYS
       *=================================================================
       *== ALTERACAO   :
+ALT1  *==  10/08/2024 - WELLINGTON SOARES CORDEIRO
+..    *==  TABELA DE MESES PASSOU A VIR DO BOOK #MESES, COMPARTILHADO
+..    *==  COM DATAMES E PRGCOB20, AO INVES DE DEFINIDA INLINE
       *=================================================================
        ENVIRONMENT                               DIVISION.
        CONFIGURATION                             SECTION.
@@ -22,22 +25,7 @@
            05 WRK-MES                       PIC 9(02).
            05 WRK-DIA                       PIC 9(02).
 
-           01 TABELA-DE-MESES.
-                   05 FILLER PIC X(09) VALUE "JANEIRO  ".
-                   05 FILLER PIC X(09) VALUE "FEVEREIRO".
-                   05 FILLER PIC X(09) VALUE "MARCO    ".
-                   05 FILLER PIC X(09) VALUE "ABRIL    ".
-                   05 FILLER PIC X(09) VALUE "MAIO     ".
-                   05 FILLER PIC X(09) VALUE "JUNHO    ".
-                   05 FILLER PIC X(09) VALUE "JULHO    ".
-                   05 FILLER PIC X(09) VALUE "AGOSTO   ".
-                   05 FILLER PIC X(09) VALUE "SETEMBRO ".
-                   05 FILLER PIC X(09) VALUE "OUTUBRO  ".
-                   05 FILLER PIC X(09) VALUE "NOVEMBRO ".
-                   05 FILLER PIC X(09) VALUE "DEZEMBRO ".
-
-           01 TAB-MESES-R REDEFINES TABELA-DE-MESES OCCURS 12 TIMES.
-               05 MESES      PIC X(09).
+ALT1   COPY "#MESES".
 
 
 
