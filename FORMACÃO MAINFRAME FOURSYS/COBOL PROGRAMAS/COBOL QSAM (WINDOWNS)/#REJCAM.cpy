@@ -0,0 +1,22 @@
+      ******************************************************************
+      * OBJETIVO...: BOOK DE LAYOUT DO ARQUIVO DE LANCAMENTOS REJEITADOS
+      * PROGRAMADOR: WELLINGTON SOARES CORDEIRO
+      * CONSULTORIA: FOURSYS
+      * DATA.......: 09/08/2024
+      *-----------------------------------------------------------------
+ALT1  * ALTERACAO..: INCLUIDO REG-TIPO-LANCAMENTO-REJCAM (D/C) PARA
+ALT1  *              ACOMPANHAR O INDICADOR DE DEBITO/CREDITO DO LANCAM
+ALT1  * DATA.......: 10/08/2024
+ALT2  * ALTERACAO..: INCLUIDO REG-MOEDA-REJCAM, O CODIGO DA MOEDA DO
+ALT2  *              LANCAMENTO REJEITADO
+ALT2  * DATA.......: 10/08/2024
+      ******************************************************************
+       01  REG-REJCAM.
+           05 REG-AGENCIA-REJCAM        PIC  9(04).
+           05 REG-CONTA-REJCAM          PIC  9(05).
+           05 REG-LANCAMENTO-REJCAM     PIC  9(08)V99.
+           05 REG-TIPO-CLIENTE-REJCAM   PIC  X(01).
+           05 REG-GERENTE-REJCAM        PIC  X(01).
+           05 REG-MOTIVO-REJCAM         PIC  X(02).
+ALT1       05 REG-TIPO-LANCAMENTO-REJCAM PIC X(01).
+ALT2       05 REG-MOEDA-REJCAM          PIC  X(03).
