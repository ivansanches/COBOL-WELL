@@ -6,6 +6,9 @@ ALT1  *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
 ..    *== DATA        : 03/07/2024
 ..    *== CONSULTORIA : FOURSYS
 ..    *== ALTERACAO   :
+ALT2  *==  10/08/2024 - WELLINGTON SOARES CORDEIRO
+..    *==  NOMES DOS MESES PASSARAM A VIR DO BOOK #MESES (CORRIGE O
+..    *==  "MEIO" QUE DEVERIA SER "MAIO")
 ALT1  *=================================================================
        ENVIRONMENT                               DIVISION.
        CONFIGURATION                             SECTION.
@@ -21,9 +24,7 @@ ALT1  *=================================================================
            05 WRK-MES                       PIC 9(02).
            05 WRK-DIA                       PIC 9(02).
 
-       01  WRK-MESES.
-           05 WRK-MES-EX                    PIC X(09) OCCURS 12 TIMES.
-
+ALT2   COPY "#MESES".
 
       *-----------------------------------------------------------------
        PROCEDURE                                 DIVISION.
@@ -51,29 +52,11 @@ ALT1  *=================================================================
       *-----------------------------------------------------------------
        0200-PROCESSAR                            SECTION.
 
-           PERFORM 0250-MOSTRA-MES.
-           DISPLAY WRK-DATA"/"WRK-MES-EX(WRK-MES)"/"WRK-ANO.
+ALT2       DISPLAY WRK-DATA"/"MESES(WRK-MES)"/"WRK-ANO.
 
        0200-PROCESSAR-FIM. EXIT.
 
 
-
-      *-----------------------------------------------------------------
-       0250-MOSTRA-MES                            SECTION.
-           MOVE "JANEIRO"   TO WRK-MES-EX(01).
-           MOVE "FEVEREIRO" TO WRK-MES-EX(02).
-           MOVE "MARCO"     TO WRK-MES-EX(03).
-           MOVE "ABRIL"     TO WRK-MES-EX(04).
-           MOVE "MEIO"      TO WRK-MES-EX(05).
-           MOVE "JUNHO"     TO WRK-MES-EX(06).
-           MOVE "JULHO"     TO WRK-MES-EX(07).
-           MOVE "AGOSTO"    TO WRK-MES-EX(08).
-           MOVE "SETEMBRO"  TO WRK-MES-EX(09).
-           MOVE "OUTUBRO"   TO WRK-MES-EX(10).
-           MOVE "NOVEMBRO"  TO WRK-MES-EX(11).
-           MOVE "DEZEMBRO"  TO WRK-MES-EX(12).
-
-
        0300-FINALIZAR                            SECTION.
 
            DISPLAY "====== FIM PROGRAMA ======".
