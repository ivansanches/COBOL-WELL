@@ -1,4 +1,4 @@
-       IDENTIFICATION                               DIVISION.
+       IDENTIFICATION                            DIVISION.
        PROGRAM-ID. PRGCOB8.
       *=================================================================
 ALT1  *== PROGRAMADOR : WELLINGTON
@@ -6,21 +6,40 @@ ALT1  *== PROGRAMADOR : WELLINGTON
 ..    *== DATA        : 29/06/2024
 ..    *== CONSULTORIA : FOURSYS
 ..    *== ALTERACAO   :
+ALT2  *==  10/08/2024 - WELLINGTON SOARES CORDEIRO
+..    *==  PASSOU A GRAVAR OS DADOS DIGITADOS NO ARQUIVO
+..    *==  FUNCIONARIOS.dat, NO LUGAR DE SO EXIBIR OS VALORES DIGITADOS
 ALT1  *=================================================================
        ENVIRONMENT                                  DIVISION.
        CONFIGURATION                         SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+ALT2   INPUT-OUTPUT                          SECTION.
+ALT2   FILE-CONTROL.
+ALT2       SELECT FUNCIONARIOS ASSIGN
+ALT2       TO "C:\COBOL\COBOL QSAM (WINDOWNS)\DADOS\FUNCIONARIOS.dat"
+ALT2           ORGANIZATION             IS INDEXED
+ALT2           ACCESS MODE              IS DYNAMIC
+ALT2           RECORD KEY               IS REG-CODIGO
+ALT2           FILE STATUS IS FS-FUNCIONARIOS.
+
       *-----------------------------------------------------------------
 
        DATA                                         DIVISION.
+ALT2   FILE                                  SECTION.
+ALT2   FD  FUNCIONARIOS.
+ALT2   COPY "#FUNCREG".
+
        WORKING-STORAGE                       SECTION.
        01 WRK-ENTRADA.
            05 WRK-CODIGO    PIC 9(04) VALUE ZEROS.
            05 WRK-NOME      PIC X(15) VALUE SPACES.
            05 WRK-SALARIO   PIC 9(06) VALUE ZEROS.
 
+ALT2   77  FS-FUNCIONARIOS               PIC 9(02) VALUE ZEROS.
+ALT2   77  WRK-MSG-ERRO                  PIC X(30) VALUE SPACES.
+
       *-----------------------------------------------------------------
        PROCEDURE                                    DIVISION.
        0001-PRINCIPAL                        SECTION.
@@ -31,14 +50,26 @@ ALT1  *=================================================================
 
            STOP RUN.
 
-
       *-----------------------------------------------------------------
        0100-INICIAR                          SECTION.
 
-       0100-INICIAR-FIM. EXIT.
+ALT2       OPEN I-O FUNCIONARIOS.
+
+ALT2       IF FS-FUNCIONARIOS EQUAL 35
+ALT2           OPEN OUTPUT FUNCIONARIOS
+ALT2           CLOSE FUNCIONARIOS
+ALT2           OPEN I-O FUNCIONARIOS
+ALT2       END-IF.
+
+ALT2       IF FS-FUNCIONARIOS NOT EQUAL 00
+ALT2           MOVE "ARQUIVO NAO FOI ABERTO!" TO WRK-MSG-ERRO
+ALT2           PERFORM 9000-TRATA-ERRO
+ALT2       END-IF.
+
            DISPLAY"ENTRE COM OS DADOS:"
            ACCEPT WRK-ENTRADA.
 
+       0100-INICIAR-FIM. EXIT.
 
       *-----------------------------------------------------------------
        0200-PROCESSAR                        SECTION.
@@ -47,11 +78,45 @@ ALT1  *=================================================================
            DISPLAY"NOME:"WRK-NOME
            DISPLAY"SALARIO:"WRK-SALARIO.
 
-       0200-PROCESSAR-FIM. EXIT.
-
+ALT2       MOVE WRK-CODIGO  TO REG-CODIGO.
+
+ALT2       READ FUNCIONARIOS KEY IS REG-CODIGO
+ALT2           INVALID KEY
+ALT2               MOVE WRK-NOME    TO REG-NOME
+ALT2               MOVE WRK-SALARIO TO REG-SALARIO
+ALT2               WRITE REG-FUNCIONARIOS
+ALT2               IF FS-FUNCIONARIOS EQUAL 00
+ALT2                   DISPLAY "FUNCIONARIO INCLUIDO COM SUCESSO!"
+ALT2               ELSE
+ALT2                   MOVE "ERRO NA INCLUSAO DO REGISTRO" TO
+ALT2                                                    WRK-MSG-ERRO
+ALT2                   PERFORM 9100-MSG-ERRO
+ALT2               END-IF
+ALT2           NOT INVALID KEY
+ALT2               DISPLAY "ERRO: CODIGO DE FUNCIONARIO JA EXISTE!"
+ALT2       END-READ.
 
+       0200-PROCESSAR-FIM. EXIT.
 
       *-----------------------------------------------------------------
        0300-FINALIZAR                        SECTION.
 
+ALT2       CLOSE FUNCIONARIOS.
+
        0300-FINALIZAR-FIM. EXIT.
+
+      *-----------------------------------------------------------------
+ALT2   9000-TRATA-ERRO                       SECTION.
+
+ALT2       DISPLAY WRK-MSG-ERRO.
+ALT2       GOBACK.
+
+ALT2   9000-TRATA-ERRO-FIM. EXIT.
+
+      *-----------------------------------------------------------------
+ALT2   9100-MSG-ERRO                         SECTION.
+
+ALT2       DISPLAY WRK-MSG-ERRO.
+ALT2       DISPLAY "FILE STATUS.: " FS-FUNCIONARIOS.
+
+ALT2   9100-MSG-ERRO-FIM. EXIT.
