@@ -0,0 +1,13 @@
+      *=================================================================
+      *== BOOK        : #FUNCREG
+      *== OBJETIVO    : LAYOUT DO REGISTRO DO ARQUIVO FUNCIONARIOS.dat
+      *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+      *== DATA        : 10/08/2024
+      *== CONSULTORIA : FOURSYS
+      *=================================================================
+      *== ALTERACAO   :
+      *=================================================================
+       01  REG-FUNCIONARIOS.
+           05 REG-CODIGO                 PIC 9(04).
+           05 REG-NOME                   PIC X(15).
+           05 REG-SALARIO                PIC 9(06).
