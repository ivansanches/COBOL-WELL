@@ -20,6 +20,133 @@
       *-----------------------------------------------------------------
       * ALTERACOES.:
       *
+ALT1  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 09/08/2024
+.     *-----------------------------------------------------------------
+ALT1  * OBJETIVO.....: TRANSACOES REJEITADAS EM 0220-VALIDA PASSARAM A
+ALT1  *                SER GRAVADAS EM REJEITADOS.txt COM MOTIVO
+      *-----------------------------------------------------------------
+ALT2  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT2  * OBJETIVO.....: REGRA DE VALIDACAO DE 0220-VALIDA (TIPO-CLIENTE/
+ALT2  *                GERENTE) PASSOU A SER LIDA DO ARQUIVO PARAMVAL.txt
+ALT2  *                AO INVES DE FIXA NO PROGRAMA
+      *-----------------------------------------------------------------
+ALT3  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT3  * OBJETIVO.....: INCLUIDA RECONCILIACAO DO TOTAL GRAVADO EM
+ALT3  *                REGCAM.txt CONTRA WRK-TOTAL-LANCAMENTO AO FINAL
+ALT3  *                DO PROCESSAMENTO
+      *-----------------------------------------------------------------
+ALT4  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT4  * OBJETIVO.....: REG-TIPO-LANCAMENTO (D/C) PASSOU A SER USADO EM
+ALT4  *                0280-SOMA-LANCAMENTO E NA RECONCILIACAO PARA
+ALT4  *                DEBITAR/CREDITAR O SALDO EM VEZ DE SOMAR SEMPRE
+      *-----------------------------------------------------------------
+ALT5  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT5  * OBJETIVO.....: 9000-MSG-ERRO E 9999-TRATA-ERRO PASSARAM A
+ALT5  *                CHAMAR O MODULO FSTATUS PARA TRADUZIR O FILE
+ALT5  *                STATUS
+      *-----------------------------------------------------------------
+ALT6  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT6  * OBJETIVO.....: OS CAMINHOS DOS ARQUIVOS PASSARAM A SER MONTADOS
+ALT6  *                A PARTIR DA VARIAVEL DE AMBIENTE ATIVIDADE2_DIR,
+ALT6  *                PARA PERMITIR APONTAR PARA TESTE OU PRODUCAO SEM
+ALT6  *                RECOMPILAR
+      *-----------------------------------------------------------------
+ALT7  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT7  * OBJETIVO.....: 0220-VALIDA PASSOU A RECONHECER CLIENTE PJ
+ALT7  *                (REG-TIPO-CLIENTE "J") COM SEU PROPRIO CODIGO DE
+ALT7  *                GERENTE VALIDO (REG-GERENTE-VALIDO-PJ), EM VEZ DE
+ALT7  *                REJEITAR TUDO QUE NAO FOSSE "F"; MOTIVO "04" =
+ALT7  *                GERENTE INVALIDO PARA CLIENTE PJ
+      *-----------------------------------------------------------------
+ALT8  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT8  * OBJETIVO.....: REGCAM.txt PASSOU A RECEBER UM TRAILER DE
+ALT8  *                CONTROLE (QUANTIDADE + TOTAL) COMO ULTIMO
+ALT8  *                REGISTRO, PARA CONFERENCIA PELO PROGRAMA QUE LER
+ALT8  *                O ARQUIVO; 0326-LER-REGCAM-RECONCILIA PASSOU A
+ALT8  *                IGNORAR O TRAILER NA RECONCILIACAO
+      *-----------------------------------------------------------------
+ALT9  * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT9  * OBJETIVO.....: 0210-STATISTICA PASSOU A DETALHAR OS TOTAIS
+ALT9  *                (LIDOS/VALIDOS/GRAVADOS/VALOR) POR REG-AGENCIA,
+ALT9  *                ALEM DO TOTAL GERAL DA EXECUCAO
+      *-----------------------------------------------------------------
+ALT10 * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT10 * OBJETIVO.....: REG-MOEDA-LANCAM PASSOU A SER GRAVADO EM REGCAM/
+ALT10 *                REJCAM, E 0280-SOMA-LANCAMENTO PASSOU A CONVERTER
+ALT10 *                O VALOR PARA REAIS (WRK-TABELA #MOEDAS) ANTES DE
+ALT10 *                ACUMULAR EM WRK-TOTAL-LANCAMENTO-BRL, EXIBIDO EM
+ALT10 *                0210-STATISTICA JUNTO COM O TOTAL NA MOEDA ORIGEM
+      *-----------------------------------------------------------------
+ALT11 * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT11 * OBJETIVO.....: WRK-TOTAL-LANCAMENTO, WRK-TOTAL-REGCAM, WRK-TOTAL-
+ALT11 *                LANCAMENTO-BRL E WRK-AGENCIA-TOTAL PASSARAM A SER
+ALT11 *                ASSINADOS (S9), POIS UM LANCAMENTO "D" MAIOR QUE O
+ALT11 *                SALDO ACUMULADO GRAVAVA VALOR ABSOLUTO EM CAMPO
+ALT11 *                SEM SINAL, CORROMPENDO A RECONCILIACAO COM REGCAM
+      *-----------------------------------------------------------------
+ALT12 * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 10/08/2024
+.     *-----------------------------------------------------------------
+ALT12 * OBJETIVO.....: ACU-LIDOS-LANCAM/ACU-VALIDOS-LANCAM/ACU-GRAVADOS-
+ALT12 *                REGCAM/ACU-REJEITADOS-LANCAM AMPLIADOS DE 9(002)
+ALT12 *                PARA 9(005), PARA CASAR COM TRL-QTD-REGISTROS (QUE
+ALT12 *                RECEBE ACU-GRAVADOS-REGCAM) - UM LOTE COM MAIS DE
+ALT12 *                99 REGISTROS ESTOURAVA O CONTADOR EM SILENCIO
+      *-----------------------------------------------------------------
+ALT13 * PROGRAMADOR..: WELLINGTON SOARES CORDEIRO
+.     * ANALISTA.....: IVAN SANCHES
+.     * CONSULTORIA..: FOURSYS
+.     * DATA.........: 11/08/2024
+.     *-----------------------------------------------------------------
+ALT13 * OBJETIVO.....: 0225-ACUMULA-AGENCIA PASSOU A SO CRIAR AGENCIA
+ALT13 *                NOVA NA WRK-TAB-AGENCIAS SE WRK-QT-AGENCIAS AINDA
+ALT13 *                ESTIVER ABAIXO DE 50 - A TABELA E OCCURS 50 E
+ALT13 *                NAO HAVIA LIMITE NA GRAVACAO
       *================================================================*
 
       *=================================================================
@@ -38,13 +165,21 @@
       *-----------------------------------------------------------------
 
        FILE-CONTROL.
-           SELECT LANCAM                ASSIGN TO
-                                        "C:\ATIVIDADE2\LANCAM.txt"
+ALT6       SELECT LANCAM                ASSIGN TO
+ALT6                                    WRK-CAMINHO-LANCAM
                FILE STATUS              IS FS-LANCAM.
 
-           SELECT REGCAM                ASSIGN TO
-                                        "C:\ATIVIDADE2\REGCAM.txt"
+ALT6       SELECT REGCAM                ASSIGN TO
+ALT6                                    WRK-CAMINHO-REGCAM
                FILE STATUS              IS FS-REGCAM.
+
+ALT1       SELECT REJEITADOS            ASSIGN TO
+ALT6                                    WRK-CAMINHO-REJEITADOS
+ALT1           FILE STATUS              IS FS-REJEITADOS.
+
+ALT2       SELECT PARAMVAL               ASSIGN TO
+ALT6                                     WRK-CAMINHO-PARAMVAL
+ALT2           FILE STATUS               IS FS-PARAMVAL.
       *================================================================*
        DATA                             DIVISION.
 
@@ -55,18 +190,32 @@
       *-----------------------------------------------------------------
       *----------------------------------------------------------------*
       *     INPUT -  DADOS DO ARQUIVO DE ENTRADA (LANCAM)
-      *                               LRECL = 021
+ALT10 *                               LRECL = 024
       *----------------------------------------------------------------*
        FD  LANCAM.
        COPY '#LANCAM'.
 
       *----------------------------------------------------------------*
       *     OUTPUT-  DADOS DO ARQUIVO DE SAIDA (REGCAM)
-      *                               LRECL = 019
+ALT10 *                               LRECL = 023
       *----------------------------------------------------------------*
        FD  REGCAM.
        COPY '#REGCAM'.
 
+      *----------------------------------------------------------------*
+ALT1  *     OUTPUT-  LANCAMENTOS REJEITADOS (REJEITADOS)
+ALT10 *                               LRECL = 026
+      *----------------------------------------------------------------*
+ALT1   FD  REJEITADOS.
+ALT1   COPY '#REJCAM'.
+
+      *----------------------------------------------------------------*
+ALT2  *     INPUT -  PARAMETROS DE VALIDACAO DO LANCAM (PARAMVAL)
+ALT2  *                               LRECL = 002
+      *----------------------------------------------------------------*
+ALT2   FD  PARAMVAL.
+ALT2   COPY '#PARAMVAL'.
+
       *-----------------------------------------------------------------
        WORKING-STORAGE                  SECTION.
       *-----------------------------------------------------------------
@@ -76,29 +225,92 @@
            '*** INICIO DE WORKING ATI3 ***'.
       *-----------------------------------------------------------------
 
+      *-----------------------------------------------------------------
+ALT6   01  FILLER                       PIC X(050)        VALUES
+ALT6       '*** CAMINHOS DOS ARQUIVOS (VARIAVEL DE AMBIENTE) ***'.
+      *-----------------------------------------------------------------
+
+ALT6   01  WRK-DIR-DADOS                PIC X(040)        VALUES SPACES.
+ALT6   01  WRK-CAMINHO-LANCAM           PIC X(060)        VALUES SPACES.
+ALT6   01  WRK-CAMINHO-REGCAM           PIC X(060)        VALUES SPACES.
+ALT6   01  WRK-CAMINHO-REJEITADOS       PIC X(060)        VALUES SPACES.
+ALT6   01  WRK-CAMINHO-PARAMVAL         PIC X(060)        VALUES SPACES.
+
       *-----------------------------------------------------------------
        01  FILLER                       PIC X(050)        VALUES
            '*** VARIAVEIS DO PROGRAMA ***'.
       *-----------------------------------------------------------------
 
-       01  WRK-TOTAL-LANCAMENTO         PIC 9(010)V99     COMP-3.
+ALT11  01  WRK-TOTAL-LANCAMENTO         PIC S9(010)V99    COMP-3.
        01  WRK-PASSOU                   PIC X(001)        VALUES SPACES.
+ALT1   01  WRK-MOTIVO-REJEICAO          PIC X(002)        VALUES SPACES.
+ALT2   01  WRK-TIPO-CLIENTE-VALIDO      PIC X(001)        VALUES "F".
+ALT2   01  WRK-GERENTE-VALIDO           PIC X(001)        VALUES "P".
+ALT7   01  WRK-TIPO-CLIENTE-PJ          PIC X(001)        VALUES "J".
+ALT7   01  WRK-GERENTE-VALIDO-PJ        PIC X(001)        VALUES "G".
 
       *-----------------------------------------------------------------
        01    FILLER                     PIC X(050)        VALUES
            '*** AREA DE ACUMULADORES *** '.
       *-----------------------------------------------------------------
 
-       01  ACU-VALIDOS-LANCAM          PIC 9(002) COMP-3  VALUES ZEROS.
-       01  ACU-LIDOS-LANCAM            PIC 9(002) COMP-3  VALUES ZEROS.
-       01  ACU-GRAVADOS-REGCAM         PIC 9(002) COMP-3  VALUES ZEROS.
+ALT12  01  ACU-VALIDOS-LANCAM          PIC 9(005) COMP-3  VALUES ZEROS.
+ALT12  01  ACU-LIDOS-LANCAM            PIC 9(005) COMP-3  VALUES ZEROS.
+ALT12  01  ACU-GRAVADOS-REGCAM         PIC 9(005) COMP-3  VALUES ZEROS.
+ALT12  01  ACU-REJEITADOS-LANCAM       PIC 9(005) COMP-3  VALUES ZEROS.
 
       *-----------------------------------------------------------------
        01    FILLER                    PIC X(050)         VALUES
            '*** AREA DE VARIAVEIS DE MASCARA *** '.
       *-----------------------------------------------------------------
 
-       01  WRK-TOTAL-LANCAMENTO-ED      PIC Z.ZZZ.ZZZ.ZZ9,99.
+ALT11  01  WRK-TOTAL-LANCAMENTO-ED      PIC -.ZZZ.ZZZ.ZZ9,99.
+ALT11  01  WRK-TOTAL-REGCAM             PIC S9(010)V99 COMP-3
+ALT11                                                   VALUES ZEROS.
+ALT11  01  WRK-TOTAL-REGCAM-ED          PIC -.ZZZ.ZZZ.ZZ9,99.
+
+      *-----------------------------------------------------------------
+ALT10  01  FILLER                       PIC X(050)        VALUES
+ALT10      '*** AREA DE CONVERSAO DE MOEDAS (FX) ***'.
+      *-----------------------------------------------------------------
+
+ALT11  01  WRK-TOTAL-LANCAMENTO-BRL     PIC S9(010)V99    COMP-3
+ALT11                                                   VALUES ZEROS.
+ALT11  01  WRK-TOTAL-LANCAMENTO-BRL-ED  PIC -.ZZZ.ZZZ.ZZ9,99.
+ALT10  01  WRK-VALOR-LANCAMENTO-BRL     PIC 9(010)V99     COMP-3.
+ALT10  01  WRK-IDX-MOEDA                PIC 9(002)        VALUES ZEROS.
+ALT10  01  WRK-MOEDA-ACHADA             PIC X(001)        VALUES "N".
+ALT10      88 WRK-MOEDA-FOI-ACHADA                VALUES "S".
+ALT10      88 WRK-MOEDA-NAO-ACHADA                VALUES "N".
+ALT10  01  WRK-COTACAO-ATUAL            PIC 9(03)V9(05)   VALUES 1,00000.
+
+ALT10  COPY "#MOEDAS".
+
+      *-----------------------------------------------------------------
+ALT9   01  FILLER                       PIC X(050)        VALUES
+ALT9       '*** AREA DE TOTAIS POR AGENCIA ***'.
+      *-----------------------------------------------------------------
+
+ALT9   01  WRK-QT-AGENCIAS              PIC 9(002)        VALUES ZEROS.
+ALT9   01  WRK-IDX-AGENCIA              PIC 9(002)        VALUES ZEROS.
+ALT9   01  WRK-IDX-AGENCIA-ATUAL        PIC 9(002)        VALUES ZEROS.
+ALT9   01  WRK-AGENCIA-ACHADA           PIC X(001)        VALUES "N".
+ALT9       88 WRK-AGENCIA-FOI-ACHADA              VALUES "S".
+ALT9       88 WRK-AGENCIA-NAO-ACHADA              VALUES "N".
+
+ALT9   01  WRK-TAB-AGENCIAS.
+ALT9       05 WRK-AGENCIA-OCO           OCCURS 50 TIMES.
+ALT9           10 WRK-AGENCIA-COD              PIC 9(004).
+ALT9           10 WRK-AGENCIA-LIDOS           PIC 9(004) COMP-3
+ALT9                                                      VALUES ZEROS.
+ALT9           10 WRK-AGENCIA-VALIDOS         PIC 9(004) COMP-3
+ALT9                                                      VALUES ZEROS.
+ALT9           10 WRK-AGENCIA-GRAVADOS        PIC 9(004) COMP-3
+ALT9                                                      VALUES ZEROS.
+ALT11          10 WRK-AGENCIA-TOTAL           PIC S9(010)V99 COMP-3
+ALT11                                                      VALUES ZEROS.
+
+ALT11  01  WRK-AGENCIA-TOTAL-ED         PIC -.ZZZ.ZZZ.ZZ9,99.
 
       *-----------------------------------------------------------------
        01  FILLER                       PIC X(031)        VALUES
@@ -107,6 +319,8 @@
 
        01  FS-LANCAM                    PIC 9(002)        VALUES ZEROS.
        01  FS-REGCAM                    PIC 9(002)        VALUES ZEROS.
+ALT1   01  FS-REJEITADOS                PIC 9(002)        VALUES ZEROS.
+ALT2   01  FS-PARAMVAL                  PIC 9(002)        VALUES ZEROS.
 
       *-----------------------------------------------------------------
        01  FILLER                       PIC X(050)        VALUES
@@ -115,6 +329,7 @@
        01  WRK-MSG-ERRO                 PIC X(030)        VALUES SPACES.
        01  WRK-STATUS-ARQ               PIC 9(002)        VALUES ZEROS.
        01  WRK-ARQUIVO                  PIC X(008)        VALUES SPACES.
+ALT5   01  WRK-FS-DESCRICAO             PIC X(030)        VALUES SPACES.
       *-----------------------------------------------------------------
        01  FILLER                       PIC X(050)        VALUES
            '*** AREA DE MENSAGENS DE ERRO ***'.
@@ -143,11 +358,15 @@
        0100-INICIAR                  SECTION.
       *-----------------------------------------------------------------
 
+ALT6       PERFORM 0101-MONTA-CAMINHOS.
+
            OPEN INPUT LANCAM
-                OUTPUT REGCAM.
+                OUTPUT REGCAM
+ALT1            OUTPUT REJEITADOS.
 
            PERFORM 0105-TESTE-STATUS
 
+ALT2       PERFORM 0109-RECEBE-PARAMETRO
 
            PERFORM 0110-LER-REGISTRO.
 
@@ -155,6 +374,33 @@
        0100-INICIAR-FIM.             EXIT.
 
       *-----------------------------------------------------------------
+ALT6   0101-MONTA-CAMINHOS           SECTION.
+      *-----------------------------------------------------------------
+
+ALT6       ACCEPT WRK-DIR-DADOS FROM ENVIRONMENT "ATIVIDADE2_DIR".
+ALT6       IF WRK-DIR-DADOS EQUAL SPACES
+ALT6           MOVE "C:\ATIVIDADE2" TO WRK-DIR-DADOS
+ALT6       END-IF.
+
+ALT6       STRING WRK-DIR-DADOS        DELIMITED BY SPACE
+ALT6              "\LANCAM.txt"        DELIMITED BY SIZE
+ALT6              INTO WRK-CAMINHO-LANCAM.
+
+ALT6       STRING WRK-DIR-DADOS        DELIMITED BY SPACE
+ALT6              "\REGCAM.txt"        DELIMITED BY SIZE
+ALT6              INTO WRK-CAMINHO-REGCAM.
+
+ALT6       STRING WRK-DIR-DADOS        DELIMITED BY SPACE
+ALT6              "\REJEITADOS.txt"    DELIMITED BY SIZE
+ALT6              INTO WRK-CAMINHO-REJEITADOS.
+
+ALT6       STRING WRK-DIR-DADOS        DELIMITED BY SPACE
+ALT6              "\PARAMVAL.txt"      DELIMITED BY SIZE
+ALT6              INTO WRK-CAMINHO-PARAMVAL.
+
+ALT6   0101-MONTA-CAMINHOS-FIM.       EXIT.
+
+      *-----------------------------------------------------------------
        0105-TESTE-STATUS             SECTION.
       *-----------------------------------------------------------------
 
@@ -176,9 +422,37 @@
                PERFORM 9999-TRATA-ERRO
            END-IF.
 
+ALT1   0108-TESTE-REJEITADOS.
+ALT1       IF FS-REJEITADOS  NOT EQUAL 00
+ALT1           MOVE WRK-ERRO-ABERTURA TO  WRK-MSG-ERRO
+ALT1           MOVE FS-REJEITADOS     TO  WRK-STATUS-ARQ
+ALT1           MOVE WRK-REJCAM        TO  WRK-ARQUIVO
+ALT1           PERFORM 0310-FINALIZAR-LANCAM
+ALT1           PERFORM 0320-FINALIZAR-REGCAM
+ALT1           PERFORM 9999-TRATA-ERRO
+ALT1       END-IF.
+
        0105-TESTE-STATUS-FIM.        EXIT.
 
       *-----------------------------------------------------------------
+ALT2   0109-RECEBE-PARAMETRO         SECTION.
+      *-----------------------------------------------------------------
+ALT2       OPEN INPUT PARAMVAL.
+ALT2       IF FS-PARAMVAL            EQUAL 00
+ALT2           READ PARAMVAL
+ALT2           IF FS-PARAMVAL        EQUAL 00
+ALT2               MOVE REG-TIPO-CLIENTE-VALIDO
+.                                 TO WRK-TIPO-CLIENTE-VALIDO
+ALT2               MOVE REG-GERENTE-VALIDO      TO WRK-GERENTE-VALIDO
+ALT7               MOVE REG-GERENTE-VALIDO-PJ
+.                                 TO WRK-GERENTE-VALIDO-PJ
+ALT2           END-IF
+ALT2           CLOSE PARAMVAL
+ALT2       END-IF.
+
+ALT2   0109-RECEBE-PARAMETRO-FIM.    EXIT.
+
+      *-----------------------------------------------------------------
        0110-LER-REGISTRO             SECTION.
       *-----------------------------------------------------------------
            READ LANCAM.
@@ -200,6 +474,8 @@
 
            ADD 1                     TO ACU-LIDOS-LANCAM.
 
+ALT9       PERFORM 0225-ACUMULA-AGENCIA.
+
            PERFORM 0220-VALIDA.
 
            IF WRK-PASSOU             EQUAL "S"
@@ -207,6 +483,9 @@
                MOVE REG-AGENCIA      TO REG-AGENCIA-REGCAM
                MOVE REG-CONTA        TO REG-CONTA-REGCAM
                MOVE REG-LANCAMENTO   TO REG-LANCAMENTO-REGCAM
+ALT4           MOVE REG-TIPO-LANCAMENTO
+.                                    TO REG-TIPO-LANCAMENTO-REGCAM
+ALT10          MOVE REG-MOEDA-LANCAM TO REG-MOEDA-REGCAM
                PERFORM  0240-GRAVAR-ARQUIVO
                IF REG-REGCAM NOT EQUAL 00
                    PERFORM  0280-SOMA-LANCAMENTO
@@ -214,6 +493,11 @@
                   CONTINUE
                END-IF
                ADD 1                 TO ACU-VALIDOS-LANCAM
+ALT9           ADD 1                 TO
+ALT9               WRK-AGENCIA-VALIDOS(WRK-IDX-AGENCIA-ATUAL)
+ALT1       ELSE
+ALT1           PERFORM  0230-GRAVA-REJEITADO
+ALT1           ADD 1                 TO ACU-REJEITADOS-LANCAM
            END-IF
 
            PERFORM 0110-LER-REGISTRO
@@ -229,28 +513,158 @@
       *-----------------------------------------------------------------
 
            MOVE WRK-TOTAL-LANCAMENTO  TO  WRK-TOTAL-LANCAMENTO-ED.
+ALT10      MOVE WRK-TOTAL-LANCAMENTO-BRL TO WRK-TOTAL-LANCAMENTO-BRL-ED.
            DISPLAY "= REGISTROS LIDOS    : "ACU-LIDOS-LANCAM
            DISPLAY "= REGISTROS VALIDOS  : "ACU-VALIDOS-LANCAM
            DISPLAY "= REGISTROS GRAVADOS : "ACU-GRAVADOS-REGCAM
+ALT1       DISPLAY "= REGISTROS REJEITADOS: "ACU-REJEITADOS-LANCAM
            DISPLAY "= TOTAL LANCAMENTO :"WRK-TOTAL-LANCAMENTO-ED.
+ALT10      DISPLAY "= TOTAL LANCAMENTO EM BRL (FX): "
+ALT10          WRK-TOTAL-LANCAMENTO-BRL-ED.
            DISPLAY WRK-LINHA.
 
+ALT9       DISPLAY "= TOTAIS POR AGENCIA =".
+ALT9       PERFORM 0215-IMPRIME-AGENCIA
+ALT9           VARYING WRK-IDX-AGENCIA FROM 1 BY 1
+ALT9           UNTIL WRK-IDX-AGENCIA GREATER WRK-QT-AGENCIAS.
+ALT9       DISPLAY WRK-LINHA.
+
        0210-STATISTICA-FIM.            EXIT.
 
       *-----------------------------------------------------------------
+ALT9   0215-IMPRIME-AGENCIA             SECTION.
+      *-----------------------------------------------------------------
+
+ALT9       MOVE WRK-AGENCIA-TOTAL(WRK-IDX-AGENCIA)
+ALT9                                 TO WRK-AGENCIA-TOTAL-ED.
+ALT9       DISPLAY "  AGENCIA.......: "
+ALT9           WRK-AGENCIA-COD(WRK-IDX-AGENCIA)
+ALT9       DISPLAY "  LIDOS/VALIDOS/GRAVADOS: "
+ALT9           WRK-AGENCIA-LIDOS(WRK-IDX-AGENCIA)    "/"
+ALT9           WRK-AGENCIA-VALIDOS(WRK-IDX-AGENCIA)  "/"
+ALT9           WRK-AGENCIA-GRAVADOS(WRK-IDX-AGENCIA)
+ALT9       DISPLAY "  TOTAL..........: " WRK-AGENCIA-TOTAL-ED.
+
+ALT9   0215-IMPRIME-AGENCIA-FIM.        EXIT.
+
+      *-----------------------------------------------------------------
        0220-VALIDA                     SECTION.
       *-----------------------------------------------------------------
 
-           IF REG-TIPO-CLIENTE EQUAL "F"
-                                      AND REG-GERENTE EQUAL "P"
+ALT2       IF REG-TIPO-CLIENTE   EQUAL WRK-TIPO-CLIENTE-VALIDO
+.                  AND REG-GERENTE  EQUAL WRK-GERENTE-VALIDO
                MOVE "S"               TO WRK-PASSOU
-           ELSE
-               MOVE "N"               TO WRK-PASSOU
+ALT7       ELSE IF REG-TIPO-CLIENTE EQUAL WRK-TIPO-CLIENTE-PJ
+ALT7                  AND REG-GERENTE EQUAL WRK-GERENTE-VALIDO-PJ
+ALT7               MOVE "S"               TO WRK-PASSOU
+ALT1       ELSE
+ALT1           MOVE "N"               TO WRK-PASSOU
+ALT1           EVALUATE TRUE
+ALT7               WHEN REG-TIPO-CLIENTE EQUAL WRK-TIPO-CLIENTE-PJ
+ALT7                   MOVE "04"      TO WRK-MOTIVO-REJEICAO
+ALT2               WHEN REG-TIPO-CLIENTE NOT EQUAL
+.                                       WRK-TIPO-CLIENTE-VALIDO
+.                     AND REG-GERENTE NOT EQUAL WRK-GERENTE-VALIDO
+ALT1                   MOVE "03"      TO WRK-MOTIVO-REJEICAO
+ALT2               WHEN REG-TIPO-CLIENTE NOT EQUAL
+.                                       WRK-TIPO-CLIENTE-VALIDO
+ALT1                   MOVE "01"      TO WRK-MOTIVO-REJEICAO
+ALT1               WHEN OTHER
+ALT1                   MOVE "02"      TO WRK-MOTIVO-REJEICAO
+ALT1           END-EVALUATE
+ALT7       END-IF
            END-IF.
 
        0220-VALIDA-FIM.                 EXIT.
 
       *-----------------------------------------------------------------
+ALT9   0225-ACUMULA-AGENCIA             SECTION.
+      *-----------------------------------------------------------------
+
+ALT9       SET WRK-AGENCIA-NAO-ACHADA TO TRUE.
+
+ALT9       PERFORM 0226-PROCURA-AGENCIA
+ALT9           VARYING WRK-IDX-AGENCIA FROM 1 BY 1
+ALT9           UNTIL WRK-IDX-AGENCIA GREATER WRK-QT-AGENCIAS
+ALT9               OR WRK-AGENCIA-FOI-ACHADA.
+
+ALT9       IF WRK-AGENCIA-NAO-ACHADA
+ALT13          AND WRK-QT-AGENCIAS LESS 50
+ALT9           ADD 1 TO WRK-QT-AGENCIAS
+ALT9           MOVE WRK-QT-AGENCIAS  TO WRK-IDX-AGENCIA
+ALT9           MOVE REG-AGENCIA      TO WRK-AGENCIA-COD(WRK-IDX-AGENCIA)
+ALT13          SET WRK-AGENCIA-FOI-ACHADA TO TRUE
+ALT9       END-IF.
+
+ALT13      IF WRK-AGENCIA-FOI-ACHADA
+ALT9           MOVE WRK-IDX-AGENCIA TO WRK-IDX-AGENCIA-ATUAL
+ALT9           ADD 1 TO WRK-AGENCIA-LIDOS(WRK-IDX-AGENCIA-ATUAL)
+ALT13      END-IF.
+
+ALT9   0225-ACUMULA-AGENCIA-FIM.        EXIT.
+
+      *-----------------------------------------------------------------
+ALT9   0226-PROCURA-AGENCIA             SECTION.
+      *-----------------------------------------------------------------
+
+ALT9       IF WRK-AGENCIA-COD(WRK-IDX-AGENCIA) EQUAL REG-AGENCIA
+ALT9           SET WRK-AGENCIA-FOI-ACHADA TO TRUE
+ALT9       END-IF.
+
+ALT9   0226-PROCURA-AGENCIA-FIM.        EXIT.
+
+      *-----------------------------------------------------------------
+ALT10  0227-BUSCA-COTACAO-MOEDA          SECTION.
+      *-----------------------------------------------------------------
+
+ALT10      MOVE 1,00000 TO WRK-COTACAO-ATUAL.
+ALT10      SET WRK-MOEDA-NAO-ACHADA TO TRUE.
+
+ALT10      IF REG-MOEDA-LANCAM NOT EQUAL SPACES
+ALT10          PERFORM 0228-PROCURA-MOEDA
+ALT10              VARYING WRK-IDX-MOEDA FROM 1 BY 1
+ALT10              UNTIL WRK-IDX-MOEDA GREATER 4
+ALT10                  OR WRK-MOEDA-FOI-ACHADA
+ALT10      END-IF.
+
+ALT10  0227-BUSCA-COTACAO-MOEDA-FIM.     EXIT.
+
+      *-----------------------------------------------------------------
+ALT10  0228-PROCURA-MOEDA                SECTION.
+      *-----------------------------------------------------------------
+
+ALT10      IF TAB-MOEDA-COD(WRK-IDX-MOEDA) EQUAL REG-MOEDA-LANCAM
+ALT10          SET WRK-MOEDA-FOI-ACHADA TO TRUE
+ALT10          MOVE TAB-MOEDA-COTACAO(WRK-IDX-MOEDA)
+ALT10                                    TO WRK-COTACAO-ATUAL
+ALT10      END-IF.
+
+ALT10  0228-PROCURA-MOEDA-FIM.           EXIT.
+
+      *-----------------------------------------------------------------
+ALT1  *-----------------------------------------------------------------
+ALT1   0230-GRAVA-REJEITADO             SECTION.
+ALT1  *-----------------------------------------------------------------
+
+ALT1       MOVE REG-AGENCIA             TO REG-AGENCIA-REJCAM.
+ALT1       MOVE REG-CONTA               TO REG-CONTA-REJCAM.
+ALT1       MOVE REG-LANCAMENTO          TO REG-LANCAMENTO-REJCAM.
+ALT1       MOVE REG-TIPO-CLIENTE        TO REG-TIPO-CLIENTE-REJCAM.
+ALT1       MOVE REG-GERENTE             TO REG-GERENTE-REJCAM.
+ALT1       MOVE WRK-MOTIVO-REJEICAO     TO REG-MOTIVO-REJCAM.
+ALT4       MOVE REG-TIPO-LANCAMENTO     TO REG-TIPO-LANCAMENTO-REJCAM.
+ALT10      MOVE REG-MOEDA-LANCAM        TO REG-MOEDA-REJCAM.
+ALT1       WRITE REG-REJCAM.
+ALT1       IF FS-REJEITADOS             NOT EQUAL '00'
+ALT1           MOVE WRK-ERRO-GRAVACAO     TO WRK-MSG-ERRO
+ALT1           MOVE FS-REJEITADOS         TO WRK-STATUS-ARQ
+ALT1           MOVE WRK-REJCAM            TO WRK-ARQUIVO
+ALT1           PERFORM 9000-MSG-ERRO
+ALT1       END-IF.
+
+ALT1   0230-GRAVA-REJEITADO-FIM.        EXIT.
+
+      *-----------------------------------------------------------------
        0240-GRAVAR-ARQUIVO              SECTION.
       *-----------------------------------------------------------------
 
@@ -264,6 +678,8 @@
            ELSE
 
                ADD 1 TO ACU-GRAVADOS-REGCAM
+ALT9           ADD 1 TO
+ALT9               WRK-AGENCIA-GRAVADOS(WRK-IDX-AGENCIA-ATUAL)
 
            END-IF.
 
@@ -273,7 +689,24 @@
        0280-SOMA-LANCAMENTO           SECTION.
       *-----------------------------------------------------------------
 
-           ADD REG-LANCAMENTO         TO WRK-TOTAL-LANCAMENTO.
+ALT10      PERFORM 0227-BUSCA-COTACAO-MOEDA.
+ALT10      MULTIPLY REG-LANCAMENTO BY WRK-COTACAO-ATUAL
+ALT10              GIVING WRK-VALOR-LANCAMENTO-BRL.
+
+ALT4       EVALUATE REG-TIPO-LANCAMENTO
+ALT4           WHEN "D"
+ALT4               SUBTRACT REG-LANCAMENTO   FROM WRK-TOTAL-LANCAMENTO
+ALT9               SUBTRACT REG-LANCAMENTO  FROM
+ALT9                   WRK-AGENCIA-TOTAL(WRK-IDX-AGENCIA-ATUAL)
+ALT10               SUBTRACT WRK-VALOR-LANCAMENTO-BRL
+ALT10                   FROM WRK-TOTAL-LANCAMENTO-BRL
+ALT4           WHEN OTHER
+ALT4               ADD REG-LANCAMENTO        TO   WRK-TOTAL-LANCAMENTO
+ALT9               ADD REG-LANCAMENTO       TO
+ALT9                   WRK-AGENCIA-TOTAL(WRK-IDX-AGENCIA-ATUAL)
+ALT10               ADD WRK-VALOR-LANCAMENTO-BRL
+ALT10                   TO WRK-TOTAL-LANCAMENTO-BRL
+ALT4       END-EVALUATE.
 
        0280-SOMA-LANCAMENTO-FIM.      EXIT.
 
@@ -292,13 +725,44 @@
            END-IF.
 
        0320-FINALIZAR-REGCAM.
+ALT8       MOVE "9999"                TO TRL-MARCA
+ALT8       MOVE ACU-GRAVADOS-REGCAM   TO TRL-QTD-REGISTROS
+ALT8       MOVE WRK-TOTAL-LANCAMENTO  TO TRL-TOTAL-REGCAM
+ALT8       WRITE REG-REGCAM-TRAILER.
+
            CLOSE REGCAM.
            IF FS-REGCAM               NOT EQUAL '00'
                MOVE WRK-ERRO-REGCAM   TO WRK-MSG-ERRO
                MOVE FS-LANCAM         TO WRK-STATUS-ARQ
                MOVE WRK-REGCAM        TO WRK-ARQUIVO
                PERFORM 9000-MSG-ERRO
-           END-IF
+           END-IF.
+
+ALT3   0325-RECONCILIA-REGCAM.
+ALT3       OPEN INPUT REGCAM.
+ALT3       IF FS-REGCAM               EQUAL 00
+ALT3           PERFORM 0326-LER-REGCAM-RECONCILIA
+ALT3               UNTIL FS-REGCAM    EQUAL 10
+ALT3           CLOSE REGCAM
+ALT3       END-IF.
+
+ALT3       IF WRK-TOTAL-REGCAM        NOT EQUAL WRK-TOTAL-LANCAMENTO
+ALT3           MOVE WRK-TOTAL-LANCAMENTO  TO WRK-TOTAL-LANCAMENTO-ED
+ALT3           MOVE WRK-TOTAL-REGCAM      TO WRK-TOTAL-REGCAM-ED
+ALT3           DISPLAY "*****DIVERGENCIA NA RECONCILIACAO*****"
+ALT3           DISPLAY "= TOTAL LANCAMENTO  : " WRK-TOTAL-LANCAMENTO-ED
+ALT3           DISPLAY "= TOTAL REGCAM      : " WRK-TOTAL-REGCAM-ED
+ALT3           DISPLAY WRK-LINHA
+ALT3       END-IF.
+
+ALT1   0330-FINALIZAR-REJEITADOS.
+ALT1       CLOSE REJEITADOS.
+ALT1       IF FS-REJEITADOS            NOT EQUAL '00'
+ALT1           MOVE WRK-ERRO-REJCAM       TO WRK-MSG-ERRO
+ALT1           MOVE FS-REJEITADOS         TO WRK-STATUS-ARQ
+ALT1           MOVE WRK-REJCAM            TO WRK-ARQUIVO
+ALT1           PERFORM 9000-MSG-ERRO
+ALT1       END-IF
 
            DISPLAY WRK-FIM-PRG
            STOP RUN.
@@ -307,6 +771,26 @@
        0300-FIM-FINALIZAR.             EXIT.
 
       *-----------------------------------------------------------------
+ALT3  *-----------------------------------------------------------------
+ALT3   0326-LER-REGCAM-RECONCILIA       SECTION.
+ALT3  *-----------------------------------------------------------------
+
+ALT3       READ REGCAM.
+ALT3       IF FS-REGCAM               EQUAL 00
+ALT8           IF TRL-MARCA       NOT EQUAL "9999"
+ALT4               EVALUATE REG-TIPO-LANCAMENTO-REGCAM
+ALT4                   WHEN "D"
+ALT4                       SUBTRACT REG-LANCAMENTO-REGCAM
+.                                      FROM WRK-TOTAL-REGCAM
+ALT4                   WHEN OTHER
+ALT4                       ADD REG-LANCAMENTO-REGCAM TO WRK-TOTAL-REGCAM
+ALT4               END-EVALUATE
+ALT8           END-IF
+ALT3       END-IF.
+
+ALT3   0326-LER-REGCAM-RECONCILIA-FIM.  EXIT.
+
+      *-----------------------------------------------------------------
        9000-MSG-ERRO                   SECTION.
       *-----------------------------------------------------------------
 
@@ -314,6 +798,8 @@
            DISPLAY "ARQUIVO..   : " WRK-ARQUIVO.
            DISPLAY "MSG..       : " WRK-MSG-ERRO.
            DISPLAY "FILE STATUS.: " WRK-STATUS-ARQ.
+ALT5       CALL "FSTATUS" USING WRK-STATUS-ARQ WRK-FS-DESCRICAO.
+ALT5       DISPLAY "DESCRICAO FS: " WRK-FS-DESCRICAO.
 
 
        9000-MSG-ERRO-FIM.              EXIT.
@@ -326,6 +812,8 @@
            DISPLAY "ARQUIVO..   : " WRK-ARQUIVO.
            DISPLAY "MSG..       : " WRK-MSG-ERRO.
            DISPLAY "FILE STATUS.: " WRK-STATUS-ARQ.
+ALT5       CALL "FSTATUS" USING WRK-STATUS-ARQ WRK-FS-DESCRICAO.
+ALT5       DISPLAY "DESCRICAO FS: " WRK-FS-DESCRICAO.
            GOBACK.
 
       *-----------------------------------------------------------------
