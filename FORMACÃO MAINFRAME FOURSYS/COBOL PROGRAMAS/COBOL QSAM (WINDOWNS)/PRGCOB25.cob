@@ -0,0 +1,97 @@
+       IDENTIFICATION                            DIVISION.
+       PROGRAM-ID. PRGCOB25.
+      *=================================================================
+      *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+      *== OBJETIVO    : PROCURA POR CODIGO NO ARQUIVO FUNCIONARIOS.dat
+      *== DATA        : 10/08/2024
+      *== CONSULTORIA : FOURSYS
+      *=================================================================
+      *== ALTERACAO   :
+      *=================================================================
+       ENVIRONMENT                               DIVISION.
+
+       CONFIGURATION                             SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT                              SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIOS ASSIGN
+           TO "C:\COBOL\COBOL QSAM (WINDOWNS)\DADOS\FUNCIONARIOS.dat"
+               ORGANIZATION             IS INDEXED
+               ACCESS MODE              IS RANDOM
+               RECORD KEY               IS REG-CODIGO
+               FILE STATUS IS FS-FUNCIONARIOS.
+      *-----------------------------------------------------------------
+
+       DATA                                      DIVISION.
+       FILE                                      SECTION.
+       FD  FUNCIONARIOS.
+       COPY "#FUNCREG".
+
+       WORKING-STORAGE                           SECTION.
+       77  FS-FUNCIONARIOS       PIC 9(02) VALUE ZEROS.
+       77  WRK-MSG-ERRO          PIC X(30) VALUE
+                                       "ARQUIVO NAO EXISTE!".
+       77  WRK-PROCURA           PIC 9(04) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       PROCEDURE                                 DIVISION.
+       0001-PRINCIPAL                            SECTION.
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR                              SECTION.
+
+           OPEN INPUT FUNCIONARIOS.
+
+             IF FS-FUNCIONARIOS EQUAL 35
+                 PERFORM 9000-TRATA-ERRO
+             END-IF.
+
+           DISPLAY "DIGITE O CODIGO QUE DESEJA PROCURAR.."
+               ACCEPT WRK-PROCURA.
+
+       0100-INICIALIZAR-FIM. EXIT.
+
+
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                            SECTION.
+
+           MOVE WRK-PROCURA TO REG-CODIGO.
+
+           READ FUNCIONARIOS KEY IS REG-CODIGO
+               INVALID KEY
+                   DISPLAY "ERRO: FUNCIONARIO NAO ENCONTRADO!"
+               NOT INVALID KEY
+                   DISPLAY "CODIGO..." REG-CODIGO
+                   DISPLAY "NOME....." REG-NOME
+                   DISPLAY "SALARIO.." REG-SALARIO
+           END-READ.
+
+       0200-PROCESSAR-FIM. EXIT.
+
+
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                            SECTION.
+
+             CLOSE FUNCIONARIOS.
+             DISPLAY"======= FIM PROGRAMA =======".
+
+       0300-FINALIZAR-FIM. EXIT.
+
+      *-----------------------------------------------------------------
+
+       9000-TRATA-ERRO                           SECTION.
+
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
+
+       9000-TRATA-ERRO-FIM. EXIT.
