@@ -0,0 +1,22 @@
+      ******************************************************************
+      * OBJETIVO...: BOOK DE LAYOUT DO ARQUIVO LANCAM
+      * PROGRAMADOR: WELLINGTON SOARES CORDEIRO
+      * CONSULTORIA: FOURSYS
+      * DATA.......: 25/07/2024
+      *-----------------------------------------------------------------
+ALT1  * ALTERACAO..: INCLUIDO REG-TIPO-LANCAMENTO (D/C) PARA PERMITIR
+ALT1  *              NETAGEM DE DEBITO/CREDITO CONTRA O SALDO
+ALT1  * DATA.......: 10/08/2024
+ALT2  * ALTERACAO..: INCLUIDO REG-MOEDA-LANCAM, O CODIGO DA MOEDA EM
+ALT2  *              QUE O LANCAMENTO FOI EMITIDO, PARA PERMITIR
+ALT2  *              LANCAMENTOS EM MOEDA ESTRANGEIRA
+ALT2  * DATA.......: 10/08/2024
+      ******************************************************************
+       01  REG-LANCAM.
+           05 REG-AGENCIA               PIC  9(04).
+           05 REG-CONTA                 PIC  9(05).
+           05 REG-LANCAMENTO            PIC  9(08)V99.
+           05 REG-TIPO-CLIENTE          PIC  X(01).
+           05 REG-GERENTE               PIC  X(01).
+ALT1       05 REG-TIPO-LANCAMENTO       PIC  X(01).
+ALT2       05 REG-MOEDA-LANCAM          PIC  X(03).
