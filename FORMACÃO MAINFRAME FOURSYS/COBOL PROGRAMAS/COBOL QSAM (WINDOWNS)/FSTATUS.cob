@@ -0,0 +1,119 @@
+       IDENTIFICATION                            DIVISION.
+       PROGRAM-ID. FSTATUS.
+      *=================================================================
+      *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+      *== OBJETIVO    : MODULO COMPARTILHADO - RECEBE UM FILE STATUS DE
+      *==               02 DIGITOS DO PROGRAMA CHAMADOR E DEVOLVE A
+      *==               DESCRICAO PADRAO DAQUELE STATUS, PARA QUE TODOS
+      *==               OS PROGRAMAS REPORTEM ERRO DE ARQUIVO DA MESMA
+      *==               FORMA
+      *== DATA        : 10/08/2024
+      *== CONSULTORIA : FOURSYS
+      *== ALTERACAO   :
+      *=================================================================
+
+       ENVIRONMENT                               DIVISION.
+
+       CONFIGURATION                             SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------
+
+       DATA                                      DIVISION.
+       WORKING-STORAGE                           SECTION.
+
+      *-----------------------------------------------------------------
+
+       LINKAGE                                   SECTION.
+
+       01  LNK-FS-CODE                     PIC  9(02).
+       01  LNK-FS-DESCRICAO                PIC  X(30).
+
+      *-----------------------------------------------------------------
+
+       PROCEDURE                                DIVISION
+                                          USING LNK-FS-CODE
+                                                LNK-FS-DESCRICAO.
+
+       0001-PRINCIPAL                            SECTION.
+
+           PERFORM 0100-TRADUZ-STATUS.
+
+           GOBACK.
+
+       0001-PRINCIPAL-FIM.                       EXIT.
+
+      *-----------------------------------------------------------------
+
+       0100-TRADUZ-STATUS                        SECTION.
+
+           EVALUATE LNK-FS-CODE
+               WHEN 00
+                   MOVE "OPERACAO CONCLUIDA COM SUCESSO"
+                                              TO LNK-FS-DESCRICAO
+               WHEN 02
+                   MOVE "REGISTRO DUPLICADO/CHAVE REPETIDA"
+                                              TO LNK-FS-DESCRICAO
+               WHEN 04
+                   MOVE "TAMANHO DO REGISTRO LIDO DIVERGENTE"
+                                              TO LNK-FS-DESCRICAO
+               WHEN 05
+                   MOVE "ARQUIVO OPTIONAL NAO ENCONTRADO"
+                                              TO LNK-FS-DESCRICAO
+               WHEN 10
+                   MOVE "FIM DE ARQUIVO (EOF)"
+                                              TO LNK-FS-DESCRICAO
+               WHEN 21
+                   MOVE "CHAVE FORA DE SEQUENCIA"
+                                              TO LNK-FS-DESCRICAO
+               WHEN 22
+                   MOVE "CHAVE DUPLICADA NA GRAVACAO"
+                                              TO LNK-FS-DESCRICAO
+               WHEN 23
+                   MOVE "REGISTRO NAO ENCONTRADO"
+                                              TO LNK-FS-DESCRICAO
+               WHEN 30
+                   MOVE "ERRO PERMANENTE DE E/S"
+                                              TO LNK-FS-DESCRICAO
+               WHEN 34
+                   MOVE "ESPACO EM DISCO ESGOTADO"
+                                              TO LNK-FS-DESCRICAO
+               WHEN 35
+                   MOVE "ARQUIVO NAO EXISTE"
+                                              TO LNK-FS-DESCRICAO
+               WHEN 37
+                   MOVE "ARQUIVO NAO PODE SER ABERTO NESSE MODO"
+                                              TO LNK-FS-DESCRICAO
+               WHEN 41
+                   MOVE "ARQUIVO JA ESTAVA ABERTO"
+                                              TO LNK-FS-DESCRICAO
+               WHEN 42
+                   MOVE "ARQUIVO JA ESTAVA FECHADO"
+                                              TO LNK-FS-DESCRICAO
+               WHEN 43
+                   MOVE "REWRITE/DELETE SEM LEITURA ANTERIOR"
+                                              TO LNK-FS-DESCRICAO
+               WHEN 44
+                   MOVE "TAMANHO DE REGISTRO FORA DO LIMITE"
+                                              TO LNK-FS-DESCRICAO
+               WHEN 46
+                   MOVE "LEITURA APOS O FIM DO ARQUIVO"
+                                              TO LNK-FS-DESCRICAO
+               WHEN 47
+                   MOVE "OPERACAO DE LEITURA NAO PERMITIDA"
+                                              TO LNK-FS-DESCRICAO
+               WHEN 48
+                   MOVE "OPERACAO DE GRAVACAO NAO PERMITIDA"
+                                              TO LNK-FS-DESCRICAO
+               WHEN 49
+                   MOVE "OPERACAO DE DELETE/REWRITE NAO PERMITIDA"
+                                              TO LNK-FS-DESCRICAO
+               WHEN OTHER
+                   MOVE "STATUS DE ARQUIVO NAO CATALOGADO"
+                                              TO LNK-FS-DESCRICAO
+           END-EVALUATE.
+
+       0100-TRADUZ-STATUS-FIM.                   EXIT.
+
+      *-----------------------------------------------------------------
