@@ -12,11 +12,29 @@
       *    REGCAN.txt               OUTPUT
       *
       *=================================================================
-      *== ALTERACAO   :
-      *== PROGRAMADOR :
-      *== OBJETIVO    :
-      *== DATA        : XX/XX/XXXX
-      *== CONSULTORIA :
+ALT1  *== ALTERACAO   :
+ALT1  *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+ALT1  *== OBJETIVO    : SALDO PASSOU A SER ACUMULADO E PERSISTIDO POR
+ALT1  *==               REG-CONTA EM SALDOCTA.dat, ALEM DO TOTAL GERAL
+ALT1  *== DATA        : 10/08/2024
+ALT1  *== CONSULTORIA : FOURSYS
+      *=================================================================
+ALT2  *== ALTERACAO   :
+ALT2  *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+ALT2  *== OBJETIVO    : INCLUIDO REG-TIPO-LANCAMENTO (D/C) NO LAYOUT DO
+ALT2  *==               LANCAM; 0220-SALDO-FINAL PASSOU A DEBITAR/
+ALT2  *==               CREDITAR O SALDO EM VEZ DE SOMAR SEMPRE
+ALT2  *== DATA        : 10/08/2024
+ALT2  *== CONSULTORIA : FOURSYS
+      *=================================================================
+ALT3  *== ALTERACAO   :
+ALT3  *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
+ALT3  *== OBJETIVO    : WRK-SALDO E REG-SALDO (#SALDOCTA) PASSARAM A SER
+ALT3  *==               ASSINADOS (S9), POIS UM LANCAMENTO "D" MAIOR QUE
+ALT3  *==               O SALDO ACUMULADO GRAVAVA O VALOR ABSOLUTO EM
+ALT3  *==               CAMPO SEM SINAL, CORROMPENDO O SALDO PERSISTIDO
+ALT3  *== DATA        : 10/08/2024
+ALT3  *== CONSULTORIA : FOURSYS
       *=================================================================
 
        ENVIRONMENT                               DIVISION.
@@ -32,6 +50,13 @@
 
            SELECT REGCAM ASSIGN TO "C:\ATIVIDADE\REGCAM.txt"
              FILE STATUS IS FS-REGCAM.
+
+ALT1       SELECT SALDOCTA ASSIGN
+ALT1         TO "C:\ATIVIDADE\SALDOCTA.dat"
+ALT1           ORGANIZATION             IS INDEXED
+ALT1           ACCESS MODE              IS DYNAMIC
+ALT1           RECORD KEY               IS REG-CONTA-SALDO
+ALT1                                   FILE STATUS IS FS-SALDOCTA.
       *-----------------------------------------------------------------
 
        DATA                                      DIVISION.
@@ -43,6 +68,7 @@
            05 REG-LANCAMENTO               PIC  9(08)V99.
            05 REG-GERENTE                  PIC  X(01).
            05 REG-TIPOCLIENTE              PIC  X(01).
+ALT2       05 REG-TIPO-LANCAMENTO          PIC  X(01).
 
        FD REGCAM.
        01  REG-REGCAM.
@@ -50,21 +76,33 @@
            05 RE-CONTA                     PIC  9(05).
            05 RE-LANCAMENTO                PIC  9(08)V99.
 
+ALT1   FD SALDOCTA.
+ALT1   COPY '#SALDOCTA'.
 
        WORKING-STORAGE                           SECTION.
        01  FS-LANCAM                       PIC  9(02).
        01  FS-REGCAM                       PIC  9(02).
+ALT1   01  FS-SALDOCTA                     PIC  9(02).
 
       *== VARIAVEIS DE APOIO
-       01  WRK-SALDO                       PIC 9(20).
+ALT3   01  WRK-SALDO                       PIC S9(20).
 
       *== VARIAVEIS DE MASCARA
-       01  WRK-SALDO-ED                    PIC Z.ZZZ.ZZ9,99.
+ALT3   01  WRK-SALDO-ED                    PIC -.ZZZ.ZZ9,99.
        01  WRK-ACUM-VALIDOS-ED             PIC Z9.
        01  WRK-ACUM-LIDOS-ED               PIC Z9.
 
       *== VARIAVEIS DE MENSAGEM
-       COPY "#BOOKMSG".
+ALT1   01  WRK-ABERTURA-ARQ                PIC  X(30)      VALUE
+ALT1       "ERRO NA ABERTURA DO ARQUIVO".
+ALT1   01  WRK-ERRO-LANCAM                 PIC  X(30)      VALUE
+ALT1       "ERRO NO FECHAMENTO - LANCAM".
+ALT1   01  WRK-ERRO-REGCAM                 PIC  X(30)      VALUE
+ALT1       "ERRO NO FECHAMENTO - REGCAM".
+ALT1   01  WRK-ERRO-FECHA                  PIC  X(30)      VALUE
+ALT1       "ERRO NO FECHAMENTO - SALDOCTA".
+ALT1   01  WRK-LINHA                       PIC  X(40)      VALUE
+ALT1       "=======================================".
        01  WRK-MSG-ERRO                    PIC  X(30).
 
 
@@ -95,6 +133,13 @@
            OPEN INPUT LANCAM
                OUTPUT REGCAM.
 
+ALT1       OPEN I-O SALDOCTA.
+ALT1       IF FS-SALDOCTA EQUAL 35
+ALT1           OPEN OUTPUT SALDOCTA
+ALT1           CLOSE SALDOCTA
+ALT1           OPEN I-O SALDOCTA
+ALT1       END-IF.
+
                    IF FS-LANCAM EQUAL 0
                        PERFORM 0110-LER-REGISTRO
                    ELSE
@@ -168,7 +213,30 @@
 
        0220-SALDO-FINAL                          SECTION.
 
-           COMPUTE WRK-SALDO  = WRK-SALDO + REG-LANCAMENTO.
+ALT2       EVALUATE REG-TIPO-LANCAMENTO
+ALT2           WHEN "D"
+ALT2               COMPUTE WRK-SALDO  = WRK-SALDO - REG-LANCAMENTO
+ALT2           WHEN OTHER
+ALT2               COMPUTE WRK-SALDO  = WRK-SALDO + REG-LANCAMENTO
+ALT2       END-EVALUATE.
+
+ALT1       MOVE REG-CONTA            TO REG-CONTA-SALDO.
+ALT1       READ SALDOCTA KEY IS REG-CONTA-SALDO
+ALT1           INVALID KEY
+ALT2               IF REG-TIPO-LANCAMENTO EQUAL "D"
+ALT2                   COMPUTE REG-SALDO  = 0 - REG-LANCAMENTO
+ALT2               ELSE
+ALT1                   MOVE REG-LANCAMENTO    TO REG-SALDO
+ALT2               END-IF
+ALT1               WRITE REG-SALDOCTA
+ALT1           NOT INVALID KEY
+ALT2               IF REG-TIPO-LANCAMENTO EQUAL "D"
+ALT2                   SUBTRACT REG-LANCAMENTO   FROM REG-SALDO
+ALT2               ELSE
+ALT1                   ADD REG-LANCAMENTO     TO REG-SALDO
+ALT2               END-IF
+ALT1               REWRITE REG-SALDOCTA
+ALT1       END-READ.
 
        0220-SALDO-FINAL-FIM.                     EXIT.
 
@@ -188,6 +256,7 @@
 
            CLOSE LANCAM
            CLOSE REGCAM
+ALT1       CLOSE SALDOCTA
 
            IF FS-LANCAM NOT EQUAL '00'
                MOVE  WRK-ERRO-LANCAM TO WRK-MSG-ERRO
@@ -197,7 +266,12 @@
            IF FS-REGCAM NOT EQUAL '00'
                MOVE  WRK-ERRO-REGCAM TO WRK-MSG-ERRO
                PERFORM 0120-MSG
-           END-IF.
+           END-IF
+
+ALT1       IF FS-SALDOCTA NOT EQUAL '00'
+ALT1           MOVE  WRK-ERRO-FECHA  TO WRK-MSG-ERRO
+ALT1           PERFORM 0120-MSG
+ALT1       END-IF.
 
 
        0300-FINALIZAR-FIM.                        EXIT.
